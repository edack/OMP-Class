@@ -53,6 +53,11 @@
       *----------------------------------------------------------*
            05  DETAIL-LINE-1.
                10  FILLER  PIC X(132).
+      *----------------------------------------------------------*
+      *    SWAP {{process.record_layout_copybook}} FOR A CALL-SPECIFIC
+      *    COPYBOOK TO DRIVE THE INPUT/DETAIL LAYOUT INSTEAD OF THE
+      *    GENERIC ONE BELOW.
+       COPY {{process.record_layout_copybook}}.
       *----------------------------------------------------------*
        01  WS-SWITCHES-SUBSCRIPTS-MISC.
       *----------------------------------------------------------*
