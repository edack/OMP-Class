@@ -23,27 +23,32 @@
               10 NOT-LATINO-HISPANIC              PIC 9(06) VALUE 0.
            05 RECORD-INDUSTRY.
               10 EXIST                            PIC X(03).
-              10 INA                              PIC 9(06) VALUE 0.
-              10 WHOLESALE-TRADE                  PIC 9(06) VALUE 0.
-              10 TRANSPORTATION-WAREHOUSE         PIC 9(06) VALUE 0.
-              10 CONSTRUCTION                     PIC 9(06) VALUE 0.
-              10 FINANCE-INSURANCE                PIC 9(06) VALUE 0.
-              10 MANUFACTURING                    PIC 9(06) VALUE 0.
-              10 AGRI-FOR-FISH-HUNT               PIC 9(06) VALUE 0.
-              10 PUBLIC-ADMIN                     PIC 9(06) VALUE 0.
-              10 UTILITIES                        PIC 9(06) VALUE 0.
-              10 ACCOM-FOOD-SERVICES              PIC 9(06) VALUE 0.
-              10 INFORMATION                      PIC 9(06) VALUE 0.
-              10 PROF-SCIENTIF-TECH               PIC 9(06) VALUE 0.
-              10 REAL-ESTATE                      PIC 9(06) VALUE 0.
-              10 OTHER-SERVICES                   PIC 9(06) VALUE 0.
-              10 MANAGEMENT-COMP                  PIC 9(06) VALUE 0.
-              10 EDUCATIONAL-SERVICES             PIC 9(06) VALUE 0.
-              10 MINING                           PIC 9(06) VALUE 0.
-              10 HEALTH-CARE-SOCIAL-ASSIS         PIC 9(06) VALUE 0.
-              10 ARTS-ENTERTAINMENT               PIC 9(06) VALUE 0.
-              10 ADMIN-SUPPORT-WASTE-MGMT         PIC 9(06) VALUE 0.
-              10 RETAIL-TRADE                     PIC 9(06) VALUE 0.
+              10 INDUSTRY-COUNTS.
+                 15 INA                           PIC 9(06) VALUE 0.
+                 15 WHOLESALE-TRADE               PIC 9(06) VALUE 0.
+                 15 TRANSPORTATION-WAREHOUSE      PIC 9(06) VALUE 0.
+                 15 CONSTRUCTION                  PIC 9(06) VALUE 0.
+                 15 FINANCE-INSURANCE             PIC 9(06) VALUE 0.
+                 15 MANUFACTURING                 PIC 9(06) VALUE 0.
+                 15 AGRI-FOR-FISH-HUNT            PIC 9(06) VALUE 0.
+                 15 PUBLIC-ADMIN                  PIC 9(06) VALUE 0.
+                 15 UTILITIES                     PIC 9(06) VALUE 0.
+                 15 ACCOM-FOOD-SERVICES           PIC 9(06) VALUE 0.
+                 15 INFORMATION                   PIC 9(06) VALUE 0.
+                 15 PROF-SCIENTIF-TECH            PIC 9(06) VALUE 0.
+                 15 REAL-ESTATE                   PIC 9(06) VALUE 0.
+                 15 OTHER-SERVICES                PIC 9(06) VALUE 0.
+                 15 MANAGEMENT-COMP               PIC 9(06) VALUE 0.
+                 15 EDUCATIONAL-SERVICES          PIC 9(06) VALUE 0.
+                 15 MINING                        PIC 9(06) VALUE 0.
+                 15 HEALTH-CARE-SOCIAL-ASSIS      PIC 9(06) VALUE 0.
+                 15 ARTS-ENTERTAINMENT            PIC 9(06) VALUE 0.
+                 15 ADMIN-SUPPORT-WASTE-MGMT      PIC 9(06) VALUE 0.
+                 15 RETAIL-TRADE                  PIC 9(06) VALUE 0.
+              10 INDUSTRY-COUNT-TABLE REDEFINES INDUSTRY-COUNTS.
+                 15 INDUSTRY-COUNT               PIC 9(06)
+                       OCCURS 21 TIMES
+                       INDEXED BY INDUSTRY-INDEX.
            05 RECORD-RACE.
               10 EXIST                            PIC X(03).
               10 INA                              PIC 9(06) VALUE 0.
