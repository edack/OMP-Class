@@ -0,0 +1,26 @@
+      *---------------------------------------------------------------*
+       01  PRINTER-CONTROL-FIELDS.
+      *---------------------------------------------------------------*
+           05  LINE-SPACEING               PIC 9(02) VALUE 1.
+           05  LINE-COUNT                  PIC 9(03) VALUE 999.
+           05  LINES-ON-PAGE               PIC 9(03) VALUE 56.
+           05  PAGE-COUNT                  PIC 9(03) VALUE 1.
+           05  TOP-OF-PAGE                 PIC X     VALUE '1'.
+           05  SINGLE-SPACE                PIC X     VALUE ' '.
+           05  DOUBLE-SPACE                PIC X     VALUE '0'.
+           05  TRIPLE-SPACE                PIC X     VALUE '-'.
+      *---------------------------------------------------------------*
+      *    OPTIONAL RUN-TIME OVERRIDE FOR LINES-ON-PAGE.  A CALLING
+      *    PROGRAM MAY ACCEPT WS-PAGE-SIZE-PARM AND, IF IT COMES BACK
+      *    GREATER THAN ZERO, MOVE IT TO LINES-ON-PAGE BEFORE THE
+      *    FIRST PAGE IS PRINTED.  LEFT AT ZERO, THE COMPILED-IN
+      *    DEFAULT ABOVE STILL APPLIES.
+      *---------------------------------------------------------------*
+           05  WS-PAGE-SIZE-PARM           PIC 9(03) VALUE ZERO.
+      *---------------------------------------------------------------*
+       01  WS-CURRENT-DATE-DATA.
+      *---------------------------------------------------------------*
+           05  WS-CURRENT-YEAR             PIC 9(04).
+           05  WS-CURRENT-MONTH            PIC 9(02).
+           05  WS-CURRENT-DAY              PIC 9(02).
+           05  FILLER                      PIC X(13).
