@@ -0,0 +1,5 @@
+      *---------------------------------------------------------------*
+       01  SKEL-RECORD.
+      *---------------------------------------------------------------*
+           05  SKEL-KEY                    PIC X(10).
+           05  SKEL-DATA                   PIC X(122).
