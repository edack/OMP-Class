@@ -0,0 +1,38 @@
+      *---------------------------------------------------------------*
+      * GENERIC INDUSTRY-CODE LOOKUP TABLE - ONE ROW PER SECTOR CARRIED
+      * IN RECORD-INDUSTRY'S INDUSTRY-COUNT-TABLE (SEE UNEMC.cpy).  A
+      * NEW SECTOR IS ADDED HERE, IN THE SAME SUBSCRIPT POSITION AS
+      * ITS COUNTER IN INDUSTRY-COUNT-TABLE, RATHER THAN AS A NEW
+      * NAMED FIELD SPREAD ACROSS THE CSV PARSE, THE CLAIM RECORD,
+      * AND THE FORMATTED-CLAIM REDEFINES.
+      *---------------------------------------------------------------*
+       01  INDUSTRY-LOOKUP-TABLE.
+      *---------------------------------------------------------------*
+           05  INDUSTRY-DATA.
+               10  FILLER PIC X(26) VALUE '01NOT AVAILABLE           '.
+               10  FILLER PIC X(26) VALUE '02WHOLESALE TRADE         '.
+               10  FILLER PIC X(26) VALUE '03TRANSPORTATION-WAREHSE  '.
+               10  FILLER PIC X(26) VALUE '04CONSTRUCTION            '.
+               10  FILLER PIC X(26) VALUE '05FINANCE AND INSURANCE   '.
+               10  FILLER PIC X(26) VALUE '06MANUFACTURING           '.
+               10  FILLER PIC X(26) VALUE '07AGRI/FOREST/FISH/HUNT   '.
+               10  FILLER PIC X(26) VALUE '08PUBLIC ADMINISTRATION   '.
+               10  FILLER PIC X(26) VALUE '09UTILITIES               '.
+               10  FILLER PIC X(26) VALUE '10ACCOM/FOOD SERVICES     '.
+               10  FILLER PIC X(26) VALUE '11INFORMATION             '.
+               10  FILLER PIC X(26) VALUE '12PROF/SCIENTIFIC/TECH    '.
+               10  FILLER PIC X(26) VALUE '13REAL ESTATE             '.
+               10  FILLER PIC X(26) VALUE '14OTHER SERVICES          '.
+               10  FILLER PIC X(26) VALUE '15MANAGEMENT OF COS       '.
+               10  FILLER PIC X(26) VALUE '16EDUCATIONAL SERVICES    '.
+               10  FILLER PIC X(26) VALUE '17MINING                  '.
+               10  FILLER PIC X(26) VALUE '18HEALTH CARE/SOC ASSIST  '.
+               10  FILLER PIC X(26) VALUE '19ARTS AND ENTERTAINMENT  '.
+               10  FILLER PIC X(26) VALUE '20ADMIN SUPPORT/WASTE MGT '.
+               10  FILLER PIC X(26) VALUE '21RETAIL TRADE            '.
+      *---------------------------------------------------------------*
+           05  INDUSTRY-NAME-TABLE REDEFINES INDUSTRY-DATA
+                                   OCCURS 21 TIMES
+                                   INDEXED BY INDUSTRY-NAME-INDEX.
+               10  INDUSTRY-CODE            PIC X(02).
+               10  INDUSTRY-NAME            PIC X(24).
