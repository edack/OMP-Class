@@ -1,11 +1,43 @@
-       01  Record-Table-Size   PIC S9(03) USAGE IS COMP.
-       01  Record-Table-Index  PIC S9(03) USAGE IS COMP.
+       01  Record-Table-Size   PIC S9(07) USAGE IS COMP.
+       01  Record-Table-Index  PIC S9(07) USAGE IS COMP.
+       01  Record-Table-Max-Size PIC S9(07) USAGE IS COMP
+               VALUE 999999.
+      *
+       01  Record-Table-Truncated-Sw  PIC X VALUE 'N'.
+           88 Record-Table-Truncated       VALUE 'Y'.
+      *
+      *    ONE FOUND/NOT-FOUND FLAG PER TBL-UNEMPLOYMENT-CLAIM ENTRY.
+      *    KEPT AS ITS OWN TABLE RATHER THAN A FIELD INSIDE
+      *    TBL-UNEMPLOYMENT-CLAIM SINCE THAT GROUP'S LAYOUT HAS TO
+      *    STAY BYTE-FOR-BYTE IDENTICAL TO UNEMPLOYMENT-CLAIM (UNEMC)
+      *    FOR THE STRAIGHT GROUP MOVES BETWEEN THE TWO TO LINE UP.
+       01  Record-Found-Table.
+           02  Record-Found-Sw     PIC X(01) VALUE 'N'
+                   OCCURS 1 TO 999999 TIMES
+                   DEPENDING ON Record-Table-Size.
+               88 Record-Found            VALUE 'Y'.
       *
        01  Program-Action      PIC X(03).
            88 All-Records      VALUE 'ALL'.
+           88 Date-Range-Request VALUE 'RNG'.
+           88 Key-Browse-Request VALUE 'KEY'.
+      *
+       01  Record-Date-Range.
+           05  Range-From-Date.
+               10 From-DD      PIC 9(02).
+               10 From-MM      PIC 9(02).
+               10 From-YY      PIC 9(04).
+           05  Range-To-Date.
+               10 To-DD        PIC 9(02).
+               10 To-MM        PIC 9(02).
+               10 To-YY        PIC 9(04).
+      *
+       01  Record-Browse-Request.
+           05  Browse-From-Key PIC X(08).
+           05  Browse-Count    PIC S9(07) USAGE IS COMP.
       *
        01  Record-Table.
-       02  TBL-Unemployment-Claim OCCURS 1 TO 999 TIMES
+       02  TBL-Unemployment-Claim OCCURS 1 TO 999999 TIMES
             DEPENDING ON Record-Table-Size.
            05 Record-ID                           PIC X(08).
            05 Record-Date.
