@@ -0,0 +1,15 @@
+      *---------------------------------------------------------------*
+       01  HNR-RECORD.
+      *---------------------------------------------------------------*
+           05  HNR-KEY                     PIC X(08).
+           05  HNR-TITLE                   PIC X(86).
+           05  HNR-URL                     PIC X(60).
+           05  HNR-VOTES                   PIC 9(04).
+           05  HNR-COMMENT-CNT             PIC 9(04).
+           05  HNR-AUTHOR                  PIC X(15).
+           05  HNR-CREATED-DATE            PIC X(20).
+           05  HNR-DATE                    PIC X(10).
+           05  HNR-TIME                    PIC X(05).
+           05  HNR-TIME-HH                 PIC 9(02).
+           05  HNR-TIME-MM                 PIC 9(02).
+           05  HNR-DOMAIN                  PIC X(30).
