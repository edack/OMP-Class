@@ -196,3 +196,138 @@
                10  FILLER                  PIC X(07) VALUE SPACE.
            05  UL-REPORT-30.
                10  FILLER                  PIC X(80) VALUE ALL '='.
+           05  UL-REPORT-31.
+               10  FILLER PIC X(14) VALUE 'PCT           '.
+               10  UL31-INA-PCT            PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL31-UNDER-22-PCT       PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL31-F-22-24-PCT        PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL31-F-25-34-PCT        PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL31-F-35-44-PCT        PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+           05  UL-REPORT-32.
+               10  FILLER PIC X(14) VALUE 'PCT           '.
+               10  UL32-F-45-54-PCT        PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL32-F-55-59-PCT        PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL32-F-60-64-PCT        PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL32-F-OVER-65-PCT      PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+           05  UL-REPORT-33.
+               10  FILLER PIC X(14) VALUE 'PCT           '.
+               10  UL33-INA-PCT            PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL33-LAT-HIS-PCT        PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL33-NOT-LAT-HIS-PCT    PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+           05  UL-REPORT-34.
+               10  FILLER PIC X(14) VALUE 'PCT           '.
+               10  UL34-INA-PCT            PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL34-WHOLST-PCT         PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL34-TRANSWR-PCT        PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL34-CONSTR-PCT         PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL34-FIN-INS-PCT        PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL34-MANUFAC-PCT        PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+           05  UL-REPORT-35.
+               10  FILLER PIC X(14) VALUE 'PCT           '.
+               10  UL35-AG-FIS-HUN-PCT     PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL35-PUBLIC-AD-PCT      PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL35-UTILS-PCT          PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL35-ACOM-FOOD-PCT      PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL35-INFORM-PCT         PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+           05  UL-REPORT-36.
+               10  FILLER PIC X(14) VALUE 'PCT           '.
+               10  UL36-PR-SC-T-PCT        PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL36-RE-STATE-PCT       PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL36-OTHER-S-PCT        PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL36-MANAG-C-PCT        PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL36-EDUC-S-PCT         PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL36-MINING-PCT         PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+           05  UL-REPORT-37.
+               10  FILLER PIC X(14) VALUE 'PCT           '.
+               10  UL37-HEALTH-PCT         PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL37-ARTS-EN-PCT        PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL37-WASTE-MAG-PCT      PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL37-RETAIL-PCT         PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+           05  UL-REPORT-38.
+               10  FILLER PIC X(14) VALUE 'PCT           '.
+               10  UL38-INA-PCT            PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL38-WHITE-PCT          PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL38-ASIAN-PCT          PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL38-AF-AM-PCT          PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL38-NAT-AL-PCT         PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL38-NAT-HAW-P-PCT      PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+           05  UL-REPORT-39.
+               10  FILLER PIC X(14) VALUE 'PCT           '.
+               10  UL39-INA-PCT            PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL39-MALE-PCT           PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
+               10  FILLER PIC X(10) VALUE SPACE.
+               10  UL39-FEMALE-PCT         PIC ZZ9.
+               10  FILLER PIC X(01) VALUE '%'.
