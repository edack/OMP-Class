@@ -0,0 +1,88 @@
+//NIGHTLY  PROC LOADLIB='PROD.LOADLIB',
+//             UNCLMS='PROD.UNEM.CLAIMS',
+//             UNHIST='PROD.UNEM.HISTORY',
+//             USAHIST='PROD.COVID.USAHIST',
+//             GLBFILE='PROD.COVID.COUNTRYFILE',
+//             HACKNWS='PROD.HACKNEWS.EXTRACT',
+//             PRTCLS='A'
+//*--------------------------------------------------------------*
+//* CATALOGED PROCEDURE - NIGHTLY BATCH WINDOW
+//*
+//* CHAINS THE STANDARD NIGHTLY SEQUENCE -
+//*   1. UNEM     - LOAD THE FIVE DEMOGRAPHIC CSV EXTRACTS INTO
+//*                 THE UNEMPLOYMENT CLAIMS VSAM FILE
+//*   2. UNEMQUE  - PRODUCE THE ALL-CLAIMS DEMOGRAPHIC SUMMARY
+//*   3. COVID19B - NATIONAL DAILY DETAIL REPORT
+//*   4. COV19USA - STATE ROLLUP REPORT
+//*   5. COVID19A - GLOBAL COUNTRY TOTALS REPORT
+//*   6. HACKNEWS - HACKER NEWS KEYWORD/RANKING REPORT
+//*
+//* EACH EXEC STEP CARRIES A COND= TEST AGAINST THE STEPS BEFORE IT
+//* SO A NONZERO RETURN CODE STOPS THE CHAIN WITHOUT RUNNING STEPS
+//* THAT DEPEND ON DATA THE FAILED STEP WOULD HAVE PRODUCED.  TO
+//* RESTART THE NIGHT'S RUN AT A GIVEN STEP AFTER A FAILURE, RESUBMIT
+//* THE JOB WITH  RESTART=stepname  ON THE JOB CARD (E.G.
+//* RESTART=NIGHTLY.COV19USA) INSTEAD OF RERUNNING THE WHOLE WINDOW.
+//*
+//* MODIFICATION HISTORY
+//*   DATE       INIT   DESCRIPTION
+//*   08/09/26   RLM    INITIAL CATALOGED PROCEDURE
+//*--------------------------------------------------------------*
+//UNEM     EXEC PGM=UNEM,REGION=0M
+//STEPLIB  DD  DSN=&LOADLIB,DISP=SHR
+//CSVAGE   DD  DSN=&UNCLMS..CSVAGE,DISP=SHR
+//CSVETH   DD  DSN=&UNCLMS..CSVETH,DISP=SHR
+//CSVIND   DD  DSN=&UNCLMS..CSVIND,DISP=SHR
+//CSVRAC   DD  DSN=&UNCLMS..CSVRAC,DISP=SHR
+//CSVSEX   DD  DSN=&UNCLMS..CSVSEX,DISP=SHR
+//UNDD     DD  DSN=&UNCLMS..VSAM,DISP=SHR
+//UNREJ    DD  DSN=&UNCLMS..REJECTS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//UNJRNL   DD  DSN=&UNCLMS..JOURNAL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//UNCKPT   DD  DSN=&UNCLMS..CHKPOINT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*
+//*--------------------------------------------------------------*
+//UNEMQUE  EXEC PGM=UNEMQUE,REGION=0M,COND=(4,LT,UNEM)
+//STEPLIB  DD  DSN=&LOADLIB,DISP=SHR
+//INDD     DD  *
+ALL
+/*
+//PRTLINE  DD  SYSOUT=(&PRTCLS)
+//SYSOUT   DD  SYSOUT=*
+//*--------------------------------------------------------------*
+//COVID19B EXEC PGM=COVID19B,REGION=0M,
+//             COND=((4,LT,UNEM),(4,LT,UNEMQUE))
+//STEPLIB  DD  DSN=&LOADLIB,DISP=SHR
+//USAHIST  DD  DSN=&USAHIST,DISP=SHR
+//PRTLINE  DD  SYSOUT=(&PRTCLS)
+//SYSOUT   DD  SYSOUT=*
+//*--------------------------------------------------------------*
+//COV19USA EXEC PGM=COV19USA,REGION=0M,
+//             COND=((4,LT,UNEM),(4,LT,UNEMQUE),(4,LT,COVID19B))
+//STEPLIB    DD  DSN=&LOADLIB,DISP=SHR
+//USAFILE    DD  DSN=&USAHIST,DISP=SHR
+//UT-S-PRTFILE DD  SYSOUT=(&PRTCLS)
+//USARECON   DD  SYSOUT=*
+//SYSOUT     DD  SYSOUT=*
+//*--------------------------------------------------------------*
+//COVID19A EXEC PGM=COVID19A,REGION=0M,
+//             COND=((4,LT,UNEM),(4,LT,UNEMQUE),(4,LT,COVID19B),
+//             (4,LT,COV19USA))
+//STEPLIB  DD  DSN=&LOADLIB,DISP=SHR
+//GLBFILE  DD  DSN=&GLBFILE,DISP=SHR
+//USARECON DD  DSN=*.COV19USA.USARECON,DISP=(OLD,PASS)
+//PRTFILE  DD  SYSOUT=(&PRTCLS)
+//SORTFL   DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD  SYSOUT=*
+//*--------------------------------------------------------------*
+//HACKNEWS EXEC PGM=HACKNEWS,REGION=0M,
+//             COND=((4,LT,UNEM),(4,LT,UNEMQUE),(4,LT,COVID19B),
+//             (4,LT,COV19USA),(4,LT,COVID19A))
+//STEPLIB  DD  DSN=&LOADLIB,DISP=SHR
+//HACKNWS  DD  DSN=&HACKNWS,DISP=SHR
+//PRTFILE  DD  SYSOUT=(&PRTCLS)
+//SORTFL   DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD  SYSOUT=*
+//*--------------------------------------------------------------*
