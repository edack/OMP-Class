@@ -0,0 +1,25 @@
+//NITERUN  JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* DRIVES THE NIGHTLY BATCH WINDOW VIA THE NIGHTLY CATALOGED
+//* PROCEDURE (UNEM LOAD, UNEMQUE SUMMARY, THE THREE COVID
+//* REPORTS, THEN HACKNEWS).
+//*
+//* TO RESTART A FAILED NIGHT'S RUN AT A GIVEN STEP RATHER THAN
+//* RESUBMITTING THE WHOLE WINDOW, ADD A RESTART PARAMETER TO THE
+//* JOB CARD NAMING THE PROC STEP TO RESUME AT, E.G. TO PICK BACK
+//* UP AT COV19USA AFTER UNEM AND UNEMQUE ALREADY COMPLETED -
+//*
+//*   //NITERUN  JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//*   //             NOTIFY=&SYSUID,REGION=0M,
+//*   //             RESTART=NITELY.COV19USA
+//*
+//* THE COND= PARAMETER ON EACH STEP IN THE NIGHTLY PROC STOPS THE
+//* CHAIN AT THE FIRST NONZERO RETURN CODE SO A RESTARTED RUN NEVER
+//* SILENTLY SKIPS OVER A STEP THAT ACTUALLY FAILED.
+//*
+//* MODIFICATION HISTORY
+//*   DATE       INIT   DESCRIPTION
+//*   08/09/26   RLM    INITIAL VERSION
+//*--------------------------------------------------------------*
+//NITELY   EXEC NIGHTLY
