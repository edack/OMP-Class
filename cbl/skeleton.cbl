@@ -53,6 +53,13 @@
       *---------------------------------------------------------------*
            05  DETAIL-LINE-1.
                10  FILLER  PIC X(132).
+      *---------------------------------------------------------------*
+      *    THE RECORD LAYOUT BELOW COMES FROM A COPYBOOK RATHER THAN
+      *    BEING HARDCODED HERE, SO A NEW PROGRAM CLONED FROM THIS
+      *    SKELETON CAN SWAP IN ITS OWN COPYBOOK (THE WAY HACKNEWS.CPY
+      *    OR USAFILE.CPY ARE USED ELSEWHERE) WITHOUT TOUCHING THE
+      *    SURROUNDING BOILERPLATE.
+       COPY SKELREC.
       *---------------------------------------------------------------*
        01  WS-SWITCHES-SUBSCRIPTS-MISC.
       *---------------------------------------------------------------*
@@ -79,9 +86,14 @@
            MOVE WS-CURRENT-YEAR            TO HL1-YEAR-OUT.
            MOVE WS-CURRENT-MONTH           TO HL1-MONTH-OUT.
            MOVE WS-CURRENT-DAY             TO HL1-DAY-OUT.
+           ACCEPT WS-PAGE-SIZE-PARM.
+           IF  WS-PAGE-SIZE-PARM > ZERO
+               MOVE WS-PAGE-SIZE-PARM      TO LINES-ON-PAGE
+           END-IF.
       *---------------------------------------------------------------*
        2000-PROCESS-ACCT-FILE.
       *---------------------------------------------------------------*
+           MOVE INPUT-RECORD                TO SKEL-RECORD.
            MOVE DETAIL-LINE-1              TO NEXT-REPORT-LINE.
            PERFORM 9000-PRINT-REPORT-LINE.
            PERFORM 8000-READ-ACCT-FILE.
