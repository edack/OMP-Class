@@ -26,6 +26,8 @@
              ORGANIZATION IS INDEXED
              ACCESS MODE  IS DYNAMIC
              RECORD KEY   IS RECORD-ID OF UNEMPLOYMENT-CLAIM
+             ALTERNATE RECORD KEY IS RECORD-DATE OF UNEMPLOYMENT-CLAIM
+                 WITH DUPLICATES
              FILE STATUS  IS UNEMPLOYMENT-FILE-STATUS.
       *---------------------------------------------------------------*
        DATA DIVISION.
@@ -41,18 +43,26 @@
            88 MAY-EXIST                          VALUE 35.
        01  EOF-SWITCH                PIC X.
            88 EOF                    VALUE 'Y'.
+       01  WS-RANGE-FROM-NUM         PIC 9(08) USAGE IS COMP.
+       01  WS-RANGE-TO-NUM           PIC 9(08) USAGE IS COMP.
+       01  WS-RECORD-DATE-NUM        PIC 9(08) USAGE IS COMP.
+       01  WS-ERROR-CONTEXT          PIC X(07) VALUE SPACE.
       *---------------------------------------------------------------*
        LINKAGE SECTION.
        COPY UNEMT.
       *---------------------------------------------------------------*
       *===============================================================*
        PROCEDURE DIVISION USING RECORD-TABLE-SIZE, RECORD-TABLE-INDEX,
-           PROGRAM-ACTION, RECORD-TABLE.
+           PROGRAM-ACTION, RECORD-TABLE, RECORD-TABLE-TRUNCATED-SW,
+           RECORD-DATE-RANGE.
            OPEN I-O UNEMPLOYMENT-CLAIMS-FILE
            IF UNEMPLOYMENT-FILE-OK
               EVALUATE PROGRAM-ACTION
                   WHEN 'ALL'
                       PERFORM WRITE-ALL-RECORD UNTIL EOF
+                  WHEN 'RNG'
+                      PERFORM COMPUTE-RANGE-BOUNDS
+                      PERFORM WRITE-RANGE-RECORD UNTIL EOF
                   WHEN OTHER
                       MOVE RECORD-ID OF
                             TBL-UNEMPLOYMENT-CLAIM (RECORD-TABLE-SIZE)
@@ -61,29 +71,130 @@
               END-EVALUATE
            ELSE
               MOVE 0 TO RECORD-TABLE-SIZE
-              DISPLAY 'FILE ERROR: ', UNEMPLOYMENT-FILE-STATUS
+              MOVE 'OPEN'   TO WS-ERROR-CONTEXT
+              PERFORM 9900-DISPLAY-FILE-STATUS-MESSAGE
            END-IF
            CLOSE UNEMPLOYMENT-CLAIMS-FILE
            GOBACK.
       *---------------------------------------------------------------*
-       WRITE-ALL-RECORD.
+       COMPUTE-RANGE-BOUNDS.
+      *---------------------------------------------------------------*
+           MOVE 0                          TO RECORD-TABLE-SIZE.
+           COMPUTE WS-RANGE-FROM-NUM =
+               (FROM-YY OF RECORD-DATE-RANGE * 10000)
+               + (FROM-MM OF RECORD-DATE-RANGE * 100)
+               + FROM-DD OF RECORD-DATE-RANGE.
+           COMPUTE WS-RANGE-TO-NUM =
+               (TO-YY OF RECORD-DATE-RANGE * 10000)
+               + (TO-MM OF RECORD-DATE-RANGE * 100)
+               + TO-DD OF RECORD-DATE-RANGE.
+      *---------------------------------------------------------------*
+       WRITE-RANGE-RECORD.
       *---------------------------------------------------------------*
            READ UNEMPLOYMENT-CLAIMS-FILE NEXT RECORD
                AT END
                   SET EOF TO TRUE
                NOT AT END
+                   PERFORM CHECK-DATE-RANGE
+           END-READ.
+      *---------------------------------------------------------------*
+       CHECK-DATE-RANGE.
+      *---------------------------------------------------------------*
+           COMPUTE WS-RECORD-DATE-NUM =
+               (YY OF RECORD-DATE OF UNEMPLOYMENT-CLAIM * 10000)
+               + (MM OF RECORD-DATE OF UNEMPLOYMENT-CLAIM * 100)
+               + DD OF RECORD-DATE OF UNEMPLOYMENT-CLAIM.
+           IF WS-RECORD-DATE-NUM >= WS-RANGE-FROM-NUM
+              AND WS-RECORD-DATE-NUM <= WS-RANGE-TO-NUM
+               IF RECORD-TABLE-SIZE >= RECORD-TABLE-MAX-SIZE
+                   SET RECORD-TABLE-TRUNCATED TO TRUE
+                   SET EOF TO TRUE
+               ELSE
                    ADD 1 TO RECORD-TABLE-SIZE
                    MOVE UNEMPLOYMENT-CLAIM TO
                        TBL-UNEMPLOYMENT-CLAIM (RECORD-TABLE-SIZE)
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------*
+       WRITE-ALL-RECORD.
+      *---------------------------------------------------------------*
+           READ UNEMPLOYMENT-CLAIMS-FILE NEXT RECORD
+               AT END
+                  SET EOF TO TRUE
+               NOT AT END
+                   IF RECORD-TABLE-SIZE >= RECORD-TABLE-MAX-SIZE
+                       SET RECORD-TABLE-TRUNCATED TO TRUE
+                       SET EOF TO TRUE
+                   ELSE
+                       ADD 1 TO RECORD-TABLE-SIZE
+                       MOVE UNEMPLOYMENT-CLAIM TO
+                           TBL-UNEMPLOYMENT-CLAIM (RECORD-TABLE-SIZE)
+                   END-IF
            END-READ.
       *---------------------------------------------------------------*
        WRITE-RECORD.
       *---------------------------------------------------------------*
            READ UNEMPLOYMENT-CLAIMS-FILE
                 INVALID KEY
-                   DISPLAY 'KEY INPUT WAS INVALID'
+                   MOVE 'READ'   TO WS-ERROR-CONTEXT
+                   PERFORM 9900-DISPLAY-FILE-STATUS-MESSAGE
                    MOVE 0 TO RECORD-TABLE-SIZE
                 NOT INVALID KEY
                    MOVE UNEMPLOYMENT-CLAIM TO
                        TBL-UNEMPLOYMENT-CLAIM (RECORD-TABLE-SIZE)
            END-READ.
+      *---------------------------------------------------------------*
+       9900-DISPLAY-FILE-STATUS-MESSAGE.
+      *---------------------------------------------------------------*
+      *    TRANSLATES THE RAW TWO-DIGIT VSAM FILE STATUS INTO A SHORT
+      *    PLAIN-ENGLISH EXPLANATION SO AN OPERATOR DOES NOT HAVE TO
+      *    LOOK THE CODE UP IN A MANUAL.
+      *---------------------------------------------------------------*
+           EVALUATE UNEMPLOYMENT-FILE-STATUS
+               WHEN 00
+                   DISPLAY WS-ERROR-CONTEXT,
+                       ' COMPLETED SUCCESSFULLY.'
+               WHEN 10
+                   DISPLAY WS-ERROR-CONTEXT,
+                       ' FAILED - END OF FILE REACHED.'
+               WHEN 21
+                   DISPLAY WS-ERROR-CONTEXT,
+                       ' FAILED - RECORDS OUT OF SEQUENCE.'
+               WHEN 22
+                   DISPLAY WS-ERROR-CONTEXT,
+                       ' FAILED - DUPLICATE KEY ON A UNIQUE FILE.'
+               WHEN 23
+                   DISPLAY WS-ERROR-CONTEXT,
+                       ' FAILED - RECORD NOT FOUND.'
+               WHEN 24
+                   DISPLAY WS-ERROR-CONTEXT,
+                       ' FAILED - DISK SPACE EXHAUSTED.'
+               WHEN 35
+                   DISPLAY WS-ERROR-CONTEXT,
+                       ' FAILED - FILE DOES NOT EXIST.'
+               WHEN 37
+                   DISPLAY WS-ERROR-CONTEXT,
+                       ' FAILED - FILE CANNOT BE OPENED WITH THE ',
+                       'MODE REQUESTED.'
+               WHEN 39
+                   DISPLAY WS-ERROR-CONTEXT,
+                       ' FAILED - FILE ATTRIBUTES DO NOT MATCH THE ',
+                       'PROGRAM DEFINITION.'
+               WHEN 41
+                   DISPLAY WS-ERROR-CONTEXT,
+                       ' FAILED - FILE IS ALREADY OPEN.'
+               WHEN 42
+                   DISPLAY WS-ERROR-CONTEXT,
+                       ' FAILED - FILE IS NOT OPEN.'
+               WHEN 46
+                   DISPLAY WS-ERROR-CONTEXT,
+                       ' FAILED - NO CURRENT RECORD FOR A ',
+                       'SEQUENTIAL READ.'
+               WHEN 92
+                   DISPLAY WS-ERROR-CONTEXT,
+                       ' FAILED - LOGIC ERROR IN FILE HANDLING.'
+               WHEN OTHER
+                   DISPLAY WS-ERROR-CONTEXT,
+                       ' FAILED - UNRECOGNIZED FILE STATUS ',
+                       UNEMPLOYMENT-FILE-STATUS, '.'
+           END-EVALUATE.
