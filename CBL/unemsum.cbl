@@ -0,0 +1,607 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  UNEMSUM.
+       AUTHOR. EDWIN ACKERMAN.
+       INSTALLATION. MORONS LOSERS AND BIMBOS.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED.
+      *===============================================================*
+       ENVIRONMENT DIVISION.
+      *---------------------------------------------------------------*
+       CONFIGURATION SECTION.
+      *---------------------------------------------------------------*
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+      *---------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *---------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT UNEMPLOYMENT-CLAIMS-FILE ASSIGN TO UNDD
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS SEQUENTIAL
+             RECORD KEY   IS RECORD-ID OF UNEMPLOYMENT-CLAIM
+             ALTERNATE RECORD KEY IS RECORD-DATE OF UNEMPLOYMENT-CLAIM
+                 WITH DUPLICATES
+             FILE STATUS  IS UNEMPLOYMENT-FILE-STATUS.
+           SELECT PRINT-FILE ASSIGN TO PRTLINE.
+      *===============================================================*
+       DATA DIVISION.
+      *---------------------------------------------------------------*
+       FILE SECTION.
+      *---------------------------------------------------------------*
+       FD  UNEMPLOYMENT-CLAIMS-FILE
+            DATA RECORD IS UNEMPLOYMENT-CLAIM.
+           COPY UNEMC.
+      *---------------------------------------------------------------*
+       FD  PRINT-FILE
+           RECORDING MODE IS F.
+       01  PRINT-RECORD.
+           05  PRINT-LINE                  PIC X(132).
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+           COPY UNEMC REPLACING ==UNEMPLOYMENT-CLAIM== BY
+               ==WS-TOTAL-CLAIM==.
+      *---------------------------------------------------------------*
+           COPY UNEMFORM.
+      *---------------------------------------------------------------*
+           COPY UNEMRPT.
+      *---------------------------------------------------------------*
+       01  REPORT-LINES.
+      *---------------------------------------------------------------*
+           05  NEXT-REPORT-LINE            PIC X(132) VALUE SPACE.
+      *---------------------------------------------------------------*
+       01  SUMMARY-HEADING-LINE.
+      *---------------------------------------------------------------*
+           05  FILLER PIC X(30)
+               VALUE 'WEEKLY CONSOLIDATED SUMMARY - '.
+           05  SHL-CLAIM-COUNT              PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER PIC X(08) VALUE ' CLAIMS '.
+      *---------------------------------------------------------------*
+       01  WS-SWITCHES-SUBSCRIPTS-MISC.
+      *---------------------------------------------------------------*
+           05  UNEMPLOYMENT-FILE-STATUS    PIC 99.
+               88  UNEMPLOYMENT-FILE-OK          VALUE 00.
+           05  END-OF-FILE-SW              PIC X VALUE 'N'.
+               88  END-OF-FILE                   VALUE 'Y'.
+           05  INDEX-1                     PIC 999 VALUE 0.
+           05  WS-CLAIM-COUNT              PIC 9(08) VALUE 0.
+      *---------------------------------------------------------------*
+       01  WS-SUMMARY-ACCUMULATORS.
+      *---------------------------------------------------------------*
+           05  WS-AGE-TOTALS.
+               10  WS-AGE-INA              PIC 9(09) VALUE 0.
+               10  WS-AGE-UNDER-22         PIC 9(09) VALUE 0.
+               10  WS-AGE-F-22-24          PIC 9(09) VALUE 0.
+               10  WS-AGE-F-25-34          PIC 9(09) VALUE 0.
+               10  WS-AGE-F-35-44          PIC 9(09) VALUE 0.
+               10  WS-AGE-F-45-54          PIC 9(09) VALUE 0.
+               10  WS-AGE-F-55-59          PIC 9(09) VALUE 0.
+               10  WS-AGE-F-60-64          PIC 9(09) VALUE 0.
+               10  WS-AGE-OVER-65          PIC 9(09) VALUE 0.
+           05  WS-ETHNICITY-TOTALS.
+               10  WS-ETH-INA                   PIC 9(09) VALUE 0.
+               10  WS-ETH-LATINO-HISPANIC       PIC 9(09) VALUE 0.
+               10  WS-ETH-NOT-LATINO-HISPANIC   PIC 9(09) VALUE 0.
+           05  WS-INDUSTRY-TOTALS.
+               10  WS-IND-INA                        PIC 9(09) VALUE 0.
+               10  WS-IND-WHOLESALE-TRADE            PIC 9(09) VALUE 0.
+               10  WS-IND-TRANSPORTATION-WAREHOUSE    PIC 9(09) VALUE 0.
+               10  WS-IND-CONSTRUCTION               PIC 9(09) VALUE 0.
+               10  WS-IND-FINANCE-INSURANCE          PIC 9(09) VALUE 0.
+               10  WS-IND-MANUFACTURING              PIC 9(09) VALUE 0.
+               10  WS-IND-AGRI-FOR-FISH-HUNT         PIC 9(09) VALUE 0.
+               10  WS-IND-PUBLIC-ADMIN               PIC 9(09) VALUE 0.
+               10  WS-IND-UTILITIES                  PIC 9(09) VALUE 0.
+               10  WS-IND-ACCOM-FOOD-SERVICES        PIC 9(09) VALUE 0.
+               10  WS-IND-INFORMATION                PIC 9(09) VALUE 0.
+               10  WS-IND-PROF-SCIENTIF-TECH         PIC 9(09) VALUE 0.
+               10  WS-IND-REAL-ESTATE                PIC 9(09) VALUE 0.
+               10  WS-IND-OTHER-SERVICES             PIC 9(09) VALUE 0.
+               10  WS-IND-MANAGEMENT-COMP            PIC 9(09) VALUE 0.
+               10  WS-IND-EDUCATIONAL-SERVICES       PIC 9(09) VALUE 0.
+               10  WS-IND-MINING                     PIC 9(09) VALUE 0.
+               10  WS-IND-HEALTH-CARE-SOCIAL-ASSIS    PIC 9(09) VALUE 0.
+               10  WS-IND-ARTS-ENTERTAINMENT         PIC 9(09) VALUE 0.
+               10  WS-IND-ADMIN-SUPPORT-WASTE-MGMT    PIC 9(09) VALUE 0.
+               10  WS-IND-RETAIL-TRADE               PIC 9(09) VALUE 0.
+           05  WS-RACE-TOTALS.
+               10  WS-RCE-INA                        PIC 9(09) VALUE 0.
+               10  WS-RCE-WHITE                      PIC 9(09) VALUE 0.
+               10  WS-RCE-ASIAN                      PIC 9(09) VALUE 0.
+               10  WS-RCE-AFRICAN-AMERICAN            PIC 9(09) VALUE 0.
+               10  WS-RCE-NATIVE-AMERICAN-ALASKAN     PIC 9(09) VALUE 0.
+               10  WS-RCE-NATIVE-HAWAIAN-PACIFIC      PIC 9(09) VALUE 0.
+           05  WS-GENDER-TOTALS.
+               10  WS-GND-INA                        PIC 9(09) VALUE 0.
+               10  WS-GND-MALE                       PIC 9(09) VALUE 0.
+               10  WS-GND-FEMALE                     PIC 9(09) VALUE 0.
+       COPY PRINTCTL.
+      *===============================================================*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 8000-READ-UNEMPLOYMENT-FILE.
+           PERFORM 2000-ACCUMULATE-TOTALS
+               UNTIL END-OF-FILE.
+           PERFORM 4000-PRINT-SUMMARY-REPORT.
+           PERFORM 3000-CLOSE-FILES.
+           GOBACK.
+      *---------------------------------------------------------------*
+       1000-OPEN-FILES.
+      *---------------------------------------------------------------*
+           OPEN INPUT UNEMPLOYMENT-CLAIMS-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR  TO UL1-YY.
+           MOVE WS-CURRENT-MONTH TO UL1-MM.
+           MOVE WS-CURRENT-DAY   TO UL1-DD.
+           MOVE 30 TO LINES-ON-PAGE.
+           IF NOT UNEMPLOYMENT-FILE-OK
+               DISPLAY 'UNEMPLOYMENT-CLAIMS-FILE OPEN ERROR : ',
+                   UNEMPLOYMENT-FILE-STATUS
+               SET END-OF-FILE TO TRUE.
+      *---------------------------------------------------------------*
+       2000-ACCUMULATE-TOTALS.
+      *---------------------------------------------------------------*
+           ADD 1 TO WS-CLAIM-COUNT.
+           PERFORM 2100-ACCUMULATE-AGE-TOTALS.
+           PERFORM 2200-ACCUMULATE-ETHNICITY-TOTALS.
+           PERFORM 2300-ACCUMULATE-INDUSTRY-TOTALS.
+           PERFORM 2400-ACCUMULATE-RACE-TOTALS.
+           PERFORM 2500-ACCUMULATE-GENDER-TOTALS.
+           PERFORM 8000-READ-UNEMPLOYMENT-FILE.
+      *---------------------------------------------------------------*
+       2100-ACCUMULATE-AGE-TOTALS.
+      *---------------------------------------------------------------*
+           ADD INA       OF RECORD-AGE OF UNEMPLOYMENT-CLAIM
+               TO WS-AGE-INA.
+           ADD UNDER-22  OF RECORD-AGE OF UNEMPLOYMENT-CLAIM
+               TO WS-AGE-UNDER-22.
+           ADD F-22-24   OF RECORD-AGE OF UNEMPLOYMENT-CLAIM
+               TO WS-AGE-F-22-24.
+           ADD F-25-34   OF RECORD-AGE OF UNEMPLOYMENT-CLAIM
+               TO WS-AGE-F-25-34.
+           ADD F-35-44   OF RECORD-AGE OF UNEMPLOYMENT-CLAIM
+               TO WS-AGE-F-35-44.
+           ADD F-45-54   OF RECORD-AGE OF UNEMPLOYMENT-CLAIM
+               TO WS-AGE-F-45-54.
+           ADD F-55-59   OF RECORD-AGE OF UNEMPLOYMENT-CLAIM
+               TO WS-AGE-F-55-59.
+           ADD F-60-64   OF RECORD-AGE OF UNEMPLOYMENT-CLAIM
+               TO WS-AGE-F-60-64.
+           ADD OVER-65   OF RECORD-AGE OF UNEMPLOYMENT-CLAIM
+               TO WS-AGE-OVER-65.
+      *---------------------------------------------------------------*
+       2200-ACCUMULATE-ETHNICITY-TOTALS.
+      *---------------------------------------------------------------*
+           ADD INA                 OF RECORD-ETHNICITY
+                                    OF UNEMPLOYMENT-CLAIM
+               TO WS-ETH-INA.
+           ADD LATINO-HISPANIC     OF RECORD-ETHNICITY
+                                    OF UNEMPLOYMENT-CLAIM
+               TO WS-ETH-LATINO-HISPANIC.
+           ADD NOT-LATINO-HISPANIC OF RECORD-ETHNICITY
+                                    OF UNEMPLOYMENT-CLAIM
+               TO WS-ETH-NOT-LATINO-HISPANIC.
+      *---------------------------------------------------------------*
+       2300-ACCUMULATE-INDUSTRY-TOTALS.
+      *---------------------------------------------------------------*
+           ADD INA                        OF RECORD-INDUSTRY
+                                           OF UNEMPLOYMENT-CLAIM
+               TO WS-IND-INA.
+           ADD WHOLESALE-TRADE            OF RECORD-INDUSTRY
+                                           OF UNEMPLOYMENT-CLAIM
+               TO WS-IND-WHOLESALE-TRADE.
+           ADD TRANSPORTATION-WAREHOUSE   OF RECORD-INDUSTRY
+                                           OF UNEMPLOYMENT-CLAIM
+               TO WS-IND-TRANSPORTATION-WAREHOUSE.
+           ADD CONSTRUCTION               OF RECORD-INDUSTRY
+                                           OF UNEMPLOYMENT-CLAIM
+               TO WS-IND-CONSTRUCTION.
+           ADD FINANCE-INSURANCE          OF RECORD-INDUSTRY
+                                           OF UNEMPLOYMENT-CLAIM
+               TO WS-IND-FINANCE-INSURANCE.
+           ADD MANUFACTURING              OF RECORD-INDUSTRY
+                                           OF UNEMPLOYMENT-CLAIM
+               TO WS-IND-MANUFACTURING.
+           ADD AGRI-FOR-FISH-HUNT         OF RECORD-INDUSTRY
+                                           OF UNEMPLOYMENT-CLAIM
+               TO WS-IND-AGRI-FOR-FISH-HUNT.
+           ADD PUBLIC-ADMIN               OF RECORD-INDUSTRY
+                                           OF UNEMPLOYMENT-CLAIM
+               TO WS-IND-PUBLIC-ADMIN.
+           ADD UTILITIES                  OF RECORD-INDUSTRY
+                                           OF UNEMPLOYMENT-CLAIM
+               TO WS-IND-UTILITIES.
+           ADD ACCOM-FOOD-SERVICES        OF RECORD-INDUSTRY
+                                           OF UNEMPLOYMENT-CLAIM
+               TO WS-IND-ACCOM-FOOD-SERVICES.
+           ADD INFORMATION                OF RECORD-INDUSTRY
+                                           OF UNEMPLOYMENT-CLAIM
+               TO WS-IND-INFORMATION.
+           ADD PROF-SCIENTIF-TECH         OF RECORD-INDUSTRY
+                                           OF UNEMPLOYMENT-CLAIM
+               TO WS-IND-PROF-SCIENTIF-TECH.
+           ADD REAL-ESTATE                OF RECORD-INDUSTRY
+                                           OF UNEMPLOYMENT-CLAIM
+               TO WS-IND-REAL-ESTATE.
+           ADD OTHER-SERVICES             OF RECORD-INDUSTRY
+                                           OF UNEMPLOYMENT-CLAIM
+               TO WS-IND-OTHER-SERVICES.
+           ADD MANAGEMENT-COMP            OF RECORD-INDUSTRY
+                                           OF UNEMPLOYMENT-CLAIM
+               TO WS-IND-MANAGEMENT-COMP.
+           ADD EDUCATIONAL-SERVICES       OF RECORD-INDUSTRY
+                                           OF UNEMPLOYMENT-CLAIM
+               TO WS-IND-EDUCATIONAL-SERVICES.
+           ADD MINING                     OF RECORD-INDUSTRY
+                                           OF UNEMPLOYMENT-CLAIM
+               TO WS-IND-MINING.
+           ADD HEALTH-CARE-SOCIAL-ASSIS   OF RECORD-INDUSTRY
+                                           OF UNEMPLOYMENT-CLAIM
+               TO WS-IND-HEALTH-CARE-SOCIAL-ASSIS.
+           ADD ARTS-ENTERTAINMENT         OF RECORD-INDUSTRY
+                                           OF UNEMPLOYMENT-CLAIM
+               TO WS-IND-ARTS-ENTERTAINMENT.
+           ADD ADMIN-SUPPORT-WASTE-MGMT   OF RECORD-INDUSTRY
+                                           OF UNEMPLOYMENT-CLAIM
+               TO WS-IND-ADMIN-SUPPORT-WASTE-MGMT.
+           ADD RETAIL-TRADE               OF RECORD-INDUSTRY
+                                           OF UNEMPLOYMENT-CLAIM
+               TO WS-IND-RETAIL-TRADE.
+      *---------------------------------------------------------------*
+       2400-ACCUMULATE-RACE-TOTALS.
+      *---------------------------------------------------------------*
+           ADD INA                     OF RECORD-RACE
+                                        OF UNEMPLOYMENT-CLAIM
+               TO WS-RCE-INA.
+           ADD WHITE                   OF RECORD-RACE
+                                        OF UNEMPLOYMENT-CLAIM
+               TO WS-RCE-WHITE.
+           ADD ASIAN                   OF RECORD-RACE
+                                        OF UNEMPLOYMENT-CLAIM
+               TO WS-RCE-ASIAN.
+           ADD AFRICAN-AMERICAN        OF RECORD-RACE
+                                        OF UNEMPLOYMENT-CLAIM
+               TO WS-RCE-AFRICAN-AMERICAN.
+           ADD NATIVE-AMERICAN-ALASKAN OF RECORD-RACE
+                                        OF UNEMPLOYMENT-CLAIM
+               TO WS-RCE-NATIVE-AMERICAN-ALASKAN.
+           ADD NATIVE-HAWAIAN-PACIFIC  OF RECORD-RACE
+                                        OF UNEMPLOYMENT-CLAIM
+               TO WS-RCE-NATIVE-HAWAIAN-PACIFIC.
+      *---------------------------------------------------------------*
+       2500-ACCUMULATE-GENDER-TOTALS.
+      *---------------------------------------------------------------*
+           ADD INA     OF RECORD-GENDER OF UNEMPLOYMENT-CLAIM
+               TO WS-GND-INA.
+           ADD MALE    OF RECORD-GENDER OF UNEMPLOYMENT-CLAIM
+               TO WS-GND-MALE.
+           ADD FEMALE  OF RECORD-GENDER OF UNEMPLOYMENT-CLAIM
+               TO WS-GND-FEMALE.
+      *---------------------------------------------------------------*
+       3000-CLOSE-FILES.
+      *---------------------------------------------------------------*
+           CLOSE UNEMPLOYMENT-CLAIMS-FILE.
+           CLOSE PRINT-FILE.
+      *---------------------------------------------------------------*
+       4000-PRINT-SUMMARY-REPORT.
+      *---------------------------------------------------------------*
+           MOVE WS-CLAIM-COUNT              TO SHL-CLAIM-COUNT.
+           MOVE 'SUMMARY ' TO RECORD-ID OF WS-TOTAL-CLAIM.
+           MOVE WS-AGE-INA                  TO INA OF
+               RECORD-AGE OF WS-TOTAL-CLAIM.
+           MOVE WS-AGE-UNDER-22             TO UNDER-22 OF
+               RECORD-AGE OF WS-TOTAL-CLAIM.
+           MOVE WS-AGE-F-22-24              TO F-22-24 OF
+               RECORD-AGE OF WS-TOTAL-CLAIM.
+           MOVE WS-AGE-F-25-34              TO F-25-34 OF
+               RECORD-AGE OF WS-TOTAL-CLAIM.
+           MOVE WS-AGE-F-35-44              TO F-35-44 OF
+               RECORD-AGE OF WS-TOTAL-CLAIM.
+           MOVE WS-AGE-F-45-54              TO F-45-54 OF
+               RECORD-AGE OF WS-TOTAL-CLAIM.
+           MOVE WS-AGE-F-55-59              TO F-55-59 OF
+               RECORD-AGE OF WS-TOTAL-CLAIM.
+           MOVE WS-AGE-F-60-64              TO F-60-64 OF
+               RECORD-AGE OF WS-TOTAL-CLAIM.
+           MOVE WS-AGE-OVER-65              TO OVER-65 OF
+               RECORD-AGE OF WS-TOTAL-CLAIM.
+           MOVE WS-ETH-INA                  TO INA OF
+               RECORD-ETHNICITY OF WS-TOTAL-CLAIM.
+           MOVE WS-ETH-LATINO-HISPANIC      TO LATINO-HISPANIC OF
+               RECORD-ETHNICITY OF WS-TOTAL-CLAIM.
+           MOVE WS-ETH-NOT-LATINO-HISPANIC  TO NOT-LATINO-HISPANIC OF
+               RECORD-ETHNICITY OF WS-TOTAL-CLAIM.
+           MOVE WS-IND-INA                  TO INA OF
+               RECORD-INDUSTRY OF WS-TOTAL-CLAIM.
+           MOVE WS-IND-WHOLESALE-TRADE      TO WHOLESALE-TRADE OF
+               RECORD-INDUSTRY OF WS-TOTAL-CLAIM.
+           MOVE WS-IND-TRANSPORTATION-WAREHOUSE TO
+               TRANSPORTATION-WAREHOUSE OF RECORD-INDUSTRY
+               OF WS-TOTAL-CLAIM.
+           MOVE WS-IND-CONSTRUCTION         TO CONSTRUCTION OF
+               RECORD-INDUSTRY OF WS-TOTAL-CLAIM.
+           MOVE WS-IND-FINANCE-INSURANCE    TO FINANCE-INSURANCE OF
+               RECORD-INDUSTRY OF WS-TOTAL-CLAIM.
+           MOVE WS-IND-MANUFACTURING        TO MANUFACTURING OF
+               RECORD-INDUSTRY OF WS-TOTAL-CLAIM.
+           MOVE WS-IND-AGRI-FOR-FISH-HUNT   TO AGRI-FOR-FISH-HUNT OF
+               RECORD-INDUSTRY OF WS-TOTAL-CLAIM.
+           MOVE WS-IND-PUBLIC-ADMIN         TO PUBLIC-ADMIN OF
+               RECORD-INDUSTRY OF WS-TOTAL-CLAIM.
+           MOVE WS-IND-UTILITIES            TO UTILITIES OF
+               RECORD-INDUSTRY OF WS-TOTAL-CLAIM.
+           MOVE WS-IND-ACCOM-FOOD-SERVICES  TO ACCOM-FOOD-SERVICES OF
+               RECORD-INDUSTRY OF WS-TOTAL-CLAIM.
+           MOVE WS-IND-INFORMATION          TO INFORMATION OF
+               RECORD-INDUSTRY OF WS-TOTAL-CLAIM.
+           MOVE WS-IND-PROF-SCIENTIF-TECH   TO PROF-SCIENTIF-TECH OF
+               RECORD-INDUSTRY OF WS-TOTAL-CLAIM.
+           MOVE WS-IND-REAL-ESTATE          TO REAL-ESTATE OF
+               RECORD-INDUSTRY OF WS-TOTAL-CLAIM.
+           MOVE WS-IND-OTHER-SERVICES       TO OTHER-SERVICES OF
+               RECORD-INDUSTRY OF WS-TOTAL-CLAIM.
+           MOVE WS-IND-MANAGEMENT-COMP      TO MANAGEMENT-COMP OF
+               RECORD-INDUSTRY OF WS-TOTAL-CLAIM.
+           MOVE WS-IND-EDUCATIONAL-SERVICES TO
+               EDUCATIONAL-SERVICES OF RECORD-INDUSTRY
+               OF WS-TOTAL-CLAIM.
+           MOVE WS-IND-MINING               TO MINING OF
+               RECORD-INDUSTRY OF WS-TOTAL-CLAIM.
+           MOVE WS-IND-HEALTH-CARE-SOCIAL-ASSIS TO
+               HEALTH-CARE-SOCIAL-ASSIS OF RECORD-INDUSTRY
+               OF WS-TOTAL-CLAIM.
+           MOVE WS-IND-ARTS-ENTERTAINMENT   TO ARTS-ENTERTAINMENT OF
+               RECORD-INDUSTRY OF WS-TOTAL-CLAIM.
+           MOVE WS-IND-ADMIN-SUPPORT-WASTE-MGMT TO
+               ADMIN-SUPPORT-WASTE-MGMT OF RECORD-INDUSTRY
+               OF WS-TOTAL-CLAIM.
+           MOVE WS-IND-RETAIL-TRADE         TO RETAIL-TRADE OF
+               RECORD-INDUSTRY OF WS-TOTAL-CLAIM.
+           MOVE WS-RCE-INA                  TO INA OF
+               RECORD-RACE OF WS-TOTAL-CLAIM.
+           MOVE WS-RCE-WHITE                TO WHITE OF
+               RECORD-RACE OF WS-TOTAL-CLAIM.
+           MOVE WS-RCE-ASIAN                TO ASIAN OF
+               RECORD-RACE OF WS-TOTAL-CLAIM.
+           MOVE WS-RCE-AFRICAN-AMERICAN     TO AFRICAN-AMERICAN OF
+               RECORD-RACE OF WS-TOTAL-CLAIM.
+           MOVE WS-RCE-NATIVE-AMERICAN-ALASKAN TO
+               NATIVE-AMERICAN-ALASKAN OF RECORD-RACE
+               OF WS-TOTAL-CLAIM.
+           MOVE WS-RCE-NATIVE-HAWAIAN-PACIFIC TO
+               NATIVE-HAWAIAN-PACIFIC OF RECORD-RACE
+               OF WS-TOTAL-CLAIM.
+           MOVE WS-GND-INA                  TO INA OF
+               RECORD-GENDER OF WS-TOTAL-CLAIM.
+           MOVE WS-GND-MALE                 TO MALE OF
+               RECORD-GENDER OF WS-TOTAL-CLAIM.
+           MOVE WS-GND-FEMALE                TO FEMALE OF
+               RECORD-GENDER OF WS-TOTAL-CLAIM.
+           MOVE CORRESPONDING WS-TOTAL-CLAIM TO
+               FORMAT-UNEMPLOYMENT-CLAIM.
+           PERFORM 4100-MOVE-SUMMARY-FIELDS.
+           MOVE SUMMARY-HEADING-LINE        TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           PERFORM 4200-PRINT-SUMMARY-RPT.
+      *---------------------------------------------------------------*
+       4100-MOVE-SUMMARY-FIELDS.
+      *---------------------------------------------------------------*
+           MOVE RECORD-ID  IN  FORMAT-UNEMPLOYMENT-CLAIM
+                           TO UL1-RECORD-ID.
+           MOVE INA      IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL5-INA.
+           MOVE UNDER-22 IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL5-UNDER-22.
+           MOVE F-22-24  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL5-F-22-24.
+           MOVE F-25-34  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL5-F-25-34.
+           MOVE F-35-44  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL5-F-35-44.
+           MOVE F-45-54  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL7-F-45-54.
+           MOVE F-55-59  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL7-F-55-59.
+           MOVE F-60-64  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL7-F-60-64.
+           MOVE OVER-65  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL7-F-OVER-65.
+           MOVE INA                IN  RECORD-ETHNICITY
+                                   IN  FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL11-INA.
+           MOVE LATINO-HISPANIC    IN  RECORD-ETHNICITY
+                                   IN  FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL11-LAT-HIS.
+           MOVE NOT-LATINO-HISPANIC    IN  RECORD-ETHNICITY
+                                       IN  FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL11-NOT-LAT-HIS.
+           MOVE INA                IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-INA.
+           MOVE WHOLESALE-TRADE    IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-WHOLST.
+           MOVE TRANSPORTATION-WAREHOUSE     IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-TRANSWR.
+           MOVE CONSTRUCTION       IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-CONSTR.
+           MOVE FINANCE-INSURANCE  IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-FIN-INS.
+           MOVE MANUFACTURING      IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-MANUFAC.
+           MOVE AGRI-FOR-FISH-HUNT IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-AG-FIS-HUN.
+           MOVE PUBLIC-ADMIN       IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-PUBLIC-AD.
+           MOVE UTILITIES          IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-UTILS.
+           MOVE ACCOM-FOOD-SERVICES IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-ACOM-FOOD.
+           MOVE INFORMATION        IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-INFORM.
+           MOVE PROF-SCIENTIF-TECH IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL19-PR-SC-T.
+           MOVE REAL-ESTATE        IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL19-RE-STATE.
+           MOVE OTHER-SERVICES     IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL19-OTHER-S.
+           MOVE MANAGEMENT-COMP    IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL19-MANAG-C.
+           MOVE EDUCATIONAL-SERVICES IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL19-EDUC-S.
+           MOVE MINING             IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL19-MINING.
+           MOVE HEALTH-CARE-SOCIAL-ASSIS IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL21-HEALTH.
+           MOVE ARTS-ENTERTAINMENT IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL21-ARTS-EN.
+           MOVE ADMIN-SUPPORT-WASTE-MGMT IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL21-WASTE-MAG.
+           MOVE RETAIL-TRADE       IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL21-RETAIL.
+           MOVE INA                IN RECORD-RACE
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL25-INA.
+           MOVE WHITE              IN RECORD-RACE
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL25-WHITE.
+           MOVE ASIAN              IN RECORD-RACE
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL25-ASIAN.
+           MOVE AFRICAN-AMERICAN   IN RECORD-RACE
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL25-AF-AM.
+           MOVE NATIVE-AMERICAN-ALASKAN IN RECORD-RACE
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL25-NAT-AL.
+           MOVE NATIVE-HAWAIAN-PACIFIC IN RECORD-RACE
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL25-NAT-HAW-P.
+           MOVE INA                IN RECORD-GENDER
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL29-INA.
+           MOVE MALE               IN RECORD-GENDER
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL29-MALE.
+           MOVE FEMALE             IN RECORD-GENDER
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL29-FEMALE.
+      *---------------------------------------------------------------*
+       4200-PRINT-SUMMARY-RPT.
+      *---------------------------------------------------------------*
+           MOVE UL-REPORT-1                TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-2                TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-3                TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-4                TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-5                TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-6                TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-7                TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-8                TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-9                TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-10               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-11               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-12               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-13               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-14               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-15               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-16               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-17               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-18               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-19               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-20               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-21               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-22               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-23               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-24               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-25               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-26               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-27               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-28               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-29               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE UL-REPORT-30               TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       8000-READ-UNEMPLOYMENT-FILE.
+      *---------------------------------------------------------------*
+           READ UNEMPLOYMENT-CLAIMS-FILE NEXT RECORD
+               AT END MOVE 'Y' TO END-OF-FILE-SW.
+      *---------------------------------------------------------------*
+       9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+           IF LINE-COUNT GREATER THAN LINES-ON-PAGE
+               PERFORM 9100-PRINT-HEADING-LINES.
+           MOVE NEXT-REPORT-LINE           TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+      *---------------------------------------------------------------*
+       9100-PRINT-HEADING-LINES.
+      *---------------------------------------------------------------*
+           MOVE UL-REPORT-1                TO PRINT-LINE.
+           PERFORM 9110-WRITE-TOP-OF-PAGE.
+           ADD  1                          TO PAGE-COUNT.
+           MOVE 1                          TO LINE-SPACEING.
+           MOVE 2                          TO LINE-COUNT.
+      *---------------------------------------------------------------*
+       9110-WRITE-TOP-OF-PAGE.
+      *---------------------------------------------------------------*
+           WRITE PRINT-RECORD
+               AFTER ADVANCING PAGE.
+           MOVE SPACE                      TO PRINT-LINE.
+      *---------------------------------------------------------------*
+       9120-WRITE-PRINT-LINE.
+      *---------------------------------------------------------------*
+           WRITE PRINT-RECORD
+               AFTER ADVANCING LINE-SPACEING.
+           MOVE SPACE                      TO PRINT-LINE.
+           ADD  1                          TO LINE-COUNT.
