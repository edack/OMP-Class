@@ -19,6 +19,8 @@
              ORGANIZATION IS INDEXED
              ACCESS MODE  IS DYNAMIC
              RECORD KEY   IS RECORD-ID OF UNEMPLOYMENT-CLAIM
+             ALTERNATE RECORD KEY IS RECORD-DATE OF UNEMPLOYMENT-CLAIM
+                 WITH DUPLICATES
              FILE STATUS  IS UNEMPLOYMENT-FILE-STATUS.
       *===============================================================*
        DATA DIVISION.
@@ -37,6 +39,9 @@
                88 MAY-EXIST                      VALUE 35.
            05  EOF-SWITCH                  PIC X.
                88 EOF                            VALUE 'Y'.
+           05  WS-RANGE-FROM-NUM           PIC 9(08) USAGE IS COMP.
+           05  WS-RANGE-TO-NUM             PIC 9(08) USAGE IS COMP.
+           05  WS-RECORD-DATE-NUM          PIC 9(08) USAGE IS COMP.
       *---------------------------------------------------------------*
        01  ERROR-DISPLAY-LINE.
            05  FILLER  PIC X(23) VALUE ' *** ERROR DURING FILE '.
@@ -49,7 +54,9 @@
        COPY UNEMT.
       *===============================================================*
        PROCEDURE DIVISION USING RECORD-TABLE-SIZE, RECORD-TABLE-INDEX,
-           PROGRAM-ACTION, RECORD-TABLE.
+           PROGRAM-ACTION, RECORD-TABLE, RECORD-TABLE-TRUNCATED-SW,
+           RECORD-DATE-RANGE, RECORD-BROWSE-REQUEST,
+           RECORD-FOUND-TABLE.
       *---------------------------------------------------------------*
        0000-MAIN-ROUTINE.
       *---------------------------------------------------------------*
@@ -72,10 +79,24 @@
                PERFORM 2100-PROCESS-NEXT-VSAM-RECORD
                     UNTIL EOF
            ELSE
-               MOVE RECORD-ID OF
-                    TBL-UNEMPLOYMENT-CLAIM (RECORD-TABLE-SIZE)
-                    TO RECORD-ID OF UNEMPLOYMENT-CLAIM
-               PERFORM 2200-PROCESS-VSAM-RECORD.
+               IF  DATE-RANGE-REQUEST
+                   PERFORM 2290-COMPUTE-RANGE-BOUNDS
+                   PERFORM 2300-PROCESS-DATE-RANGE-RECORD
+                        UNTIL EOF
+               ELSE
+                   IF  KEY-BROWSE-REQUEST
+                       PERFORM 2400-START-KEY-BROWSE
+                       PERFORM 2410-PROCESS-BROWSE-RECORD
+                           VARYING RECORD-TABLE-INDEX FROM 1 BY 1
+                           UNTIL RECORD-TABLE-INDEX > BROWSE-COUNT
+                           OR EOF
+                   ELSE
+                       PERFORM 2200-PROCESS-VSAM-RECORD
+                           VARYING RECORD-TABLE-INDEX FROM 1 BY 1
+                           UNTIL RECORD-TABLE-INDEX > RECORD-TABLE-SIZE
+                   END-IF
+               END-IF
+           END-IF.
       *---------------------------------------------------------------*
        2100-PROCESS-NEXT-VSAM-RECORD.
       *---------------------------------------------------------------*
@@ -83,20 +104,105 @@
                AT END
                   SET EOF TO TRUE
                NOT AT END
-                   ADD 1 TO RECORD-TABLE-SIZE
-                   MOVE UNEMPLOYMENT-CLAIM TO
-                       TBL-UNEMPLOYMENT-CLAIM (RECORD-TABLE-SIZE).
+                   IF RECORD-TABLE-SIZE >= RECORD-TABLE-MAX-SIZE
+                       SET RECORD-TABLE-TRUNCATED TO TRUE
+                       SET EOF TO TRUE
+                   ELSE
+                       ADD 1 TO RECORD-TABLE-SIZE
+                       MOVE UNEMPLOYMENT-CLAIM TO
+                           TBL-UNEMPLOYMENT-CLAIM (RECORD-TABLE-SIZE)
+                       MOVE 'Y' TO
+                           RECORD-FOUND-SW (RECORD-TABLE-SIZE)
+                   END-IF.
       *---------------------------------------------------------------*
        2200-PROCESS-VSAM-RECORD.
       *---------------------------------------------------------------*
+      *    EACH TABLE ENTRY GETS ITS OWN FOUND/NOT-FOUND FLAG SET
+      *    HERE SO A BAD ID SOMEWHERE IN THE MIDDLE OF A MULTI-ID
+      *    BATCH DOES NOT GET REPORTED FROM WHATEVER STALE DATA IS
+      *    SITTING IN ITS SLOT. THIS IS A NORMAL, EXPECTED OUTCOME
+      *    FOR A ONE-OFF LOOKUP (NOT A VSAM I/O ERROR), SO IT IS NOT
+      *    ROUTED THROUGH THE BATCH-CONSOLE 9900-INVALID-VSAM-STATUS
+      *    PATH - THIS PARAGRAPH IS ALSO REACHED FROM THE UNEMINQ
+      *    CICS TRANSACTION, WHICH HAS NO CONSOLE FOR A DISPLAY TO
+      *    GO TO. THE CALLER DECIDES HOW TO REPORT A MISS.
+           MOVE RECORD-ID OF
+                TBL-UNEMPLOYMENT-CLAIM (RECORD-TABLE-INDEX)
+                TO RECORD-ID OF UNEMPLOYMENT-CLAIM.
            READ UNEMPLOYMENT-CLAIMS-FILE
                INVALID KEY
-                   MOVE 'READ'             TO DL-ERROR-REASON
-                   PERFORM 9900-INVALID-VSAM-STATUS 
-                   MOVE 0                  TO RECORD-TABLE-SIZE
+                   MOVE 'N' TO
+                       RECORD-FOUND-SW (RECORD-TABLE-INDEX)
                NOT INVALID KEY
                    MOVE UNEMPLOYMENT-CLAIM TO
-                       TBL-UNEMPLOYMENT-CLAIM (RECORD-TABLE-SIZE).
+                       TBL-UNEMPLOYMENT-CLAIM (RECORD-TABLE-INDEX)
+                   MOVE 'Y' TO
+                       RECORD-FOUND-SW (RECORD-TABLE-INDEX).
+      *---------------------------------------------------------------*
+       2290-COMPUTE-RANGE-BOUNDS.
+      *---------------------------------------------------------------*
+           MOVE 0                          TO RECORD-TABLE-SIZE.
+           COMPUTE WS-RANGE-FROM-NUM =
+               (FROM-YY OF RECORD-DATE-RANGE * 10000)
+               + (FROM-MM OF RECORD-DATE-RANGE * 100)
+               + FROM-DD OF RECORD-DATE-RANGE.
+           COMPUTE WS-RANGE-TO-NUM =
+               (TO-YY OF RECORD-DATE-RANGE * 10000)
+               + (TO-MM OF RECORD-DATE-RANGE * 100)
+               + TO-DD OF RECORD-DATE-RANGE.
+      *---------------------------------------------------------------*
+       2300-PROCESS-DATE-RANGE-RECORD.
+      *---------------------------------------------------------------*
+           READ UNEMPLOYMENT-CLAIMS-FILE NEXT RECORD
+               AT END
+                  SET EOF TO TRUE
+               NOT AT END
+                   PERFORM 2310-CHECK-DATE-RANGE.
+      *---------------------------------------------------------------*
+       2310-CHECK-DATE-RANGE.
+      *---------------------------------------------------------------*
+           COMPUTE WS-RECORD-DATE-NUM =
+               (YY OF RECORD-DATE OF UNEMPLOYMENT-CLAIM * 10000)
+               + (MM OF RECORD-DATE OF UNEMPLOYMENT-CLAIM * 100)
+               + DD OF RECORD-DATE OF UNEMPLOYMENT-CLAIM.
+           IF WS-RECORD-DATE-NUM >= WS-RANGE-FROM-NUM
+              AND WS-RECORD-DATE-NUM <= WS-RANGE-TO-NUM
+               IF RECORD-TABLE-SIZE >= RECORD-TABLE-MAX-SIZE
+                   SET RECORD-TABLE-TRUNCATED TO TRUE
+                   SET EOF TO TRUE
+               ELSE
+                   ADD 1 TO RECORD-TABLE-SIZE
+                   MOVE UNEMPLOYMENT-CLAIM TO
+                       TBL-UNEMPLOYMENT-CLAIM (RECORD-TABLE-SIZE)
+                   MOVE 'Y' TO
+                       RECORD-FOUND-SW (RECORD-TABLE-SIZE)
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------*
+       2400-START-KEY-BROWSE.
+      *---------------------------------------------------------------*
+           MOVE 0                          TO RECORD-TABLE-SIZE.
+           MOVE BROWSE-FROM-KEY
+               TO RECORD-ID OF UNEMPLOYMENT-CLAIM.
+           START UNEMPLOYMENT-CLAIMS-FILE KEY IS
+               NOT LESS THAN RECORD-ID OF UNEMPLOYMENT-CLAIM
+               INVALID KEY
+                   SET EOF TO TRUE
+               NOT INVALID KEY
+                   CONTINUE
+           END-START.
+      *---------------------------------------------------------------*
+       2410-PROCESS-BROWSE-RECORD.
+      *---------------------------------------------------------------*
+           READ UNEMPLOYMENT-CLAIMS-FILE NEXT RECORD
+               AT END
+                   SET EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO RECORD-TABLE-SIZE
+                   MOVE UNEMPLOYMENT-CLAIM TO
+                       TBL-UNEMPLOYMENT-CLAIM (RECORD-TABLE-SIZE)
+                   MOVE 'Y' TO
+                       RECORD-FOUND-SW (RECORD-TABLE-SIZE).
       *---------------------------------------------------------------*
        3000-CLOSE-FILES.
       *---------------------------------------------------------------*
