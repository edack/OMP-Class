@@ -1,291 +1,899 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  UNEMQUE.
-       AUTHOR. EDWIN ACKERMAN.
-       INSTALLATION. MORONS LOSERS AND BIMBOS.
-       DATE-WRITTEN. 10/05/2020.
-       DATE-COMPILED.
-      *===============================================================*
-       ENVIRONMENT DIVISION.
-      *---------------------------------------------------------------*
-       CONFIGURATION SECTION.
-      *---------------------------------------------------------------*
-       SOURCE-COMPUTER. IBM-3081.
-       OBJECT-COMPUTER. IBM-3081.
-      *---------------------------------------------------------------*
-       INPUT-OUTPUT SECTION.
-      *---------------------------------------------------------------*
-       FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO INDD.
-           SELECT PRINT-FILE ASSIGN TO PRTLINE.
-      *===============================================================*
-       DATA DIVISION.
-      *---------------------------------------------------------------*
-       FILE SECTION.
-      *---------------------------------------------------------------*
-       FD  INPUT-FILE
-            LABEL RECORDS ARE STANDARD
-            DATA RECORD IS UNEM-CLAIM-ID
-            RECORD CONTAINS 3000 CHARACTERS
-            RECORDING MODE IS F
-            BLOCK CONTAINS 1 RECORDS.
-       01  U-STRUCT.
-           05  UNEM-CLAIM-ID    PIC X(8) OCCURS 10 TIMES.
-      *---------------------------------------------------------------*
-       FD  PRINT-FILE
-           RECORDING MODE IS F.
-       01  PRINT-RECORD.
-           05  PRINT-LINE                  PIC X(132).
-      *---------------------------------------------------------------*
-       WORKING-STORAGE SECTION.
-      *---------------------------------------------------------------*
-           COPY UNEMT.
-      *---------------------------------------------------------------*
-           COPY UNEMFORM.
-      *---------------------------------------------------------------*
-           COPY UNEMRPT.
-      *---------------------------------------------------------------*
-       01  REPORT-LINES.
-      *---------------------------------------------------------------*
-           05  NEXT-REPORT-LINE            PIC X(132) VALUE SPACE.
-      *---------------------------------------------------------------*
-      *---------------------------------------------------------------*
-       01 DETAIL-LINES.
-      *---------------------------------------------------------------*
-           05  DETAIL-LINE-1.
-               10  FILLER  PIC X(132).
-      *---------------------------------------------------------------*
-       01  WS-SWITCHES-SUBSCRIPTS-MISC.
-      *---------------------------------------------------------------*
-           05  END-OF-FILE-SW              PIC X VALUE 'N'.
-               88  END-OF-FILE                   VALUE 'Y'.
-           05  INDEX-1                     PIC 999 VALUE 0.
-       COPY PRINTCTL.
-      *===============================================================*
-       PROCEDURE DIVISION.
-      *---------------------------------------------------------------*
-       0000-MAIN-PROCESSING.
-      *---------------------------------------------------------------*
-           PERFORM 1000-OPEN-FILES.
-           PERFORM 8000-READ-UNEMP-FILE.
-           PERFORM 2000-PROCESS-UNEMP-FILE
-               UNTIL END-OF-FILE.
-           PERFORM 3000-CLOSE-FILES.
-           GOBACK.
-      *---------------------------------------------------------------*
-       1000-OPEN-FILES.
-      *---------------------------------------------------------------*
-           OPEN INPUT INPUT-FILE.
-           OPEN OUTPUT PRINT-FILE.
-           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
-           MOVE WS-CURRENT-YEAR  TO UL1-YY.
-           MOVE WS-CURRENT-MONTH TO UL1-MM.
-           MOVE WS-CURRENT-DAY   TO UL1-DD.
-           MOVE 30 TO LINES-ON-PAGE.
-      *---------------------------------------------------------------*
-       2000-PROCESS-UNEMP-FILE.
-      *---------------------------------------------------------------*
-           PERFORM 2100-PROGRAM-OPTIONS.
-           CALL 'UNEMREAD' USING RECORD-TABLE-SIZE,
-                                 RECORD-TABLE-INDEX,
-                                 PROGRAM-ACTION,
-                                 RECORD-TABLE.
-           IF RECORD-TABLE-SIZE > 0 THEN
-               PERFORM 2200-PRINT-UNEM-REPORT VARYING RECORD-TABLE-INDEX
-                  FROM 1 BY 1
-                  UNTIL RECORD-TABLE-INDEX > RECORD-TABLE-SIZE
-           ELSE
-               DISPLAY UNEM-CLAIM-ID (1), ' NOT FOUND.'
-           END-IF.
-           PERFORM 8000-READ-UNEMP-FILE.
-      *---------------------------------------------------------------*
-       2100-PROGRAM-OPTIONS.
-      *---------------------------------------------------------------*
-           IF UNEM-CLAIM-ID (1) = 'ALL' THEN
-               MOVE UNEM-CLAIM-ID (1) TO PROGRAM-ACTION
-           ELSE
-               IF UNEM-CLAIM-ID (1) IS NUMERIC THEN
-                   MOVE 1 TO RECORD-TABLE-SIZE
-                   MOVE UNEM-CLAIM-ID (1)
-                       TO RECORD-ID OF TBL-UNEMPLOYMENT-CLAIM (1)
-               ELSE
-                   DISPLAY 'Invalid command: enter an 8-digit ',
-                       'id for a single record, or ALL for all records'
-               END-IF
-           END-IF.
-      *---------------------------------------------------------------*
-       2200-PRINT-UNEM-REPORT.
-      *---------------------------------------------------------------*
-           MOVE CORRESPONDING
-               TBL-UNEMPLOYMENT-CLAIM (RECORD-TABLE-INDEX)
-               TO FORMAT-UNEMPLOYMENT-CLAIM.
-           PERFORM  2210-MOVE-UNEMPLOYMENT-FIELDS.
-           PERFORM  2220-PRINT-UNEMPLOYMENT-RPT VARYING INDEX-1
-                  FROM 2 BY 1
-                  UNTIL INDEX-1 > 30.
-      *---------------------------------------------------------------*
-       2210-MOVE-UNEMPLOYMENT-FIELDS.
-      *---------------------------------------------------------------*
-           MOVE RECORD-ID  IN  FORMAT-UNEMPLOYMENT-CLAIM
-                           TO UL1-RECORD-ID.
-           MOVE INA      IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
-                         TO UL5-INA.
-           MOVE UNDER-22 IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
-                         TO UL5-UNDER-22.
-           MOVE F-22-24  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
-                         TO UL5-F-22-24.
-           MOVE F-25-34  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
-                         TO UL5-F-25-34.
-           MOVE F-35-44  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
-                         TO UL5-F-35-44.
-           MOVE F-45-54  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
-                         TO UL7-F-45-54.
-           MOVE F-55-59  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
-                         TO UL7-F-55-59.
-           MOVE F-60-64  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
-                         TO UL7-F-60-64.
-           MOVE OVER-65  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
-                         TO UL7-F-OVER-65.
-           MOVE INA                IN  RECORD-ETHNICITY
-                                   IN  FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL11-INA.
-           MOVE LATINO-HISPANIC    IN  RECORD-ETHNICITY
-                                   IN  FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL11-LAT-HIS.
-           MOVE NOT-LATINO-HISPANIC    IN  RECORD-ETHNICITY
-                                       IN  FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL11-NOT-LAT-HIS.
-           MOVE INA                IN RECORD-INDUSTRY
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL15-INA.
-           MOVE WHOLESALE-TRADE    IN RECORD-INDUSTRY
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL15-WHOLST.
-           MOVE TRANSPORTATION-WAREHOUSE     IN RECORD-INDUSTRY
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL15-TRANSWR.
-           MOVE CONSTRUCTION       IN RECORD-INDUSTRY
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL15-CONSTR.
-           MOVE FINANCE-INSURANCE  IN RECORD-INDUSTRY
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL15-FIN-INS.
-           MOVE MANUFACTURING      IN RECORD-INDUSTRY
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL15-MANUFAC.
-           MOVE AGRI-FOR-FISH-HUNT IN RECORD-INDUSTRY
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL15-AG-FIS-HUN.
-           MOVE PUBLIC-ADMIN       IN RECORD-INDUSTRY
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL15-PUBLIC-AD.
-           MOVE UTILITIES          IN RECORD-INDUSTRY
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL15-UTILS.
-           MOVE ACCOM-FOOD-SERVICES IN RECORD-INDUSTRY
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL15-ACOM-FOOD.
-           MOVE INFORMATION        IN RECORD-INDUSTRY
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL15-INFORM.
-           MOVE PROF-SCIENTIF-TECH IN RECORD-INDUSTRY
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL19-PR-SC-T.
-           MOVE REAL-ESTATE        IN RECORD-INDUSTRY
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL19-RE-STATE.
-           MOVE OTHER-SERVICES     IN RECORD-INDUSTRY
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL19-OTHER-S.
-           MOVE MANAGEMENT-COMP    IN RECORD-INDUSTRY
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL19-MANAG-C.
-           MOVE EDUCATIONAL-SERVICES IN RECORD-INDUSTRY
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL19-EDUC-S.
-           MOVE MINING             IN RECORD-INDUSTRY
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL19-MINING.
-           MOVE HEALTH-CARE-SOCIAL-ASSIS IN RECORD-INDUSTRY
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL21-HEALTH.
-           MOVE ARTS-ENTERTAINMENT IN RECORD-INDUSTRY
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL21-ARTS-EN.
-           MOVE ADMIN-SUPPORT-WASTE-MGMT IN RECORD-INDUSTRY
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL21-WASTE-MAG.
-           MOVE RETAIL-TRADE       IN RECORD-INDUSTRY
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL21-RETAIL.
-           MOVE INA                IN RECORD-RACE
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL25-INA.
-           MOVE WHITE              IN RECORD-RACE
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL25-WHITE.
-           MOVE ASIAN              IN RECORD-RACE
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL25-ASIAN.
-           MOVE AFRICAN-AMERICAN   IN RECORD-RACE
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL25-AF-AM.
-           MOVE NATIVE-AMERICAN-ALASKAN IN RECORD-RACE
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL25-NAT-AL.
-           MOVE NATIVE-HAWAIAN-PACIFIC IN RECORD-RACE
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL25-NAT-HAW-P.
-           MOVE INA                IN RECORD-GENDER
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL29-INA.
-           MOVE MALE               IN RECORD-GENDER
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL29-MALE.
-           MOVE FEMALE             IN RECORD-GENDER
-                                   IN FORMAT-UNEMPLOYMENT-CLAIM
-                                   TO UL29-FEMALE.
-      *---------------------------------------------------------------*
-       2220-PRINT-UNEMPLOYMENT-RPT.
-      *---------------------------------------------------------------*
-           MOVE TABLE-LINE(INDEX-1)        TO NEXT-REPORT-LINE.
-           PERFORM 9000-PRINT-REPORT-LINE.
-      *---------------------------------------------------------------*
-       3000-CLOSE-FILES.
-      *---------------------------------------------------------------*
-           CLOSE INPUT-FILE.
-           CLOSE PRINT-FILE.
-      *---------------------------------------------------------------*
-       8000-READ-UNEMP-FILE.
-      *---------------------------------------------------------------*
-           READ INPUT-FILE
-               AT END MOVE 'Y' TO END-OF-FILE-SW.
-      *---------------------------------------------------------------*
-       9000-PRINT-REPORT-LINE.
-      *---------------------------------------------------------------*
-           IF LINE-COUNT GREATER THAN LINES-ON-PAGE
-               PERFORM 9100-PRINT-HEADING-LINES.
-           MOVE NEXT-REPORT-LINE           TO PRINT-LINE.
-           PERFORM 9120-WRITE-PRINT-LINE.
-      *---------------------------------------------------------------*
-       9100-PRINT-HEADING-LINES.
-      *---------------------------------------------------------------*
-      *     MOVE PAGE-COUNT                 TO HL1-PAGE-COUNT.
-           MOVE UL-REPORT-1                TO PRINT-LINE.
-           PERFORM 9110-WRITE-TOP-OF-PAGE.
-           ADD  1                          TO PAGE-COUNT.
-           MOVE 1                          TO LINE-SPACEING.
-           MOVE 2                          TO LINE-COUNT.
-      *---------------------------------------------------------------*
-       9110-WRITE-TOP-OF-PAGE.
-      *---------------------------------------------------------------*
-           WRITE PRINT-RECORD
-               AFTER ADVANCING PAGE.
-           MOVE SPACE                      TO PRINT-LINE.
-      *---------------------------------------------------------------*
-       9120-WRITE-PRINT-LINE.
-      *---------------------------------------------------------------*
-           WRITE PRINT-RECORD
-               AFTER ADVANCING LINE-SPACEING.
-           MOVE SPACE                      TO PRINT-LINE.
-           ADD  1                          TO LINE-COUNT.
-           MOVE 1                          TO LINE-SPACEING.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  UNEMQUE.
+       AUTHOR. EDWIN ACKERMAN.
+       INSTALLATION. MORONS LOSERS AND BIMBOS.
+       DATE-WRITTEN. 10/05/2020.
+       DATE-COMPILED.
+      *===============================================================*
+       ENVIRONMENT DIVISION.
+      *---------------------------------------------------------------*
+       CONFIGURATION SECTION.
+      *---------------------------------------------------------------*
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+      *---------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *---------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO INDD.
+           SELECT PRINT-FILE ASSIGN TO PRTLINE.
+           SELECT OPTIONAL CSV-FILE ASSIGN TO CSVOUT.
+           SELECT OPTIONAL RUN-CONTROL-FILE ASSIGN TO RUNCTL
+               FILE STATUS IS RUN-CONTROL-STATUS.
+      *===============================================================*
+       DATA DIVISION.
+      *---------------------------------------------------------------*
+       FILE SECTION.
+      *---------------------------------------------------------------*
+       FD  INPUT-FILE
+            LABEL RECORDS ARE STANDARD
+            DATA RECORD IS UNEM-CLAIM-ID
+            RECORD CONTAINS 3000 CHARACTERS
+            RECORDING MODE IS F
+            BLOCK CONTAINS 1 RECORDS.
+       01  U-STRUCT.
+           05  UNEM-CLAIM-ID    PIC X(8) OCCURS 10 TIMES.
+           05  UNEM-REPORT-SECTION         PIC X(03).
+               88  UNEM-SECTION-ALL             VALUE SPACE, 'ALL'.
+               88  UNEM-SECTION-AGE             VALUE 'AGE'.
+               88  UNEM-SECTION-ETH             VALUE 'ETH'.
+               88  UNEM-SECTION-IND             VALUE 'IND'.
+               88  UNEM-SECTION-RCE             VALUE 'RCE'.
+               88  UNEM-SECTION-GND             VALUE 'GND'.
+      *---------------------------------------------------------------*
+       FD  PRINT-FILE
+           RECORDING MODE IS F.
+       01  PRINT-RECORD.
+           05  PRINT-LINE                  PIC X(132).
+      *---------------------------------------------------------------*
+       FD  CSV-FILE
+           RECORDING MODE IS F.
+       01  CSV-RECORD                      PIC X(132).
+      *---------------------------------------------------------------*
+      *    RUN-CONTROL-FILE HOLDS ONE RECORD-ID PER LINE (OR THE
+      *    LITERAL ALL), SO OPERATIONS CAN POINT UNEMQUE AT A
+      *    DIFFERENT WORKLIST EACH NIGHT WITHOUT TOUCHING JCL OR
+      *    RECOMPILING - SEE UNEM-CLAIM-ID (1) = 'LIST' BELOW.
+      *---------------------------------------------------------------*
+       FD  RUN-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  RUN-CONTROL-RECORD.
+           05  RC-RECORD-ID                PIC X(08).
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+           COPY UNEMT.
+      *---------------------------------------------------------------*
+           COPY UNEMFORM.
+      *---------------------------------------------------------------*
+           COPY UNEMRPT.
+      *---------------------------------------------------------------*
+       01  REPORT-LINES.
+      *---------------------------------------------------------------*
+           05  NEXT-REPORT-LINE            PIC X(132) VALUE SPACE.
+      *---------------------------------------------------------------*
+      *---------------------------------------------------------------*
+       01 DETAIL-LINES.
+      *---------------------------------------------------------------*
+           05  DETAIL-LINE-1.
+               10  FILLER  PIC X(132).
+      *---------------------------------------------------------------*
+       01  WS-SWITCHES-SUBSCRIPTS-MISC.
+      *---------------------------------------------------------------*
+           05  END-OF-FILE-SW              PIC X VALUE 'N'.
+               88  END-OF-FILE                   VALUE 'Y'.
+           05  INDEX-1                     PIC 999 VALUE 0.
+           05  WS-REPORT-SECTION           PIC X(03) VALUE 'ALL'.
+               88  WS-SECTION-ALL               VALUE 'ALL'.
+               88  WS-SECTION-AGE               VALUE 'AGE'.
+               88  WS-SECTION-ETH               VALUE 'ETH'.
+               88  WS-SECTION-IND               VALUE 'IND'.
+               88  WS-SECTION-RCE               VALUE 'RCE'.
+               88  WS-SECTION-GND               VALUE 'GND'.
+           05  WS-CSV-EXPORT-SW            PIC X(01) VALUE 'N'.
+               88  CSV-EXPORT-REQUESTED             VALUE 'Y'.
+           05  WS-SUPPRESS-ZERO-SW         PIC X(01) VALUE 'N'.
+               88  WS-SUPPRESS-ZEROS                VALUE 'Y'.
+           05  RUN-CONTROL-STATUS          PIC XX.
+               88  RUN-CONTROL-OK                   VALUE '00'.
+           05  RUN-CONTROL-EOF-SW          PIC X VALUE 'N'.
+               88  RUN-CONTROL-EOF                  VALUE 'Y'.
+      *---------------------------------------------------------------*
+       01  WS-PERCENT-WORK-AREAS.
+      *---------------------------------------------------------------*
+           05  WS-AGE-TOTAL                PIC 9(07).
+           05  WS-ETH-TOTAL                PIC 9(07).
+           05  WS-IND-TOTAL                PIC 9(07).
+           05  WS-RACE-TOTAL               PIC 9(07).
+           05  WS-GENDER-TOTAL             PIC 9(07).
+      *---------------------------------------------------------------*
+      *    NUMERIC MIRRORS OF THE UL-REPORT BUCKETS - THE UL5/UL7/ETC
+      *    FIELDS THEMSELVES ARE PIC ZZZ,ZZ9 EDITED FOR PRINTING AND
+      *    CANNOT BE USED AS COMPUTE OPERANDS, SO 2210-MOVE-
+      *    UNEMPLOYMENT-FIELDS ALSO MOVES CORRESPONDING FIELDS OF
+      *    THE CURRENT CLAIM INTO THESE, MATCHING RECORD-AGE/
+      *    RECORD-ETHNICITY/RECORD-INDUSTRY/RECORD-RACE/RECORD-GENDER
+      *    ELEMENTARY NAMES FROM UNEMT SO A SIMPLE MOVE CORRESPONDING
+      *    POPULATES ALL OF THEM AT ONCE.
+      *---------------------------------------------------------------*
+       01  WS-DEMOGRAPHIC-COUNTS.
+      *---------------------------------------------------------------*
+           05  WS-AGE-MIRROR.
+               10  INA                     PIC 9(06).
+               10  UNDER-22                PIC 9(06).
+               10  F-22-24                 PIC 9(06).
+               10  F-25-34                 PIC 9(06).
+               10  F-35-44                 PIC 9(06).
+               10  F-45-54                 PIC 9(06).
+               10  F-55-59                 PIC 9(06).
+               10  F-60-64                 PIC 9(06).
+               10  OVER-65                 PIC 9(06).
+           05  WS-ETH-MIRROR.
+               10  INA                     PIC 9(06).
+               10  LATINO-HISPANIC         PIC 9(06).
+               10  NOT-LATINO-HISPANIC     PIC 9(06).
+           05  WS-IND-MIRROR.
+               10  INA                     PIC 9(06).
+               10  WHOLESALE-TRADE         PIC 9(06).
+               10  TRANSPORTATION-WAREHOUSE PIC 9(06).
+               10  CONSTRUCTION            PIC 9(06).
+               10  FINANCE-INSURANCE       PIC 9(06).
+               10  MANUFACTURING           PIC 9(06).
+               10  AGRI-FOR-FISH-HUNT      PIC 9(06).
+               10  PUBLIC-ADMIN            PIC 9(06).
+               10  UTILITIES               PIC 9(06).
+               10  ACCOM-FOOD-SERVICES     PIC 9(06).
+               10  INFORMATION             PIC 9(06).
+               10  PROF-SCIENTIF-TECH      PIC 9(06).
+               10  REAL-ESTATE             PIC 9(06).
+               10  OTHER-SERVICES          PIC 9(06).
+               10  MANAGEMENT-COMP         PIC 9(06).
+               10  EDUCATIONAL-SERVICES    PIC 9(06).
+               10  MINING                  PIC 9(06).
+               10  HEALTH-CARE-SOCIAL-ASSIS PIC 9(06).
+               10  ARTS-ENTERTAINMENT      PIC 9(06).
+               10  ADMIN-SUPPORT-WASTE-MGMT PIC 9(06).
+               10  RETAIL-TRADE            PIC 9(06).
+           05  WS-RACE-MIRROR.
+               10  INA                     PIC 9(06).
+               10  WHITE                   PIC 9(06).
+               10  ASIAN                   PIC 9(06).
+               10  AFRICAN-AMERICAN        PIC 9(06).
+               10  NATIVE-AMERICAN-ALASKAN PIC 9(06).
+               10  NATIVE-HAWAIAN-PACIFIC  PIC 9(06).
+           05  WS-GND-MIRROR.
+               10  INA                     PIC 9(06).
+               10  MALE                    PIC 9(06).
+               10  FEMALE                  PIC 9(06).
+      *---------------------------------------------------------------*
+       01  CSV-LINE.
+      *---------------------------------------------------------------*
+           05  CSV-RECORD-ID               PIC X(08).
+           05  CSV-AGE-INA                 PIC 9(07).
+           05  CSV-AGE-UNDER-22            PIC 9(07).
+           05  CSV-AGE-22-24               PIC 9(07).
+           05  CSV-AGE-25-34               PIC 9(07).
+           05  CSV-AGE-35-44               PIC 9(07).
+           05  CSV-AGE-45-54               PIC 9(07).
+           05  CSV-AGE-55-59               PIC 9(07).
+           05  CSV-AGE-60-64               PIC 9(07).
+           05  CSV-AGE-OVER-65             PIC 9(07).
+           05  CSV-ETH-INA                 PIC 9(07).
+           05  CSV-ETH-LAT-HIS             PIC 9(07).
+           05  CSV-ETH-NOT-LAT-HIS         PIC 9(07).
+           05  CSV-GND-INA                 PIC 9(07).
+           05  CSV-GND-MALE                PIC 9(07).
+           05  CSV-GND-FEMALE              PIC 9(07).
+       COPY PRINTCTL.
+      *===============================================================*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 8000-READ-UNEMP-FILE.
+           PERFORM 2000-PROCESS-UNEMP-FILE
+               UNTIL END-OF-FILE.
+           PERFORM 3000-CLOSE-FILES.
+           GOBACK.
+      *---------------------------------------------------------------*
+       1000-OPEN-FILES.
+      *---------------------------------------------------------------*
+           OPEN INPUT INPUT-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           ACCEPT WS-CSV-EXPORT-SW.
+           IF  CSV-EXPORT-REQUESTED
+               OPEN OUTPUT CSV-FILE
+           END-IF.
+           ACCEPT WS-SUPPRESS-ZERO-SW.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR  TO UL1-YY.
+           MOVE WS-CURRENT-MONTH TO UL1-MM.
+           MOVE WS-CURRENT-DAY   TO UL1-DD.
+           ACCEPT WS-PAGE-SIZE-PARM.
+           IF  WS-PAGE-SIZE-PARM > ZERO
+               MOVE WS-PAGE-SIZE-PARM  TO LINES-ON-PAGE
+           ELSE
+               MOVE 30                 TO LINES-ON-PAGE
+           END-IF.
+      *---------------------------------------------------------------*
+       2000-PROCESS-UNEMP-FILE.
+      *---------------------------------------------------------------*
+           PERFORM 2100-PROGRAM-OPTIONS.
+           MOVE 'N' TO RECORD-TABLE-TRUNCATED-SW.
+           CALL 'UNEMREAD' USING RECORD-TABLE-SIZE,
+                                 RECORD-TABLE-INDEX,
+                                 PROGRAM-ACTION,
+                                 RECORD-TABLE,
+                                 RECORD-TABLE-TRUNCATED-SW,
+                                 RECORD-DATE-RANGE,
+                                 RECORD-BROWSE-REQUEST,
+                                 RECORD-FOUND-TABLE.
+           IF RECORD-TABLE-SIZE > 0 THEN
+               PERFORM 2200-PRINT-UNEM-REPORT VARYING RECORD-TABLE-INDEX
+                  FROM 1 BY 1
+                  UNTIL RECORD-TABLE-INDEX > RECORD-TABLE-SIZE
+           ELSE
+               DISPLAY UNEM-CLAIM-ID (1), ' NOT FOUND.'
+           END-IF.
+           IF RECORD-TABLE-TRUNCATED
+               DISPLAY 'REPORT TRUNCATED, RECORDS BEYOND ',
+                   RECORD-TABLE-MAX-SIZE, ' NOT SHOWN.'
+           END-IF.
+           PERFORM 8000-READ-UNEMP-FILE.
+      *---------------------------------------------------------------*
+       2100-PROGRAM-OPTIONS.
+      *---------------------------------------------------------------*
+           IF UNEM-SECTION-ALL OR UNEM-SECTION-AGE OR UNEM-SECTION-ETH
+               OR UNEM-SECTION-IND OR UNEM-SECTION-RCE
+               OR UNEM-SECTION-GND
+               MOVE UNEM-REPORT-SECTION TO WS-REPORT-SECTION
+           ELSE
+               DISPLAY 'Invalid report section: ', UNEM-REPORT-SECTION,
+                   ' - defaulting to ALL'
+               MOVE 'ALL'               TO WS-REPORT-SECTION
+           END-IF.
+           IF UNEM-CLAIM-ID (1) = 'ALL' THEN
+               MOVE UNEM-CLAIM-ID (1) TO PROGRAM-ACTION
+           ELSE
+               IF UNEM-CLAIM-ID (1) = 'RANGE' THEN
+                   MOVE 'RNG'          TO PROGRAM-ACTION
+                   MOVE 0              TO RECORD-TABLE-SIZE
+                   PERFORM 2120-BUILD-DATE-RANGE
+               ELSE
+                   IF UNEM-CLAIM-ID (1) = 'KEY' THEN
+                       MOVE 'KEY'          TO PROGRAM-ACTION
+                       MOVE 0              TO RECORD-TABLE-SIZE
+                       PERFORM 2130-BUILD-KEY-BROWSE-REQUEST
+                   ELSE
+                       IF UNEM-CLAIM-ID (1) = 'LIST' THEN
+                           MOVE SPACE          TO PROGRAM-ACTION
+                           MOVE 0              TO RECORD-TABLE-SIZE
+                           PERFORM 2140-BUILD-RUN-CONTROL-LIST
+                       ELSE
+                           MOVE SPACE              TO PROGRAM-ACTION
+                           MOVE 0                  TO RECORD-TABLE-SIZE
+                           PERFORM 2110-BUILD-LOOKUP-TABLE
+                               VARYING INDEX-1 FROM 1 BY 1
+                               UNTIL INDEX-1 > 10
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------*
+       2110-BUILD-LOOKUP-TABLE.
+      *---------------------------------------------------------------*
+           IF UNEM-CLAIM-ID (INDEX-1) IS NUMERIC
+               ADD 1 TO RECORD-TABLE-SIZE
+               MOVE UNEM-CLAIM-ID (INDEX-1)
+                   TO RECORD-ID OF
+                       TBL-UNEMPLOYMENT-CLAIM (RECORD-TABLE-SIZE)
+           ELSE
+               IF UNEM-CLAIM-ID (INDEX-1) NOT = SPACE
+                   DISPLAY 'Invalid command: enter an 8-digit ',
+                       'id for a single record, or ALL for all records'
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------*
+       2120-BUILD-DATE-RANGE.
+      *---------------------------------------------------------------*
+           MOVE UNEM-CLAIM-ID (2) (1:2) TO FROM-DD OF
+               RECORD-DATE-RANGE.
+           MOVE UNEM-CLAIM-ID (2) (3:2) TO FROM-MM OF
+               RECORD-DATE-RANGE.
+           MOVE UNEM-CLAIM-ID (2) (5:4) TO FROM-YY OF
+               RECORD-DATE-RANGE.
+           MOVE UNEM-CLAIM-ID (3) (1:2) TO TO-DD OF
+               RECORD-DATE-RANGE.
+           MOVE UNEM-CLAIM-ID (3) (3:2) TO TO-MM OF
+               RECORD-DATE-RANGE.
+           MOVE UNEM-CLAIM-ID (3) (5:4) TO TO-YY OF
+               RECORD-DATE-RANGE.
+      *---------------------------------------------------------------*
+       2130-BUILD-KEY-BROWSE-REQUEST.
+      *---------------------------------------------------------------*
+      *    'KEY' STARTKEY BROWSECOUNT - BROWSES FORWARD FROM THE FIRST
+      *    RECORD-ID NOT LESS THAN STARTKEY FOR UP TO BROWSECOUNT
+      *    RECORDS, WITHOUT REQUIRING THE CALLER TO KNOW EACH ID.
+      *---------------------------------------------------------------*
+           MOVE UNEM-CLAIM-ID (2)          TO BROWSE-FROM-KEY.
+           IF UNEM-CLAIM-ID (3) IS NUMERIC
+               MOVE UNEM-CLAIM-ID (3)       TO BROWSE-COUNT
+           ELSE
+               MOVE 10                      TO BROWSE-COUNT.
+      *---------------------------------------------------------------*
+       2140-BUILD-RUN-CONTROL-LIST.
+      *---------------------------------------------------------------*
+      *    'LIST' READS RUN-CONTROL-FILE (RUNCTL) - ONE RECORD-ID PER
+      *    LINE, OR A SINGLE LINE OF ALL - SO OPERATIONS CAN CHANGE
+      *    THE WORKLIST BY REPOINTING RUNCTL, NOT BY EDITING THE
+      *    10-WIDE UNEM-CLAIM-ID CARD OR RECOMPILING THIS PROGRAM.
+      *---------------------------------------------------------------*
+           MOVE 'N'                        TO RUN-CONTROL-EOF-SW.
+           OPEN INPUT RUN-CONTROL-FILE.
+           IF NOT RUN-CONTROL-OK
+               DISPLAY 'RUN-CONTROL-FILE OPEN ERROR : ',
+                   RUN-CONTROL-STATUS, ' - NO IDS SELECTED'
+           ELSE
+               PERFORM 2141-READ-RUN-CONTROL-RECORD
+               PERFORM UNTIL RUN-CONTROL-EOF
+                   IF RC-RECORD-ID = 'ALL'
+                       MOVE 'ALL'           TO PROGRAM-ACTION
+                       MOVE 0               TO RECORD-TABLE-SIZE
+                       MOVE 'Y'             TO RUN-CONTROL-EOF-SW
+                   ELSE
+                       IF RC-RECORD-ID IS NUMERIC
+                           IF RECORD-TABLE-SIZE < RECORD-TABLE-MAX-SIZE
+                               ADD 1        TO RECORD-TABLE-SIZE
+                               MOVE RC-RECORD-ID TO RECORD-ID OF
+                                   TBL-UNEMPLOYMENT-CLAIM
+                                       (RECORD-TABLE-SIZE)
+                           ELSE
+                               DISPLAY 'RUN-CONTROL-FILE LIST ',
+                                   'TRUNCATED AT ',
+                                   RECORD-TABLE-MAX-SIZE, ' IDS'
+                               MOVE 'Y'     TO RUN-CONTROL-EOF-SW
+                           END-IF
+                       ELSE
+                           DISPLAY 'Invalid run-control id: ',
+                               RC-RECORD-ID
+                       END-IF
+                       PERFORM 2141-READ-RUN-CONTROL-RECORD
+                   END-IF
+               END-PERFORM
+               CLOSE RUN-CONTROL-FILE
+           END-IF.
+      *---------------------------------------------------------------*
+       2141-READ-RUN-CONTROL-RECORD.
+      *---------------------------------------------------------------*
+           READ RUN-CONTROL-FILE
+               AT END MOVE 'Y' TO RUN-CONTROL-EOF-SW.
+      *---------------------------------------------------------------*
+       2200-PRINT-UNEM-REPORT.
+      *---------------------------------------------------------------*
+           IF  RECORD-FOUND (RECORD-TABLE-INDEX)
+               MOVE CORRESPONDING
+                   TBL-UNEMPLOYMENT-CLAIM (RECORD-TABLE-INDEX)
+                   TO FORMAT-UNEMPLOYMENT-CLAIM
+               PERFORM  2210-MOVE-UNEMPLOYMENT-FIELDS
+               PERFORM  2215-COMPUTE-UNEMPLOYMENT-PERCENTS
+               PERFORM  2220-PRINT-UNEMPLOYMENT-RPT
+               IF  CSV-EXPORT-REQUESTED
+                   PERFORM 2230-WRITE-CSV-LINE
+               END-IF
+           ELSE
+               DISPLAY RECORD-ID OF
+                   TBL-UNEMPLOYMENT-CLAIM (RECORD-TABLE-INDEX),
+                   ' NOT FOUND.'
+           END-IF.
+      *---------------------------------------------------------------*
+       2210-MOVE-UNEMPLOYMENT-FIELDS.
+      *---------------------------------------------------------------*
+           MOVE RECORD-ID  IN  FORMAT-UNEMPLOYMENT-CLAIM
+                           TO UL1-RECORD-ID.
+           MOVE INA      IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL5-INA.
+           MOVE UNDER-22 IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL5-UNDER-22.
+           MOVE F-22-24  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL5-F-22-24.
+           MOVE F-25-34  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL5-F-25-34.
+           MOVE F-35-44  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL5-F-35-44.
+           MOVE F-45-54  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL7-F-45-54.
+           MOVE F-55-59  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL7-F-55-59.
+           MOVE F-60-64  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL7-F-60-64.
+           MOVE OVER-65  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL7-F-OVER-65.
+           MOVE INA                IN  RECORD-ETHNICITY
+                                   IN  FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL11-INA.
+           MOVE LATINO-HISPANIC    IN  RECORD-ETHNICITY
+                                   IN  FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL11-LAT-HIS.
+           MOVE NOT-LATINO-HISPANIC    IN  RECORD-ETHNICITY
+                                       IN  FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL11-NOT-LAT-HIS.
+           MOVE INA                IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-INA.
+           MOVE WHOLESALE-TRADE    IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-WHOLST.
+           MOVE TRANSPORTATION-WAREHOUSE     IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-TRANSWR.
+           MOVE CONSTRUCTION       IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-CONSTR.
+           MOVE FINANCE-INSURANCE  IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-FIN-INS.
+           MOVE MANUFACTURING      IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-MANUFAC.
+           MOVE AGRI-FOR-FISH-HUNT IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-AG-FIS-HUN.
+           MOVE PUBLIC-ADMIN       IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-PUBLIC-AD.
+           MOVE UTILITIES          IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-UTILS.
+           MOVE ACCOM-FOOD-SERVICES IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-ACOM-FOOD.
+           MOVE INFORMATION        IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-INFORM.
+           MOVE PROF-SCIENTIF-TECH IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL19-PR-SC-T.
+           MOVE REAL-ESTATE        IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL19-RE-STATE.
+           MOVE OTHER-SERVICES     IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL19-OTHER-S.
+           MOVE MANAGEMENT-COMP    IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL19-MANAG-C.
+           MOVE EDUCATIONAL-SERVICES IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL19-EDUC-S.
+           MOVE MINING             IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL19-MINING.
+           MOVE HEALTH-CARE-SOCIAL-ASSIS IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL21-HEALTH.
+           MOVE ARTS-ENTERTAINMENT IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL21-ARTS-EN.
+           MOVE ADMIN-SUPPORT-WASTE-MGMT IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL21-WASTE-MAG.
+           MOVE RETAIL-TRADE       IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL21-RETAIL.
+           MOVE INA                IN RECORD-RACE
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL25-INA.
+           MOVE WHITE              IN RECORD-RACE
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL25-WHITE.
+           MOVE ASIAN              IN RECORD-RACE
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL25-ASIAN.
+           MOVE AFRICAN-AMERICAN   IN RECORD-RACE
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL25-AF-AM.
+           MOVE NATIVE-AMERICAN-ALASKAN IN RECORD-RACE
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL25-NAT-AL.
+           MOVE NATIVE-HAWAIAN-PACIFIC IN RECORD-RACE
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL25-NAT-HAW-P.
+           MOVE INA                IN RECORD-GENDER
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL29-INA.
+           MOVE MALE               IN RECORD-GENDER
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL29-MALE.
+           MOVE FEMALE             IN RECORD-GENDER
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL29-FEMALE.
+           MOVE CORRESPONDING RECORD-AGE
+               IN TBL-UNEMPLOYMENT-CLAIM (RECORD-TABLE-INDEX)
+               TO WS-AGE-MIRROR.
+           MOVE CORRESPONDING RECORD-ETHNICITY
+               IN TBL-UNEMPLOYMENT-CLAIM (RECORD-TABLE-INDEX)
+               TO WS-ETH-MIRROR.
+           MOVE CORRESPONDING RECORD-INDUSTRY
+               IN TBL-UNEMPLOYMENT-CLAIM (RECORD-TABLE-INDEX)
+               TO WS-IND-MIRROR.
+           MOVE CORRESPONDING RECORD-RACE
+               IN TBL-UNEMPLOYMENT-CLAIM (RECORD-TABLE-INDEX)
+               TO WS-RACE-MIRROR.
+           MOVE CORRESPONDING RECORD-GENDER
+               IN TBL-UNEMPLOYMENT-CLAIM (RECORD-TABLE-INDEX)
+               TO WS-GND-MIRROR.
+      *---------------------------------------------------------------*
+      *---------------------------------------------------------------*
+       2215-COMPUTE-UNEMPLOYMENT-PERCENTS.
+      *---------------------------------------------------------------*
+      *    EACH DEMOGRAPHIC CATEGORY IS ITS OWN SLICE OF THE SAME
+      *    CLAIM, SO THE PERCENT BASE IS THE SUM OF THAT CATEGORY'S
+      *    OWN BUCKETS (INCLUDING INA), NOT A SINGLE CLAIM-WIDE TOTAL.
+      *---------------------------------------------------------------*
+           COMPUTE WS-AGE-TOTAL = INA IN WS-AGE-MIRROR
+               + UNDER-22 IN WS-AGE-MIRROR + F-22-24 IN WS-AGE-MIRROR
+               + F-25-34 IN WS-AGE-MIRROR + F-35-44 IN WS-AGE-MIRROR
+               + F-45-54 IN WS-AGE-MIRROR + F-55-59 IN WS-AGE-MIRROR
+               + F-60-64 IN WS-AGE-MIRROR + OVER-65 IN WS-AGE-MIRROR.
+           IF WS-AGE-TOTAL = ZERO
+               MOVE ZERO TO UL31-INA-PCT       UL31-UNDER-22-PCT
+                             UL31-F-22-24-PCT  UL31-F-25-34-PCT
+                             UL31-F-35-44-PCT  UL32-F-45-54-PCT
+                             UL32-F-55-59-PCT  UL32-F-60-64-PCT
+                             UL32-F-OVER-65-PCT
+           ELSE
+               COMPUTE UL31-INA-PCT ROUNDED
+                   = INA IN WS-AGE-MIRROR * 100 / WS-AGE-TOTAL
+               COMPUTE UL31-UNDER-22-PCT ROUNDED
+                   = UNDER-22 IN WS-AGE-MIRROR * 100 / WS-AGE-TOTAL
+               COMPUTE UL31-F-22-24-PCT ROUNDED
+                   = F-22-24 IN WS-AGE-MIRROR * 100 / WS-AGE-TOTAL
+               COMPUTE UL31-F-25-34-PCT ROUNDED
+                   = F-25-34 IN WS-AGE-MIRROR * 100 / WS-AGE-TOTAL
+               COMPUTE UL31-F-35-44-PCT ROUNDED
+                   = F-35-44 IN WS-AGE-MIRROR * 100 / WS-AGE-TOTAL
+               COMPUTE UL32-F-45-54-PCT ROUNDED
+                   = F-45-54 IN WS-AGE-MIRROR * 100 / WS-AGE-TOTAL
+               COMPUTE UL32-F-55-59-PCT ROUNDED
+                   = F-55-59 IN WS-AGE-MIRROR * 100 / WS-AGE-TOTAL
+               COMPUTE UL32-F-60-64-PCT ROUNDED
+                   = F-60-64 IN WS-AGE-MIRROR * 100 / WS-AGE-TOTAL
+               COMPUTE UL32-F-OVER-65-PCT ROUNDED
+                   = OVER-65 IN WS-AGE-MIRROR * 100 / WS-AGE-TOTAL
+           END-IF.
+           COMPUTE WS-ETH-TOTAL = INA IN WS-ETH-MIRROR
+               + LATINO-HISPANIC IN WS-ETH-MIRROR
+               + NOT-LATINO-HISPANIC IN WS-ETH-MIRROR.
+           IF WS-ETH-TOTAL = ZERO
+               MOVE ZERO TO UL33-INA-PCT       UL33-LAT-HIS-PCT
+                             UL33-NOT-LAT-HIS-PCT
+           ELSE
+               COMPUTE UL33-INA-PCT ROUNDED
+                   = INA IN WS-ETH-MIRROR * 100 / WS-ETH-TOTAL
+               COMPUTE UL33-LAT-HIS-PCT ROUNDED
+                   = LATINO-HISPANIC IN WS-ETH-MIRROR * 100
+                       / WS-ETH-TOTAL
+               COMPUTE UL33-NOT-LAT-HIS-PCT ROUNDED
+                   = NOT-LATINO-HISPANIC IN WS-ETH-MIRROR * 100
+                       / WS-ETH-TOTAL
+           END-IF.
+           COMPUTE WS-IND-TOTAL = INA IN WS-IND-MIRROR
+               + WHOLESALE-TRADE IN WS-IND-MIRROR
+               + TRANSPORTATION-WAREHOUSE IN WS-IND-MIRROR
+               + CONSTRUCTION IN WS-IND-MIRROR
+               + FINANCE-INSURANCE IN WS-IND-MIRROR
+               + MANUFACTURING IN WS-IND-MIRROR
+               + AGRI-FOR-FISH-HUNT IN WS-IND-MIRROR
+               + PUBLIC-ADMIN IN WS-IND-MIRROR
+               + UTILITIES IN WS-IND-MIRROR
+               + ACCOM-FOOD-SERVICES IN WS-IND-MIRROR
+               + INFORMATION IN WS-IND-MIRROR
+               + PROF-SCIENTIF-TECH IN WS-IND-MIRROR
+               + REAL-ESTATE IN WS-IND-MIRROR
+               + OTHER-SERVICES IN WS-IND-MIRROR
+               + MANAGEMENT-COMP IN WS-IND-MIRROR
+               + EDUCATIONAL-SERVICES IN WS-IND-MIRROR
+               + MINING IN WS-IND-MIRROR
+               + HEALTH-CARE-SOCIAL-ASSIS IN WS-IND-MIRROR
+               + ARTS-ENTERTAINMENT IN WS-IND-MIRROR
+               + ADMIN-SUPPORT-WASTE-MGMT IN WS-IND-MIRROR
+               + RETAIL-TRADE IN WS-IND-MIRROR.
+           IF WS-IND-TOTAL = ZERO
+               MOVE ZERO TO UL34-INA-PCT       UL34-WHOLST-PCT
+                             UL34-TRANSWR-PCT  UL34-CONSTR-PCT
+                             UL34-FIN-INS-PCT  UL34-MANUFAC-PCT
+                             UL35-AG-FIS-HUN-PCT
+                             UL35-PUBLIC-AD-PCT
+                             UL35-UTILS-PCT    UL35-ACOM-FOOD-PCT
+                             UL35-INFORM-PCT   UL36-PR-SC-T-PCT
+                             UL36-RE-STATE-PCT UL36-OTHER-S-PCT
+                             UL36-MANAG-C-PCT  UL36-EDUC-S-PCT
+                             UL36-MINING-PCT   UL37-HEALTH-PCT
+                             UL37-ARTS-EN-PCT  UL37-WASTE-MAG-PCT
+                             UL37-RETAIL-PCT
+           ELSE
+               COMPUTE UL34-INA-PCT ROUNDED
+                   = INA IN WS-IND-MIRROR * 100 / WS-IND-TOTAL
+               COMPUTE UL34-WHOLST-PCT ROUNDED
+                   = WHOLESALE-TRADE IN WS-IND-MIRROR * 100
+                       / WS-IND-TOTAL
+               COMPUTE UL34-TRANSWR-PCT ROUNDED
+                   = TRANSPORTATION-WAREHOUSE IN WS-IND-MIRROR * 100
+                       / WS-IND-TOTAL
+               COMPUTE UL34-CONSTR-PCT ROUNDED
+                   = CONSTRUCTION IN WS-IND-MIRROR * 100 / WS-IND-TOTAL
+               COMPUTE UL34-FIN-INS-PCT ROUNDED
+                   = FINANCE-INSURANCE IN WS-IND-MIRROR * 100
+                       / WS-IND-TOTAL
+               COMPUTE UL34-MANUFAC-PCT ROUNDED
+                   = MANUFACTURING IN WS-IND-MIRROR * 100 / WS-IND-TOTAL
+               COMPUTE UL35-AG-FIS-HUN-PCT ROUNDED
+                   = AGRI-FOR-FISH-HUNT IN WS-IND-MIRROR * 100
+                       / WS-IND-TOTAL
+               COMPUTE UL35-PUBLIC-AD-PCT ROUNDED
+                   = PUBLIC-ADMIN IN WS-IND-MIRROR * 100 / WS-IND-TOTAL
+               COMPUTE UL35-UTILS-PCT ROUNDED
+                   = UTILITIES IN WS-IND-MIRROR * 100 / WS-IND-TOTAL
+               COMPUTE UL35-ACOM-FOOD-PCT ROUNDED
+                   = ACCOM-FOOD-SERVICES IN WS-IND-MIRROR * 100
+                       / WS-IND-TOTAL
+               COMPUTE UL35-INFORM-PCT ROUNDED
+                   = INFORMATION IN WS-IND-MIRROR * 100 / WS-IND-TOTAL
+               COMPUTE UL36-PR-SC-T-PCT ROUNDED
+                   = PROF-SCIENTIF-TECH IN WS-IND-MIRROR * 100
+                       / WS-IND-TOTAL
+               COMPUTE UL36-RE-STATE-PCT ROUNDED
+                   = REAL-ESTATE IN WS-IND-MIRROR * 100 / WS-IND-TOTAL
+               COMPUTE UL36-OTHER-S-PCT ROUNDED
+                   = OTHER-SERVICES IN WS-IND-MIRROR * 100
+                       / WS-IND-TOTAL
+               COMPUTE UL36-MANAG-C-PCT ROUNDED
+                   = MANAGEMENT-COMP IN WS-IND-MIRROR * 100
+                       / WS-IND-TOTAL
+               COMPUTE UL36-EDUC-S-PCT ROUNDED
+                   = EDUCATIONAL-SERVICES IN WS-IND-MIRROR * 100
+                       / WS-IND-TOTAL
+               COMPUTE UL36-MINING-PCT ROUNDED
+                   = MINING IN WS-IND-MIRROR * 100 / WS-IND-TOTAL
+               COMPUTE UL37-HEALTH-PCT ROUNDED
+                   = HEALTH-CARE-SOCIAL-ASSIS IN WS-IND-MIRROR * 100
+                       / WS-IND-TOTAL
+               COMPUTE UL37-ARTS-EN-PCT ROUNDED
+                   = ARTS-ENTERTAINMENT IN WS-IND-MIRROR * 100
+                       / WS-IND-TOTAL
+               COMPUTE UL37-WASTE-MAG-PCT ROUNDED
+                   = ADMIN-SUPPORT-WASTE-MGMT IN WS-IND-MIRROR * 100
+                       / WS-IND-TOTAL
+               COMPUTE UL37-RETAIL-PCT ROUNDED
+                   = RETAIL-TRADE IN WS-IND-MIRROR * 100 / WS-IND-TOTAL
+           END-IF.
+           COMPUTE WS-RACE-TOTAL = INA IN WS-RACE-MIRROR
+               + WHITE IN WS-RACE-MIRROR + ASIAN IN WS-RACE-MIRROR
+               + AFRICAN-AMERICAN IN WS-RACE-MIRROR
+               + NATIVE-AMERICAN-ALASKAN IN WS-RACE-MIRROR
+               + NATIVE-HAWAIAN-PACIFIC IN WS-RACE-MIRROR.
+           IF WS-RACE-TOTAL = ZERO
+               MOVE ZERO TO UL38-INA-PCT       UL38-WHITE-PCT
+                             UL38-ASIAN-PCT    UL38-AF-AM-PCT
+                             UL38-NAT-AL-PCT   UL38-NAT-HAW-P-PCT
+           ELSE
+               COMPUTE UL38-INA-PCT ROUNDED
+                   = INA IN WS-RACE-MIRROR * 100 / WS-RACE-TOTAL
+               COMPUTE UL38-WHITE-PCT ROUNDED
+                   = WHITE IN WS-RACE-MIRROR * 100 / WS-RACE-TOTAL
+               COMPUTE UL38-ASIAN-PCT ROUNDED
+                   = ASIAN IN WS-RACE-MIRROR * 100 / WS-RACE-TOTAL
+               COMPUTE UL38-AF-AM-PCT ROUNDED
+                   = AFRICAN-AMERICAN IN WS-RACE-MIRROR * 100
+                       / WS-RACE-TOTAL
+               COMPUTE UL38-NAT-AL-PCT ROUNDED
+                   = NATIVE-AMERICAN-ALASKAN IN WS-RACE-MIRROR * 100
+                       / WS-RACE-TOTAL
+               COMPUTE UL38-NAT-HAW-P-PCT ROUNDED
+                   = NATIVE-HAWAIAN-PACIFIC IN WS-RACE-MIRROR * 100
+                       / WS-RACE-TOTAL
+           END-IF.
+           COMPUTE WS-GENDER-TOTAL = INA IN WS-GND-MIRROR
+               + MALE IN WS-GND-MIRROR + FEMALE IN WS-GND-MIRROR.
+           IF WS-GENDER-TOTAL = ZERO
+               MOVE ZERO TO UL39-INA-PCT       UL39-MALE-PCT
+                             UL39-FEMALE-PCT
+           ELSE
+               COMPUTE UL39-INA-PCT ROUNDED
+                   = INA IN WS-GND-MIRROR * 100 / WS-GENDER-TOTAL
+               COMPUTE UL39-MALE-PCT ROUNDED
+                   = MALE IN WS-GND-MIRROR * 100 / WS-GENDER-TOTAL
+               COMPUTE UL39-FEMALE-PCT ROUNDED
+                   = FEMALE IN WS-GND-MIRROR * 100 / WS-GENDER-TOTAL
+           END-IF.
+      *---------------------------------------------------------------*
+       2220-PRINT-UNEMPLOYMENT-RPT.
+      *---------------------------------------------------------------*
+           IF (WS-SECTION-ALL OR WS-SECTION-AGE)
+           AND (NOT WS-SUPPRESS-ZEROS OR WS-AGE-TOTAL > ZERO)
+               MOVE UL-REPORT-2                TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-3                TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-4                TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-5                TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-31               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-6                TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-7                TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-32               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-8                TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+           END-IF.
+           IF (WS-SECTION-ALL OR WS-SECTION-ETH)
+           AND (NOT WS-SUPPRESS-ZEROS OR WS-ETH-TOTAL > ZERO)
+               MOVE UL-REPORT-9                TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-10               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-11               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-33               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-12               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+           END-IF.
+           IF (WS-SECTION-ALL OR WS-SECTION-IND)
+           AND (NOT WS-SUPPRESS-ZEROS OR WS-IND-TOTAL > ZERO)
+               MOVE UL-REPORT-13               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-14               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-15               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-34               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-16               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-17               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-35               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-18               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-19               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-36               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-20               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-21               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-37               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-22               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+           END-IF.
+           IF (WS-SECTION-ALL OR WS-SECTION-RCE)
+           AND (NOT WS-SUPPRESS-ZEROS OR WS-RACE-TOTAL > ZERO)
+               MOVE UL-REPORT-23               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-24               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-25               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-38               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-26               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+           END-IF.
+           IF (WS-SECTION-ALL OR WS-SECTION-GND)
+           AND (NOT WS-SUPPRESS-ZEROS OR WS-GENDER-TOTAL > ZERO)
+               MOVE UL-REPORT-27               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-28               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-29               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-39               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               MOVE UL-REPORT-30               TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+           END-IF.
+      *---------------------------------------------------------------*
+       2230-WRITE-CSV-LINE.
+      *---------------------------------------------------------------*
+           MOVE UL1-RECORD-ID              TO CSV-RECORD-ID.
+           MOVE UL5-INA                    TO CSV-AGE-INA.
+           MOVE UL5-UNDER-22               TO CSV-AGE-UNDER-22.
+           MOVE UL5-F-22-24                TO CSV-AGE-22-24.
+           MOVE UL5-F-25-34                TO CSV-AGE-25-34.
+           MOVE UL5-F-35-44                TO CSV-AGE-35-44.
+           MOVE UL7-F-45-54                TO CSV-AGE-45-54.
+           MOVE UL7-F-55-59                TO CSV-AGE-55-59.
+           MOVE UL7-F-60-64                TO CSV-AGE-60-64.
+           MOVE UL7-F-OVER-65              TO CSV-AGE-OVER-65.
+           MOVE UL11-INA                   TO CSV-ETH-INA.
+           MOVE UL11-LAT-HIS               TO CSV-ETH-LAT-HIS.
+           MOVE UL11-NOT-LAT-HIS           TO CSV-ETH-NOT-LAT-HIS.
+           MOVE UL29-INA                   TO CSV-GND-INA.
+           MOVE UL29-MALE                  TO CSV-GND-MALE.
+           MOVE UL29-FEMALE                TO CSV-GND-FEMALE.
+           STRING CSV-RECORD-ID       DELIMITED BY SPACE
+                  ','                 DELIMITED BY SIZE
+                  CSV-AGE-INA         DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  CSV-AGE-UNDER-22    DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  CSV-AGE-22-24       DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  CSV-AGE-25-34       DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  CSV-AGE-35-44       DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  CSV-AGE-45-54       DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  CSV-AGE-55-59       DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  CSV-AGE-60-64       DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  CSV-AGE-OVER-65     DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  CSV-ETH-INA         DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  CSV-ETH-LAT-HIS     DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  CSV-ETH-NOT-LAT-HIS DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  CSV-GND-INA         DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  CSV-GND-MALE        DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  CSV-GND-FEMALE      DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING.
+           WRITE CSV-RECORD.
+      *---------------------------------------------------------------*
+       3000-CLOSE-FILES.
+      *---------------------------------------------------------------*
+           CLOSE INPUT-FILE.
+           CLOSE PRINT-FILE.
+           IF  CSV-EXPORT-REQUESTED
+               CLOSE CSV-FILE
+           END-IF.
+      *---------------------------------------------------------------*
+       8000-READ-UNEMP-FILE.
+      *---------------------------------------------------------------*
+           READ INPUT-FILE
+               AT END MOVE 'Y' TO END-OF-FILE-SW.
+      *---------------------------------------------------------------*
+       9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+           IF LINE-COUNT GREATER THAN LINES-ON-PAGE
+               PERFORM 9100-PRINT-HEADING-LINES.
+           MOVE NEXT-REPORT-LINE           TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+      *---------------------------------------------------------------*
+       9100-PRINT-HEADING-LINES.
+      *---------------------------------------------------------------*
+      *     MOVE PAGE-COUNT                 TO HL1-PAGE-COUNT.
+           MOVE UL-REPORT-1                TO PRINT-LINE.
+           PERFORM 9110-WRITE-TOP-OF-PAGE.
+           ADD  1                          TO PAGE-COUNT.
+           MOVE 1                          TO LINE-SPACEING.
+           MOVE 2                          TO LINE-COUNT.
+      *---------------------------------------------------------------*
+       9110-WRITE-TOP-OF-PAGE.
+      *---------------------------------------------------------------*
+           WRITE PRINT-RECORD
+               AFTER ADVANCING PAGE.
+           MOVE SPACE                      TO PRINT-LINE.
+      *---------------------------------------------------------------*
+       9120-WRITE-PRINT-LINE.
+      *---------------------------------------------------------------*
+           WRITE PRINT-RECORD
+               AFTER ADVANCING LINE-SPACEING.
+           MOVE SPACE                      TO PRINT-LINE.
+           ADD  1                          TO LINE-COUNT.
+           MOVE 1                          TO LINE-SPACEING.
