@@ -0,0 +1,432 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COVDASH.
+      *===============================================================*
+      *    CONSOLIDATED MORNING-BRIEFING DASHBOARD - PULLS THE SAME
+      *    DAY'S USA STATE FIGURES (USA-HIST-FILE, AS COVID19B/COV19USA
+      *    /GRPHUSA ALREADY DO) AND GLOBAL COUNTRY FIGURES (COUNTRY-
+      *    FILE, AS COVID19A ALREADY DOES) AND PRINTS THEM TOGETHER ON
+      *    ONE REPORT, SO THE MORNING BRIEFING DOES NOT REQUIRE
+      *    STAPLING FOUR SEPARATE PRINTOUTS.
+      *===============================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USA-HIST-FILE ASSIGN TO USAHIST
+               FILE STATUS IS USA-FILE-STATUS.
+           SELECT COUNTRY-FILE  ASSIGN TO GLBFILE
+               FILE STATUS IS GLB-FILE-STATUS.
+           SELECT PRINT-FILE    ASSIGN TO PRTLINE.
+      *===============================================================*
+       DATA DIVISION.
+      *---------------------------------------------------------------*
+       FILE SECTION.
+       FD  USA-HIST-FILE
+               RECORDING MODE F.
+       01  UHR-RECORD                  PIC X(130).
+      *---------------------------------------------------------------*
+       FD  COUNTRY-FILE
+               RECORDING MODE F.
+       01  COUNTRY-RECORD              PIC X(310).
+      *---------------------------------------------------------------*
+       FD  PRINT-FILE
+               RECORDING MODE F.
+       01  PRINT-RECORD.
+           05  PRINT-LINE              PIC X(132).
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       01   REPORT-LINES.
+      *---------------------------------------------------------------*
+           05  NEXT-REPORT-LINE        PIC X(132) VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  HEADING-LINE-1.
+               10  FILLER          PIC X(01) VALUE SPACE.
+               10  FILLER          PIC X(12) VALUE 'TODAYS DATE:'.
+               10  HL1-MONTH-OUT   PIC XX.
+               10  FILLER          PIC X     VALUE '/'.
+               10  HL1-DAY-OUT     PIC XX.
+               10  FILLER          PIC X     VALUE '/'.
+               10  HL1-YEAR-OUT    PIC XXXX.
+               10  FILLER          PIC X(20) VALUE SPACE.
+               10  FILLER          PIC X(40) VALUE
+                   'CONSOLIDATED COVID DASHBOARD           '.
+               10  FILLER          PIC X(10) VALUE SPACE.
+               10  FILLER          PIC X(05) VALUE 'PAGE:'.
+               10  HL1-PAGE-NUM    PIC ZZZZ9.
+      *---------------------------------------------------------------*
+           05  SECTION-HEADING-LINE.
+               10  FILLER          PIC X(132).
+      *---------------------------------------------------------------*
+           05  USA-TOTAL-LINE.
+               10  FILLER          PIC X(24) VALUE
+                   'USA NATIONAL TOTALS    :'.
+               10  FILLER          PIC X(01) VALUE SPACE.
+               10  UL-CASE-LABEL   PIC X(07) VALUE 'CASES: '.
+               10  UL-CASE-TOTAL   PIC Z,ZZZ,ZZZ,ZZ9.
+               10  FILLER          PIC X(03) VALUE SPACE.
+               10  UL-DEATH-LABEL  PIC X(08) VALUE 'DEATHS: '.
+               10  UL-DEATH-TOTAL  PIC Z,ZZZ,ZZZ,ZZ9.
+      *---------------------------------------------------------------*
+           05  USA-RECON-LINE.
+               10  FILLER          PIC X(25) VALUE
+                   'USA PER GLOBAL FEED     :'.
+               10  FILLER          PIC X(01) VALUE SPACE.
+               10  UR-CASE-LABEL   PIC X(07) VALUE 'CASES: '.
+               10  UR-CASE-TOTAL   PIC Z,ZZZ,ZZZ,ZZ9.
+               10  FILLER          PIC X(03) VALUE SPACE.
+               10  UR-DEATH-LABEL  PIC X(08) VALUE 'DEATHS: '.
+               10  UR-DEATH-TOTAL  PIC Z,ZZZ,ZZZ,ZZ9.
+               10  FILLER          PIC X(03) VALUE SPACE.
+               10  UR-STATUS       PIC X(15).
+               10  FILLER          PIC X(01) VALUE SPACE.
+               10  UR-VARIANCE-LABEL PIC X(11) VALUE 'MAX DIFF: '.
+               10  UR-VARIANCE-PCT PIC ZZ9.99.
+               10  FILLER          PIC X(01) VALUE '%'.
+      *---------------------------------------------------------------*
+           05  WORLD-TOTAL-LINE.
+               10  FILLER          PIC X(25) VALUE
+                   'WORLD TOTALS            :'.
+               10  FILLER          PIC X(01) VALUE SPACE.
+               10  WL-CASE-LABEL   PIC X(07) VALUE 'CASES: '.
+               10  WL-CASE-TOTAL   PIC Z,ZZZ,ZZZ,ZZ9.
+               10  FILLER          PIC X(03) VALUE SPACE.
+               10  WL-DEATH-LABEL  PIC X(08) VALUE 'DEATHS: '.
+               10  WL-DEATH-TOTAL  PIC Z,ZZZ,ZZZ,ZZ9.
+      *---------------------------------------------------------------*
+           05  USA-SHARE-LINE.
+               10  FILLER          PIC X(25) VALUE
+                   'USA SHARE OF WORLD CASES:'.
+               10  FILLER          PIC X(01) VALUE SPACE.
+               10  SL-PERCENT      PIC ZZ9.99.
+               10  FILLER          PIC X(01) VALUE '%'.
+               10  FILLER          PIC X(02) VALUE SPACE.
+               10  FILLER          PIC X(01) VALUE '|'.
+               10  SL-BAR          PIC X(50).
+               10  FILLER          PIC X(01) VALUE '|'.
+      *---------------------------------------------------------------*
+       COPY USAFILE.
+      *---------------------------------------------------------------*
+       01  ALT-LAYOUT-FIELDS.
+      *---------------------------------------------------------------*
+           05  AL-UPDATE-DATE              PIC X(23).
+           05  AL-STATE                    PIC X(03).
+           05  AL-START-DATE               PIC X(23).
+           05  AL-END-DATE.
+               10  AL-END-YEAR             PIC X(04).
+               10  FILLER                  PIC X(01).
+               10  AL-END-MONTH            PIC X(02).
+               10  FILLER                  PIC X(01).
+               10  AL-END-DAY              PIC X(02).
+               10  FILLER                  PIC X(13).
+           05  AL-TOTAL-CASES              PIC X(11).
+           05  AL-NEW-CASES                PIC X(11).
+           05  AL-TOTAL-DEATHS             PIC X(11).
+           05  AL-NEW-DEATHS               PIC X(11).
+      *---------------------------------------------------------------*
+       01  STATE-DASH-TABLE.
+      *---------------------------------------------------------------*
+           05  WS-STATE-COUNT           PIC 9(02) VALUE ZERO.
+           05  SDT-ENTRY                OCCURS 60 TIMES
+                                         INDEXED BY SDT-INDEX.
+               10  SDT-STATE            PIC X(02) VALUE SPACE.
+               10  SDT-CASE-TOTAL       PIC 9(09) VALUE ZERO.
+               10  SDT-DEATH-TOTAL      PIC 9(09) VALUE ZERO.
+      *---------------------------------------------------------------*
+       COPY GLBFILE.
+      *---------------------------------------------------------------*
+       01  WS-SWITCHES-SUBSCRIPTS-MISC.
+      *---------------------------------------------------------------*
+           05  USA-FILE-STATUS          PIC X(02).
+           05  GLB-FILE-STATUS          PIC X(02).
+           05  USA-END-OF-FILE-SW       PIC X(01) VALUE 'N'.
+               88  USA-END-OF-FILE                VALUE 'Y'.
+           05  GLB-END-OF-FILE-SW       PIC X(01) VALUE 'N'.
+               88  GLB-END-OF-FILE                VALUE 'Y'.
+           05  VALID-RECORD-SW          PIC X(01) VALUE 'Y'.
+               88  VALID-RECORD                   VALUE 'Y'.
+           05  WS-FILE-OPEN-ERROR-SW    PIC X(01) VALUE 'N'.
+               88  WS-FILE-OPEN-ERROR             VALUE 'Y'.
+           05  WS-COMMA-COUNT           PIC 9(02).
+           05  WS-USA-CASE-TOTAL        PIC 9(10) VALUE ZERO.
+           05  WS-USA-DEATH-TOTAL       PIC 9(09) VALUE ZERO.
+           05  WS-WORLD-CASE-TOTAL      PIC 9(10) VALUE ZERO.
+           05  WS-WORLD-DEATH-TOTAL     PIC 9(09) VALUE ZERO.
+           05  WS-USA-ROW-CASE-TOTAL    PIC 9(08) VALUE ZERO.
+           05  WS-USA-ROW-DEATH-TOTAL   PIC 9(07) VALUE ZERO.
+           05  USA-ROW-FOUND-SW         PIC X(01) VALUE 'N'.
+               88  USA-ROW-FOUND                  VALUE 'Y'.
+           05  WS-CASE-VARIANCE         PIC S9(10) VALUE ZERO.
+           05  WS-DEATH-VARIANCE        PIC S9(09) VALUE ZERO.
+           05  WS-CASE-VARIANCE-PCT     PIC 999V99 VALUE ZERO.
+           05  WS-DEATH-VARIANCE-PCT    PIC 999V99 VALUE ZERO.
+           05  WS-MAX-VARIANCE-PCT      PIC 999V99 VALUE ZERO.
+           05  WS-RECON-TOLERANCE-PCT   PIC 9V99   VALUE 1.00.
+           05  WS-SHARE-PERCENT         PIC 999V99 VALUE ZERO.
+           05  WS-BAR-STARS             PIC 9(02) VALUE ZERO.
+           05  WS-BAR-SUB               PIC 9(02) VALUE ZERO.
+       COPY PRINTCTL.
+      *===============================================================*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES.
+           IF  WS-FILE-OPEN-ERROR
+               DISPLAY '*** COVDASH ABENDING - A DATA FILE FAILED '
+                       'TO OPEN'
+               MOVE 16              TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM 2000-LOAD-USA-TOTALS.
+           PERFORM 3000-LOAD-WORLD-TOTALS.
+           PERFORM 4000-PRINT-DASHBOARD.
+           PERFORM 5000-CLOSE-FILES.
+           GOBACK.
+      *---------------------------------------------------------------*
+       1000-OPEN-FILES.
+      *---------------------------------------------------------------*
+           OPEN INPUT  USA-HIST-FILE.
+           OPEN INPUT  COUNTRY-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           IF  USA-FILE-STATUS NOT = '00'
+               OR GLB-FILE-STATUS NOT = '00'
+               MOVE 'Y'             TO WS-FILE-OPEN-ERROR-SW
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR  TO HL1-YEAR-OUT.
+           MOVE WS-CURRENT-MONTH TO HL1-MONTH-OUT.
+           MOVE WS-CURRENT-DAY   TO HL1-DAY-OUT.
+      *---------------------------------------------------------------*
+       2000-LOAD-USA-TOTALS.
+      *---------------------------------------------------------------*
+      *    KEEPS THE LATEST CUMULATIVE CASE/DEATH TOTAL SEEN FOR EACH
+      *    STATE, THE SAME WAY COVIDCAP'S 3100-STORE-STATE-TOTAL DOES,
+      *    THEN SUMS ACROSS STATES FOR A CURRENT NATIONAL FIGURE.
+      *---------------------------------------------------------------*
+           PERFORM 8000-READ-USA-HIST-FILE.
+           PERFORM 2100-STORE-STATE-TOTAL
+               UNTIL USA-END-OF-FILE.
+           PERFORM VARYING SDT-INDEX FROM 1 BY 1
+               UNTIL SDT-INDEX > WS-STATE-COUNT
+               ADD SDT-CASE-TOTAL (SDT-INDEX)  TO WS-USA-CASE-TOTAL
+               ADD SDT-DEATH-TOTAL (SDT-INDEX) TO WS-USA-DEATH-TOTAL
+           END-PERFORM.
+      *---------------------------------------------------------------*
+       2100-STORE-STATE-TOTAL.
+      *---------------------------------------------------------------*
+           SET  SDT-INDEX              TO 1.
+           SEARCH SDT-ENTRY
+               AT END PERFORM 2110-ADD-NEW-STATE-ENTRY
+               WHEN SDT-STATE (SDT-INDEX) = UHR-STATE
+                   CONTINUE
+           END-SEARCH.
+           MOVE UHR-CASE-TOTAL         TO SDT-CASE-TOTAL (SDT-INDEX).
+           MOVE UHR-DEATH-TOTAL        TO SDT-DEATH-TOTAL (SDT-INDEX).
+           PERFORM 8000-READ-USA-HIST-FILE.
+      *---------------------------------------------------------------*
+       2110-ADD-NEW-STATE-ENTRY.
+      *---------------------------------------------------------------*
+           ADD  1                      TO WS-STATE-COUNT.
+           SET  SDT-INDEX              TO WS-STATE-COUNT.
+           MOVE UHR-STATE              TO SDT-STATE (SDT-INDEX).
+      *---------------------------------------------------------------*
+       3000-LOAD-WORLD-TOTALS.
+      *---------------------------------------------------------------*
+           PERFORM 8100-READ-COUNTRY-FILE.
+           PERFORM 3100-ACCUMULATE-COUNTRY-RECORD
+               UNTIL GLB-END-OF-FILE.
+      *---------------------------------------------------------------*
+       3100-ACCUMULATE-COUNTRY-RECORD.
+      *---------------------------------------------------------------*
+           IF  GR-CODE = 'US'
+               SET USA-ROW-FOUND           TO TRUE
+               MOVE GR-CASE-TOT            TO WS-USA-ROW-CASE-TOTAL
+               MOVE GR-DEATH-TOT           TO WS-USA-ROW-DEATH-TOTAL
+           END-IF.
+           ADD  GR-CASE-TOT                TO WS-WORLD-CASE-TOTAL.
+           ADD  GR-DEATH-TOT               TO WS-WORLD-DEATH-TOTAL.
+           PERFORM 8100-READ-COUNTRY-FILE.
+      *---------------------------------------------------------------*
+       4000-PRINT-DASHBOARD.
+      *---------------------------------------------------------------*
+           PERFORM 4100-PRINT-HEADING-LINES.
+           PERFORM 4200-PRINT-USA-SECTION.
+           PERFORM 4300-PRINT-WORLD-SECTION.
+           PERFORM 4400-PRINT-SHARE-BAR.
+      *---------------------------------------------------------------*
+       4100-PRINT-HEADING-LINES.
+      *---------------------------------------------------------------*
+           MOVE PAGE-COUNT                 TO HL1-PAGE-NUM.
+           MOVE HEADING-LINE-1             TO PRINT-LINE.
+           WRITE PRINT-RECORD AFTER ADVANCING PAGE.
+           ADD  1                          TO PAGE-COUNT.
+           MOVE 3                          TO LINE-SPACEING.
+      *---------------------------------------------------------------*
+       4200-PRINT-USA-SECTION.
+      *---------------------------------------------------------------*
+           MOVE WS-USA-CASE-TOTAL          TO UL-CASE-TOTAL.
+           MOVE WS-USA-DEATH-TOTAL         TO UL-DEATH-TOTAL.
+           MOVE USA-TOTAL-LINE             TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE 1                          TO LINE-SPACEING.
+           IF  USA-ROW-FOUND
+               MOVE WS-USA-ROW-CASE-TOTAL  TO UR-CASE-TOTAL
+               MOVE WS-USA-ROW-DEATH-TOTAL TO UR-DEATH-TOTAL
+               PERFORM 4210-CHECK-USA-RECON-TOLERANCE
+               MOVE USA-RECON-LINE         TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+           END-IF.
+      *---------------------------------------------------------------*
+       4210-CHECK-USA-RECON-TOLERANCE.
+      *---------------------------------------------------------------*
+      *    THE STATE-LEVEL USA-HIST-FILE FEED AND THE GLOBAL COUNTRY-
+      *    FILE'S US ROW ARE PULLED FROM DIFFERENT UPSTREAM SOURCES ON
+      *    DIFFERENT SCHEDULES, SO A SMALL DAY-TO-DAY LAG BETWEEN THE
+      *    TWO IS NORMAL. ONLY FLAG "OUT OF BALANCE" WHEN EITHER
+      *    FIGURE'S VARIANCE EXCEEDS THE ACCEPTABLE TOLERANCE.
+      *---------------------------------------------------------------*
+           COMPUTE WS-CASE-VARIANCE
+               = WS-USA-CASE-TOTAL - WS-USA-ROW-CASE-TOTAL.
+           COMPUTE WS-DEATH-VARIANCE
+               = WS-USA-DEATH-TOTAL - WS-USA-ROW-DEATH-TOTAL.
+           IF  WS-USA-ROW-CASE-TOTAL > ZERO
+               COMPUTE WS-CASE-VARIANCE-PCT ROUNDED
+                   = FUNCTION ABS(WS-CASE-VARIANCE) * 100
+                       / WS-USA-ROW-CASE-TOTAL
+           ELSE
+               MOVE ZERO                   TO WS-CASE-VARIANCE-PCT
+           END-IF.
+           IF  WS-USA-ROW-DEATH-TOTAL > ZERO
+               COMPUTE WS-DEATH-VARIANCE-PCT ROUNDED
+                   = FUNCTION ABS(WS-DEATH-VARIANCE) * 100
+                       / WS-USA-ROW-DEATH-TOTAL
+           ELSE
+               MOVE ZERO                   TO WS-DEATH-VARIANCE-PCT
+           END-IF.
+           MOVE FUNCTION MAX(WS-CASE-VARIANCE-PCT WS-DEATH-VARIANCE-PCT)
+               TO WS-MAX-VARIANCE-PCT.
+           IF  WS-MAX-VARIANCE-PCT > WS-RECON-TOLERANCE-PCT
+               MOVE 'OUT OF BALANCE'       TO UR-STATUS
+           ELSE
+               MOVE 'IN BALANCE'           TO UR-STATUS
+           END-IF.
+           MOVE WS-MAX-VARIANCE-PCT        TO UR-VARIANCE-PCT.
+      *---------------------------------------------------------------*
+       4300-PRINT-WORLD-SECTION.
+      *---------------------------------------------------------------*
+           MOVE WS-WORLD-CASE-TOTAL        TO WL-CASE-TOTAL.
+           MOVE WS-WORLD-DEATH-TOTAL       TO WL-DEATH-TOTAL.
+           MOVE WORLD-TOTAL-LINE           TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       4400-PRINT-SHARE-BAR.
+      *---------------------------------------------------------------*
+           IF  WS-WORLD-CASE-TOTAL > ZERO
+               COMPUTE WS-SHARE-PERCENT ROUNDED
+                   = WS-USA-CASE-TOTAL * 100 / WS-WORLD-CASE-TOTAL
+           ELSE
+               MOVE ZERO                   TO WS-SHARE-PERCENT
+           END-IF.
+           MOVE WS-SHARE-PERCENT           TO SL-PERCENT.
+           COMPUTE WS-BAR-STARS = WS-SHARE-PERCENT / 2.
+           IF  WS-BAR-STARS > 50
+               MOVE 50                     TO WS-BAR-STARS
+           END-IF.
+           MOVE SPACE                      TO SL-BAR.
+           PERFORM VARYING WS-BAR-SUB FROM 1 BY 1
+               UNTIL WS-BAR-SUB > WS-BAR-STARS
+               MOVE '*'                    TO SL-BAR (WS-BAR-SUB:1)
+           END-PERFORM.
+           MOVE USA-SHARE-LINE             TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       5000-CLOSE-FILES.
+      *---------------------------------------------------------------*
+           CLOSE USA-HIST-FILE
+                 COUNTRY-FILE
+                 PRINT-FILE.
+      *---------------------------------------------------------------*
+       8000-READ-USA-HIST-FILE.
+      *---------------------------------------------------------------*
+           READ USA-HIST-FILE
+               AT END MOVE 'Y' TO USA-END-OF-FILE-SW
+                      MOVE 'N' TO VALID-RECORD-SW.
+           IF  VALID-RECORD
+               MOVE ZERO                   TO WS-COMMA-COUNT
+               INSPECT UHR-RECORD
+                   TALLYING WS-COMMA-COUNT FOR ALL ','
+               IF  WS-COMMA-COUNT < 8
+                   PERFORM 8010-PARSE-ALT-LAYOUT
+               ELSE
+                   UNSTRING UHR-RECORD DELIMITED BY ','
+                       INTO UHR-DATE
+                            UHR-STATE
+                            UHR-CASE-TOTAL
+                            UHR-CASE-CONF
+                            UHR-CASE-PROPABLE
+                            UHR-CASE-NEW
+                            UHR-CASE-NEW-PROB
+                            UHR-DEATH-TOTAL
+                            UHR-DEATH-CONF
+                            UHR-DEATH-PROPABLE
+                            UHR-DEATH-NEW
+                            UHR-DEATH-NEW-PROB
+                            UHR-CREATED-AT
+                   END-UNSTRING
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------*
+       8010-PARSE-ALT-LAYOUT.
+      *---------------------------------------------------------------*
+           UNSTRING UHR-RECORD DELIMITED BY ','
+               INTO AL-UPDATE-DATE
+                    AL-STATE
+                    AL-START-DATE
+                    AL-END-DATE
+                    AL-TOTAL-CASES
+                    AL-NEW-CASES
+                    AL-TOTAL-DEATHS
+                    AL-NEW-DEATHS
+           END-UNSTRING.
+           MOVE AL-END-YEAR                TO UHR-YEAR.
+           MOVE AL-END-MONTH               TO UHR-MONTH.
+           MOVE AL-END-DAY                 TO UHR-DAY.
+           MOVE AL-STATE (1:2)             TO UHR-STATE.
+           COMPUTE UHR-CASE-TOTAL
+               = FUNCTION NUMVAL-C (AL-TOTAL-CASES).
+           MOVE ZERO                       TO UHR-CASE-CONF
+                                              UHR-CASE-PROPABLE
+                                              UHR-CASE-NEW-PROB.
+           COMPUTE UHR-DEATH-TOTAL
+               = FUNCTION NUMVAL-C (AL-TOTAL-DEATHS).
+           MOVE ZERO                       TO UHR-DEATH-CONF
+                                              UHR-DEATH-PROPABLE
+                                              UHR-DEATH-NEW-PROB.
+      *---------------------------------------------------------------*
+       8100-READ-COUNTRY-FILE.
+      *---------------------------------------------------------------*
+           READ COUNTRY-FILE
+               AT END MOVE 'Y' TO GLB-END-OF-FILE-SW
+                      MOVE 'N' TO VALID-RECORD-SW.
+           IF  VALID-RECORD
+               UNSTRING COUNTRY-RECORD DELIMITED BY ','
+                   INTO GR-ID-CHUNK
+                        GR-COUNTRY
+                        GR-CODE
+                        GR-SLUG
+                        GR-CASE-NEW
+                        GR-CASE-TOT
+                        GR-DEATH-NEW
+                        GR-DEATH-TOT
+                        GR-RECVD-NEW
+                        GR-RECVD-TOT
+                        GR-TIMESTAMP
+                        GR-PERCENT
+               END-UNSTRING
+           END-IF.
+      *---------------------------------------------------------------*
+       9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+           MOVE NEXT-REPORT-LINE           TO PRINT-LINE.
+           WRITE PRINT-RECORD AFTER ADVANCING LINE-SPACEING.
+           MOVE 1                          TO LINE-SPACEING.
