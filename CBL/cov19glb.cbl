@@ -3,8 +3,13 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT COUNTRY-FILE ASSIGN TO GLBFILE.
+           SELECT COUNTRY-FILE ASSIGN TO GLBFILE
+               FILE STATUS IS FILE-STATUS.
            SELECT PRINT-FILE   ASSIGN TO PRTFILE.
+           SELECT OPTIONAL USA-RECON-FILE ASSIGN TO USARECON
+               FILE STATUS IS USA-RECON-FILE-STATUS.
+           SELECT SORT-FILE ASSIGN TO SORTFL.
+           SELECT OPTIONAL CSV-FILE ASSIGN TO CSVOUT.
       *===============================================================*
        DATA DIVISION.
       *---------------------------------------------------------------*
@@ -18,6 +23,26 @@
        01  PRINT-RECORD.
       *    05  CC                           PIC X(01).
            05  PRINT-LINE                  PIC X(132).
+      *---------------------------------------------------------------*
+       FD  USA-RECON-FILE
+               RECORDING MODE F.
+       01  USA-RECON-RECORD.
+           05  UR-NATIONAL-CASES           PIC 9(09).
+           05  UR-NATIONAL-DEATH           PIC 9(09).
+      *---------------------------------------------------------------*
+       SD  SORT-FILE.
+       01  SORT-RECORD.
+           05  SR-DEATH-PERCENT            PIC 999V9999.
+           05  SR-CASE-PERCENT             PIC 999V9999.
+           05  SR-COUNTRY                  PIC X(20).
+           05  SR-CASE-NEW                 PIC 9(08).
+           05  SR-CASE-TOTAL               PIC 9(08).
+           05  SR-DEATH-NEW                PIC 9(07).
+           05  SR-DEATH-TOTAL              PIC 9(07).
+      *---------------------------------------------------------------*
+       FD  CSV-FILE
+               RECORDING MODE F.
+       01  CSV-RECORD                      PIC X(132).
       *---------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *---------------------------------------------------------------*
@@ -122,6 +147,18 @@
                10 FILLER                   PIC X(05) VALUE SPACE.
                10 TL-PERCENT               PIC ZZ9.9999.
                10 FILLER                   PIC X(02) VALUE '% '.
+      *---------------------------------------------------------------*
+           05  RECON-LINE.
+               10 FILLER                   PIC X(20) VALUE
+                   'US RECONCILE VS USA:'.
+               10 FILLER                   PIC X(01) VALUE SPACE.
+               10 RL-COVID19A-CASES        PIC Z,ZZZ,ZZZ,ZZ9.
+               10 FILLER                   PIC X(01) VALUE SPACE.
+               10 RL-COV19USA-CASES        PIC Z,ZZZ,ZZZ,ZZ9.
+               10 FILLER                   PIC X(01) VALUE SPACE.
+               10 RL-CASE-VARIANCE         PIC -ZZZ,ZZZ,ZZ9.
+               10 FILLER                   PIC X(02) VALUE SPACE.
+               10 RL-STATUS                PIC X(15).
       *---------------------------------------------------------------*
        01  SWITCHES-MISC-FIELDS.
       *---------------------------------------------------------------*
@@ -148,10 +185,39 @@
            05  TOTAL-ACCUMULATORS.
                10  TA-CASE-TOT        PIC 9(10).
                10  TA-DEATH-TOT       PIC 9(09).
+           05  FILE-STATUS            PIC X(02).
            05  VALID-RECORD-SW        PIC X(01)   VALUE 'Y'.
                88  VALID-RECORD                   VALUE 'Y'.
            05  END-OF-FILE-SW         PIC X(01)   VALUE 'N'.
                88  END-OF-FILE                    VALUE 'Y'.
+           05  WS-FILE-OPEN-ERROR-SW  PIC X(01)   VALUE 'N'.
+               88  WS-FILE-OPEN-ERROR             VALUE 'Y'.
+           05  SORT-EOF-SW            PIC X(01)   VALUE 'N'.
+               88  SORT-END-OF-FILE               VALUE 'Y'.
+           05  USA-RECON-FILE-STATUS  PIC X(02).
+               88  USA-RECON-FILE-OK              VALUE '00'.
+           05  USA-RECON-FOUND-SW     PIC X(01)   VALUE 'N'.
+               88  USA-RECON-FOUND                VALUE 'Y'.
+           05  USA-DATA-FOUND-SW      PIC X(01)   VALUE 'N'.
+               88  USA-DATA-FOUND                 VALUE 'Y'.
+           05  SAVED-USA-CASE-TOTAL   PIC 9(08).
+           05  SAVED-USA-DEATH-TOTAL  PIC 9(07).
+           05  WS-USA-RECON-CASES     PIC 9(09).
+           05  WS-USA-RECON-DEATH     PIC 9(09).
+           05  WS-CASE-VARIANCE       PIC S9(09).
+           05  WS-TOP-N               PIC 9(04)   VALUE ZERO.
+           05  WS-THRESHOLD-PERCENT   PIC 999V9999 VALUE ZERO.
+           05  WS-PRINTED-COUNT       PIC 9(04)   VALUE ZERO.
+           05  WS-CSV-EXPORT-SW       PIC X(01)   VALUE 'N'.
+               88  CSV-EXPORT-REQUESTED           VALUE 'Y'.
+           05  CSV-LINE.
+               10  CSV-COUNTRY        PIC X(20).
+               10  CSV-CASE-NEW       PIC 9(08).
+               10  CSV-CASE-TOTAL     PIC 9(08).
+               10  CSV-DEATH-NEW      PIC 9(07).
+               10  CSV-DEATH-TOTAL    PIC 9(07).
+               10  CSV-DEATH-PERCENT  PIC 999V9999.
+               10  CSV-CASE-PERCENT   PIC 999V9999.
        COPY PRINTCTL.
       *===============================================================*
        PROCEDURE DIVISION.
@@ -159,50 +225,124 @@
        0000-MAIN-PROCESSING.
       *---------------------------------------------------------------*
            PERFORM 1000-OPEN-FILES.
-           PERFORM 8000-READ-COUNTRY-FILE.
-           PERFORM 2000-PROCESS-COUNTRY-FILE
-               UNTIL END-OF-FILE.
-           PERFORM 3000-PRINT-TOTAL-LINE.
-           PERFORM 4000-CLOSE-FILES.
+           IF  WS-FILE-OPEN-ERROR
+               DISPLAY '*** COVID19A ABENDING - COUNTRY-FILE FAILED '
+                       'TO OPEN, STATUS: ', FILE-STATUS
+               MOVE 16              TO RETURN-CODE
+               GOBACK
+           END-IF.
+           SORT SORT-FILE
+                ON DESCENDING KEY SR-DEATH-PERCENT
+                INPUT PROCEDURE IS 2000-PROCESS-COUNTRY-FILE
+                OUTPUT PROCEDURE IS 3000-PRINT-SORT-FILE.
+           PERFORM 4000-PRINT-TOTAL-LINE.
+           PERFORM 4200-PRINT-USA-RECONCILIATION.
+           PERFORM 5000-CLOSE-FILES.
            GOBACK.
       *---------------------------------------------------------------*
        1000-OPEN-FILES.
       *---------------------------------------------------------------*
            OPEN INPUT  COUNTRY-FILE
                 OUTPUT PRINT-FILE.
+           IF  FILE-STATUS NOT = '00'
+               MOVE 'Y'                    TO WS-FILE-OPEN-ERROR-SW
+           END-IF.
            MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
            MOVE WS-CURRENT-YEAR            TO HL1-YEAR-OUT.
            MOVE WS-CURRENT-MONTH           TO HL1-MONTH-OUT.
            MOVE WS-CURRENT-DAY             TO HL1-DAY-OUT.
+           PERFORM 1050-LOAD-USA-RECON-TOTALS.
+           ACCEPT WS-TOP-N.
+           ACCEPT WS-THRESHOLD-PERCENT.
+           ACCEPT WS-CSV-EXPORT-SW.
+           IF  CSV-EXPORT-REQUESTED
+               OPEN OUTPUT CSV-FILE
+           END-IF.
+           ACCEPT WS-PAGE-SIZE-PARM.
+           IF  WS-PAGE-SIZE-PARM > ZERO
+               MOVE WS-PAGE-SIZE-PARM  TO LINES-ON-PAGE
+           END-IF.
+      *---------------------------------------------------------------*
+       1050-LOAD-USA-RECON-TOTALS.
+      *---------------------------------------------------------------*
+           OPEN INPUT USA-RECON-FILE.
+           IF  USA-RECON-FILE-OK
+               READ USA-RECON-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET USA-RECON-FOUND TO TRUE
+                       MOVE UR-NATIONAL-CASES   TO WS-USA-RECON-CASES
+                       MOVE UR-NATIONAL-DEATH   TO WS-USA-RECON-DEATH
+               END-READ
+           END-IF.
+           CLOSE USA-RECON-FILE.
+      *---------------------------------------------------------------*
+       2000-PROCESS-COUNTRY-FILE SECTION.
+      *---------------------------------------------------------------*
+           PERFORM 8000-READ-COUNTRY-FILE.
+           PERFORM 2100-PROCESS-COUNTRY-RECORD
+               UNTIL END-OF-FILE.
+       2000-DUMMY SECTION.
       *---------------------------------------------------------------*
-       2000-PROCESS-COUNTRY-FILE.
+       2100-PROCESS-COUNTRY-RECORD.
       *---------------------------------------------------------------*
-           MOVE  WS-COUNTRY                TO DL-COUNTRY.
-           MOVE  WS-CASE-NEW               TO DL-CASE-NEW.
-           MOVE  WS-CASE-TOT               TO DL-CASE-TOTAL.
-           MOVE  WS-DEATH-NEW              TO DL-DEATH-NEW.
-           MOVE  WS-DEATH-TOT              TO DL-DEATH-TOTAL.
+           IF  WS-CODE = 'US'
+               SET USA-DATA-FOUND          TO TRUE
+               MOVE WS-CASE-TOT            TO SAVED-USA-CASE-TOTAL
+               MOVE WS-DEATH-TOT           TO SAVED-USA-DEATH-TOTAL
+           END-IF.
            IF  WS-CASE-TOT > ZERO
                DIVIDE WS-DEATH-TOT BY WS-CASE-TOT GIVING WS-PERCENT
-               MULTIPLY WS-PERCENT BY 100 GIVING DL-DEATH-PERCENT
+               MULTIPLY WS-PERCENT BY 100 GIVING SR-DEATH-PERCENT
                DIVIDE WS-CASE-NEW  BY WS-CASE-TOT GIVING WS-PERCENT
-               MULTIPLY WS-PERCENT BY 100 GIVING DL-CASE-PERCENT
+               MULTIPLY WS-PERCENT BY 100 GIVING SR-CASE-PERCENT
            ELSE
-               MOVE ZERO                   TO DL-DEATH-PERCENT
-                                              DL-CASE-PERCENT.
-           PERFORM 2100-ACCUMULATE-TOTALS.
-           MOVE DETAIL-LINE                TO NEXT-REPORT-LINE.
-           PERFORM 9000-PRINT-REPORT-LINE.
+               MOVE ZERO                   TO SR-DEATH-PERCENT
+                                              SR-CASE-PERCENT.
+           PERFORM 2110-ACCUMULATE-TOTALS.
+           MOVE  WS-COUNTRY                TO SR-COUNTRY.
+           MOVE  WS-CASE-NEW               TO SR-CASE-NEW.
+           MOVE  WS-CASE-TOT               TO SR-CASE-TOTAL.
+           MOVE  WS-DEATH-NEW              TO SR-DEATH-NEW.
+           MOVE  WS-DEATH-TOT              TO SR-DEATH-TOTAL.
+           RELEASE SORT-RECORD.
            PERFORM 8000-READ-COUNTRY-FILE.
       *---------------------------------------------------------------*
-       2100-ACCUMULATE-TOTALS.
+       2110-ACCUMULATE-TOTALS.
       *---------------------------------------------------------------*
            ADD   WS-CASE-TOT               TO TA-CASE-TOT.
            ADD   WS-DEATH-TOT              TO TA-DEATH-TOT.
       *---------------------------------------------------------------*
-       3000-PRINT-TOTAL-LINE.
-      *---------------------------------------------------------------*
-           PERFORM 3100-PRINT-TOTAL-HEADING.
+       3000-PRINT-SORT-FILE SECTION.
+      *---------------------------------------------------------------*
+           PERFORM 8200-RETURN-SORT-RECORD.
+           PERFORM 3100-PRINT-SORT-REPORT
+               UNTIL SORT-END-OF-FILE.
+       3000-DUMMY SECTION.
+      *---------------------------------------------------------------*
+       3100-PRINT-SORT-REPORT.
+      *---------------------------------------------------------------*
+           IF  (WS-TOP-N = ZERO OR WS-PRINTED-COUNT < WS-TOP-N)
+           AND (WS-THRESHOLD-PERCENT = ZERO
+                OR SR-DEATH-PERCENT NOT LESS THAN WS-THRESHOLD-PERCENT)
+               MOVE  SR-COUNTRY             TO DL-COUNTRY
+               MOVE  SR-CASE-NEW            TO DL-CASE-NEW
+               MOVE  SR-CASE-TOTAL          TO DL-CASE-TOTAL
+               MOVE  SR-DEATH-NEW           TO DL-DEATH-NEW
+               MOVE  SR-DEATH-TOTAL         TO DL-DEATH-TOTAL
+               MOVE  SR-DEATH-PERCENT       TO DL-DEATH-PERCENT
+               MOVE  SR-CASE-PERCENT        TO DL-CASE-PERCENT
+               MOVE DETAIL-LINE             TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               PERFORM 9210-WRITE-CSV-LINE
+               ADD  1                       TO WS-PRINTED-COUNT
+           END-IF.
+           PERFORM 8200-RETURN-SORT-RECORD.
+      *---------------------------------------------------------------*
+       4000-PRINT-TOTAL-LINE.
+      *---------------------------------------------------------------*
+           PERFORM 4100-PRINT-TOTAL-HEADING.
            MOVE  1                         TO LINE-COUNT.
            MOVE  TA-CASE-TOT               TO TL-CASE-TOTAL.
            MOVE  TA-DEATH-TOT              TO TL-DEATH-TOTAL.
@@ -214,7 +354,7 @@
            MOVE TOTAL-LINE                 TO  NEXT-REPORT-LINE.
            PERFORM  9000-PRINT-REPORT-LINE.
       *---------------------------------------------------------------*
-       3100-PRINT-TOTAL-HEADING.
+       4100-PRINT-TOTAL-HEADING.
       *---------------------------------------------------------------*
            MOVE 3 TO LINE-SPACEING.
            MOVE TOTAL-HEADING-LINE-1       TO PRINT-LINE.
@@ -225,10 +365,31 @@
            MOVE TOTAL-HEADING-LINE-3       TO PRINT-LINE.
            PERFORM 9200-WRITE-PRINT-LINE.
       *---------------------------------------------------------------*
-       4000-CLOSE-FILES.
+       4200-PRINT-USA-RECONCILIATION.
+      *---------------------------------------------------------------*
+           IF  USA-RECON-FOUND AND USA-DATA-FOUND
+               COMPUTE WS-CASE-VARIANCE
+                   = SAVED-USA-CASE-TOTAL - WS-USA-RECON-CASES
+               IF  WS-CASE-VARIANCE = ZERO
+                   MOVE 'IN BALANCE'       TO RL-STATUS
+               ELSE
+                   MOVE 'OUT OF BALANCE'   TO RL-STATUS
+               END-IF
+               MOVE SAVED-USA-CASE-TOTAL   TO RL-COVID19A-CASES
+               MOVE WS-USA-RECON-CASES     TO RL-COV19USA-CASES
+               MOVE WS-CASE-VARIANCE       TO RL-CASE-VARIANCE
+               MOVE 1                      TO LINE-SPACEING
+               MOVE RECON-LINE             TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+           END-IF.
+      *---------------------------------------------------------------*
+       5000-CLOSE-FILES.
       *---------------------------------------------------------------*
            CLOSE COUNTRY-FILE
                  PRINT-FILE.
+           IF  CSV-EXPORT-REQUESTED
+               CLOSE CSV-FILE
+           END-IF.
       *---------------------------------------------------------------*
        8000-READ-COUNTRY-FILE.
       *---------------------------------------------------------------*
@@ -249,6 +410,11 @@
                            WS-RECVD-TOT
                            WS-TIMESTAMP
                            WS-PERCENT.
+      *---------------------------------------------------------------*
+       8200-RETURN-SORT-RECORD.
+      *---------------------------------------------------------------*
+           RETURN SORT-FILE
+               AT END MOVE 'Y' TO SORT-EOF-SW.
       *---------------------------------------------------------------*
        9000-PRINT-REPORT-LINE.
       *---------------------------------------------------------------*
@@ -288,3 +454,31 @@
            ADD LINE-SPACEING               TO LINE-COUNT.
            MOVE 1                          TO LINE-SPACEING.
            MOVE SPACE                      TO PRINT-LINE.
+      *---------------------------------------------------------------*
+       9210-WRITE-CSV-LINE.
+      *---------------------------------------------------------------*
+           IF  CSV-EXPORT-REQUESTED
+               MOVE SR-COUNTRY             TO CSV-COUNTRY
+               MOVE SR-CASE-NEW            TO CSV-CASE-NEW
+               MOVE SR-CASE-TOTAL          TO CSV-CASE-TOTAL
+               MOVE SR-DEATH-NEW           TO CSV-DEATH-NEW
+               MOVE SR-DEATH-TOTAL         TO CSV-DEATH-TOTAL
+               MOVE SR-DEATH-PERCENT       TO CSV-DEATH-PERCENT
+               MOVE SR-CASE-PERCENT        TO CSV-CASE-PERCENT
+               STRING CSV-COUNTRY         DELIMITED BY SPACE
+                      ','                 DELIMITED BY SIZE
+                      CSV-CASE-NEW        DELIMITED BY SIZE
+                      ','                 DELIMITED BY SIZE
+                      CSV-CASE-TOTAL      DELIMITED BY SIZE
+                      ','                 DELIMITED BY SIZE
+                      CSV-DEATH-NEW       DELIMITED BY SIZE
+                      ','                 DELIMITED BY SIZE
+                      CSV-DEATH-TOTAL     DELIMITED BY SIZE
+                      ','                 DELIMITED BY SIZE
+                      CSV-DEATH-PERCENT   DELIMITED BY SIZE
+                      ','                 DELIMITED BY SIZE
+                      CSV-CASE-PERCENT    DELIMITED BY SIZE
+                   INTO CSV-RECORD
+               END-STRING
+               WRITE CSV-RECORD
+           END-IF.
