@@ -0,0 +1,332 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COVIDCAP.
+      * AUTHOR.        EDWIN ACKERMAN.
+      * INSTALLATION.  IBM CLASS.
+      *REMARKS. PER-CAPITA COVID REPORT - COMBINES THE STATE CASE AND
+      *         DEATH TOTALS FROM USAFILE WITH THE STATE POPULATION
+      *         TOTALS FROM THE ZBANK.ZIP TABLE (SUMMED UP FROM ZIP
+      *         CODE LEVEL) TO PRINT CASES AND DEATHS PER 100,000
+      *         RESIDENTS FOR EACH STATE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USA-HIST-FILE
+               ASSIGN TO USAFILE.
+           SELECT PRINT-FILE
+               ASSIGN TO PRTFILE.
+      *===============================================================*
+       DATA DIVISION.
+      *---------------------------------------------------------------*
+       FILE SECTION.
+      *---------------------------------------------------------------*
+       FD  USA-HIST-FILE
+               RECORDING MODE F.
+       01  UHR-RECORD                  PIC X(130).
+      *---------------------------------------------------------------*
+       FD  PRINT-FILE RECORDING MODE F.
+       01  PRINT-RECORD.
+      *    05 CC                       PIC X(01).
+           05 PRINT-LINE               PIC X(132).
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       01  REPORT-LINES.
+      *---------------------------------------------------------------*
+           05  NEXT-REPORT-LINE        PIC X(132) VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  DETAIL-LINE.
+               10  DL-STATE             PIC X(03).
+               10  FILLER               PIC X(02) VALUE SPACE.
+               10  DL-STATE-NAME        PIC X(23).
+               10  FILLER               PIC X(02) VALUE SPACE.
+               10  DL-POPULATION        PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER               PIC X(03) VALUE SPACE.
+               10  DL-CASE-TOTAL        PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER               PIC X(03) VALUE SPACE.
+               10  DL-CASES-PER-100K    PIC ZZ,ZZ9.99.
+               10  FILLER               PIC X(03) VALUE SPACE.
+               10  DL-DEATH-TOTAL       PIC ZZZ,ZZ9.
+               10  FILLER               PIC X(03) VALUE SPACE.
+               10  DL-DEATHS-PER-100K   PIC ZZ,ZZ9.99.
+      *---------------------------------------------------------------*
+       01  HEADING-LINES.
+      *---------------------------------------------------------------*
+           05  HEADING-LINE-1.
+               10  FILLER      PIC X(01) VALUE SPACE.
+               10  FILLER      PIC X(12) VALUE 'TODAYS DATE:'.
+               10  HL1-MONTH   PIC XX.
+               10  FILLER      PIC X     VALUE '/'.
+               10  HL1-DAY     PIC XX.
+               10  FILLER      PIC X     VALUE '/'.
+               10  HL1-YEAR    PIC XX.
+               10  FILLER      PIC X(15) VALUE SPACE.
+               10  FILLER      PIC X(20) VALUE '   COVID PER-CAPITA '.
+               10  FILLER      PIC X(20) VALUE 'REPORT              '.
+               10  FILLER      PIC X(15) VALUE SPACE.
+               10  FILLER      PIC X(05) VALUE 'PAGE:'.
+               10  HL1-PAGE-COUNT          PIC ZZZZ9.
+           05  HEADING-LINE-2.
+               10  FILLER      PIC X(03) VALUE SPACE.
+               10  FILLER      PIC X(23) VALUE 'STATE'.
+               10  FILLER      PIC X(13) VALUE 'POPULATION'.
+               10  FILLER      PIC X(14) VALUE 'TOTAL CASES'.
+               10  FILLER      PIC X(15) VALUE 'CASES/100K'.
+               10  FILLER      PIC X(12) VALUE 'TOTAL DEATHS'.
+               10  FILLER      PIC X(12) VALUE 'DEATHS/100K'.
+       COPY USAFILE.
+       COPY STATETBL.
+      *---------------------------------------------------------------*
+       01  ALT-LAYOUT-FIELDS.
+      *---------------------------------------------------------------*
+           05  AL-UPDATE-DATE              PIC X(23).
+           05  AL-STATE                    PIC X(03).
+           05  AL-START-DATE               PIC X(23).
+           05  AL-END-DATE.
+               10  AL-END-YEAR             PIC X(04).
+               10  FILLER                  PIC X(01).
+               10  AL-END-MONTH            PIC X(02).
+               10  FILLER                  PIC X(01).
+               10  AL-END-DAY              PIC X(02).
+               10  FILLER                  PIC X(13).
+           05  AL-TOTAL-CASES              PIC X(11).
+           05  AL-NEW-CASES                PIC X(11).
+           05  AL-TOTAL-DEATHS             PIC X(11).
+           05  AL-NEW-DEATHS               PIC X(11).
+      *---------------------------------------------------------------*
+       01  STATE-CAP-TABLE.
+      *---------------------------------------------------------------*
+           05  WS-STATE-CAP-COUNT       PIC 9(02) VALUE ZERO.
+           05  SCT-ENTRY                OCCURS 60 TIMES
+                                         INDEXED BY SCT-INDEX.
+               10  SCT-STATE            PIC X(02) VALUE SPACE.
+               10  SCT-POPULATION       PIC 9(09) VALUE ZERO.
+               10  SCT-CASE-TOTAL       PIC 9(09) VALUE ZERO.
+               10  SCT-DEATH-TOTAL      PIC 9(09) VALUE ZERO.
+       COPY SQL.
+      *---------------------------------------------------------------*
+       01  WS-SWITCHES-SUBSCRIPTS-MISC.
+      *---------------------------------------------------------------*
+           05  END-OF-FILE-SW           PIC X(01) VALUE 'N'.
+               88  END-OF-FILE                    VALUE 'Y'.
+           05  VALID-RECORD-SW          PIC X(01) VALUE 'Y'.
+               88  VALID-RECORD                   VALUE 'Y'.
+           05  WS-COMMA-COUNT           PIC 9(02).
+           05  WS-STATE-CODE-LOOKUP     PIC X(03).
+           05  WS-STATE-FULL-NAME       PIC X(23) VALUE SPACE.
+           05  WS-CASE-RATE             PIC 9(05)V99 VALUE ZERO.
+           05  WS-DEATH-RATE            PIC 9(05)V99 VALUE ZERO.
+       COPY PRINTCTL.
+      *===============================================================*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES-INITIALIZE.
+           PERFORM 2000-LOAD-POPULATION-TABLE.
+           PERFORM 3000-LOAD-STATE-COVID-TOTALS.
+           PERFORM 4000-PRINT-REPORT.
+           PERFORM 5000-CLOSE-FILES.
+           GOBACK.
+      *---------------------------------------------------------------*
+       1000-OPEN-FILES-INITIALIZE.
+      *---------------------------------------------------------------*
+           OPEN INPUT  USA-HIST-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR  TO HL1-YEAR.
+           MOVE WS-CURRENT-MONTH TO HL1-MONTH.
+           MOVE WS-CURRENT-DAY   TO HL1-DAY.
+      *---------------------------------------------------------------*
+       2000-LOAD-POPULATION-TABLE.
+      *---------------------------------------------------------------*
+           EXEC SQL
+               OPEN CUR1
+           END-EXEC.
+           PERFORM 2100-FETCH-ZIP-ROW.
+           PERFORM 2200-ACCUMULATE-POPULATION
+               UNTIL SQLCODE NOT = ZERO.
+           EXEC SQL
+               CLOSE CUR1
+           END-EXEC.
+      *---------------------------------------------------------------*
+       2100-FETCH-ZIP-ROW.
+      *---------------------------------------------------------------*
+           EXEC SQL
+               FETCH CUR1
+                   INTO :ZIP-I, :STATE-I, :ZIPNAME-I,
+                        :LONGITUDE-I, :LATITUDE-I, :POPULATION-I
+           END-EXEC.
+      *---------------------------------------------------------------*
+       2200-ACCUMULATE-POPULATION.
+      *---------------------------------------------------------------*
+           PERFORM 2210-FIND-OR-ADD-STATE-ENTRY.
+           ADD  POPULATION-I           TO SCT-POPULATION(SCT-INDEX).
+           PERFORM 2100-FETCH-ZIP-ROW.
+      *---------------------------------------------------------------*
+       2210-FIND-OR-ADD-STATE-ENTRY.
+      *---------------------------------------------------------------*
+           SET  SCT-INDEX              TO 1.
+           SEARCH SCT-ENTRY
+               AT END PERFORM 2220-ADD-NEW-STATE-ENTRY
+               WHEN SCT-STATE(SCT-INDEX) = STATE-I
+                   CONTINUE
+           END-SEARCH.
+      *---------------------------------------------------------------*
+       2220-ADD-NEW-STATE-ENTRY.
+      *---------------------------------------------------------------*
+           ADD  1                      TO WS-STATE-CAP-COUNT.
+           SET  SCT-INDEX              TO WS-STATE-CAP-COUNT.
+           MOVE STATE-I                TO SCT-STATE(SCT-INDEX).
+      *---------------------------------------------------------------*
+       3000-LOAD-STATE-COVID-TOTALS.
+      *---------------------------------------------------------------*
+           PERFORM 8000-READ-USA-HIST-FILE.
+           PERFORM 3100-STORE-STATE-TOTAL
+               UNTIL END-OF-FILE.
+      *---------------------------------------------------------------*
+       3100-STORE-STATE-TOTAL.
+      *---------------------------------------------------------------*
+           SET  SCT-INDEX              TO 1.
+           SEARCH SCT-ENTRY
+               AT END PERFORM 2220-ADD-NEW-STATE-ENTRY
+               WHEN SCT-STATE(SCT-INDEX) = UHR-STATE
+                   CONTINUE
+           END-SEARCH.
+           MOVE UHR-CASE-TOTAL         TO SCT-CASE-TOTAL(SCT-INDEX).
+           MOVE UHR-DEATH-TOTAL        TO SCT-DEATH-TOTAL(SCT-INDEX).
+           PERFORM 8000-READ-USA-HIST-FILE.
+      *---------------------------------------------------------------*
+       4000-PRINT-REPORT.
+      *---------------------------------------------------------------*
+           PERFORM VARYING SCT-INDEX FROM 1 BY 1
+               UNTIL SCT-INDEX > WS-STATE-CAP-COUNT
+               IF  SCT-POPULATION(SCT-INDEX) > ZERO
+                   PERFORM 4100-PRINT-STATE-LINE
+               END-IF
+           END-PERFORM.
+      *---------------------------------------------------------------*
+       4100-PRINT-STATE-LINE.
+      *---------------------------------------------------------------*
+           MOVE SCT-STATE(SCT-INDEX)   TO DL-STATE
+                                          WS-STATE-CODE-LOOKUP.
+           PERFORM 9800-TRANSLATE-STATE-NAME.
+           MOVE WS-STATE-FULL-NAME     TO DL-STATE-NAME.
+           MOVE SCT-POPULATION(SCT-INDEX)   TO DL-POPULATION.
+           MOVE SCT-CASE-TOTAL(SCT-INDEX)   TO DL-CASE-TOTAL.
+           MOVE SCT-DEATH-TOTAL(SCT-INDEX)  TO DL-DEATH-TOTAL.
+           COMPUTE WS-CASE-RATE  ROUNDED =
+               SCT-CASE-TOTAL(SCT-INDEX)  * 100000
+                   / SCT-POPULATION(SCT-INDEX).
+           COMPUTE WS-DEATH-RATE ROUNDED =
+               SCT-DEATH-TOTAL(SCT-INDEX) * 100000
+                   / SCT-POPULATION(SCT-INDEX).
+           MOVE WS-CASE-RATE           TO DL-CASES-PER-100K.
+           MOVE WS-DEATH-RATE          TO DL-DEATHS-PER-100K.
+           MOVE DETAIL-LINE            TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       5000-CLOSE-FILES.
+      *---------------------------------------------------------------*
+           CLOSE USA-HIST-FILE
+           CLOSE PRINT-FILE.
+      *---------------------------------------------------------------*
+       8000-READ-USA-HIST-FILE.
+      *---------------------------------------------------------------*
+           READ USA-HIST-FILE
+               AT END MOVE 'Y' TO END-OF-FILE-SW
+                      MOVE 'N' TO VALID-RECORD-SW.
+           IF  VALID-RECORD
+               MOVE ZERO                   TO WS-COMMA-COUNT
+               INSPECT UHR-RECORD
+                   TALLYING WS-COMMA-COUNT FOR ALL ','
+               IF  WS-COMMA-COUNT < 8
+                   PERFORM 8010-PARSE-ALT-LAYOUT
+               ELSE
+                   UNSTRING UHR-RECORD DELIMITED BY ','
+                       INTO UHR-DATE
+                            UHR-STATE
+                            UHR-CASE-TOTAL
+                            UHR-CASE-CONF
+                            UHR-CASE-PROPABLE
+                            UHR-CASE-NEW
+                            UHR-CASE-NEW-PROB
+                            UHR-DEATH-TOTAL
+                            UHR-DEATH-CONF
+                            UHR-DEATH-PROPABLE
+                            UHR-DEATH-NEW
+                            UHR-DEATH-NEW-PROB
+                            UHR-CREATED-AT
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------*
+       8010-PARSE-ALT-LAYOUT.
+      *---------------------------------------------------------------*
+           UNSTRING UHR-RECORD DELIMITED BY ','
+               INTO AL-UPDATE-DATE
+                    AL-STATE
+                    AL-START-DATE
+                    AL-END-DATE
+                    AL-TOTAL-CASES
+                    AL-NEW-CASES
+                    AL-TOTAL-DEATHS
+                    AL-NEW-DEATHS.
+           MOVE AL-END-YEAR                TO UHR-YEAR.
+           MOVE AL-END-MONTH               TO UHR-MONTH.
+           MOVE AL-END-DAY                 TO UHR-DAY.
+           MOVE AL-STATE(1:2)              TO UHR-STATE.
+           COMPUTE UHR-CASE-TOTAL
+               = FUNCTION NUMVAL-C(AL-TOTAL-CASES).
+           MOVE AL-NEW-CASES               TO UHR-CASE-NEW.
+           MOVE ZERO                       TO UHR-CASE-CONF
+                                              UHR-CASE-PROPABLE
+                                              UHR-CASE-NEW-PROB.
+           COMPUTE UHR-DEATH-TOTAL
+               = FUNCTION NUMVAL-C(AL-TOTAL-DEATHS).
+           MOVE AL-NEW-DEATHS              TO UHR-DEATH-NEW.
+           MOVE ZERO                       TO UHR-DEATH-CONF
+                                              UHR-DEATH-PROPABLE
+                                              UHR-DEATH-NEW-PROB.
+           MOVE SPACE                      TO UHR-CREATED-AT
+                                              UHR-CONSENT-CASE
+                                              UHR-CONSENT-DEATH.
+      *---------------------------------------------------------------*
+       9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+           IF LINE-COUNT GREATER THAN LINES-ON-PAGE
+               PERFORM 9100-PRINT-HEADING-LINES.
+           MOVE NEXT-REPORT-LINE TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+      *---------------------------------------------------------------*
+       9100-PRINT-HEADING-LINES.
+      *---------------------------------------------------------------*
+           MOVE PAGE-COUNT           TO HL1-PAGE-COUNT.
+           MOVE HEADING-LINE-1       TO PRINT-LINE.
+           PERFORM 9110-WRITE-TOP-OF-PAGE.
+           MOVE 2                    TO LINE-SPACEING.
+           MOVE HEADING-LINE-2       TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+           ADD  1                    TO PAGE-COUNT.
+           MOVE 1                    TO LINE-SPACEING.
+           MOVE 5                    TO LINE-COUNT.
+      *---------------------------------------------------------------*
+       9110-WRITE-TOP-OF-PAGE.
+      *---------------------------------------------------------------*
+           WRITE PRINT-RECORD
+               AFTER ADVANCING PAGE.
+           MOVE SPACE                TO PRINT-LINE.
+      *---------------------------------------------------------------*
+       9120-WRITE-PRINT-LINE.
+      *---------------------------------------------------------------*
+           WRITE PRINT-RECORD
+               AFTER ADVANCING LINE-SPACEING.
+           MOVE SPACE                TO PRINT-LINE.
+           ADD  1                    TO LINE-COUNT.
+           MOVE 1                    TO LINE-SPACEING.
+      *---------------------------------------------------------------*
+       9800-TRANSLATE-STATE-NAME.
+      *---------------------------------------------------------------*
+           MOVE SPACE                      TO WS-STATE-FULL-NAME.
+           SET NAME-INDEX TO 1.
+           SEARCH STATE-NAME-TABLE
+               WHEN STATE-CODE(NAME-INDEX) = WS-STATE-CODE-LOOKUP
+                   MOVE STATE-NAME(NAME-INDEX) TO WS-STATE-FULL-NAME.
