@@ -10,8 +10,14 @@
        OBJECT-COMPUTER.  IBM-3096.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT USA-HIST-FILE ASSIGN TO USAFILE.
+           SELECT USA-HIST-FILE ASSIGN TO USAFILE
+               FILE STATUS IS FILE-STATUS.
            SELECT PRINT-FILE    ASSIGN TO UT-S-PRTFILE.
+           SELECT OPTIONAL STATE-LIST-FILE ASSIGN TO STATELST
+               FILE STATUS IS STATE-LIST-FILE-STATUS.
+           SELECT RECON-OUT-FILE ASSIGN TO USARECON.
+           SELECT OPTIONAL CSV-FILE ASSIGN TO CSVOUT.
+           SELECT DQ-EXCEPTION-FILE ASSIGN TO USADQX.
       *===============================================================*
        DATA DIVISION.
       *---------------------------------------------------------------*
@@ -25,6 +31,39 @@
        01  PRINT-RECORD.
       *    05  CC                     PIC X(01).
            05  PRINT-LINE             PIC X(132).
+      *---------------------------------------------------------------*
+       FD  STATE-LIST-FILE
+               RECORDING MODE IS F.
+       01  STATE-LIST-RECORD          PIC X(03).
+      *---------------------------------------------------------------*
+       FD  RECON-OUT-FILE
+               RECORDING MODE IS F.
+       01  RECON-OUT-RECORD.
+           05  RO-NATIONAL-CASES      PIC 9(09).
+           05  RO-NATIONAL-DEATH      PIC 9(09).
+      *---------------------------------------------------------------*
+       FD  CSV-FILE
+               RECORDING MODE IS F.
+       01  CSV-RECORD                 PIC X(132).
+      *---------------------------------------------------------------*
+      *    DQ-EXCEPTION-FILE CATCHES ANY DAY WHERE A STATE'S NEW-CASE
+      *    OR NEW-DEATH FIGURE COMES IN NEGATIVE (A RETROACTIVE DOWNWARD
+      *    REVISION) OR EXCEEDS THE SANITY THRESHOLDS BELOW, SO THOSE
+      *    FIGURES ARE REPORTED SEPARATELY INSTEAD OF NETTING SILENTLY
+      *    INTO THE RUNNING STATE AND NATIONAL TOTALS.
+      *---------------------------------------------------------------*
+       FD  DQ-EXCEPTION-FILE
+               RECORDING MODE IS F.
+       01  DQ-EXCEPTION-RECORD.
+           05  DQ-DATE                    PIC X(10).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  DQ-STATE                   PIC X(03).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  DQ-FIELD-NAME              PIC X(10).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  DQ-RAW-VALUE               PIC S9(09).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  DQ-REASON                  PIC X(15).
       *---------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *---------------------------------------------------------------*
@@ -39,6 +78,8 @@
                    15  DL1-DAY        PIC X(02).
                    15  FILLER         PIC X(01)  VALUE '/'.
                    15   DL1-YEAR      PIC X(04).
+               10  FILLER             PIC X(01)  VALUE SPACE.
+               10  DL1-STATE          PIC X(03).
                10  FILLER             PIC X(03)  VALUE SPACE.
                10  DL1-CASE-POSITIVE  PIC ZZZ,ZZZ,ZZ9.
                10  FILLER             PIC X(02)  VALUE SPACE.
@@ -54,6 +95,19 @@
                10  FILLER             PIC X(03)  VALUE '%  '.
                10  DL1-CASE-PERCENT   PIC Z9.9999.
                10  FILLER             PIC X(01)  VALUE '%'.
+      *---------------------------------------------------------------*
+           05  PERIOD-HEADING-LINE.
+               10  FILLER             PIC X(05)  VALUE SPACE.
+               10  FILLER             PIC X(04)  VALUE '*** '.
+               10  PHL-LABEL          PIC X(12).
+               10  PHL-MONTH          PIC X(02).
+               10  FILLER             PIC X(01)  VALUE '/'.
+               10  PHL-DAY            PIC X(02).
+               10  FILLER             PIC X(01)  VALUE '/'.
+               10  PHL-YEAR           PIC X(04).
+               10  FILLER             PIC X(01)  VALUE SPACE.
+               10  PHL-STATE          PIC X(03).
+               10  FILLER             PIC X(11)  VALUE ' TOTALS ***'.
       *---------------------------------------------------------------*
            05  HEADING-LINE-1.
                10 HL1-DATE.
@@ -67,7 +121,8 @@
                10  FILLER             PIC X(15) VALUE SPACE.
                10  FILLER             PIC X(11) VALUE 'FOR STATE: '.
                10  HL1-STATE          PIC X(03).
-               10  FILLER             PIC X(13) VALUE SPACE.
+               10  FILLER             PIC X(01) VALUE SPACE.
+               10  HL1-STATE-NAME     PIC X(21) VALUE SPACE.
                10  HL1-PAGE-COUNT-AREA.
                    15  FILLER         PIC X(04) VALUE SPACE.
                    15  FILLER         PIC X(05) VALUE 'PAGE:'.
@@ -102,6 +157,28 @@
                10  FILLER    PIC X(20) VALUE '                    '.
                10  FILLER    PIC X(20) VALUE '                    '.
        COPY USAFILE.
+       COPY STATETBL.
+      *---------------------------------------------------------------*
+      *    Alternate USAFILE layout (update/start/end date, no
+      *    confirmed/probable breakdown) - detected and normalized
+      *    into UHR-RECORD-IN by 8010-PARSE-ALT-LAYOUT.
+      *---------------------------------------------------------------*
+       01  ALT-LAYOUT-FIELDS.
+      *---------------------------------------------------------------*
+           05  AL-UPDATE-DATE              PIC X(23).
+           05  AL-STATE                    PIC X(03).
+           05  AL-START-DATE               PIC X(23).
+           05  AL-END-DATE.
+               10  AL-END-YEAR             PIC X(04).
+               10  FILLER                  PIC X(01).
+               10  AL-END-MONTH            PIC X(02).
+               10  FILLER                  PIC X(01).
+               10  AL-END-DAY              PIC X(02).
+               10  FILLER                  PIC X(13).
+           05  AL-TOTAL-CASES              PIC X(11).
+           05  AL-NEW-CASES                PIC X(11).
+           05  AL-TOTAL-DEATHS             PIC X(11).
+           05  AL-NEW-DEATHS               PIC X(11).
       *---------------------------------------------------------------*
        01  SWITCHES-MISC-FIELDS.
       *---------------------------------------------------------------*
@@ -110,12 +187,51 @@
                88  END-OF-FILE                         VALUE 'Y'.
            05  VALID-RECORD-SW             PIC X(01)   VALUE 'Y'.
                88  VALID-RECORD                        VALUE 'Y'.
+           05  WS-FILE-OPEN-ERROR-SW       PIC X(01)   VALUE 'N'.
+               88  WS-FILE-OPEN-ERROR                  VALUE 'Y'.
            05  REPORT-STATE-SW             PIC X(03)  VALUE 'ALL'.
                88  ALL-STATE-REPORT                   VALUE 'ALL'.
+           05  WS-STATE-CODE-LOOKUP        PIC X(03).
+           05  WS-STATE-FULL-NAME          PIC X(23)  VALUE SPACE.
+           05  STATE-LIST-FILE-STATUS      PIC X(02).
+               88  STATE-LIST-FILE-OK                 VALUE '00'.
+           05  STATE-LIST-EOF-SW           PIC X(01)  VALUE 'N'.
+               88  STATE-LIST-EOF                      VALUE 'Y'.
+           05  WS-REQUESTED-STATE-COUNT    PIC 99     VALUE 0.
+           05  WS-REQUESTED-STATE          PIC X(03) OCCURS 60 TIMES
+                                            INDEXED BY REQ-STATE-INDEX.
+           05  WS-CSV-EXPORT-SW            PIC X(01) VALUE 'N'.
+               88  CSV-EXPORT-REQUESTED               VALUE 'Y'.
+           05  CSV-LINE.
+               10  CSV-DATE                PIC X(10).
+               10  CSV-STATE               PIC X(03).
+               10  CSV-CASE-POSITIVE       PIC 9(09).
+               10  CSV-CASE-NEW            PIC 9(09).
+               10  CSV-CASE-PENDING        PIC 9(09).
+               10  CSV-DEATH               PIC 9(09).
+               10  CSV-DEATH-NEW           PIC 9(09).
+               10  CSV-DEATH-PERCENT       PIC 99V9999.
+               10  CSV-CASE-PERCENT        PIC 99V9999.
+           05  WS-WEEK-DAY-COUNT           PIC 9      VALUE 0.
+           05  WS-WEEK-CASES               PIC 9(09).
+           05  WS-WEEK-CASE-NEW            PIC 9(09).
+           05  WS-WEEK-CASE-PEND           PIC 9(09).
+           05  WS-WEEK-DEATH               PIC 9(09).
+           05  WS-WEEK-DEATH-NEW           PIC 9(09).
+           05  WS-WEEK-DEATH-PEND          PIC 9(09).
+           05  WS-MONTH-CASES              PIC 9(09).
+           05  WS-MONTH-CASE-NEW           PIC 9(09).
+           05  WS-MONTH-CASE-PEND          PIC 9(09).
+           05  WS-MONTH-DEATH              PIC 9(09).
+           05  WS-MONTH-DEATH-NEW          PIC 9(09).
+           05  WS-MONTH-DEATH-PEND         PIC 9(09).
            05  TOTAL-ACCUMULATORS.
                10  TA-CASE-TOT             PIC 9(08).
                10  TA-DEATH-TOT            PIC 9(08).
+           05  WS-NATIONAL-CASES           PIC 9(09).
+           05  WS-NATIONAL-DEATH           PIC 9(09).
            05  WS-COUNTER                  PIC 9(02).
+           05  WS-COMMA-COUNT               PIC 9(02).
            05  WS-CASES                    PIC 9(09).
            05  WS-CASE-NEW                 PIC 9(09).
            05  WS-CASE-NEW-2               PIC 9(09).
@@ -124,6 +240,15 @@
            05  WS-DEATH-NEW                PIC 9(09).
            05  WS-DEATH-NEW-2              PIC 9(09).
            05  WS-DEATH-PEND               PIC 9(09).
+           05  WS-CASE-NEW-RAW             PIC S9(09).
+           05  WS-DEATH-NEW-RAW            PIC S9(09).
+           05  WS-CASE-SPIKE-THRESHOLD     PIC 9(09)  VALUE 500000.
+           05  WS-DEATH-SPIKE-THRESHOLD    PIC 9(09)  VALUE 050000.
+           05  CASE-NEW-DQ-SW              PIC X(01)  VALUE 'N'.
+               88  CASE-NEW-DQ-EXCEPTION               VALUE 'Y'.
+           05  DEATH-NEW-DQ-SW             PIC X(01)  VALUE 'N'.
+               88  DEATH-NEW-DQ-EXCEPTION              VALUE 'Y'.
+           05  DQ-EXCEPTION-STATUS         PIC X(02).
            05  WS-PERCENT                  PIC 99V999999.
            05  WS-PREV-DATE.
                10 WS-YEAR                  PIC X(04).
@@ -144,6 +269,30 @@
                10  ST-DEATH                PIC 9(09).
                10  ST-DEATH-NEW            PIC 9(09).
                10  ST-DEATH-PEND           PIC 9(09).
+      *---------------------------------------------------------------*
+       01  WEEK-ACCUMULATION-FIELDS.
+      *---------------------------------------------------------------*
+           05  WEEK-STATE-TABLE OCCURS 60 TIMES
+                           INDEXED BY WEEK-STATE-INDEX.
+               10  WK-STATE                PIC X(03).
+               10  WK-CASES                PIC 9(09).
+               10  WK-CASE-NEW             PIC 9(09).
+               10  WK-CASE-PEND            PIC 9(09).
+               10  WK-DEATH                PIC 9(09).
+               10  WK-DEATH-NEW            PIC 9(09).
+               10  WK-DEATH-PEND           PIC 9(09).
+      *---------------------------------------------------------------*
+       01  MONTH-ACCUMULATION-FIELDS.
+      *---------------------------------------------------------------*
+           05  MONTH-STATE-TABLE OCCURS 60 TIMES
+                           INDEXED BY MONTH-STATE-INDEX.
+               10  MO-STATE                PIC X(03).
+               10  MO-CASES                PIC 9(09).
+               10  MO-CASE-NEW             PIC 9(09).
+               10  MO-CASE-PEND            PIC 9(09).
+               10  MO-DEATH                PIC 9(09).
+               10  MO-DEATH-NEW            PIC 9(09).
+               10  MO-DEATH-PEND           PIC 9(09).
        COPY PRINTCTL.
       *===============================================================*
        PROCEDURE DIVISION.
@@ -151,18 +300,32 @@
        0000-MAIN-PROCESSING.
       *---------------------------------------------------------------*
            PERFORM 1000-OPEN-FILES.
+           IF  WS-FILE-OPEN-ERROR
+               DISPLAY '*** COV19USA ABENDING - USA-HIST-FILE FAILED '
+                       'TO OPEN, STATUS: ', FILE-STATUS
+               MOVE 16              TO RETURN-CODE
+               GOBACK
+           END-IF.
            PERFORM 8000-READ-USA-HIST-FILE.
            MOVE UHR-DATE                   TO  WS-PREV-DATE.
            PERFORM 2000-PROCESS-USA-HIST-FILE
                UNTIL END-OF-FILE.
            PERFORM 2200-PRINT-DATE-TOTALS.
+           PERFORM 2300-PRINT-WEEK-TOTALS.
+           PERFORM 2400-PRINT-MONTH-TOTALS.
+           PERFORM 2900-WRITE-RECONCILIATION-FILE.
            PERFORM 3000-CLOSE-FILES.
            GOBACK.
       *---------------------------------------------------------------*
        1000-OPEN-FILES.
       *---------------------------------------------------------------*
            OPEN INPUT  USA-HIST-FILE
-                OUTPUT PRINT-FILE.
+                OUTPUT PRINT-FILE
+                        RECON-OUT-FILE
+                        DQ-EXCEPTION-FILE.
+           IF  FILE-STATUS NOT = '00'
+               MOVE 'Y'                    TO WS-FILE-OPEN-ERROR-SW
+           END-IF.
            MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
            MOVE WS-CURRENT-YEAR            TO HL1-YEAR-OUT.
            MOVE WS-CURRENT-MONTH           TO HL1-MONTH-OUT.
@@ -171,18 +334,76 @@
            INITIALIZE STATE-ACCUMULATION-FIELDS
                REPLACING   NUMERIC DATA BY 0
                            ALPHANUMERIC DATA BY SPACE.
-           ACCEPT REPORT-STATE-SW.
+           INITIALIZE WEEK-ACCUMULATION-FIELDS MONTH-ACCUMULATION-FIELDS
+               REPLACING   NUMERIC DATA BY 0
+                           ALPHANUMERIC DATA BY SPACE.
+           MOVE ZERO                       TO WS-WEEK-DAY-COUNT
+                                              WS-WEEK-CASES
+                                              WS-WEEK-CASE-NEW
+                                              WS-WEEK-CASE-PEND
+                                              WS-WEEK-DEATH
+                                              WS-WEEK-DEATH-NEW
+                                              WS-WEEK-DEATH-PEND
+                                              WS-MONTH-CASES
+                                              WS-MONTH-CASE-NEW
+                                              WS-MONTH-CASE-PEND
+                                              WS-MONTH-DEATH
+                                              WS-MONTH-DEATH-NEW
+                                              WS-MONTH-DEATH-PEND.
+           PERFORM 1050-LOAD-STATE-LIST.
+           ACCEPT WS-CSV-EXPORT-SW.
+           IF  CSV-EXPORT-REQUESTED
+               OPEN OUTPUT CSV-FILE
+           END-IF.
+           ACCEPT WS-PAGE-SIZE-PARM.
+           IF  WS-PAGE-SIZE-PARM > ZERO
+               MOVE WS-PAGE-SIZE-PARM  TO LINES-ON-PAGE
+           END-IF.
+      *---------------------------------------------------------------*
+       1050-LOAD-STATE-LIST.
+      *---------------------------------------------------------------*
+           OPEN INPUT STATE-LIST-FILE.
+           IF  STATE-LIST-FILE-OK
+               PERFORM UNTIL STATE-LIST-EOF
+                   READ STATE-LIST-FILE
+                       AT END
+                           SET STATE-LIST-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-REQUESTED-STATE-COUNT
+                           MOVE STATE-LIST-RECORD TO WS-REQUESTED-STATE
+                               (WS-REQUESTED-STATE-COUNT)
+                   END-READ
+               END-PERFORM
+           ELSE
+               ACCEPT REPORT-STATE-SW
+           END-IF.
+           CLOSE STATE-LIST-FILE.
+           IF  WS-REQUESTED-STATE-COUNT = 1
+               AND WS-REQUESTED-STATE(1) = 'ALL'
+               MOVE 0                      TO WS-REQUESTED-STATE-COUNT
+               MOVE 'ALL'                  TO REPORT-STATE-SW
+           END-IF.
       *---------------------------------------------------------------*
        2000-PROCESS-USA-HIST-FILE.
       *---------------------------------------------------------------*
            IF  UHR-DATE NOT = WS-PREV-DATE
                PERFORM 2200-PRINT-DATE-TOTALS
+               ADD  1                      TO  WS-WEEK-DAY-COUNT
+               IF  WS-WEEK-DAY-COUNT = 7
+                   PERFORM 2300-PRINT-WEEK-TOTALS
+                   MOVE ZERO                TO WS-WEEK-DAY-COUNT
+               END-IF
+               IF  UHR-MONTH NOT = WS-MONTH
+                   PERFORM 2400-PRINT-MONTH-TOTALS
+               END-IF
                MOVE  ZERO                  TO  WS-CASES
                MOVE  ZERO                  TO  WS-CASE-NEW
                MOVE  ZERO                  TO  WS-CASE-PEND
                MOVE  ZERO                  TO  WS-DEATH
                MOVE  ZERO                  TO  WS-DEATH-NEW
                MOVE  ZERO                  TO  WS-DEATH-PEND
+               MOVE  ZERO                  TO  WS-NATIONAL-CASES
+               MOVE  ZERO                  TO  WS-NATIONAL-DEATH
                INITIALIZE STATE-ACCUMULATION-FIELDS
                    REPLACING NUMERIC DATA BY 0
                              ALPHANUMERIC DATA BY SPACE
@@ -192,19 +413,80 @@
       *---------------------------------------------------------------*
        2100-ACCUMULATE-DATE-TOTALS.
       *---------------------------------------------------------------*
-           ADD  UHR-CASE                   TO  WS-CASES.
+           MOVE 'N'                        TO CASE-NEW-DQ-SW
+                                              DEATH-NEW-DQ-SW.
+           MOVE ZERO                       TO WS-CASE-NEW-2
+                                              WS-DEATH-NEW-2.
+           ADD  UHR-CASE-TOTAL             TO  WS-CASES
+                                                WS-WEEK-CASES
+                                                WS-MONTH-CASES
+                                                WS-NATIONAL-CASES.
            IF  UHR-CASE-NEW GREATER THAN SPACE
-               COMPUTE WS-CASE-NEW-2
+               COMPUTE WS-CASE-NEW-RAW
                    = FUNCTION NUMVAL-C(UHR-CASE-NEW)
-               ADD  WS-CASE-NEW-2          TO  WS-CASE-NEW.
-           ADD  UHR-CASE-NEW-PROB          TO  WS-CASE-PEND.
-           ADD  UHR-DEATH                  TO  WS-DEATH.
+               IF  WS-CASE-NEW-RAW < ZERO
+                   OR WS-CASE-NEW-RAW > WS-CASE-SPIKE-THRESHOLD
+                   SET CASE-NEW-DQ-EXCEPTION TO TRUE
+                   PERFORM 2130-REPORT-DQ-EXCEPTION
+               ELSE
+                   MOVE WS-CASE-NEW-RAW    TO WS-CASE-NEW-2
+                   ADD  WS-CASE-NEW-2      TO  WS-CASE-NEW
+                                                WS-WEEK-CASE-NEW
+                                                WS-MONTH-CASE-NEW
+               END-IF
+           END-IF.
+           ADD  UHR-CASE-NEW-PROB          TO  WS-CASE-PEND
+                                                WS-WEEK-CASE-PEND
+                                                WS-MONTH-CASE-PEND.
+           ADD  UHR-DEATH-TOTAL            TO  WS-DEATH
+                                                WS-WEEK-DEATH
+                                                WS-MONTH-DEATH
+                                                WS-NATIONAL-DEATH.
            IF  UHR-DEATH-NEW GREATER THAN SPACE
-               COMPUTE WS-DEATH-NEW-2
+               COMPUTE WS-DEATH-NEW-RAW
                    = FUNCTION NUMVAL-C(UHR-DEATH-NEW)
-               ADD  WS-DEATH-NEW-2         TO  WS-DEATH-NEW.
-           ADD  UHR-DEATH-NEW-PROB         TO  WS-DEATH-PEND.
+               IF  WS-DEATH-NEW-RAW < ZERO
+                   OR WS-DEATH-NEW-RAW > WS-DEATH-SPIKE-THRESHOLD
+                   SET DEATH-NEW-DQ-EXCEPTION TO TRUE
+                   PERFORM 2135-REPORT-DEATH-DQ-EXCEPTION
+               ELSE
+                   MOVE WS-DEATH-NEW-RAW   TO WS-DEATH-NEW-2
+                   ADD  WS-DEATH-NEW-2     TO  WS-DEATH-NEW
+                                                WS-WEEK-DEATH-NEW
+                                                WS-MONTH-DEATH-NEW
+               END-IF
+           END-IF.
+           ADD  UHR-DEATH-NEW-PROB         TO  WS-DEATH-PEND
+                                                WS-WEEK-DEATH-PEND
+                                                WS-MONTH-DEATH-PEND.
            PERFORM  2110-ACCUMULATE-STATE-TOTALS.
+           PERFORM  2120-ACCUMULATE-STATE-WEEK-MONTH.
+      *---------------------------------------------------------------*
+       2130-REPORT-DQ-EXCEPTION.
+      *---------------------------------------------------------------*
+           MOVE UHR-DATE                   TO DQ-DATE.
+           MOVE UHR-STATE                  TO DQ-STATE.
+           MOVE 'CASE-NEW'                 TO DQ-FIELD-NAME.
+           MOVE WS-CASE-NEW-RAW            TO DQ-RAW-VALUE.
+           IF  WS-CASE-NEW-RAW < ZERO
+               MOVE 'NEGATIVE'             TO DQ-REASON
+           ELSE
+               MOVE 'OVER THRESHOLD'       TO DQ-REASON
+           END-IF.
+           WRITE DQ-EXCEPTION-RECORD.
+      *---------------------------------------------------------------*
+       2135-REPORT-DEATH-DQ-EXCEPTION.
+      *---------------------------------------------------------------*
+           MOVE UHR-DATE                   TO DQ-DATE.
+           MOVE UHR-STATE                  TO DQ-STATE.
+           MOVE 'DEATH-NEW'                TO DQ-FIELD-NAME.
+           MOVE WS-DEATH-NEW-RAW           TO DQ-RAW-VALUE.
+           IF  WS-DEATH-NEW-RAW < ZERO
+               MOVE 'NEGATIVE'             TO DQ-REASON
+           ELSE
+               MOVE 'OVER THRESHOLD'       TO DQ-REASON
+           END-IF.
+           WRITE DQ-EXCEPTION-RECORD.
       *---------------------------------------------------------------*
        2110-ACCUMULATE-STATE-TOTALS.
       *---------------------------------------------------------------*
@@ -213,28 +495,104 @@
                AT END
                    PERFORM 9900-TABLE-ERROR
                WHEN ST-STATE(STATE-INDEX) = UHR-STATE
-                   ADD UHR-CASE           TO ST-CASES(STATE-INDEX)
+                   ADD UHR-CASE-TOTAL           TO ST-CASES(STATE-INDEX)
                    ADD WS-CASE-NEW-2      TO ST-CASE-NEW(STATE-INDEX)
                    ADD UHR-CASE-NEW-PROB  TO ST-CASE-PEND(STATE-INDEX)
-                   ADD UHR-DEATH          TO ST-DEATH(STATE-INDEX)
+                   ADD UHR-DEATH-TOTAL          TO ST-DEATH(STATE-INDEX)
                    ADD WS-DEATH-NEW-2     TO ST-DEATH-NEW(STATE-INDEX)
                    ADD UHR-DEATH-NEW-PROB TO ST-DEATH-PEND(STATE-INDEX)
                WHEN ST-STATE(STATE-INDEX) = SPACE
                    MOVE UHR-STATE         TO ST-STATE(STATE-INDEX)
-                   ADD UHR-CASE           TO ST-CASES(STATE-INDEX)
+                   ADD UHR-CASE-TOTAL           TO ST-CASES(STATE-INDEX)
                    ADD WS-CASE-NEW-2      TO ST-CASE-NEW(STATE-INDEX)
                    ADD UHR-CASE-NEW-PROB  TO ST-CASE-PEND(STATE-INDEX)
-                   ADD UHR-DEATH          TO ST-DEATH(STATE-INDEX)
+                   ADD UHR-DEATH-TOTAL          TO ST-DEATH(STATE-INDEX)
                    ADD WS-DEATH-NEW-2     TO ST-DEATH-NEW(STATE-INDEX)
                    ADD UHR-DEATH-NEW-PROB TO ST-DEATH-PEND(STATE-INDEX).
+      *---------------------------------------------------------------*
+       2120-ACCUMULATE-STATE-WEEK-MONTH.
+      *---------------------------------------------------------------*
+           SET WEEK-STATE-INDEX TO 1.
+           SEARCH WEEK-STATE-TABLE
+               AT END
+                   PERFORM 9900-TABLE-ERROR
+               WHEN WK-STATE(WEEK-STATE-INDEX) = UHR-STATE
+                   ADD UHR-CASE-TOTAL     TO WK-CASES(WEEK-STATE-INDEX)
+                   ADD WS-CASE-NEW-2      TO
+                       WK-CASE-NEW(WEEK-STATE-INDEX)
+                   ADD UHR-CASE-NEW-PROB  TO
+                       WK-CASE-PEND(WEEK-STATE-INDEX)
+                   ADD UHR-DEATH-TOTAL    TO WK-DEATH(WEEK-STATE-INDEX)
+                   ADD WS-DEATH-NEW-2     TO
+                       WK-DEATH-NEW(WEEK-STATE-INDEX)
+                   ADD UHR-DEATH-NEW-PROB TO
+                       WK-DEATH-PEND(WEEK-STATE-INDEX)
+               WHEN WK-STATE(WEEK-STATE-INDEX) = SPACE
+                   MOVE UHR-STATE         TO WK-STATE(WEEK-STATE-INDEX)
+                   ADD UHR-CASE-TOTAL     TO WK-CASES(WEEK-STATE-INDEX)
+                   ADD WS-CASE-NEW-2      TO
+                       WK-CASE-NEW(WEEK-STATE-INDEX)
+                   ADD UHR-CASE-NEW-PROB  TO
+                       WK-CASE-PEND(WEEK-STATE-INDEX)
+                   ADD UHR-DEATH-TOTAL    TO WK-DEATH(WEEK-STATE-INDEX)
+                   ADD WS-DEATH-NEW-2     TO
+                       WK-DEATH-NEW(WEEK-STATE-INDEX)
+                   ADD UHR-DEATH-NEW-PROB TO
+                       WK-DEATH-PEND(WEEK-STATE-INDEX).
+           SET MONTH-STATE-INDEX TO 1.
+           SEARCH MONTH-STATE-TABLE
+               AT END
+                   PERFORM 9900-TABLE-ERROR
+               WHEN MO-STATE(MONTH-STATE-INDEX) = UHR-STATE
+                   ADD UHR-CASE-TOTAL     TO MO-CASES(MONTH-STATE-INDEX)
+                   ADD WS-CASE-NEW-2      TO
+                       MO-CASE-NEW(MONTH-STATE-INDEX)
+                   ADD UHR-CASE-NEW-PROB  TO
+                       MO-CASE-PEND(MONTH-STATE-INDEX)
+                   ADD UHR-DEATH-TOTAL    TO MO-DEATH(MONTH-STATE-INDEX)
+                   ADD WS-DEATH-NEW-2     TO
+                       MO-DEATH-NEW(MONTH-STATE-INDEX)
+                   ADD UHR-DEATH-NEW-PROB TO
+                       MO-DEATH-PEND(MONTH-STATE-INDEX)
+               WHEN MO-STATE(MONTH-STATE-INDEX) = SPACE
+                   MOVE UHR-STATE         TO MO-STATE(MONTH-STATE-INDEX)
+                   ADD UHR-CASE-TOTAL     TO MO-CASES(MONTH-STATE-INDEX)
+                   ADD WS-CASE-NEW-2      TO
+                       MO-CASE-NEW(MONTH-STATE-INDEX)
+                   ADD UHR-CASE-NEW-PROB  TO
+                       MO-CASE-PEND(MONTH-STATE-INDEX)
+                   ADD UHR-DEATH-TOTAL    TO MO-DEATH(MONTH-STATE-INDEX)
+                   ADD WS-DEATH-NEW-2     TO
+                       MO-DEATH-NEW(MONTH-STATE-INDEX)
+                   ADD UHR-DEATH-NEW-PROB TO
+                       MO-DEATH-PEND(MONTH-STATE-INDEX).
       *---------------------------------------------------------------*
        2200-PRINT-DATE-TOTALS.
       *---------------------------------------------------------------*
            MOVE WS-DAY                     TO DL1-DAY.
            MOVE WS-MONTH                   TO DL1-MONTH.
            MOVE WS-YEAR                    TO DL1-YEAR.
-           IF  NOT ALL-STATE-REPORT
-               PERFORM 2210-SETUP-STATE.
+           IF  WS-REQUESTED-STATE-COUNT > 0
+               PERFORM 2205-PRINT-REQUESTED-STATES
+                   VARYING REQ-STATE-INDEX FROM 1 BY 1
+                   UNTIL REQ-STATE-INDEX > WS-REQUESTED-STATE-COUNT
+           ELSE
+               IF  NOT ALL-STATE-REPORT
+                   PERFORM 2210-SETUP-STATE
+               END-IF
+               MOVE REPORT-STATE-SW        TO DL1-STATE
+               PERFORM 2215-COMPUTE-AND-PRINT-TOTALS
+           END-IF.
+      *---------------------------------------------------------------*
+       2205-PRINT-REQUESTED-STATES.
+      *---------------------------------------------------------------*
+           MOVE WS-REQUESTED-STATE(REQ-STATE-INDEX) TO REPORT-STATE-SW.
+           PERFORM 2210-SETUP-STATE.
+           MOVE REPORT-STATE-SW            TO DL1-STATE.
+           PERFORM 2215-COMPUTE-AND-PRINT-TOTALS.
+      *---------------------------------------------------------------*
+       2215-COMPUTE-AND-PRINT-TOTALS.
+      *---------------------------------------------------------------*
            MOVE WS-CASES                   TO DL1-CASE-POSITIVE.
            MOVE WS-CASE-NEW                TO DL1-CASE-NEW.
            MOVE WS-CASE-PEND               TO DL1-CASE-PENDING.
@@ -244,7 +602,7 @@
                DIVIDE WS-DEATH  BY WS-CASES
                    GIVING WS-PERCENT
                MULTIPLY WS-PERCENT BY 100 GIVING DL1-DEATH-PERCENT
-               COMPUTE WS-CASE-NEW-2 = WS-CASE-NEW + WS-CASE-PEND 
+               COMPUTE WS-CASE-NEW-2 = WS-CASE-NEW + WS-CASE-PEND
                DIVIDE WS-CASE-NEW-2   BY WS-CASES
                    GIVING WS-PERCENT
                MULTIPLY WS-PERCENT BY 100 GIVING DL1-CASE-PERCENT
@@ -253,6 +611,7 @@
                                               DL1-CASE-PERCENT.
            MOVE DETAIL-LINE-1              TO NEXT-REPORT-LINE.
            PERFORM 9000-PRINT-REPORT-LINE.
+           PERFORM 9200-WRITE-CSV-LINE.
       *---------------------------------------------------------------*
        2210-SETUP-STATE.
       *---------------------------------------------------------------*
@@ -266,11 +625,178 @@
                    MOVE ST-DEATH(STATE-INDEX)      TO WS-DEATH
                    MOVE ST-DEATH-NEW(STATE-INDEX)  TO WS-DEATH-NEW
                    MOVE ST-DEATH-PEND(STATE-INDEX) TO WS-DEATH-PEND.
+      *---------------------------------------------------------------*
+       2300-PRINT-WEEK-TOTALS.
+      *---------------------------------------------------------------*
+           MOVE 'WEEK ENDING '             TO PHL-LABEL.
+           MOVE WS-MONTH                   TO PHL-MONTH.
+           MOVE WS-DAY                     TO PHL-DAY.
+           MOVE WS-YEAR                    TO PHL-YEAR.
+           IF  WS-REQUESTED-STATE-COUNT > 0
+               PERFORM 2305-PRINT-REQUESTED-WEEK-STATES
+                   VARYING REQ-STATE-INDEX FROM 1 BY 1
+                   UNTIL REQ-STATE-INDEX > WS-REQUESTED-STATE-COUNT
+           ELSE
+               IF  NOT ALL-STATE-REPORT
+                   PERFORM 2310-SETUP-WEEK-STATE
+               END-IF
+               MOVE REPORT-STATE-SW        TO PHL-STATE
+               PERFORM 2315-PRINT-WEEK-LINE
+           END-IF.
+           INITIALIZE WEEK-ACCUMULATION-FIELDS
+               REPLACING NUMERIC DATA BY 0
+                         ALPHANUMERIC DATA BY SPACE.
+           MOVE ZERO                       TO WS-WEEK-CASES
+                                              WS-WEEK-CASE-NEW
+                                              WS-WEEK-CASE-PEND
+                                              WS-WEEK-DEATH
+                                              WS-WEEK-DEATH-NEW
+                                              WS-WEEK-DEATH-PEND.
+      *---------------------------------------------------------------*
+       2305-PRINT-REQUESTED-WEEK-STATES.
+      *---------------------------------------------------------------*
+           MOVE WS-REQUESTED-STATE(REQ-STATE-INDEX) TO REPORT-STATE-SW.
+           PERFORM 2310-SETUP-WEEK-STATE.
+           MOVE REPORT-STATE-SW            TO PHL-STATE.
+           PERFORM 2315-PRINT-WEEK-LINE.
+      *---------------------------------------------------------------*
+       2310-SETUP-WEEK-STATE.
+      *---------------------------------------------------------------*
+           SET WEEK-STATE-INDEX  TO 1.
+           SEARCH WEEK-STATE-TABLE
+               WHEN WK-STATE(WEEK-STATE-INDEX) = REPORT-STATE-SW
+                   MOVE WK-CASES(WEEK-STATE-INDEX)  TO WS-WEEK-CASES
+                   MOVE WK-CASE-NEW(WEEK-STATE-INDEX)
+                       TO WS-WEEK-CASE-NEW
+                   MOVE WK-CASE-PEND(WEEK-STATE-INDEX)
+                       TO WS-WEEK-CASE-PEND
+                   MOVE WK-DEATH(WEEK-STATE-INDEX)  TO WS-WEEK-DEATH
+                   MOVE WK-DEATH-NEW(WEEK-STATE-INDEX)
+                       TO WS-WEEK-DEATH-NEW
+                   MOVE WK-DEATH-PEND(WEEK-STATE-INDEX)
+                       TO WS-WEEK-DEATH-PEND.
+      *---------------------------------------------------------------*
+       2315-PRINT-WEEK-LINE.
+      *---------------------------------------------------------------*
+           MOVE WS-WEEK-CASES              TO DL1-CASE-POSITIVE.
+           MOVE WS-WEEK-CASE-NEW           TO DL1-CASE-NEW.
+           MOVE WS-WEEK-CASE-PEND          TO DL1-CASE-PENDING.
+           MOVE WS-WEEK-DEATH              TO DL1-DEATH.
+           MOVE WS-WEEK-DEATH-NEW          TO DL1-DEATH-NEW.
+           IF  WS-WEEK-CASES > ZERO
+               DIVIDE WS-WEEK-DEATH  BY WS-WEEK-CASES
+                   GIVING WS-PERCENT
+               MULTIPLY WS-PERCENT BY 100 GIVING DL1-DEATH-PERCENT
+               COMPUTE WS-CASE-NEW-2
+                   = WS-WEEK-CASE-NEW + WS-WEEK-CASE-PEND
+               DIVIDE WS-CASE-NEW-2   BY WS-WEEK-CASES
+                   GIVING WS-PERCENT
+               MULTIPLY WS-PERCENT BY 100 GIVING DL1-CASE-PERCENT
+           ELSE
+               MOVE ZERO                   TO DL1-DEATH-PERCENT
+                                              DL1-CASE-PERCENT.
+           MOVE WS-DAY                     TO DL1-DAY.
+           MOVE WS-MONTH                   TO DL1-MONTH.
+           MOVE WS-YEAR                    TO DL1-YEAR.
+           MOVE PHL-STATE                  TO DL1-STATE.
+           MOVE PERIOD-HEADING-LINE        TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE DETAIL-LINE-1              TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       2400-PRINT-MONTH-TOTALS.
+      *---------------------------------------------------------------*
+           MOVE 'MONTH ENDING'             TO PHL-LABEL.
+           MOVE WS-MONTH                   TO PHL-MONTH.
+           MOVE WS-DAY                     TO PHL-DAY.
+           MOVE WS-YEAR                    TO PHL-YEAR.
+           IF  WS-REQUESTED-STATE-COUNT > 0
+               PERFORM 2405-PRINT-REQUESTED-MONTH-STATES
+                   VARYING REQ-STATE-INDEX FROM 1 BY 1
+                   UNTIL REQ-STATE-INDEX > WS-REQUESTED-STATE-COUNT
+           ELSE
+               IF  NOT ALL-STATE-REPORT
+                   PERFORM 2410-SETUP-MONTH-STATE
+               END-IF
+               MOVE REPORT-STATE-SW        TO PHL-STATE
+               PERFORM 2415-PRINT-MONTH-LINE
+           END-IF.
+           INITIALIZE MONTH-ACCUMULATION-FIELDS
+               REPLACING NUMERIC DATA BY 0
+                         ALPHANUMERIC DATA BY SPACE.
+           MOVE ZERO                       TO WS-MONTH-CASES
+                                              WS-MONTH-CASE-NEW
+                                              WS-MONTH-CASE-PEND
+                                              WS-MONTH-DEATH
+                                              WS-MONTH-DEATH-NEW
+                                              WS-MONTH-DEATH-PEND.
+      *---------------------------------------------------------------*
+       2405-PRINT-REQUESTED-MONTH-STATES.
+      *---------------------------------------------------------------*
+           MOVE WS-REQUESTED-STATE(REQ-STATE-INDEX) TO REPORT-STATE-SW.
+           PERFORM 2410-SETUP-MONTH-STATE.
+           MOVE REPORT-STATE-SW            TO PHL-STATE.
+           PERFORM 2415-PRINT-MONTH-LINE.
+      *---------------------------------------------------------------*
+       2410-SETUP-MONTH-STATE.
+      *---------------------------------------------------------------*
+           SET MONTH-STATE-INDEX  TO 1.
+           SEARCH MONTH-STATE-TABLE
+               WHEN MO-STATE(MONTH-STATE-INDEX) = REPORT-STATE-SW
+                   MOVE MO-CASES(MONTH-STATE-INDEX)  TO WS-MONTH-CASES
+                   MOVE MO-CASE-NEW(MONTH-STATE-INDEX)
+                       TO WS-MONTH-CASE-NEW
+                   MOVE MO-CASE-PEND(MONTH-STATE-INDEX)
+                       TO WS-MONTH-CASE-PEND
+                   MOVE MO-DEATH(MONTH-STATE-INDEX)  TO WS-MONTH-DEATH
+                   MOVE MO-DEATH-NEW(MONTH-STATE-INDEX)
+                       TO WS-MONTH-DEATH-NEW
+                   MOVE MO-DEATH-PEND(MONTH-STATE-INDEX)
+                       TO WS-MONTH-DEATH-PEND.
+      *---------------------------------------------------------------*
+       2415-PRINT-MONTH-LINE.
+      *---------------------------------------------------------------*
+           MOVE WS-MONTH-CASES             TO DL1-CASE-POSITIVE.
+           MOVE WS-MONTH-CASE-NEW          TO DL1-CASE-NEW.
+           MOVE WS-MONTH-CASE-PEND         TO DL1-CASE-PENDING.
+           MOVE WS-MONTH-DEATH             TO DL1-DEATH.
+           MOVE WS-MONTH-DEATH-NEW         TO DL1-DEATH-NEW.
+           IF  WS-MONTH-CASES > ZERO
+               DIVIDE WS-MONTH-DEATH  BY WS-MONTH-CASES
+                   GIVING WS-PERCENT
+               MULTIPLY WS-PERCENT BY 100 GIVING DL1-DEATH-PERCENT
+               COMPUTE WS-CASE-NEW-2
+                   = WS-MONTH-CASE-NEW + WS-MONTH-CASE-PEND
+               DIVIDE WS-CASE-NEW-2   BY WS-MONTH-CASES
+                   GIVING WS-PERCENT
+               MULTIPLY WS-PERCENT BY 100 GIVING DL1-CASE-PERCENT
+           ELSE
+               MOVE ZERO                   TO DL1-DEATH-PERCENT
+                                              DL1-CASE-PERCENT.
+           MOVE WS-DAY                     TO DL1-DAY.
+           MOVE WS-MONTH                   TO DL1-MONTH.
+           MOVE WS-YEAR                    TO DL1-YEAR.
+           MOVE PHL-STATE                  TO DL1-STATE.
+           MOVE PERIOD-HEADING-LINE        TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE DETAIL-LINE-1              TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       2900-WRITE-RECONCILIATION-FILE.
+      *---------------------------------------------------------------*
+           MOVE WS-NATIONAL-CASES          TO RO-NATIONAL-CASES.
+           MOVE WS-NATIONAL-DEATH          TO RO-NATIONAL-DEATH.
+           WRITE RECON-OUT-RECORD.
       *---------------------------------------------------------------*
        3000-CLOSE-FILES.
       *---------------------------------------------------------------*
            CLOSE USA-HIST-FILE
-                 PRINT-FILE.
+                 PRINT-FILE
+                 RECON-OUT-FILE
+                 DQ-EXCEPTION-FILE.
+           IF  CSV-EXPORT-REQUESTED
+               CLOSE CSV-FILE
+           END-IF.
       *---------------------------------------------------------------*
        8000-READ-USA-HIST-FILE.
       *---------------------------------------------------------------*
@@ -278,35 +804,74 @@
                AT END MOVE 'Y'             TO END-OF-FILE-SW
                       MOVE 'N'             TO VALID-RECORD-SW.
            IF VALID-RECORD
-               MOVE ZERO                   TO WS-COUNTER
-               INSPECT FUNCTION UPPER-CASE(USA-HIST-RECORD)
-                   TALLYING WS-COUNTER FOR ALL "XX:XX:XX"
-               IF  WS-COUNTER NOT = 0
-                   UNSTRING USA-HIST-RECORD DELIMITED BY ','
-                   INTO UHR-DATE
-                       UHR-STATE
-                       UHR-CASE
-                       UHR-CASE-CONF
-                       UHR-CASE-PROB
-                       UHR-CASE-NEW
-                       UHR-CASE-NEW-PROB
-                       UHR-DEATH
-                       UHR-DEATH-CONF
-                       UHR-DEATH-PROB
-                       UHR-DEATH-NEW
-                       UHR-DEATH-NEW-PROB
-                       UHR-CREATED-AT 
+               MOVE ZERO                   TO WS-COMMA-COUNT
+               INSPECT USA-HIST-RECORD
+                   TALLYING WS-COMMA-COUNT FOR ALL ','
+               IF  WS-COMMA-COUNT < 8
+                   PERFORM 8010-PARSE-ALT-LAYOUT
                ELSE
-                   UNSTRING USA-HIST-RECORD DELIMITED BY ','
-                   INTO UHR-DATE
-                       UHR-STATE
-                       UHR-CASE
-                       UHR-CASE-NEW
-                       UHR-CASE-NEW-PROB
-                       UHR-DEATH
-                       UHR-DEATH-NEW
-                       UHR-DEATH-NEW-PROB
-                       UHR-CREATED-AT.
+                   MOVE ZERO                   TO WS-COUNTER
+                   INSPECT FUNCTION UPPER-CASE(USA-HIST-RECORD)
+                       TALLYING WS-COUNTER FOR ALL "XX:XX:XX"
+                   IF  WS-COUNTER NOT = 0
+                       UNSTRING USA-HIST-RECORD DELIMITED BY ','
+                       INTO UHR-DATE
+                           UHR-STATE
+                           UHR-CASE-TOTAL
+                           UHR-CASE-CONF
+                           UHR-CASE-PROPABLE
+                           UHR-CASE-NEW
+                           UHR-CASE-NEW-PROB
+                           UHR-DEATH-TOTAL
+                           UHR-DEATH-CONF
+                           UHR-DEATH-PROPABLE
+                           UHR-DEATH-NEW
+                           UHR-DEATH-NEW-PROB
+                           UHR-CREATED-AT
+                   ELSE
+                       UNSTRING USA-HIST-RECORD DELIMITED BY ','
+                       INTO UHR-DATE
+                           UHR-STATE
+                           UHR-CASE-TOTAL
+                           UHR-CASE-NEW
+                           UHR-CASE-NEW-PROB
+                           UHR-DEATH-TOTAL
+                           UHR-DEATH-NEW
+                           UHR-DEATH-NEW-PROB
+                           UHR-CREATED-AT
+                   END-IF
+               END-IF.
+      *---------------------------------------------------------------*
+       8010-PARSE-ALT-LAYOUT.
+      *---------------------------------------------------------------*
+           UNSTRING USA-HIST-RECORD DELIMITED BY ','
+               INTO AL-UPDATE-DATE
+                    AL-STATE
+                    AL-START-DATE
+                    AL-END-DATE
+                    AL-TOTAL-CASES
+                    AL-NEW-CASES
+                    AL-TOTAL-DEATHS
+                    AL-NEW-DEATHS.
+           MOVE AL-END-YEAR                TO UHR-YEAR.
+           MOVE AL-END-MONTH               TO UHR-MONTH.
+           MOVE AL-END-DAY                 TO UHR-DAY.
+           MOVE AL-STATE(1:2)              TO UHR-STATE.
+           COMPUTE UHR-CASE-TOTAL
+               = FUNCTION NUMVAL-C(AL-TOTAL-CASES).
+           MOVE AL-NEW-CASES               TO UHR-CASE-NEW.
+           MOVE ZERO                       TO UHR-CASE-CONF
+                                              UHR-CASE-PROPABLE
+                                              UHR-CASE-NEW-PROB.
+           COMPUTE UHR-DEATH-TOTAL
+               = FUNCTION NUMVAL-C(AL-TOTAL-DEATHS).
+           MOVE AL-NEW-DEATHS              TO UHR-DEATH-NEW.
+           MOVE ZERO                       TO UHR-DEATH-CONF
+                                              UHR-DEATH-PROPABLE
+                                              UHR-DEATH-NEW-PROB.
+           MOVE SPACE                      TO UHR-CREATED-AT
+                                              UHR-CONSENT-CASE
+                                              UHR-CONSENT-DEATH.
       *---------------------------------------------------------------*
        9000-PRINT-REPORT-LINE.
       *---------------------------------------------------------------*
@@ -319,6 +884,9 @@
       *---------------------------------------------------------------*
            MOVE PAGE-COUNT                 TO HL1-PAGE-NUM.
            MOVE REPORT-STATE-SW            TO HL1-STATE.
+           MOVE REPORT-STATE-SW            TO WS-STATE-CODE-LOOKUP.
+           PERFORM 9800-TRANSLATE-STATE-NAME.
+           MOVE WS-STATE-FULL-NAME         TO HL1-STATE-NAME.
            MOVE HEADING-LINE-1             TO PRINT-LINE.
            PERFORM 9110-WRITE-TOP-OF-PAGE.
            MOVE 2                          TO LINE-SPACEING.
@@ -346,6 +914,48 @@
            ADD LINE-SPACEING               TO LINE-COUNT.
            MOVE 1                          TO LINE-SPACEING.
            MOVE SPACE                      TO PRINT-LINE.
+      *---------------------------------------------------------------*
+       9200-WRITE-CSV-LINE.
+      *---------------------------------------------------------------*
+           IF  CSV-EXPORT-REQUESTED
+               MOVE DL1-TIMESTAMP          TO CSV-DATE
+               MOVE DL1-STATE              TO CSV-STATE
+               MOVE DL1-CASE-POSITIVE      TO CSV-CASE-POSITIVE
+               MOVE DL1-CASE-NEW           TO CSV-CASE-NEW
+               MOVE DL1-CASE-PENDING       TO CSV-CASE-PENDING
+               MOVE DL1-DEATH              TO CSV-DEATH
+               MOVE DL1-DEATH-NEW          TO CSV-DEATH-NEW
+               MOVE DL1-DEATH-PERCENT      TO CSV-DEATH-PERCENT
+               MOVE DL1-CASE-PERCENT       TO CSV-CASE-PERCENT
+               STRING CSV-DATE            DELIMITED BY SIZE
+                      ','                 DELIMITED BY SIZE
+                      CSV-STATE           DELIMITED BY SIZE
+                      ','                 DELIMITED BY SIZE
+                      CSV-CASE-POSITIVE   DELIMITED BY SIZE
+                      ','                 DELIMITED BY SIZE
+                      CSV-CASE-NEW        DELIMITED BY SIZE
+                      ','                 DELIMITED BY SIZE
+                      CSV-CASE-PENDING    DELIMITED BY SIZE
+                      ','                 DELIMITED BY SIZE
+                      CSV-DEATH           DELIMITED BY SIZE
+                      ','                 DELIMITED BY SIZE
+                      CSV-DEATH-NEW       DELIMITED BY SIZE
+                      ','                 DELIMITED BY SIZE
+                      CSV-DEATH-PERCENT   DELIMITED BY SIZE
+                      ','                 DELIMITED BY SIZE
+                      CSV-CASE-PERCENT    DELIMITED BY SIZE
+                   INTO CSV-RECORD
+               END-STRING
+               WRITE CSV-RECORD
+           END-IF.
+      *---------------------------------------------------------------*
+       9800-TRANSLATE-STATE-NAME.
+      *---------------------------------------------------------------*
+           MOVE SPACE                      TO WS-STATE-FULL-NAME.
+           SET NAME-INDEX TO 1.
+           SEARCH STATE-NAME-TABLE
+               WHEN STATE-CODE(NAME-INDEX) = WS-STATE-CODE-LOOKUP
+                   MOVE STATE-NAME(NAME-INDEX) TO WS-STATE-FULL-NAME.
       *---------------------------------------------------------------*
        9900-TABLE-ERROR.
       *---------------------------------------------------------------*
