@@ -3,9 +3,10 @@
        PROGRAM-ID.    HACKNEWS.
       * AUTHOR.        EDWIN ACKERMAN.
       * INSTALLATION.  IBM CLASS.
-      *REMARKS. THERE ARE THREE INSPECT STMTS TO HANDLE IMBEDED
-      *         COMMAS IN THE TITLE. THE TIME IS RIGHT JUSTIFIED
-      *         TO ALLOW FOR THE MINUTES CONVERSION TO DECIMAL.
+      *REMARKS. THE INSPECT STMTS IN 8100-BREAKOUT-HACKER-RECORD
+      *         HANDLE IMBEDED COMMAS, QUOTES, AND SEMICOLONS IN
+      *         THE TITLE. THE TIME IS RIGHT JUSTIFIED TO ALLOW
+      *         FOR THE MINUTES CONVERSION TO DECIMAL.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -16,6 +17,11 @@
                FILE STATUS IS HNR-STATUS.
            SELECT SORT-FILE
                ASSIGN TO SORTFL.
+           SELECT OPTIONAL CSV-FILE
+               ASSIGN TO CSVOUT.
+           SELECT OPTIONAL SEEN-STORY-FILE
+               ASSIGN TO SEENFILE
+               FILE STATUS IS SEEN-STATUS.
       *===============================================================*
        DATA DIVISION.
       *---------------------------------------------------------------*
@@ -24,11 +30,11 @@
        FD  PRINT-FILE RECORDING MODE F.
        01  PRINT-RECORD.
       *    05 CC                           PIC X(01).
-           05 PRINT-LINE                   PIC X(132).
+           05 PRINT-LINE                   PIC X(154).
       *
        FD  HACKER-NEWS-FILE RECORDING MODE F.
        01  HACKER-NEWS-RECORD-IN.
-           05 FILLER                       PIC X(143).
+           05 FILLER                       PIC X(210).
        SD  SORT-FILE.
       *     DATA RECORD IS SORT-RECORD.
        01  SORT-RECORD.
@@ -42,11 +48,18 @@
                10  SR-CREATED-MM           PIC 9(02).
            05  SR-FILLER                   PIC X VALUE SPACE.
            05  SR-RANKING                  PIC 999.999999.
+           05  SR-DOMAIN                   PIC X(20).
+      *---------------------------------------------------------------*
+       FD  CSV-FILE RECORDING MODE F.
+       01  CSV-RECORD                      PIC X(154).
+      *---------------------------------------------------------------*
+       FD  SEEN-STORY-FILE RECORDING MODE F.
+       01  SEEN-STORY-RECORD               PIC X(08).
       *---------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *---------------------------------------------------------------*
        01  PRINT-LINES.
-           05  NEXT-REPORT-LINE            PIC X(132) VALUE SPACE.
+           05  NEXT-REPORT-LINE            PIC X(154) VALUE SPACE.
       *---------------------------------------------------------------*
        01  DETAIL-LINE.
       *---------------------------------------------------------------*
@@ -65,6 +78,8 @@
            05  DL-CREATED-MM               PIC X(02).
            05  FILLER                      PIC X(01) VALUE SPACE.
            05  DL-RANKING                  PIC Z9.999999.
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  DL-DOMAIN                   PIC X(20).
       *---------------------------------------------------------------*
        01  HEADING-LINES.
       *---------------------------------------------------------------*
@@ -77,9 +92,9 @@
                10  HL1-YEAR    PIC X(04).
                10  FILLER      PIC X(03) VALUE SPACE.
                10  FILLER      PIC X(20) VALUE '         LISTING OF '.
-               10  FILLER      PIC X(20) VALUE 'RECORDS WITH COBOL O'.
-               10  FILLER      PIC X(20) VALUE 'R MAINFRAME IN THE T'.
-               10  FILLER      PIC X(20) VALUE 'ITLE                '.
+               10  FILLER      PIC X(20) VALUE 'RECORDS MATCHING THE'.
+               10  FILLER      PIC X(20) VALUE ' CONFIGURED KEYWORDS'.
+               10  FILLER      PIC X(20) VALUE '                    '.
                10  FILLER      PIC X(20) VALUE '              PAGE: '.
                10  HL1-PAGE-COUNT          PIC ZZ9.
            05  HEADING-LINE-2.
@@ -101,9 +116,47 @@
                88  VALID-RECORD                      VALUE 'Y'.
            05  COUNTER-1                   PIC 9(02) VALUE 0.
            05  COUNTER-2                   PIC 9(02) VALUE 0.
+           05  WS-KEYWORD-SUB              PIC 9(02) VALUE 0.
            05  SR-STATUS                   PIC X(02) VALUE '00'.
            05  HNR-STATUS                  PIC X(02) VALUE '00'.
            05  WS-HNR-TIME                 PIC 99V9999.
+           05  WS-URL-SCHEME               PIC X(60).
+           05  WS-URL-REMAINDER            PIC X(60).
+           05  WS-RANK-VOTE-EXP            PIC 9V99  VALUE ZERO.
+           05  WS-RANK-GRAVITY             PIC 9V99  VALUE ZERO.
+           05  WS-RANK-TIME-OFFSET         PIC 9V99  VALUE ZERO.
+           05  WS-CSV-EXPORT-SW            PIC X(01) VALUE 'N'.
+               88  CSV-EXPORT-REQUESTED             VALUE 'Y'.
+           05  SEEN-STATUS                 PIC X(02) VALUE '00'.
+           05  SEEN-EOF-SW                 PIC X(01) VALUE 'N'.
+               88  SEEN-END-OF-FILE                 VALUE 'Y'.
+           05  ALREADY-SEEN-SW             PIC X(01) VALUE 'N'.
+               88  ALREADY-SEEN                      VALUE 'Y'.
+           05  WS-SEEN-COUNT                PIC 9(05) VALUE 0.
+      *---------------------------------------------------------------*
+       01  SEEN-KEY-TABLE.
+      *---------------------------------------------------------------*
+           05  SEEN-KEY-ENTRY               PIC X(08)
+                                             OCCURS 1 TO 5000 TIMES
+                                             DEPENDING ON WS-SEEN-COUNT
+                                             INDEXED BY SEEN-INDEX.
+      *---------------------------------------------------------------*
+       01  CSV-LINE.
+      *---------------------------------------------------------------*
+           05  CSV-KEY                     PIC X(08).
+           05  CSV-TITLE                   PIC X(80).
+           05  CSV-VOTES                   PIC X(03).
+           05  CSV-COMMENT-CNT             PIC X(03).
+           05  CSV-AUTHOR                  PIC X(13).
+           05  CSV-CREATED-HH              PIC X(02).
+           05  CSV-CREATED-MM              PIC X(02).
+           05  CSV-RANKING                 PIC Z9.999999.
+           05  CSV-DOMAIN                  PIC X(20).
+      *---------------------------------------------------------------*
+       01  KEYWORD-TABLE.
+      *---------------------------------------------------------------*
+           05  KEYWORD-ENTRY               PIC X(15) OCCURS 10 TIMES
+                                            INDEXED BY KEYWORD-INDEX.
        COPY PRINTCTL.
       *===============================================================*
        PROCEDURE DIVISION.
@@ -122,10 +175,52 @@
       *---------------------------------------------------------------*
            OPEN INPUT  HACKER-NEWS-FILE.
            OPEN OUTPUT PRINT-FILE.
+           ACCEPT WS-CSV-EXPORT-SW.
+           IF  CSV-EXPORT-REQUESTED
+               OPEN OUTPUT CSV-FILE
+           END-IF.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
            MOVE WS-CURRENT-YEAR  TO HL1-YEAR.
            MOVE WS-CURRENT-MONTH TO HL1-MONTH.
            MOVE WS-CURRENT-DAY   TO HL1-DAY.
+           PERFORM VARYING WS-KEYWORD-SUB FROM 1 BY 1
+               UNTIL WS-KEYWORD-SUB > 10
+               ACCEPT KEYWORD-ENTRY(WS-KEYWORD-SUB)
+           END-PERFORM.
+           ACCEPT WS-RANK-VOTE-EXP.
+           ACCEPT WS-RANK-GRAVITY.
+           ACCEPT WS-RANK-TIME-OFFSET.
+           IF  WS-RANK-VOTE-EXP     = ZERO
+               MOVE .80             TO WS-RANK-VOTE-EXP
+           END-IF.
+           IF  WS-RANK-GRAVITY      = ZERO
+               MOVE 1.80            TO WS-RANK-GRAVITY
+           END-IF.
+           IF  WS-RANK-TIME-OFFSET  = ZERO
+               MOVE 2.00            TO WS-RANK-TIME-OFFSET
+           END-IF.
+           PERFORM 1100-LOAD-SEEN-STORY-TABLE.
+      *---------------------------------------------------------------*
+       1100-LOAD-SEEN-STORY-TABLE.
+      *---------------------------------------------------------------*
+           OPEN INPUT SEEN-STORY-FILE.
+           IF  SEEN-STATUS = '00'
+               PERFORM 8300-READ-SEEN-STORY-FILE
+               PERFORM UNTIL SEEN-END-OF-FILE
+                   IF  WS-SEEN-COUNT < 5000
+                       ADD 1             TO WS-SEEN-COUNT
+                       MOVE SEEN-STORY-RECORD
+                           TO SEEN-KEY-ENTRY(WS-SEEN-COUNT)
+                   END-IF
+                   PERFORM 8300-READ-SEEN-STORY-FILE
+               END-PERFORM
+               CLOSE SEEN-STORY-FILE
+           END-IF.
+      *---------------------------------------------------------------*
+       8300-READ-SEEN-STORY-FILE.
+      *---------------------------------------------------------------*
+           READ SEEN-STORY-FILE
+               AT END MOVE 'Y' TO SEEN-EOF-SW.
       *---------------------------------------------------------------*
        2000-PROCESS-HACKER-NEWS-FILE SECTION.
       *---------------------------------------------------------------*
@@ -136,37 +231,63 @@
       *---------------------------------------------------------------*
        2100-PROCESS-HACKER-RECORD.
       *---------------------------------------------------------------*
-           MOVE 0 TO COUNTER-1, COUNTER-2.
-           INSPECT FUNCTION UPPER-CASE(HNR-TITLE)
-               TALLYING COUNTER-1 FOR ALL 'COBOL'.
-           INSPECT FUNCTION UPPER-CASE(HNR-TITLE)
-               TALLYING COUNTER-2 FOR ALL 'MAINFRAME'.
-           IF  COUNTER-1  > ZERO OR
-               COUNTER-2  > ZERO
-               UNSTRING HNR-CREATED-DATE DELIMITED BY SPACE
-                   INTO HNR-DATE
-                        HNR-TIME
-               INSPECT  HNR-TIME REPLACING ALL ' ' BY '0'
-               UNSTRING HNR-TIME         DELIMITED BY ':'
-                   INTO HNR-TIME-HH
-                        HNR-TIME-MM
-               PERFORM 2110-CALCULATE-RANKING
-               MOVE HNR-KEY                TO SR-KEY
-               MOVE HNR-TITLE              TO SR-TITLE
-               MOVE HNR-AUTHOR             TO SR-AUTHOR
-               MOVE HNR-VOTES              TO SR-VOTES
-               MOVE HNR-COMMENT-CNT        TO SR-COMMENT-CNT
-               MOVE WS-HNR-TIME            TO SR-CREATED-TIME
-               MOVE DL-RANKING             TO SR-RANKING
-               MOVE SPACE                  TO SR-FILLER
-               PERFORM 9200-WRITE-SORT-RECORD.
+           MOVE 0 TO COUNTER-1.
+           PERFORM VARYING KEYWORD-INDEX FROM 1 BY 1
+               UNTIL KEYWORD-INDEX > 10
+               IF  KEYWORD-ENTRY(KEYWORD-INDEX) NOT = SPACE
+                   MOVE 0                  TO COUNTER-2
+                   INSPECT FUNCTION UPPER-CASE(HNR-TITLE)
+                       TALLYING COUNTER-2 FOR ALL
+                           FUNCTION TRIM(KEYWORD-ENTRY(KEYWORD-INDEX))
+                   ADD COUNTER-2           TO COUNTER-1
+               END-IF
+           END-PERFORM.
+           IF  COUNTER-1  > ZERO
+               PERFORM 2120-CHECK-SEEN-STORY
+               IF  NOT ALREADY-SEEN
+                   UNSTRING HNR-CREATED-DATE DELIMITED BY SPACE
+                       INTO HNR-DATE
+                            HNR-TIME
+                   INSPECT  HNR-TIME REPLACING ALL ' ' BY '0'
+                   UNSTRING HNR-TIME         DELIMITED BY ':'
+                       INTO HNR-TIME-HH
+                            HNR-TIME-MM
+                   PERFORM 2110-CALCULATE-RANKING
+                   MOVE HNR-KEY                TO SR-KEY
+                   MOVE HNR-TITLE              TO SR-TITLE
+                   MOVE HNR-AUTHOR             TO SR-AUTHOR
+                   MOVE HNR-VOTES              TO SR-VOTES
+                   MOVE HNR-COMMENT-CNT        TO SR-COMMENT-CNT
+                   MOVE WS-HNR-TIME            TO SR-CREATED-TIME
+                   MOVE DL-RANKING             TO SR-RANKING
+                   MOVE HNR-DOMAIN             TO SR-DOMAIN
+                   MOVE SPACE                  TO SR-FILLER
+                   PERFORM 9200-WRITE-SORT-RECORD
+               END-IF
+           END-IF.
            PERFORM 8000-READ-HACKER-NEWS-FILE.
+      *---------------------------------------------------------------*
+       2120-CHECK-SEEN-STORY.
+      *---------------------------------------------------------------*
+           MOVE 'N'                        TO ALREADY-SEEN-SW.
+           SET SEEN-INDEX                  TO 1.
+           SEARCH SEEN-KEY-ENTRY
+               AT END
+                   IF  WS-SEEN-COUNT < 5000
+                       ADD 1             TO WS-SEEN-COUNT
+                       MOVE HNR-KEY
+                           TO SEEN-KEY-ENTRY(WS-SEEN-COUNT)
+                   END-IF
+               WHEN SEEN-KEY-ENTRY(SEEN-INDEX) = HNR-KEY
+                   MOVE 'Y'                 TO ALREADY-SEEN-SW
+           END-SEARCH.
       *---------------------------------------------------------------*
        2110-CALCULATE-RANKING.
       *---------------------------------------------------------------*
            COMPUTE WS-HNR-TIME = HNR-TIME-HH + (HNR-TIME-MM / 60)
-           COMPUTE DL-RANKING = (HNR-VOTES - 1) ** .8
-                              / (WS-HNR-TIME + 2) ** 1.8.
+           COMPUTE DL-RANKING = (HNR-VOTES - 1) ** WS-RANK-VOTE-EXP
+                     / (WS-HNR-TIME + WS-RANK-TIME-OFFSET)
+                       ** WS-RANK-GRAVITY.
       *---------------------------------------------------------------*
        3000-PRINT-SORT-FILE    SECTION.
       *---------------------------------------------------------------*
@@ -185,14 +306,32 @@
            MOVE SR-CREATED-HH              TO DL-CREATED-HH.
            MOVE SR-CREATED-MM              TO DL-CREATED-MM.
            MOVE SR-RANKING                 TO DL-RANKING.
+           MOVE SR-DOMAIN                  TO DL-DOMAIN.
            MOVE DETAIL-LINE                TO NEXT-REPORT-LINE.
            PERFORM 9000-PRINT-REPORT-LINE.
+           IF  CSV-EXPORT-REQUESTED
+               PERFORM 9210-WRITE-CSV-LINE
+           END-IF.
            PERFORM 8200-RETURN-SORT-RECORD.
       *---------------------------------------------------------------*
        4000-CLOSE-FILES.
       *---------------------------------------------------------------*
            CLOSE HACKER-NEWS-FILE
            CLOSE PRINT-FILE.
+           IF  CSV-EXPORT-REQUESTED
+               CLOSE CSV-FILE
+           END-IF.
+           PERFORM 4100-REWRITE-SEEN-STORY-FILE.
+      *---------------------------------------------------------------*
+       4100-REWRITE-SEEN-STORY-FILE.
+      *---------------------------------------------------------------*
+           OPEN OUTPUT SEEN-STORY-FILE.
+           PERFORM VARYING SEEN-INDEX FROM 1 BY 1
+               UNTIL SEEN-INDEX > WS-SEEN-COUNT
+               MOVE SEEN-KEY-ENTRY(SEEN-INDEX) TO SEEN-STORY-RECORD
+               WRITE SEEN-STORY-RECORD
+           END-PERFORM.
+           CLOSE SEEN-STORY-FILE.
       *---------------------------------------------------------------*
        8000-READ-HACKER-NEWS-FILE.
       *---------------------------------------------------------------*
@@ -204,22 +343,54 @@
       *---------------------------------------------------------------*
        8100-BREAKOUT-HACKER-RECORD.
       *---------------------------------------------------------------*
+      *    A DOUBLED QUOTE ("") INSIDE A QUOTED TITLE IS THE USUAL
+      *    CSV WAY OF ESCAPING A LITERAL QUOTE CHARACTER. IT IS
+      *    COLLAPSED TO A LOW-VALUE PAIR FIRST SO THE OPEN/CLOSE
+      *    QUOTE LOGIC BELOW ONLY EVER SEES THE TWO QUOTES THAT
+      *    ACTUALLY DELIMIT THE FIELD, THEN RESTORED AT THE END.
+           INSPECT HACKER-NEWS-RECORD-IN
+               REPLACING ALL '""' BY X'0000'.
            INSPECT HACKER-NEWS-RECORD-IN
                REPLACING ALL '"' BY '#'
                AFTER INITIAL '"'.
            INSPECT HACKER-NEWS-RECORD-IN
                REPLACING ALL ',' BY ' '
                AFTER QUOTE BEFORE '#'.
+           INSPECT HACKER-NEWS-RECORD-IN
+               REPLACING ALL ';' BY ' '
+               AFTER QUOTE BEFORE '#'.
            INSPECT HACKER-NEWS-RECORD-IN
                REPLACING ALL '#' BY '"'
                AFTER INITIAL '"'.
+           INSPECT HACKER-NEWS-RECORD-IN
+               REPLACING ALL X'0000' BY '""'.
            UNSTRING HACKER-NEWS-RECORD-IN  DELIMITED BY ','
                 INTO HNR-KEY
                      HNR-TITLE
+                     HNR-URL
                      HNR-VOTES
                      HNR-COMMENT-CNT
                      HNR-AUTHOR
                      HNR-CREATED-DATE .
+           PERFORM 8110-EXTRACT-DOMAIN.
+      *---------------------------------------------------------------*
+       8110-EXTRACT-DOMAIN.
+      *---------------------------------------------------------------*
+           MOVE SPACE                  TO HNR-DOMAIN
+                                          WS-URL-SCHEME
+                                          WS-URL-REMAINDER.
+           UNSTRING HNR-URL DELIMITED BY '://'
+               INTO WS-URL-SCHEME
+                    WS-URL-REMAINDER.
+           IF  WS-URL-REMAINDER = SPACE
+               MOVE HNR-URL             TO WS-URL-REMAINDER
+           END-IF.
+           UNSTRING WS-URL-REMAINDER DELIMITED BY '/'
+               INTO HNR-DOMAIN.
+           IF  HNR-DOMAIN(1:4) = 'WWW.'
+               MOVE HNR-DOMAIN(5:)      TO WS-URL-SCHEME
+               MOVE WS-URL-SCHEME       TO HNR-DOMAIN
+           END-IF.
       *---------------------------------------------------------------*
        8200-RETURN-SORT-RECORD.
       *---------------------------------------------------------------*
@@ -263,3 +434,35 @@
       *---------------------------------------------------------------*
            RELEASE SORT-RECORD.
            MOVE SPACE                TO SORT-RECORD.
+      *---------------------------------------------------------------*
+       9210-WRITE-CSV-LINE.
+      *---------------------------------------------------------------*
+           MOVE DL-KEY                     TO CSV-KEY.
+           MOVE DL-TITLE                   TO CSV-TITLE.
+           MOVE DL-VOTES                   TO CSV-VOTES.
+           MOVE DL-COMMENT-CNT             TO CSV-COMMENT-CNT.
+           MOVE DL-AUTHOR                  TO CSV-AUTHOR.
+           MOVE DL-CREATED-HH              TO CSV-CREATED-HH.
+           MOVE DL-CREATED-MM              TO CSV-CREATED-MM.
+           MOVE DL-RANKING                 TO CSV-RANKING.
+           MOVE DL-DOMAIN                  TO CSV-DOMAIN.
+           STRING CSV-KEY            DELIMITED BY SPACE
+                  ','                DELIMITED BY SIZE
+                  CSV-TITLE          DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  CSV-VOTES          DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  CSV-COMMENT-CNT    DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  CSV-AUTHOR         DELIMITED BY SPACE
+                  ','                DELIMITED BY SIZE
+                  CSV-CREATED-HH     DELIMITED BY SIZE
+                  ':'                DELIMITED BY SIZE
+                  CSV-CREATED-MM     DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  CSV-RANKING        DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  CSV-DOMAIN         DELIMITED BY SPACE
+               INTO CSV-RECORD
+           END-STRING.
+           WRITE CSV-RECORD.
