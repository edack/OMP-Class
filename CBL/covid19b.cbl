@@ -3,8 +3,10 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT USA-HIST-FILE ASSIGN TO USAHIST.
+           SELECT USA-HIST-FILE ASSIGN TO USAHIST
+               FILE STATUS IS FILE-STATUS.
            SELECT PRINT-FILE    ASSIGN TO PRTLINE.
+           SELECT OPTIONAL CSV-FILE ASSIGN TO CSVOUT.
       *===============================================================*
        DATA DIVISION.
       *---------------------------------------------------------------*
@@ -12,47 +14,22 @@
        FD  USA-HIST-FILE
                RECORDING MODE F.
        01  USA-HIST-RECORD            PIC X(225).
-      *01  UHR-RECORD.
-      *    05  UHR-DATE.
-      *        10  UHR-YEAR            PIC X(04).
-      *        10  UHR-MONTH           PIC X(02).
-      *        10  UHR-DAY             PIC X(02).
-      *    05  UHR-STATE               PIC X(02).
-      *    05  UHR-CASE-POSITIVE       PIC 9(07).
-      *    05  UHR-CASE-NEGATIVE       PIC 9(07).
-      *    05  UHR-CASE-PENDING        PIC 9(07).
-      *    05  UHR-HOSPITAL-CURR       PIC 9(07).
-      *    05  UHR-HOSPITAL-TOT        PIC 9(07).
-      *    05  UHR-ICU-CURR            PIC 9(07).
-      *    05  UHR-ICU-TOT             PIC 9(07).
-      *    05  UHR-VENT-CURR           PIC 9(07).
-      *    05  UHR-VENT-TOT            PIC 9(07).
-      *    05  UHR-RECOVERED           PIC 9(07).
-      *    05  UHR-DATE-CHECKED        PIC X(20).
-      *    05  UHR-DEATH               PIC 9(06).
-      *    05  UHR-HOSPTALIZED         PIC 9(07).
-      *    05  UHR-TOT-TESTS           PIC 9(09).
-      *    05  UHR-LAST-MODIFIED       PIC X(20).
-      *    05  UHR-TOTAL               PIC 9(07).
-      *    05  UHR-POS-NEG             PIC 9(07).
-      *    05  UHR-DEATH-INCREASE      PIC 9(07).
-      *    05  UHR-HOSPITAL-INCREASE   PIC 9(06).
-      *    05  UHR-NEGATIVE-INCREASE   PIC 9(07).
-      *    05  UHR-POSITIVE-INCREASE   PIC 9(07).
-      *    05  UHR-TOT-TEST-INCREASE   PIC 9(07).
-      *    05  UHR-HASH                PIC X(35).
       *---------------------------------------------------------------*
        FD  PRINT-FILE
                RECORDING MODE IS F.
        01  PRINT-RECORD.
       *    05  CC                     PIC X(01).
-           05  PRINT-LINE             PIC X(130).
+           05  PRINT-LINE             PIC X(150).
+      *---------------------------------------------------------------*
+       FD  CSV-FILE
+               RECORDING MODE IS F.
+       01  CSV-RECORD                 PIC X(150).
       *---------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *---------------------------------------------------------------*
        01   REPORT-LINES.
       *---------------------------------------------------------------*
-           05  NEXT-REPORT-LINE       PIC X(130).
+           05  NEXT-REPORT-LINE       PIC X(150).
       *---------------------------------------------------------------*
            05  DL1-RECORD.
                10  DL1-TIMESTAMP.
@@ -61,7 +38,9 @@
                    15  DL1-DAY        PIC X(02).
                    15  FILLER         PIC X(01)  VALUE '/'.
                    15   DL1-YEAR       PIC X(04).
-               10  DL1-STATE          PIC X(01)  VALUE SPACE.
+               10  DL1-STATE          PIC X(02)  VALUE SPACE.
+               10  FILLER             PIC X(01)  VALUE SPACE.
+               10  DL1-STATE-NAME     PIC X(10)  VALUE SPACE.
                10  DL1-CASE-POSITIVE  PIC ZZ,ZZZ,ZZ9.
                10  FILLER             PIC X(01)  VALUE SPACE.
                10  DL1-CASE-NEGATIVE  PIC ZZ,ZZZ,ZZ9.
@@ -78,6 +57,10 @@
                10  FILLER             PIC X(02)  VALUE SPACE.
                10  DL1-PERCENT        PIC Z9.9999.
                10  FILLER             PIC X(01)  VALUE '%'.
+               10  FILLER             PIC X(01)  VALUE SPACE.
+               10  DL1-AVG-CASE-NEW   PIC Z,ZZZ,ZZ9.
+               10  FILLER             PIC X(01)  VALUE SPACE.
+               10  DL1-AVG-DEATH-NEW  PIC Z,ZZZ,ZZ9.
       *---------------------------------------------------------------*
            05  HEADING-LINE-1.
                10 HL1-DATE.
@@ -103,6 +86,7 @@
                10  FILLER    PIC X(20) VALUE 'VENT                '.
                10  FILLER    PIC X(20) VALUE 'TOTAL     NEW       '.
                10  FILLER    PIC X(10) VALUE '         '.
+               10  FILLER    PIC X(20) VALUE '7-DAY AVG  7-DAY AVG'.
       *---------------------------------------------------------------*
            05  HEADING-LINE-3.
                10  FILLER    PIC X(12) VALUE '  DATE      '.
@@ -112,6 +96,7 @@
                10  FILLER    PIC X(20) VALUE 'ADMIT  RECOVER     D'.
                10  FILLER    PIC X(20) VALUE 'EATHS    DEATHS  PER'.
                10  FILLER    PIC X(10) VALUE 'CENT      '.
+               10  FILLER    PIC X(20) VALUE 'NEW CASES  NEW DEATH'.
       *---------------------------------------------------------------*
            05  HEADING-LINE-4.
                10  FILLER    PIC X(12) VALUE '  ----      '.
@@ -121,11 +106,15 @@
                10  FILLER    PIC X(20) VALUE '-----  -------     -'.
                10  FILLER    PIC X(20) VALUE '-----    ------  ---'.
                10  FILLER    PIC X(10) VALUE '----      '.
+               10  FILLER    PIC X(20) VALUE '---------  ---------'.
        COPY UHRECORD.
+       COPY STATETBL.
       *---------------------------------------------------------------*
        01  WS-HOLD-FIELDS.
       *---------------------------------------------------------------*
            05  WS-PERCENT             PIC 99V999999.
+           05  WS-STATE-CODE-LOOKUP   PIC X(03).
+           05  WS-STATE-FULL-NAME     PIC X(23)  VALUE SPACE.
            05  TOTAL-ACCUMULATORS.
                10  TA-CASE-TOT        PIC 9(08).
                10  TA-DEATH-TOT       PIC 9(08).
@@ -138,23 +127,49 @@
                88  END-OF-FILE                    VALUE 'Y'.
            05  VALID-RECORD-SW        PIC X(01)   VALUE 'Y'.
                88  VALID-RECORD                   VALUE 'Y'.
-      *---------------------------------------------------------------*
-       01  PRINTER-CONTROL-FIELDS.
-      *---------------------------------------------------------------*
-           05  LINE-SPACEING          PIC 9(02) VALUE 1.
-           05  LINE-COUNT             PIC 9(03) VALUE 999.
-           05  LINES-ON-PAGE          PIC 9(03) VALUE 56.
-           05  PAGE-COUNT             PIC 9(03) VALUE 1.
-           05  TOP-OF-PAGE            PIC X     VALUE '1'.
-           05  SINGLE-SPACE           PIC X     VALUE ' '.
-           05  DOUBLE-SPACE           PIC X     VALUE '0'.
-           05  TRIPLE-SPACE           PIC X     VALUE '-'.
+           05  WS-FILE-OPEN-ERROR-SW  PIC X(01)   VALUE 'N'.
+               88  WS-FILE-OPEN-ERROR             VALUE 'Y'.
+           05  WS-CSV-EXPORT-SW       PIC X(01)   VALUE 'N'.
+               88  CSV-EXPORT-REQUESTED           VALUE 'Y'.
+           05  CSV-LINE.
+               10  CSV-DATE           PIC X(10).
+               10  CSV-STATE          PIC X(02).
+               10  CSV-STATE-NAME     PIC X(23).
+               10  CSV-CASE-POSITIVE  PIC 9(09).
+               10  CSV-CASE-NEW       PIC 9(08).
+               10  CSV-DEATH          PIC 9(09).
+               10  CSV-DEATH-NEW      PIC 9(08).
+               10  CSV-PERCENT        PIC 99V9999.
+               10  CSV-AVG-CASE-NEW   PIC 9(08).
+               10  CSV-AVG-DEATH-NEW  PIC 9(08).
+      *---------------------------------------------------------------*
+       01  STATE-AVG-TABLE.
+      *---------------------------------------------------------------*
+           05  AVG-ENTRY-COUNT        PIC 9(02)   VALUE ZERO.
+           05  AVG-ENTRY              OCCURS 58 TIMES
+                                       INDEXED BY AVG-INDEX.
+               10  AVG-STATE-CODE     PIC X(02)   VALUE SPACE.
+               10  AVG-SLOT-COUNT     PIC 9(01)   VALUE ZERO.
+               10  AVG-NEXT-SLOT      PIC 9(01)   VALUE 1.
+               10  AVG-CASE-BUFFER    PIC 9(07)   OCCURS 7 TIMES.
+               10  AVG-DEATH-BUFFER   PIC 9(07)   OCCURS 7 TIMES.
+           05  WS-AVG-SUB             PIC 9(01).
+           05  WS-CUR-SLOT             PIC 9(01).
+           05  WS-AVG-CASE-SUM        PIC 9(09).
+           05  WS-AVG-DEATH-SUM       PIC 9(09).
+       COPY PRINTCTL.
       *===============================================================*
        PROCEDURE DIVISION.
       *---------------------------------------------------------------*
        0000-MAIN-PROCESSING.
       *---------------------------------------------------------------*
            PERFORM 1000-OPEN-FILES.
+           IF  WS-FILE-OPEN-ERROR
+               DISPLAY '*** COVID19B ABENDING - USA-HIST-FILE FAILED '
+                       'TO OPEN, STATUS: ', FILE-STATUS
+               MOVE 16              TO RETURN-CODE
+               GOBACK
+           END-IF.
            PERFORM 8000-READ-USA-HIST-FILE.
            PERFORM 2000-PROCESS-USA-HIST-FILE
                UNTIL END-OF-FILE.
@@ -165,16 +180,31 @@
       *---------------------------------------------------------------*
            OPEN INPUT  USA-HIST-FILE
                 OUTPUT PRINT-FILE.
+           IF  FILE-STATUS NOT = '00'
+               MOVE 'Y'             TO WS-FILE-OPEN-ERROR-SW
+           END-IF.
            ACCEPT TODAYS-DATE FROM DATE.
            MOVE TD-YEAR                TO HL1-YEAR-OUT.
            MOVE TD-MONTH               TO HL1-MONTH-OUT.
            MOVE TD-DAY                 TO HL1-DAY-OUT.
+           ACCEPT WS-CSV-EXPORT-SW.
+           IF  CSV-EXPORT-REQUESTED
+               OPEN OUTPUT CSV-FILE
+           END-IF.
+           ACCEPT WS-PAGE-SIZE-PARM.
+           IF  WS-PAGE-SIZE-PARM > ZERO
+               MOVE WS-PAGE-SIZE-PARM  TO LINES-ON-PAGE
+           END-IF.
       *---------------------------------------------------------------*
        2000-PROCESS-USA-HIST-FILE.
       *---------------------------------------------------------------*
            MOVE UHR-DAY                TO DL1-DAY.
            MOVE UHR-MONTH              TO DL1-MONTH.
            MOVE UHR-YEAR               TO DL1-YEAR.
+           MOVE UHR-STATE              TO DL1-STATE.
+           MOVE UHR-STATE              TO WS-STATE-CODE-LOOKUP.
+           PERFORM 9800-TRANSLATE-STATE-NAME.
+           MOVE WS-STATE-FULL-NAME     TO DL1-STATE-NAME.
            MOVE UHR-CASE-POSITIVE      TO DL1-CASE-POSITIVE.
            MOVE UHR-CASE-NEGATIVE      TO DL1-CASE-NEGATIVE.
            MOVE UHR-CASE-PENDING       TO DL1-CASE-PENDING.
@@ -191,14 +221,59 @@
                MULTIPLY WS-PERCENT BY 100 GIVING DL1-PERCENT
            ELSE
                MOVE ZERO               TO DL1-PERCENT.
+           PERFORM 2050-COMPUTE-MOVING-AVERAGE.
            MOVE DL1-RECORD             TO NEXT-REPORT-LINE.
            PERFORM 9000-PRINT-REPORT-LINE.
+           PERFORM 9200-WRITE-CSV-LINE.
            PERFORM 8000-READ-USA-HIST-FILE.
+      *---------------------------------------------------------------*
+       2050-COMPUTE-MOVING-AVERAGE.
+      *---------------------------------------------------------------*
+           SET AVG-INDEX               TO 1.
+           SEARCH AVG-ENTRY
+               AT END PERFORM 2055-ADD-AVG-ENTRY
+               WHEN AVG-STATE-CODE(AVG-INDEX) = UHR-STATE
+                   CONTINUE
+           END-SEARCH.
+           MOVE AVG-NEXT-SLOT(AVG-INDEX) TO WS-CUR-SLOT.
+           MOVE UHR-POSITIVE-INCREASE
+               TO AVG-CASE-BUFFER(AVG-INDEX, WS-CUR-SLOT).
+           MOVE UHR-DEATH-INCREASE
+               TO AVG-DEATH-BUFFER(AVG-INDEX, WS-CUR-SLOT).
+           ADD  1                      TO AVG-NEXT-SLOT(AVG-INDEX).
+           IF   AVG-NEXT-SLOT(AVG-INDEX) > 7
+               MOVE 1                  TO AVG-NEXT-SLOT(AVG-INDEX)
+           END-IF.
+           IF   AVG-SLOT-COUNT(AVG-INDEX) < 7
+               ADD 1                   TO AVG-SLOT-COUNT(AVG-INDEX)
+           END-IF.
+           MOVE ZERO                   TO WS-AVG-CASE-SUM
+                                          WS-AVG-DEATH-SUM.
+           PERFORM VARYING WS-AVG-SUB FROM 1 BY 1
+               UNTIL WS-AVG-SUB > 7
+               ADD AVG-CASE-BUFFER(AVG-INDEX, WS-AVG-SUB)
+                   TO WS-AVG-CASE-SUM
+               ADD AVG-DEATH-BUFFER(AVG-INDEX, WS-AVG-SUB)
+                   TO WS-AVG-DEATH-SUM
+           END-PERFORM.
+           DIVIDE WS-AVG-CASE-SUM  BY AVG-SLOT-COUNT(AVG-INDEX)
+               GIVING DL1-AVG-CASE-NEW.
+           DIVIDE WS-AVG-DEATH-SUM BY AVG-SLOT-COUNT(AVG-INDEX)
+               GIVING DL1-AVG-DEATH-NEW.
+      *---------------------------------------------------------------*
+       2055-ADD-AVG-ENTRY.
+      *---------------------------------------------------------------*
+           ADD  1                      TO AVG-ENTRY-COUNT.
+           SET  AVG-INDEX              TO AVG-ENTRY-COUNT.
+           MOVE UHR-STATE               TO AVG-STATE-CODE(AVG-INDEX).
       *---------------------------------------------------------------*
        3000-CLOSE-FILES.
       *---------------------------------------------------------------*
            CLOSE USA-HIST-FILE
                  PRINT-FILE.
+           IF  CSV-EXPORT-REQUESTED
+               CLOSE CSV-FILE
+           END-IF.
       *---------------------------------------------------------------*
        8000-READ-USA-HIST-FILE.
       *---------------------------------------------------------------*
@@ -268,3 +343,48 @@
            ADD LINE-SPACEING           TO LINE-COUNT.
            MOVE 1                      TO LINE-SPACEING.
            MOVE SPACE                  TO PRINT-LINE.
+      *---------------------------------------------------------------*
+       9200-WRITE-CSV-LINE.
+      *---------------------------------------------------------------*
+           IF  CSV-EXPORT-REQUESTED
+               MOVE DL1-TIMESTAMP          TO CSV-DATE
+               MOVE UHR-STATE              TO CSV-STATE
+               MOVE WS-STATE-FULL-NAME     TO CSV-STATE-NAME
+               MOVE UHR-CASE-POSITIVE      TO CSV-CASE-POSITIVE
+               MOVE UHR-POSITIVE-INCREASE  TO CSV-CASE-NEW
+               MOVE UHR-DEATH              TO CSV-DEATH
+               MOVE UHR-DEATH-INCREASE     TO CSV-DEATH-NEW
+               MOVE DL1-PERCENT            TO CSV-PERCENT
+               MOVE DL1-AVG-CASE-NEW       TO CSV-AVG-CASE-NEW
+               MOVE DL1-AVG-DEATH-NEW      TO CSV-AVG-DEATH-NEW
+               STRING CSV-DATE          DELIMITED BY SIZE
+                      ','               DELIMITED BY SIZE
+                      CSV-STATE         DELIMITED BY SIZE
+                      ','               DELIMITED BY SIZE
+                      CSV-STATE-NAME    DELIMITED BY SIZE
+                      ','               DELIMITED BY SIZE
+                      CSV-CASE-POSITIVE DELIMITED BY SIZE
+                      ','               DELIMITED BY SIZE
+                      CSV-CASE-NEW      DELIMITED BY SIZE
+                      ','               DELIMITED BY SIZE
+                      CSV-DEATH         DELIMITED BY SIZE
+                      ','               DELIMITED BY SIZE
+                      CSV-DEATH-NEW     DELIMITED BY SIZE
+                      ','               DELIMITED BY SIZE
+                      CSV-PERCENT       DELIMITED BY SIZE
+                      ','               DELIMITED BY SIZE
+                      CSV-AVG-CASE-NEW  DELIMITED BY SIZE
+                      ','               DELIMITED BY SIZE
+                      CSV-AVG-DEATH-NEW DELIMITED BY SIZE
+                   INTO CSV-RECORD
+               END-STRING
+               WRITE CSV-RECORD
+           END-IF.
+      *---------------------------------------------------------------*
+       9800-TRANSLATE-STATE-NAME.
+      *---------------------------------------------------------------*
+           MOVE SPACE                      TO WS-STATE-FULL-NAME.
+           SET NAME-INDEX TO 1.
+           SEARCH STATE-NAME-TABLE
+               WHEN STATE-CODE(NAME-INDEX) = WS-STATE-CODE-LOOKUP
+                   MOVE STATE-NAME(NAME-INDEX) TO WS-STATE-FULL-NAME.
