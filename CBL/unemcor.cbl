@@ -0,0 +1,293 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  UNEMCOR.
+       AUTHOR. EDWIN ACKERMAN.
+       INSTALLATION. MORONS LOSERS AND BIMBOS.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+      *===============================================================*
+      *    BATCH CORRECTION JOB, KEYED BY TRANSACTION INPUT - LETS A
+      *    SINGLE NAMED FIELD ON ONE ALREADY-LOADED CLAIM BE FIXED
+      *    DIRECTLY AGAINST UNEMPLOYMENT-CLAIMS-FILE WITHOUT RERUNNING
+      *    THE FULL UNEM CSV LOAD. EACH CORRECTION CARD IS
+      *    RECORD-ID/FIELD-NAME/NEW-VALUE; THE BEFORE AND AFTER VALUE
+      *    OF EVERY CORRECTION IS APPENDED TO CORRECTION-LOG-FILE.
+      *===============================================================*
+       ENVIRONMENT DIVISION.
+      *---------------------------------------------------------------*
+       CONFIGURATION SECTION.
+      *---------------------------------------------------------------*
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+      *---------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *---------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT UNEMPLOYMENT-CLAIMS-FILE ASSIGN TO UNDD
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS RECORD-ID OF UNEMPLOYMENT-CLAIM
+             ALTERNATE RECORD KEY IS RECORD-DATE OF UNEMPLOYMENT-CLAIM
+                 WITH DUPLICATES
+             FILE STATUS  IS UNEMPLOYMENT-FILE-STATUS.
+           SELECT CORRECTION-CARD-FILE ASSIGN TO CORRIN
+             FILE STATUS IS CORRECTION-CARD-STATUS.
+           SELECT CORRECTION-LOG-FILE ASSIGN TO CORRLOG
+             FILE STATUS IS CORRECTION-LOG-STATUS.
+           SELECT PRINT-FILE ASSIGN TO PRTLINE.
+      *===============================================================*
+       DATA DIVISION.
+      *---------------------------------------------------------------*
+       FILE SECTION.
+      *---------------------------------------------------------------*
+       FD  UNEMPLOYMENT-CLAIMS-FILE
+            DATA RECORD IS UNEMPLOYMENT-CLAIM.
+           COPY UNEMC.
+      *---------------------------------------------------------------*
+       FD  CORRECTION-CARD-FILE
+           RECORDING MODE IS F.
+       01  CORRECTION-CARD.
+           05  CR-RECORD-ID                PIC X(08).
+           05  FILLER                      PIC X(01).
+           05  CR-FIELD-NAME                PIC X(12).
+           05  FILLER                      PIC X(01).
+           05  CR-NEW-VALUE                PIC 9(06).
+      *---------------------------------------------------------------*
+       FD  CORRECTION-LOG-FILE
+           RECORDING MODE IS F.
+       01  CORRECTION-LOG-RECORD.
+           05  CL-RUN-DATE.
+               10  CL-RUN-YEAR             PIC 9(04).
+               10  CL-RUN-MONTH            PIC 9(02).
+               10  CL-RUN-DAY              PIC 9(02).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  CL-RECORD-ID                PIC X(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  CL-FIELD-NAME               PIC X(12).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  CL-OLD-VALUE                PIC 9(06).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  CL-NEW-VALUE                PIC 9(06).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  CL-RESULT                   PIC X(09).
+      *---------------------------------------------------------------*
+       FD  PRINT-FILE
+           RECORDING MODE IS F.
+       01  PRINT-RECORD.
+           05  PRINT-LINE                  PIC X(132).
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+           COPY INDTBL.
+      *---------------------------------------------------------------*
+       01  WS-SWITCHES-SUBSCRIPTS-MISC.
+      *---------------------------------------------------------------*
+           05  UNEMPLOYMENT-FILE-STATUS    PIC 99.
+               88  UNEMPLOYMENT-FILE-OK          VALUE 00.
+           05  CORRECTION-CARD-STATUS      PIC XX.
+               88  CORRECTION-CARD-OK            VALUE '00'.
+               88  CORRECTION-CARD-EOF           VALUE '10'.
+           05  CORRECTION-LOG-STATUS       PIC XX.
+               88  CORRECTION-LOG-OK             VALUE '00'.
+           05  END-OF-FILE-SW              PIC X VALUE 'N'.
+               88  END-OF-FILE                   VALUE 'Y'.
+           05  WS-CARD-COUNT               PIC 9(06) VALUE 0.
+           05  WS-APPLIED-COUNT            PIC 9(06) VALUE 0.
+           05  WS-REJECTED-COUNT           PIC 9(06) VALUE 0.
+           05  WS-OLD-VALUE                PIC 9(06) VALUE 0.
+           05  WS-FIELD-FOUND-SW           PIC X VALUE 'N'.
+               88  FIELD-FOUND                   VALUE 'Y'.
+      *---------------------------------------------------------------*
+       01  SUMMARY-HEADING-LINE.
+      *---------------------------------------------------------------*
+           05  FILLER PIC X(30) VALUE 'UNEMCOR CORRECTION JOB SUMMARY'.
+       COPY PRINTCTL.
+      *===============================================================*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES.
+           IF UNEMPLOYMENT-FILE-OK
+               PERFORM 8000-READ-CORRECTION-CARD
+               PERFORM 2000-APPLY-CORRECTION
+                   UNTIL END-OF-FILE
+           END-IF.
+           PERFORM 3000-PRINT-SUMMARY.
+           PERFORM 4000-CLOSE-FILES.
+           GOBACK.
+      *---------------------------------------------------------------*
+       1000-OPEN-FILES.
+      *---------------------------------------------------------------*
+           OPEN I-O    UNEMPLOYMENT-CLAIMS-FILE.
+           OPEN INPUT  CORRECTION-CARD-FILE.
+           OPEN OUTPUT CORRECTION-LOG-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           IF NOT UNEMPLOYMENT-FILE-OK
+               DISPLAY 'UNEMPLOYMENT-CLAIMS-FILE OPEN ERROR : ',
+                   UNEMPLOYMENT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+      *---------------------------------------------------------------*
+       2000-APPLY-CORRECTION.
+      *---------------------------------------------------------------*
+           ADD 1                            TO WS-CARD-COUNT.
+           MOVE CR-RECORD-ID                TO RECORD-ID
+               OF UNEMPLOYMENT-CLAIM.
+           READ UNEMPLOYMENT-CLAIMS-FILE
+               INVALID KEY
+                   MOVE 'NOT FOUND'         TO CL-RESULT
+                   ADD 1                    TO WS-REJECTED-COUNT
+                   PERFORM 2900-WRITE-LOG-RECORD
+               NOT INVALID KEY
+                   PERFORM 2100-CORRECT-FIELD
+           END-READ.
+           PERFORM 8000-READ-CORRECTION-CARD.
+      *---------------------------------------------------------------*
+       2100-CORRECT-FIELD.
+      *---------------------------------------------------------------*
+           MOVE 'Y'                         TO WS-FIELD-FOUND-SW.
+           EVALUATE CR-FIELD-NAME
+               WHEN 'AGE-INA'
+                   MOVE INA OF RECORD-AGE   TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE        TO INA OF RECORD-AGE
+               WHEN 'AGE-UNDER22'
+                   MOVE UNDER-22 OF RECORD-AGE     TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE     TO UNDER-22 OF RECORD-AGE
+               WHEN 'AGE-22-24'
+                   MOVE F-22-24 OF RECORD-AGE      TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE     TO F-22-24 OF RECORD-AGE
+               WHEN 'AGE-25-34'
+                   MOVE F-25-34 OF RECORD-AGE      TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE     TO F-25-34 OF RECORD-AGE
+               WHEN 'AGE-35-44'
+                   MOVE F-35-44 OF RECORD-AGE      TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE     TO F-35-44 OF RECORD-AGE
+               WHEN 'AGE-45-54'
+                   MOVE F-45-54 OF RECORD-AGE      TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE     TO F-45-54 OF RECORD-AGE
+               WHEN 'AGE-55-59'
+                   MOVE F-55-59 OF RECORD-AGE      TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE     TO F-55-59 OF RECORD-AGE
+               WHEN 'AGE-60-64'
+                   MOVE F-60-64 OF RECORD-AGE      TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE     TO F-60-64 OF RECORD-AGE
+               WHEN 'AGE-OVER65'
+                   MOVE OVER-65 OF RECORD-AGE      TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE     TO OVER-65 OF RECORD-AGE
+               WHEN 'ETH-INA'
+                   MOVE INA OF RECORD-ETHNICITY    TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE     TO INA OF RECORD-ETHNICITY
+               WHEN 'ETH-LATINO'
+                   MOVE LATINO-HISPANIC OF RECORD-ETHNICITY
+                       TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE
+                       TO LATINO-HISPANIC OF RECORD-ETHNICITY
+               WHEN 'ETH-NOTLATINO'
+                   MOVE NOT-LATINO-HISPANIC OF RECORD-ETHNICITY
+                       TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE
+                       TO NOT-LATINO-HISPANIC OF RECORD-ETHNICITY
+               WHEN 'RCE-INA'
+                   MOVE INA OF RECORD-RACE  TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE        TO INA OF RECORD-RACE
+               WHEN 'RCE-WHITE'
+                   MOVE WHITE OF RECORD-RACE       TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE     TO WHITE OF RECORD-RACE
+               WHEN 'RCE-ASIAN'
+                   MOVE ASIAN OF RECORD-RACE       TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE     TO ASIAN OF RECORD-RACE
+               WHEN 'RCE-AFR-AM'
+                   MOVE AFRICAN-AMERICAN OF RECORD-RACE
+                       TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE
+                       TO AFRICAN-AMERICAN OF RECORD-RACE
+               WHEN 'RCE-NAT-AL'
+                   MOVE NATIVE-AMERICAN-ALASKAN OF RECORD-RACE
+                       TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE
+                       TO NATIVE-AMERICAN-ALASKAN OF RECORD-RACE
+               WHEN 'RCE-NAT-HAW'
+                   MOVE NATIVE-HAWAIAN-PACIFIC OF RECORD-RACE
+                       TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE
+                       TO NATIVE-HAWAIAN-PACIFIC OF RECORD-RACE
+               WHEN 'GND-INA'
+                   MOVE INA OF RECORD-GENDER       TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE     TO INA OF RECORD-GENDER
+               WHEN 'GND-MALE'
+                   MOVE MALE OF RECORD-GENDER      TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE     TO MALE OF RECORD-GENDER
+               WHEN 'GND-FEMALE'
+                   MOVE FEMALE OF RECORD-GENDER    TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE     TO FEMALE OF RECORD-GENDER
+               WHEN OTHER
+                   PERFORM 2110-CORRECT-INDUSTRY-FIELD
+           END-EVALUATE.
+           IF  FIELD-FOUND
+               REWRITE UNEMPLOYMENT-CLAIM
+                   INVALID KEY
+                       MOVE 'REWR ERR '   TO CL-RESULT
+                       ADD 1              TO WS-REJECTED-COUNT
+                   NOT INVALID KEY
+                       MOVE 'CORRECTED'   TO CL-RESULT
+                       ADD 1              TO WS-APPLIED-COUNT
+               END-REWRITE
+           ELSE
+               MOVE 'BAD FIELD'          TO CL-RESULT
+               ADD 1                     TO WS-REJECTED-COUNT
+           END-IF.
+           PERFORM 2900-WRITE-LOG-RECORD.
+      *---------------------------------------------------------------*
+       2110-CORRECT-INDUSTRY-FIELD.
+      *---------------------------------------------------------------*
+      *    CR-FIELD-NAME OF 'IND-nn' CORRECTS INDUSTRY-COUNT (nn),
+      *    THE GENERIC OCCURS TABLE COVERING EVERY SECTOR IN
+      *    INDUSTRY-LOOKUP-TABLE, RATHER THAN A NAMED FIELD PER SECTOR.
+      *---------------------------------------------------------------*
+           MOVE 'N'                        TO WS-FIELD-FOUND-SW.
+           IF  CR-FIELD-NAME (1:4) = 'IND-'
+               AND CR-FIELD-NAME (5:2) IS NUMERIC
+               SET INDUSTRY-INDEX TO FUNCTION NUMVAL
+                   (CR-FIELD-NAME (5:2))
+               IF  INDUSTRY-INDEX >= 1 AND INDUSTRY-INDEX <= 21
+                   MOVE 'Y'                TO WS-FIELD-FOUND-SW
+                   MOVE INDUSTRY-COUNT (INDUSTRY-INDEX)
+                       TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE
+                       TO INDUSTRY-COUNT (INDUSTRY-INDEX)
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------*
+       2900-WRITE-LOG-RECORD.
+      *---------------------------------------------------------------*
+           MOVE WS-CURRENT-YEAR            TO CL-RUN-YEAR.
+           MOVE WS-CURRENT-MONTH           TO CL-RUN-MONTH.
+           MOVE WS-CURRENT-DAY             TO CL-RUN-DAY.
+           MOVE CR-RECORD-ID               TO CL-RECORD-ID.
+           MOVE CR-FIELD-NAME              TO CL-FIELD-NAME.
+           MOVE WS-OLD-VALUE               TO CL-OLD-VALUE.
+           MOVE CR-NEW-VALUE               TO CL-NEW-VALUE.
+           WRITE CORRECTION-LOG-RECORD.
+           MOVE 0                          TO WS-OLD-VALUE.
+      *---------------------------------------------------------------*
+       3000-PRINT-SUMMARY.
+      *---------------------------------------------------------------*
+           MOVE SUMMARY-HEADING-LINE       TO PRINT-LINE.
+           WRITE PRINT-RECORD AFTER ADVANCING PAGE.
+           DISPLAY '*** UNEMCOR CORRECTION SUMMARY ***'.
+           DISPLAY 'CORRECTION CARDS READ   : ', WS-CARD-COUNT.
+           DISPLAY 'CORRECTIONS APPLIED     : ', WS-APPLIED-COUNT.
+           DISPLAY 'CORRECTIONS REJECTED    : ', WS-REJECTED-COUNT.
+      *---------------------------------------------------------------*
+       4000-CLOSE-FILES.
+      *---------------------------------------------------------------*
+           CLOSE UNEMPLOYMENT-CLAIMS-FILE.
+           CLOSE CORRECTION-CARD-FILE.
+           CLOSE CORRECTION-LOG-FILE.
+           CLOSE PRINT-FILE.
+      *---------------------------------------------------------------*
+       8000-READ-CORRECTION-CARD.
+      *---------------------------------------------------------------*
+           READ CORRECTION-CARD-FILE
+               AT END MOVE 'Y' TO END-OF-FILE-SW.
