@@ -3,8 +3,10 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT USA-HIST-FILE ASSIGN TO USAFILE.
+           SELECT USA-HIST-FILE ASSIGN TO USAFILE
+               FILE STATUS IS FILE-STATUS.
            SELECT PRINT-FILE    ASSIGN TO PRTFILE.
+           SELECT OPTIONAL CSV-FILE ASSIGN TO CSVOUT.
       *===============================================================*
        DATA DIVISION.
       *---------------------------------------------------------------*
@@ -18,6 +20,10 @@
        01  PRINT-RECORD.
       *    05  CC                      PIC X(01).
            05  PRINT-LINE              PIC X(130).
+      *---------------------------------------------------------------*
+       FD  CSV-FILE
+               RECORDING MODE F.
+       01  CSV-RECORD                  PIC X(80).
       *---------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *---------------------------------------------------------------*
@@ -49,7 +55,8 @@
                    15  HL1-YEAR-OUT    PIC XXXX.
                10  FILLER    PIC X(20) VALUE '   REPORTING STATE: '.
                10  HL1-REPORTING-STATE PIC X(03) VALUE SPACE.
-               10  FILLER              PIC X(05) VALUE SPACE.
+               10  FILLER              PIC X(01) VALUE SPACE.
+               10  HL1-STATE-NAME      PIC X(19) VALUE SPACE.
                10  FILLER    PIC X(20) VALUE '* = NEW, + = MORTALI'.
                10  FILLER    PIC X(20) VALUE 'TY                  '.
                10  FILLER              PIC X(10) VALUE SPACE.
@@ -86,18 +93,83 @@
                10  FILLER    PIC X(11) VALUE '      ***  '.
                10  EL-CAUSE  PIC X(05).
                10  FILLER    PIC X(10) VALUE ' VALUE IS '.
-               10  FILLER    PIC X(20) VALUE 'TO LARGE TO GRAPH MU'.
-               10  FILLER    PIC X(20) VALUE 'ST BE LESS THAN 11% '.
-               10  FILLER    PIC X(20) VALUE ' ***                '.
+               10  FILLER    PIC X(20) VALUE 'ABOVE THE AXIS SCALE'.
+               10  FILLER    PIC X(20) VALUE ' -- BAR COMPRESSED T'.
+               10  FILLER    PIC X(20) VALUE 'O FIT  ***          '.
                10  FILLER    PIC X(13) VALUE '             '.
+      *---------------------------------------------------------------*
+           05  EXCEPTION-HEADING-LINE.
+               10  FILLER              PIC X(05) VALUE SPACE.
+               10  FILLER              PIC X(37) VALUE
+                   '*** SPIKE DAY EXCEPTION REPORT ***'.
+      *---------------------------------------------------------------*
+           05  EXCEPTION-NONE-LINE.
+               10  FILLER              PIC X(05) VALUE SPACE.
+               10  FILLER              PIC X(37) VALUE
+                   'NO SPIKE DAYS FOUND FOR THIS REPORT.'.
+      *---------------------------------------------------------------*
+           05  EXCEPTION-DETAIL-LINE.
+               10  FILLER              PIC X(05) VALUE SPACE.
+               10  ED-TIMESTAMP.
+                   15  ED-MONTH        PIC X(02).
+                   15  FILLER          PIC X(01)  VALUE '/'.
+                   15  ED-DAY          PIC X(02).
+                   15  FILLER          PIC X(01)  VALUE '/'.
+                   15  ED-YEAR         PIC X(04).
+               10  FILLER              PIC X(04) VALUE SPACE.
+               10  ED-CAUSE            PIC X(05).
+               10  FILLER              PIC X(04) VALUE SPACE.
+               10  ED-PERCENT          PIC ZZ9.999.
+               10  FILLER              PIC X(01) VALUE '%'.
+               10  FILLER              PIC X(19) VALUE
+                   ' EXCEEDS AXIS SCALE'.
        COPY USAFILE.
+       COPY STATETBL.
+      *---------------------------------------------------------------*
+      *    Alternate USAFILE layout (update/start/end date, no
+      *    confirmed/probable breakdown) - detected and normalized
+      *    into UHR-RECORD-IN by 8010-PARSE-ALT-LAYOUT.
+      *---------------------------------------------------------------*
+       01  ALT-LAYOUT-FIELDS.
+      *---------------------------------------------------------------*
+           05  AL-UPDATE-DATE              PIC X(23).
+           05  AL-STATE                    PIC X(03).
+           05  AL-START-DATE               PIC X(23).
+           05  AL-END-DATE.
+               10  AL-END-YEAR             PIC X(04).
+               10  FILLER                  PIC X(01).
+               10  AL-END-MONTH            PIC X(02).
+               10  FILLER                  PIC X(01).
+               10  AL-END-DAY              PIC X(02).
+               10  FILLER                  PIC X(13).
+           05  AL-TOTAL-CASES              PIC X(11).
+           05  AL-NEW-CASES                PIC X(11).
+           05  AL-TOTAL-DEATHS             PIC X(11).
+           05  AL-NEW-DEATHS               PIC X(11).
       *---------------------------------------------------------------*
        01  SWITCHES-INDEX-COUNTER-FIELDS.
       *---------------------------------------------------------------*
+           05  FILE-STATUS                 PIC X(02).
            05  END-OF-FILE-SW              PIC X(01)  VALUE 'N'.
                88  END-OF-FILE                        VALUE 'Y'.
            05  VALID-RECORD-SW             PIC X(01)  VALUE 'Y'.
                88  VALID-RECORD                       VALUE 'Y'.
+           05  WS-FILE-OPEN-ERROR-SW       PIC X(01)  VALUE 'N'.
+               88  WS-FILE-OPEN-ERROR                 VALUE 'Y'.
+           05  REPORT-STATE-SW             PIC X(03)  VALUE 'ALL'.
+               88  ALL-STATE-REPORT                   VALUE 'ALL'.
+           05  WS-STATE-CODE-LOOKUP        PIC X(03).
+           05  WS-STATE-FULL-NAME          PIC X(23)  VALUE SPACE.
+           05  WS-AXIS-SCALE               PIC 99V9   VALUE 11.0.
+           05  WS-CSV-EXPORT-SW            PIC X(01)  VALUE 'N'.
+               88  CSV-EXPORT-REQUESTED               VALUE 'Y'.
+           05  CSV-LINE.
+               10  CSV-DATE                PIC X(10).
+               10  CSV-STATE               PIC X(03).
+               10  CSV-CASE-GRAPH-PCT      PIC 999V9999.
+               10  CSV-DEATH-GRAPH-PCT     PIC 999V9999.
+           05  WS-DAY-MAX-PCT              PIC 999V9999999999.
+           05  WS-GRAPH-SCALE-FACTOR       PIC 999V9999999999.
            05  WS-CASE-POSITIVE            PIC 9(09).
            05  WS-CASE-NEW                 PIC 9(09).
            05  WS-CASE-NEW-2               PIC 9(09).
@@ -113,6 +185,7 @@
            05  WS-GRAPH-DATA               PIC 999.
            05  WS-PNT1                     PIC 99.
            05  WS-PNT2                     PIC 99.
+           05  WS-COMMA-COUNT              PIC 9(02).
            05  WS-PREV-DATE.
                10 WS-YEAR                  PIC X(04).
                10 FILLER                   PIC X(01).
@@ -120,6 +193,17 @@
                10 FILLER                   PIC X(01).
                10 WS-DAY                   PIC X(02).
                10 FILLER                   PIC X(13).
+      *---------------------------------------------------------------*
+       01  EXCEPTION-TABLE.
+      *---------------------------------------------------------------*
+           05  WS-EXCEPTION-COUNT          PIC 9(04)  VALUE ZERO.
+           05  EXCEPTION-ENTRY             OCCURS 500 TIMES
+                                            INDEXED BY EXC-INDEX.
+               10  EXC-MONTH               PIC X(02).
+               10  EXC-DAY                 PIC X(02).
+               10  EXC-YEAR                PIC X(04).
+               10  EXC-CAUSE               PIC X(05).
+               10  EXC-PERCENT             PIC 999V999.
        COPY PRINTCTL.
       *===============================================================*
        PROCEDURE DIVISION.
@@ -127,11 +211,18 @@
        0000-MAIN-PROCESSING.
       *---------------------------------------------------------------*
            PERFORM 1000-OPEN-FILES.
+           IF  WS-FILE-OPEN-ERROR
+               DISPLAY '*** GRPHUSA ABENDING - USA-HIST-FILE FAILED '
+                       'TO OPEN, STATUS: ', FILE-STATUS
+               MOVE 16              TO RETURN-CODE
+               GOBACK
+           END-IF.
            PERFORM 8000-READ-USA-HIST-FILE.
            MOVE  UHR-DATE                  TO  WS-PREV-DATE.
            PERFORM 2000-PROCESS-USA-HIST-FILE
-               25 TIMES.
-      *         UNTIL END-OF-FILE.
+               UNTIL END-OF-FILE.
+           PERFORM 2200-PRINT-DATE-TOTALS.
+           PERFORM 2250-PRINT-EXCEPTION-REPORT.
            PERFORM 3000-CLOSE-FILES.
            GOBACK.
       *---------------------------------------------------------------*
@@ -139,26 +230,45 @@
       *---------------------------------------------------------------*
            OPEN INPUT  USA-HIST-FILE
                 OUTPUT PRINT-FILE.
+           IF  FILE-STATUS NOT = '00'
+               MOVE 'Y'                    TO WS-FILE-OPEN-ERROR-SW
+           END-IF.
            MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
            MOVE WS-CURRENT-YEAR            TO HL1-YEAR-OUT.
            MOVE WS-CURRENT-MONTH           TO HL1-MONTH-OUT.
            MOVE WS-CURRENT-DAY             TO HL1-DAY-OUT.
            MOVE SPACE                      TO WS-PREV-DATE.
+           ACCEPT REPORT-STATE-SW.
+           ACCEPT WS-AXIS-SCALE.
+           IF  WS-AXIS-SCALE = ZERO
+               MOVE 11.0                   TO WS-AXIS-SCALE
+           END-IF.
+           ACCEPT WS-CSV-EXPORT-SW.
+           IF  CSV-EXPORT-REQUESTED
+               OPEN OUTPUT CSV-FILE
+           END-IF.
+           ACCEPT WS-PAGE-SIZE-PARM.
+           IF  WS-PAGE-SIZE-PARM > ZERO
+               MOVE WS-PAGE-SIZE-PARM  TO LINES-ON-PAGE
+           END-IF.
       *---------------------------------------------------------------*
        2000-PROCESS-USA-HIST-FILE.
       *---------------------------------------------------------------*
-           IF  UHR-DATE NOT = WS-PREV-DATE
-               PERFORM 2200-PRINT-DATE-TOTALS
-               MOVE  ZERO                  TO  WS-CASE-POSITIVE
-               MOVE  ZERO                  TO  WS-CASE-NEW
-               MOVE  ZERO                  TO  WS-CASE-PENDING
-               MOVE  ZERO                  TO  WS-DEATH
-               MOVE  ZERO                  TO  WS-DEATH-INCREASE
-               MOVE  ZERO                  TO  WS-DEATH-PENDING
-               MOVE  UHR-DATE              TO  WS-PREV-DATE.
-           MOVE UHR-RECORD                 TO  NEXT-REPORT-LINE.
-           PERFORM 9000-PRINT-REPORT-LINE.
-           PERFORM 2100-ACCUMULATE-DATE-TOTALS.
+           IF  ALL-STATE-REPORT OR UHR-STATE = REPORT-STATE-SW
+               IF  UHR-DATE NOT = WS-PREV-DATE
+                   PERFORM 2200-PRINT-DATE-TOTALS
+                   MOVE  ZERO                  TO  WS-CASE-POSITIVE
+                   MOVE  ZERO                  TO  WS-CASE-NEW
+                   MOVE  ZERO                  TO  WS-CASE-PENDING
+                   MOVE  ZERO                  TO  WS-DEATH
+                   MOVE  ZERO                  TO  WS-DEATH-INCREASE
+                   MOVE  ZERO                  TO  WS-DEATH-PENDING
+                   MOVE  UHR-DATE              TO  WS-PREV-DATE
+               END-IF
+               MOVE UHR-RECORD                 TO  NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+               PERFORM 2100-ACCUMULATE-DATE-TOTALS
+           END-IF.
            PERFORM 8000-READ-USA-HIST-FILE.
       *---------------------------------------------------------------*
        2100-ACCUMULATE-DATE-TOTALS.
@@ -191,32 +301,71 @@
            ELSE
                MOVE ZERO                   TO WS-C-GRAPH-PNT
                                               WS-D-GRAPH-PNT.
-           IF  WS-D-GRAPH-PNT GREATER THAN 11 OR
-               WS-C-GRAPH-PNT GREATER THAN 11
+           COMPUTE WS-DAY-MAX-PCT =
+               FUNCTION MAX(WS-C-GRAPH-PNT WS-D-GRAPH-PNT).
+           IF  WS-DAY-MAX-PCT GREATER THAN WS-AXIS-SCALE
+               COMPUTE WS-GRAPH-SCALE-FACTOR = 104 / WS-DAY-MAX-PCT
+           ELSE
+               MOVE 10                 TO WS-GRAPH-SCALE-FACTOR
+           END-IF.
+           COMPUTE WS-GRAPH-DATA =
+               (WS-D-GRAPH-PNT * WS-GRAPH-SCALE-FACTOR) + 6.
+           MOVE '+'              TO UHR-GRAPH-DATA(WS-GRAPH-DATA).
+           COMPUTE WS-GRAPH-DATA =
+               (WS-C-GRAPH-PNT * WS-GRAPH-SCALE-FACTOR) + 6.
+           MOVE '*'              TO UHR-GRAPH-DATA(WS-GRAPH-DATA).
+           MOVE 1                TO WS-PNT1.
+           PERFORM  2220-FORMAT-PERCENT
+               VARYING WS-PNT2 FROM 3 BY 1
+                   UNTIL WS-PNT2 GREATER THAN 7.
+           MOVE UHR-PRINT-RECORD   TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           PERFORM 9210-WRITE-CSV-LINE.
+           IF  WS-DAY-MAX-PCT GREATER THAN WS-AXIS-SCALE
                MOVE UHR-DAY                TO EL-DAY
                MOVE UHR-MONTH              TO EL-MONTH
                MOVE UHR-YEAR               TO EL-YEAR
-               IF  WS-D-GRAPH-PNT GREATER THAN 11
+               IF  WS-D-GRAPH-PNT GREATER THAN WS-C-GRAPH-PNT
                    MOVE WS-D-GRAPH-PNT     TO EL-GRAPH-POINT
                    MOVE 'DEATH'            TO EL-CAUSE
                ELSE
                    MOVE WS-C-GRAPH-PNT     TO EL-GRAPH-POINT
                    MOVE 'CASES'            TO EL-CAUSE
                END-IF
-      *         MOVE '   ERROR  '           TO EL-PERCENT
                MOVE ERROR-LINE-1           TO NEXT-REPORT-LINE
-           ELSE
-               COMPUTE WS-GRAPH-DATA = (WS-D-GRAPH-PNT * 10) + 6
-               MOVE '+'              TO UHR-GRAPH-DATA(WS-GRAPH-DATA)
-               COMPUTE WS-GRAPH-DATA = (WS-C-GRAPH-PNT * 10) + 6
-               MOVE '*'              TO UHR-GRAPH-DATA(WS-GRAPH-DATA)
-               MOVE 1                TO WS-PNT1
-               PERFORM  2220-FORMAT-PERCENT
-                   VARYING WS-PNT2 FROM 3 BY 1
-                       UNTIL WS-PNT2 GREATER THAN 7
-                   MOVE UHR-PRINT-RECORD   TO NEXT-REPORT-LINE.
-           PERFORM 9000-PRINT-REPORT-LINE.
+               PERFORM 9000-PRINT-REPORT-LINE
+               ADD  1                      TO WS-EXCEPTION-COUNT
+               IF   WS-EXCEPTION-COUNT NOT GREATER THAN 500
+                   SET EXC-INDEX           TO WS-EXCEPTION-COUNT
+                   MOVE EL-MONTH           TO EXC-MONTH(EXC-INDEX)
+                   MOVE EL-DAY             TO EXC-DAY(EXC-INDEX)
+                   MOVE EL-YEAR            TO EXC-YEAR(EXC-INDEX)
+                   MOVE EL-CAUSE           TO EXC-CAUSE(EXC-INDEX)
+                   MOVE EL-GRAPH-POINT     TO EXC-PERCENT(EXC-INDEX)
+               END-IF
+           END-IF.
            MOVE ALL SPACES                 TO  UHR-GRAPH.
+      *---------------------------------------------------------------*
+       2250-PRINT-EXCEPTION-REPORT.
+      *---------------------------------------------------------------*
+           MOVE EXCEPTION-HEADING-LINE     TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           IF  WS-EXCEPTION-COUNT = ZERO
+               MOVE EXCEPTION-NONE-LINE    TO NEXT-REPORT-LINE
+               PERFORM 9000-PRINT-REPORT-LINE
+           ELSE
+               PERFORM VARYING EXC-INDEX FROM 1 BY 1
+                   UNTIL EXC-INDEX > WS-EXCEPTION-COUNT
+                       OR EXC-INDEX > 500
+                   MOVE EXC-MONTH(EXC-INDEX)   TO ED-MONTH
+                   MOVE EXC-DAY(EXC-INDEX)     TO ED-DAY
+                   MOVE EXC-YEAR(EXC-INDEX)    TO ED-YEAR
+                   MOVE EXC-CAUSE(EXC-INDEX)   TO ED-CAUSE
+                   MOVE EXC-PERCENT(EXC-INDEX) TO ED-PERCENT
+                   MOVE EXCEPTION-DETAIL-LINE  TO NEXT-REPORT-LINE
+                   PERFORM 9000-PRINT-REPORT-LINE
+               END-PERFORM
+           END-IF.
       *---------------------------------------------------------------*
        2220-FORMAT-PERCENT.
       *---------------------------------------------------------------*
@@ -229,6 +378,9 @@
       *---------------------------------------------------------------*
            CLOSE USA-HIST-FILE
                  PRINT-FILE.
+           IF  CSV-EXPORT-REQUESTED
+               CLOSE CSV-FILE
+           END-IF.
       *---------------------------------------------------------------*
        8000-READ-USA-HIST-FILE.
       *---------------------------------------------------------------*
@@ -236,22 +388,60 @@
                AT END MOVE 'Y' TO END-OF-FILE-SW
                       MOVE 'N' TO VALID-RECORD-SW.
            IF VALID-RECORD
-               UNSTRING UHR-RECORD DELIMITED BY ','
-               INTO UHR-DATE
-                    UHR-STATE
-                    UHR-CASE-TOTAL
-                    UHR-CASE-CONF
-                    UHR-CASE-PROPABLE
-                    UHR-CASE-NEW
-                    UHR-CASE-NEW-PROB
-                    UHR-DEATH-TOTAL
-                    UHR-DEATH-CONF
-                    UHR-DEATH-PROPABLE
-                    UHR-DEATH-NEW
-                    UHR-DEATH-NEW-PROB
-                    UHR-CREATED-AT
+               MOVE ZERO                   TO WS-COMMA-COUNT
+               INSPECT UHR-RECORD
+                   TALLYING WS-COMMA-COUNT FOR ALL ','
+               IF  WS-COMMA-COUNT < 8
+                   PERFORM 8010-PARSE-ALT-LAYOUT
+               ELSE
+                   UNSTRING UHR-RECORD DELIMITED BY ','
+                   INTO UHR-DATE
+                        UHR-STATE
+                        UHR-CASE-TOTAL
+                        UHR-CASE-CONF
+                        UHR-CASE-PROPABLE
+                        UHR-CASE-NEW
+                        UHR-CASE-NEW-PROB
+                        UHR-DEATH-TOTAL
+                        UHR-DEATH-CONF
+                        UHR-DEATH-PROPABLE
+                        UHR-DEATH-NEW
+                        UHR-DEATH-NEW-PROB
+                        UHR-CREATED-AT
+               END-IF
            ELSE
                MOVE 'Y' TO END-OF-FILE-SW.
+      *---------------------------------------------------------------*
+       8010-PARSE-ALT-LAYOUT.
+      *---------------------------------------------------------------*
+           UNSTRING UHR-RECORD DELIMITED BY ','
+               INTO AL-UPDATE-DATE
+                    AL-STATE
+                    AL-START-DATE
+                    AL-END-DATE
+                    AL-TOTAL-CASES
+                    AL-NEW-CASES
+                    AL-TOTAL-DEATHS
+                    AL-NEW-DEATHS.
+           MOVE AL-END-YEAR                TO UHR-YEAR.
+           MOVE AL-END-MONTH               TO UHR-MONTH.
+           MOVE AL-END-DAY                 TO UHR-DAY.
+           MOVE AL-STATE(1:2)              TO UHR-STATE.
+           COMPUTE UHR-CASE-TOTAL
+               = FUNCTION NUMVAL-C(AL-TOTAL-CASES).
+           MOVE AL-NEW-CASES               TO UHR-CASE-NEW.
+           MOVE ZERO                       TO UHR-CASE-CONF
+                                              UHR-CASE-PROPABLE
+                                              UHR-CASE-NEW-PROB.
+           COMPUTE UHR-DEATH-TOTAL
+               = FUNCTION NUMVAL-C(AL-TOTAL-DEATHS).
+           MOVE AL-NEW-DEATHS              TO UHR-DEATH-NEW.
+           MOVE ZERO                       TO UHR-DEATH-CONF
+                                              UHR-DEATH-PROPABLE
+                                              UHR-DEATH-NEW-PROB.
+           MOVE SPACE                      TO UHR-CREATED-AT
+                                              UHR-CONSENT-CASE
+                                              UHR-CONSENT-DEATH.
       *---------------------------------------------------------------*
        9000-PRINT-REPORT-LINE.
       *---------------------------------------------------------------*
@@ -264,10 +454,10 @@
        9100-PRINT-HEADING-LINES.
       *---------------------------------------------------------------*
            MOVE PAGE-COUNT                 TO HL1-PAGE-NUM.
-           IF  UHR-STATE  = '56'
-               MOVE 'ALL'                  TO HL1-REPORTING-STATE
-           ELSE
-               MOVE UHR-STATE              TO HL1-REPORTING-STATE.
+           MOVE REPORT-STATE-SW            TO HL1-REPORTING-STATE.
+           MOVE REPORT-STATE-SW            TO WS-STATE-CODE-LOOKUP.
+           PERFORM 9800-TRANSLATE-STATE-NAME.
+           MOVE WS-STATE-FULL-NAME         TO HL1-STATE-NAME.
            MOVE HEADING-LINE-1             TO PRINT-LINE.
            PERFORM 9110-WRITE-TOP-OF-PAGE.
            MOVE 1                          TO LINE-SPACEING.
@@ -293,3 +483,30 @@
            ADD LINE-SPACEING               TO LINE-COUNT.
            MOVE 1                          TO LINE-SPACEING.
            MOVE SPACE                      TO PRINT-LINE.
+      *---------------------------------------------------------------*
+       9800-TRANSLATE-STATE-NAME.
+      *---------------------------------------------------------------*
+           MOVE SPACE                      TO WS-STATE-FULL-NAME.
+           SET NAME-INDEX TO 1.
+           SEARCH STATE-NAME-TABLE
+               WHEN STATE-CODE(NAME-INDEX) = WS-STATE-CODE-LOOKUP
+                   MOVE STATE-NAME(NAME-INDEX) TO WS-STATE-FULL-NAME.
+      *---------------------------------------------------------------*
+       9210-WRITE-CSV-LINE.
+      *---------------------------------------------------------------*
+           IF  CSV-EXPORT-REQUESTED
+               MOVE UHR-TIMESTAMP          TO CSV-DATE
+               MOVE UHR-STATE              TO CSV-STATE
+               MOVE WS-C-GRAPH-PNT         TO CSV-CASE-GRAPH-PCT
+               MOVE WS-D-GRAPH-PNT         TO CSV-DEATH-GRAPH-PCT
+               STRING CSV-DATE             DELIMITED BY SIZE
+                      ','                  DELIMITED BY SIZE
+                      CSV-STATE            DELIMITED BY SIZE
+                      ','                  DELIMITED BY SIZE
+                      CSV-CASE-GRAPH-PCT   DELIMITED BY SIZE
+                      ','                  DELIMITED BY SIZE
+                      CSV-DEATH-GRAPH-PCT  DELIMITED BY SIZE
+                   INTO CSV-RECORD
+               END-STRING
+               WRITE CSV-RECORD
+           END-IF.
