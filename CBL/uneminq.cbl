@@ -0,0 +1,306 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  UNEMINQ.
+       AUTHOR.        EDWIN ACKERMAN.
+       INSTALLATION.  MORONS LOSERS AND BIMBOS.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+      *===============================================================*
+      *    PSEUDO-CONVERSATIONAL CICS INQUIRY TRANSACTION (TRANSID
+      *    UINQ). LETS A TERMINAL OPERATOR KEY IN A RECORD-ID AND GET
+      *    THE SAME UL-REPORT-1 THRU UL-REPORT-30 DEMOGRAPHIC
+      *    BREAKDOWN UNEMQUE PRINTS, BACK ON SCREEN INSTEAD OF ON THE
+      *    NEXT BATCH RUN. BUILT AROUND THE SAME UNEMREAD LINKAGE
+      *    (RECORD-TABLE-SIZE/RECORD-TABLE-INDEX/PROGRAM-ACTION/
+      *    RECORD-TABLE) UNEMQUE ALREADY CALLS, WITH A SINGLE
+      *    RECORD-TABLE ENTRY BUILT FROM THE TERMINAL INPUT INSTEAD OF
+      *    FROM A CONTROL CARD.
+      *===============================================================*
+       ENVIRONMENT DIVISION.
+      *===============================================================*
+       DATA DIVISION.
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+           COPY UNEMT.
+      *---------------------------------------------------------------*
+           COPY UNEMFORM.
+      *---------------------------------------------------------------*
+           COPY UNEMRPT.
+      *---------------------------------------------------------------*
+       01  WS-SWITCHES-SUBSCRIPTS-MISC.
+      *---------------------------------------------------------------*
+           05  WS-RECORD-FOUND-SW          PIC X   VALUE 'N'.
+               88  RECORD-FOUND                    VALUE 'Y'.
+      *---------------------------------------------------------------*
+       01  WS-SCREEN-INPUT-AREA.
+      *---------------------------------------------------------------*
+           05  SCR-RECORD-ID                PIC X(08).
+      *---------------------------------------------------------------*
+       01  WS-SCREEN-OUTPUT-AREA.
+      *---------------------------------------------------------------*
+           05  WS-SCREEN-LINE               PIC X(80)
+                                             OCCURS 30 TIMES
+                                             INDEXED BY SCR-INDEX.
+      *---------------------------------------------------------------*
+       01  WS-NOT-FOUND-MSG.
+      *---------------------------------------------------------------*
+           05  FILLER PIC X(19) VALUE 'CLAIM ID NOT FOUND '.
+           05  WS-NF-RECORD-ID   PIC X(08).
+      *---------------------------------------------------------------*
+       01  WS-ENTER-ID-MSG          PIC X(40)
+               VALUE 'ENTER AN 8-DIGIT UNEMPLOYMENT CLAIM ID:'.
+      *===============================================================*
+       LINKAGE SECTION.
+      *---------------------------------------------------------------*
+       01  DFHCOMMAREA                     PIC X(01).
+      *===============================================================*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           EXEC CICS
+               HANDLE CONDITION
+                   MAPFAIL(1000-DISPLAY-INPUT-SCREEN)
+                   ERROR(9900-ABEND-EXIT)
+           END-EXEC.
+           IF  EIBCALEN EQUAL ZERO
+               PERFORM 1000-DISPLAY-INPUT-SCREEN
+           ELSE
+               PERFORM 2000-RECEIVE-AND-LOOKUP
+           END-IF.
+      *---------------------------------------------------------------*
+       1000-DISPLAY-INPUT-SCREEN.
+      *---------------------------------------------------------------*
+           EXEC CICS
+               SEND TEXT FROM(WS-ENTER-ID-MSG)
+                    LENGTH(LENGTH OF WS-ENTER-ID-MSG)
+                    ERASE
+           END-EXEC.
+           EXEC CICS
+               RETURN TRANSID('UINQ') COMMAREA(DFHCOMMAREA)
+                    LENGTH(1)
+           END-EXEC.
+      *---------------------------------------------------------------*
+       2000-RECEIVE-AND-LOOKUP.
+      *---------------------------------------------------------------*
+           EXEC CICS
+               RECEIVE INTO(WS-SCREEN-INPUT-AREA)
+                    LENGTH(LENGTH OF WS-SCREEN-INPUT-AREA)
+           END-EXEC.
+           MOVE SPACE                       TO PROGRAM-ACTION.
+           MOVE 1                           TO RECORD-TABLE-SIZE.
+           MOVE SCR-RECORD-ID
+               TO RECORD-ID OF TBL-UNEMPLOYMENT-CLAIM (1).
+           MOVE 'N'                    TO RECORD-TABLE-TRUNCATED-SW.
+           CALL 'UNEMREAD' USING RECORD-TABLE-SIZE,
+                                 RECORD-TABLE-INDEX,
+                                 PROGRAM-ACTION,
+                                 RECORD-TABLE,
+                                 RECORD-TABLE-TRUNCATED-SW,
+                                 RECORD-DATE-RANGE,
+                                 RECORD-BROWSE-REQUEST,
+                                 RECORD-FOUND-TABLE.
+           IF  RECORD-FOUND (1)
+               MOVE 'Y'                     TO WS-RECORD-FOUND-SW
+               PERFORM 2100-BUILD-SCREEN-REPORT
+           ELSE
+               MOVE 'N'                     TO WS-RECORD-FOUND-SW
+               MOVE SCR-RECORD-ID           TO WS-NF-RECORD-ID
+           END-IF.
+           PERFORM 3000-SEND-REPORT-SCREEN.
+           EXEC CICS
+               RETURN TRANSID('UINQ') COMMAREA(DFHCOMMAREA)
+                    LENGTH(1)
+           END-EXEC.
+      *---------------------------------------------------------------*
+       2100-BUILD-SCREEN-REPORT.
+      *---------------------------------------------------------------*
+           MOVE CORRESPONDING TBL-UNEMPLOYMENT-CLAIM (1)
+               TO FORMAT-UNEMPLOYMENT-CLAIM.
+           PERFORM 2110-MOVE-UNEMPLOYMENT-FIELDS.
+           PERFORM 2120-APPEND-SCREEN-LINE VARYING SCR-INDEX
+               FROM 1 BY 1 UNTIL SCR-INDEX > 30.
+      *---------------------------------------------------------------*
+       2110-MOVE-UNEMPLOYMENT-FIELDS.
+      *---------------------------------------------------------------*
+           MOVE RECORD-ID  IN  FORMAT-UNEMPLOYMENT-CLAIM
+                           TO UL1-RECORD-ID.
+           MOVE INA      IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL5-INA.
+           MOVE UNDER-22 IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL5-UNDER-22.
+           MOVE F-22-24  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL5-F-22-24.
+           MOVE F-25-34  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL5-F-25-34.
+           MOVE F-35-44  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL5-F-35-44.
+           MOVE F-45-54  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL7-F-45-54.
+           MOVE F-55-59  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL7-F-55-59.
+           MOVE F-60-64  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL7-F-60-64.
+           MOVE OVER-65  IN RECORD-AGE IN  FORMAT-UNEMPLOYMENT-CLAIM
+                         TO UL7-F-OVER-65.
+           MOVE INA                IN  RECORD-ETHNICITY
+                                   IN  FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL11-INA.
+           MOVE LATINO-HISPANIC    IN  RECORD-ETHNICITY
+                                   IN  FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL11-LAT-HIS.
+           MOVE NOT-LATINO-HISPANIC    IN  RECORD-ETHNICITY
+                                       IN  FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL11-NOT-LAT-HIS.
+           MOVE INA                IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-INA.
+           MOVE WHOLESALE-TRADE    IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-WHOLST.
+           MOVE TRANSPORTATION-WAREHOUSE     IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-TRANSWR.
+           MOVE CONSTRUCTION       IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-CONSTR.
+           MOVE FINANCE-INSURANCE  IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-FIN-INS.
+           MOVE MANUFACTURING      IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-MANUFAC.
+           MOVE AGRI-FOR-FISH-HUNT IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-AG-FIS-HUN.
+           MOVE PUBLIC-ADMIN       IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-PUBLIC-AD.
+           MOVE UTILITIES          IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-UTILS.
+           MOVE ACCOM-FOOD-SERVICES IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-ACOM-FOOD.
+           MOVE INFORMATION        IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL15-INFORM.
+           MOVE PROF-SCIENTIF-TECH IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL19-PR-SC-T.
+           MOVE REAL-ESTATE        IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL19-RE-STATE.
+           MOVE OTHER-SERVICES     IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL19-OTHER-S.
+           MOVE MANAGEMENT-COMP    IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL19-MANAG-C.
+           MOVE EDUCATIONAL-SERVICES IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL19-EDUC-S.
+           MOVE MINING             IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL19-MINING.
+           MOVE HEALTH-CARE-SOCIAL-ASSIS IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL21-HEALTH.
+           MOVE ARTS-ENTERTAINMENT IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL21-ARTS-EN.
+           MOVE ADMIN-SUPPORT-WASTE-MGMT IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL21-WASTE-MAG.
+           MOVE RETAIL-TRADE       IN RECORD-INDUSTRY
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL21-RETAIL.
+           MOVE INA                IN RECORD-RACE
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL25-INA.
+           MOVE WHITE              IN RECORD-RACE
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL25-WHITE.
+           MOVE ASIAN              IN RECORD-RACE
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL25-ASIAN.
+           MOVE AFRICAN-AMERICAN   IN RECORD-RACE
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL25-AF-AM.
+           MOVE NATIVE-AMERICAN-ALASKAN IN RECORD-RACE
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL25-NAT-AL.
+           MOVE NATIVE-HAWAIAN-PACIFIC IN RECORD-RACE
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL25-NAT-HAW-P.
+           MOVE INA                IN RECORD-GENDER
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL29-INA.
+           MOVE MALE               IN RECORD-GENDER
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL29-MALE.
+           MOVE FEMALE             IN RECORD-GENDER
+                                   IN FORMAT-UNEMPLOYMENT-CLAIM
+                                   TO UL29-FEMALE.
+      *---------------------------------------------------------------*
+       2120-APPEND-SCREEN-LINE.
+      *---------------------------------------------------------------*
+           EVALUATE SCR-INDEX
+               WHEN 1  MOVE UL-REPORT-1  TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 2  MOVE UL-REPORT-2  TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 3  MOVE UL-REPORT-3  TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 4  MOVE UL-REPORT-4  TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 5  MOVE UL-REPORT-5  TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 6  MOVE UL-REPORT-6  TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 7  MOVE UL-REPORT-7  TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 8  MOVE UL-REPORT-8  TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 9  MOVE UL-REPORT-9  TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 10 MOVE UL-REPORT-10 TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 11 MOVE UL-REPORT-11 TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 12 MOVE UL-REPORT-12 TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 13 MOVE UL-REPORT-13 TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 14 MOVE UL-REPORT-14 TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 15 MOVE UL-REPORT-15 TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 16 MOVE UL-REPORT-16 TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 17 MOVE UL-REPORT-17 TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 18 MOVE UL-REPORT-18 TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 19 MOVE UL-REPORT-19 TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 20 MOVE UL-REPORT-20 TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 21 MOVE UL-REPORT-21 TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 22 MOVE UL-REPORT-22 TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 23 MOVE UL-REPORT-23 TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 24 MOVE UL-REPORT-24 TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 25 MOVE UL-REPORT-25 TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 26 MOVE UL-REPORT-26 TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 27 MOVE UL-REPORT-27 TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 28 MOVE UL-REPORT-28 TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 29 MOVE UL-REPORT-29 TO WS-SCREEN-LINE (SCR-INDEX)
+               WHEN 30 MOVE UL-REPORT-30 TO WS-SCREEN-LINE (SCR-INDEX)
+           END-EVALUATE.
+      *---------------------------------------------------------------*
+       3000-SEND-REPORT-SCREEN.
+      *---------------------------------------------------------------*
+           IF  RECORD-FOUND
+               EXEC CICS
+                   SEND TEXT FROM(WS-SCREEN-OUTPUT-AREA)
+                        LENGTH(LENGTH OF WS-SCREEN-OUTPUT-AREA)
+                        ERASE
+               END-EXEC
+           ELSE
+               EXEC CICS
+                   SEND TEXT FROM(WS-NOT-FOUND-MSG)
+                        LENGTH(LENGTH OF WS-NOT-FOUND-MSG)
+                        ERASE
+               END-EXEC
+           END-IF.
+      *---------------------------------------------------------------*
+       9900-ABEND-EXIT.
+      *---------------------------------------------------------------*
+           EXEC CICS
+               SEND TEXT FROM(WS-NOT-FOUND-MSG)
+                    LENGTH(LENGTH OF WS-NOT-FOUND-MSG)
+                    ERASE
+           END-EXEC.
+           EXEC CICS
+               RETURN
+           END-EXEC.
