@@ -0,0 +1,529 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  UNEMDLT.
+       AUTHOR. EDWIN ACKERMAN.
+       INSTALLATION. MORONS LOSERS AND BIMBOS.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+      *===============================================================*
+       ENVIRONMENT DIVISION.
+      *---------------------------------------------------------------*
+       CONFIGURATION SECTION.
+      *---------------------------------------------------------------*
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+      *---------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *---------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT CURRENT-EXTRACT-FILE ASSIGN TO UNCURR
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS  IS CURRENT-EXTRACT-STATUS.
+           SELECT PRIOR-EXTRACT-FILE ASSIGN TO UNPRIOR
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS  IS PRIOR-EXTRACT-STATUS.
+           SELECT PRINT-FILE ASSIGN TO PRTLINE.
+      *===============================================================*
+       DATA DIVISION.
+      *---------------------------------------------------------------*
+       FILE SECTION.
+      *---------------------------------------------------------------*
+       FD  CURRENT-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY UNEMC REPLACING ==UNEMPLOYMENT-CLAIM== BY
+               ==CURR-CLAIM==.
+      *---------------------------------------------------------------*
+       FD  PRIOR-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY UNEMC REPLACING ==UNEMPLOYMENT-CLAIM== BY
+               ==PRIOR-CLAIM==.
+      *---------------------------------------------------------------*
+       FD  PRINT-FILE
+           RECORDING MODE IS F.
+       01  PRINT-RECORD.
+           05  PRINT-LINE                  PIC X(132).
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       COPY INDTBL.
+      *---------------------------------------------------------------*
+       01  WS-SWITCHES-SUBSCRIPTS-MISC.
+      *---------------------------------------------------------------*
+           05  CURRENT-EXTRACT-STATUS      PIC XX.
+               88  CURRENT-EXTRACT-OK            VALUE '00'.
+           05  PRIOR-EXTRACT-STATUS        PIC XX.
+               88  PRIOR-EXTRACT-OK              VALUE '00'.
+           05  CURR-EOF-SW                 PIC X VALUE 'N'.
+               88  CURR-EOF                      VALUE 'Y'.
+           05  PRIOR-EOF-SW                PIC X VALUE 'N'.
+               88  PRIOR-EOF                     VALUE 'Y'.
+           05  WS-MATCHED-COUNT            PIC 9(08) VALUE 0.
+           05  WS-ADDED-COUNT              PIC 9(08) VALUE 0.
+           05  WS-DROPPED-COUNT            PIC 9(08) VALUE 0.
+      *---------------------------------------------------------------*
+       01  WS-PERIOD-TOTALS.
+      *---------------------------------------------------------------*
+           05  WS-CUR-AGE-TOTALS.
+               10  WS-CUR-AGE-INA               PIC 9(09) VALUE 0.
+               10  WS-CUR-AGE-UNDER-22          PIC 9(09) VALUE 0.
+               10  WS-CUR-AGE-F-22-24           PIC 9(09) VALUE 0.
+               10  WS-CUR-AGE-F-25-34           PIC 9(09) VALUE 0.
+               10  WS-CUR-AGE-F-35-44           PIC 9(09) VALUE 0.
+               10  WS-CUR-AGE-F-45-54           PIC 9(09) VALUE 0.
+               10  WS-CUR-AGE-F-55-59           PIC 9(09) VALUE 0.
+               10  WS-CUR-AGE-F-60-64           PIC 9(09) VALUE 0.
+               10  WS-CUR-AGE-OVER-65           PIC 9(09) VALUE 0.
+           05  WS-PRI-AGE-TOTALS.
+               10  WS-PRI-AGE-INA               PIC 9(09) VALUE 0.
+               10  WS-PRI-AGE-UNDER-22          PIC 9(09) VALUE 0.
+               10  WS-PRI-AGE-F-22-24           PIC 9(09) VALUE 0.
+               10  WS-PRI-AGE-F-25-34           PIC 9(09) VALUE 0.
+               10  WS-PRI-AGE-F-35-44           PIC 9(09) VALUE 0.
+               10  WS-PRI-AGE-F-45-54           PIC 9(09) VALUE 0.
+               10  WS-PRI-AGE-F-55-59           PIC 9(09) VALUE 0.
+               10  WS-PRI-AGE-F-60-64           PIC 9(09) VALUE 0.
+               10  WS-PRI-AGE-OVER-65           PIC 9(09) VALUE 0.
+           05  WS-CUR-ETH-TOTALS.
+               10  WS-CUR-ETH-INA                    PIC 9(09) VALUE 0.
+               10  WS-CUR-ETH-LATINO-HISPANIC        PIC 9(09) VALUE 0.
+               10  WS-CUR-ETH-NOT-LATINO-HISPANIC    PIC 9(09) VALUE 0.
+           05  WS-PRI-ETH-TOTALS.
+               10  WS-PRI-ETH-INA                    PIC 9(09) VALUE 0.
+               10  WS-PRI-ETH-LATINO-HISPANIC        PIC 9(09) VALUE 0.
+               10  WS-PRI-ETH-NOT-LATINO-HISPANIC    PIC 9(09) VALUE 0.
+           05  WS-CUR-RCE-TOTALS.
+               10  WS-CUR-RCE-INA                     PIC 9(09) VALUE 0.
+               10  WS-CUR-RCE-WHITE                   PIC 9(09) VALUE 0.
+               10  WS-CUR-RCE-ASIAN                   PIC 9(09) VALUE 0.
+               10  WS-CUR-RCE-AFRICAN-AMERICAN        PIC 9(09) VALUE 0.
+               10  WS-CUR-RCE-NATIVE-AMERICAN-ALASKAN PIC 9(09) VALUE 0.
+               10  WS-CUR-RCE-NATIVE-HAWAIAN-PACIFIC  PIC 9(09) VALUE 0.
+           05  WS-PRI-RCE-TOTALS.
+               10  WS-PRI-RCE-INA                     PIC 9(09) VALUE 0.
+               10  WS-PRI-RCE-WHITE                   PIC 9(09) VALUE 0.
+               10  WS-PRI-RCE-ASIAN                   PIC 9(09) VALUE 0.
+               10  WS-PRI-RCE-AFRICAN-AMERICAN        PIC 9(09) VALUE 0.
+               10  WS-PRI-RCE-NATIVE-AMERICAN-ALASKAN PIC 9(09) VALUE 0.
+               10  WS-PRI-RCE-NATIVE-HAWAIAN-PACIFIC  PIC 9(09) VALUE 0.
+           05  WS-CUR-GND-TOTALS.
+               10  WS-CUR-GND-INA                     PIC 9(09) VALUE 0.
+               10  WS-CUR-GND-MALE                    PIC 9(09) VALUE 0.
+               10  WS-CUR-GND-FEMALE                  PIC 9(09) VALUE 0.
+           05  WS-PRI-GND-TOTALS.
+               10  WS-PRI-GND-INA                     PIC 9(09) VALUE 0.
+               10  WS-PRI-GND-MALE                    PIC 9(09) VALUE 0.
+               10  WS-PRI-GND-FEMALE                  PIC 9(09) VALUE 0.
+           05  WS-CUR-IND-TOTALS.
+               10  WS-CUR-IND-COUNT             PIC 9(09)
+                     OCCURS 21 TIMES
+                     INDEXED BY WS-CUR-IND-INDEX.
+           05  WS-PRI-IND-TOTALS.
+               10  WS-PRI-IND-COUNT             PIC 9(09)
+                     OCCURS 21 TIMES
+                     INDEXED BY WS-PRI-IND-INDEX.
+           05  WS-IND-DELTA-INDEX             PIC 99 COMP.
+      *---------------------------------------------------------------*
+       01  REPORT-LINES.
+      *---------------------------------------------------------------*
+           05  NEXT-REPORT-LINE            PIC X(132) VALUE SPACE.
+      *---------------------------------------------------------------*
+       01  DELTA-HEADING-LINE-1.
+      *---------------------------------------------------------------*
+           05  FILLER PIC X(60)
+               VALUE 'UNEM PERIOD-OVER-PERIOD DEMOGRAPHIC DELTA REPORT'.
+           05  FILLER PIC X(06) VALUE 'PAGE  '.
+           05  DHL-PAGE-NUMBER             PIC ZZ9.
+      *---------------------------------------------------------------*
+       01  DELTA-HEADING-LINE-2.
+      *---------------------------------------------------------------*
+           05  FILLER PIC X(24) VALUE 'BUCKET'.
+           05  FILLER PIC X(15) VALUE 'CURRENT PERIOD'.
+           05  FILLER PIC X(15) VALUE 'PRIOR PERIOD'.
+           05  FILLER PIC X(10) VALUE 'DELTA'.
+      *---------------------------------------------------------------*
+       01  DELTA-DETAIL-LINE.
+      *---------------------------------------------------------------*
+           05  DDL-BUCKET-NAME             PIC X(24).
+           05  DDL-CURRENT-TOTAL           PIC -(10)9.
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  DDL-PRIOR-TOTAL             PIC -(10)9.
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  DDL-DELTA                   PIC -(10)9.
+       COPY PRINTCTL.
+      *===============================================================*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 2000-MATCH-NEXT-CLAIM
+               UNTIL CURR-EOF AND PRIOR-EOF.
+           PERFORM 4000-PRINT-DELTA-REPORT.
+           PERFORM 3000-CLOSE-FILES.
+           DISPLAY '*** UNEMDLT PERIOD-OVER-PERIOD SUMMARY ***'.
+           DISPLAY 'CLAIMS MATCHED    : ', WS-MATCHED-COUNT.
+           DISPLAY 'CLAIMS ADDED      : ', WS-ADDED-COUNT.
+           DISPLAY 'CLAIMS DROPPED    : ', WS-DROPPED-COUNT.
+           GOBACK.
+      *---------------------------------------------------------------*
+       1000-OPEN-FILES.
+      *---------------------------------------------------------------*
+           OPEN INPUT  CURRENT-EXTRACT-FILE
+                       PRIOR-EXTRACT-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           IF NOT CURRENT-EXTRACT-OK
+               DISPLAY 'CURRENT-EXTRACT-FILE OPEN ERROR : ',
+                   CURRENT-EXTRACT-STATUS
+               SET CURR-EOF TO TRUE
+               SET PRIOR-EOF TO TRUE.
+           IF NOT PRIOR-EXTRACT-OK
+               DISPLAY 'PRIOR-EXTRACT-FILE OPEN ERROR : ',
+                   PRIOR-EXTRACT-STATUS
+               SET CURR-EOF TO TRUE
+               SET PRIOR-EOF TO TRUE.
+      *---------------------------------------------------------------*
+      *    EACH EXTRACT'S FIRST RECORD IS ITS XR-HEADER-RECORD (SEE
+      *    UNEMEXT/UNEMARC) - READ AND DISCARD IT, THEN PRIME THE
+      *    MATCH-MERGE WITH THE FIRST REAL CLAIM FROM EACH FILE.
+      *---------------------------------------------------------------*
+           IF NOT CURR-EOF
+               PERFORM 8100-READ-CURRENT-FILE
+               PERFORM 8100-READ-CURRENT-FILE
+           END-IF.
+           IF NOT PRIOR-EOF
+               PERFORM 8200-READ-PRIOR-FILE
+               PERFORM 8200-READ-PRIOR-FILE
+           END-IF.
+      *---------------------------------------------------------------*
+       2000-MATCH-NEXT-CLAIM.
+      *---------------------------------------------------------------*
+           EVALUATE TRUE
+               WHEN CURR-EOF
+                   PERFORM 2300-PROCESS-PRIOR-ONLY-CLAIM
+               WHEN PRIOR-EOF
+                   PERFORM 2200-PROCESS-CURRENT-ONLY-CLAIM
+               WHEN RECORD-ID OF CURR-CLAIM = RECORD-ID OF PRIOR-CLAIM
+                   PERFORM 2100-PROCESS-MATCHED-CLAIM
+               WHEN RECORD-ID OF CURR-CLAIM < RECORD-ID OF PRIOR-CLAIM
+                   PERFORM 2200-PROCESS-CURRENT-ONLY-CLAIM
+               WHEN OTHER
+                   PERFORM 2300-PROCESS-PRIOR-ONLY-CLAIM
+           END-EVALUATE.
+      *---------------------------------------------------------------*
+       2100-PROCESS-MATCHED-CLAIM.
+      *---------------------------------------------------------------*
+           ADD 1 TO WS-MATCHED-COUNT.
+           PERFORM 2110-ACCUMULATE-CURRENT-TOTALS.
+           PERFORM 2120-ACCUMULATE-PRIOR-TOTALS.
+           PERFORM 8100-READ-CURRENT-FILE.
+           PERFORM 8200-READ-PRIOR-FILE.
+      *---------------------------------------------------------------*
+       2110-ACCUMULATE-CURRENT-TOTALS.
+      *---------------------------------------------------------------*
+           ADD INA           OF RECORD-AGE OF CURR-CLAIM
+               TO WS-CUR-AGE-INA.
+           ADD UNDER-22      OF RECORD-AGE OF CURR-CLAIM
+               TO WS-CUR-AGE-UNDER-22.
+           ADD F-22-24       OF RECORD-AGE OF CURR-CLAIM
+               TO WS-CUR-AGE-F-22-24.
+           ADD F-25-34       OF RECORD-AGE OF CURR-CLAIM
+               TO WS-CUR-AGE-F-25-34.
+           ADD F-35-44       OF RECORD-AGE OF CURR-CLAIM
+               TO WS-CUR-AGE-F-35-44.
+           ADD F-45-54       OF RECORD-AGE OF CURR-CLAIM
+               TO WS-CUR-AGE-F-45-54.
+           ADD F-55-59       OF RECORD-AGE OF CURR-CLAIM
+               TO WS-CUR-AGE-F-55-59.
+           ADD F-60-64       OF RECORD-AGE OF CURR-CLAIM
+               TO WS-CUR-AGE-F-60-64.
+           ADD OVER-65       OF RECORD-AGE OF CURR-CLAIM
+               TO WS-CUR-AGE-OVER-65.
+           ADD INA           OF RECORD-ETHNICITY OF CURR-CLAIM
+               TO WS-CUR-ETH-INA.
+           ADD LATINO-HISPANIC OF RECORD-ETHNICITY OF CURR-CLAIM
+               TO WS-CUR-ETH-LATINO-HISPANIC.
+           ADD NOT-LATINO-HISPANIC OF RECORD-ETHNICITY OF CURR-CLAIM
+               TO WS-CUR-ETH-NOT-LATINO-HISPANIC.
+           ADD INA           OF RECORD-RACE OF CURR-CLAIM
+               TO WS-CUR-RCE-INA.
+           ADD WHITE         OF RECORD-RACE OF CURR-CLAIM
+               TO WS-CUR-RCE-WHITE.
+           ADD ASIAN         OF RECORD-RACE OF CURR-CLAIM
+               TO WS-CUR-RCE-ASIAN.
+           ADD AFRICAN-AMERICAN OF RECORD-RACE OF CURR-CLAIM
+               TO WS-CUR-RCE-AFRICAN-AMERICAN.
+           ADD NATIVE-AMERICAN-ALASKAN OF RECORD-RACE OF CURR-CLAIM
+               TO WS-CUR-RCE-NATIVE-AMERICAN-ALASKAN.
+           ADD NATIVE-HAWAIAN-PACIFIC OF RECORD-RACE OF CURR-CLAIM
+               TO WS-CUR-RCE-NATIVE-HAWAIAN-PACIFIC.
+           ADD INA           OF RECORD-GENDER OF CURR-CLAIM
+               TO WS-CUR-GND-INA.
+           ADD MALE          OF RECORD-GENDER OF CURR-CLAIM
+               TO WS-CUR-GND-MALE.
+           ADD FEMALE        OF RECORD-GENDER OF CURR-CLAIM
+               TO WS-CUR-GND-FEMALE.
+           PERFORM 2115-ACCUMULATE-CURRENT-INDUSTRY
+               VARYING WS-CUR-IND-INDEX FROM 1 BY 1
+               UNTIL WS-CUR-IND-INDEX > 21.
+      *---------------------------------------------------------------*
+       2115-ACCUMULATE-CURRENT-INDUSTRY.
+      *---------------------------------------------------------------*
+           ADD INDUSTRY-COUNT OF CURR-CLAIM (WS-CUR-IND-INDEX)
+               TO WS-CUR-IND-COUNT (WS-CUR-IND-INDEX).
+      *---------------------------------------------------------------*
+       2120-ACCUMULATE-PRIOR-TOTALS.
+      *---------------------------------------------------------------*
+           ADD INA           OF RECORD-AGE OF PRIOR-CLAIM
+               TO WS-PRI-AGE-INA.
+           ADD UNDER-22      OF RECORD-AGE OF PRIOR-CLAIM
+               TO WS-PRI-AGE-UNDER-22.
+           ADD F-22-24       OF RECORD-AGE OF PRIOR-CLAIM
+               TO WS-PRI-AGE-F-22-24.
+           ADD F-25-34       OF RECORD-AGE OF PRIOR-CLAIM
+               TO WS-PRI-AGE-F-25-34.
+           ADD F-35-44       OF RECORD-AGE OF PRIOR-CLAIM
+               TO WS-PRI-AGE-F-35-44.
+           ADD F-45-54       OF RECORD-AGE OF PRIOR-CLAIM
+               TO WS-PRI-AGE-F-45-54.
+           ADD F-55-59       OF RECORD-AGE OF PRIOR-CLAIM
+               TO WS-PRI-AGE-F-55-59.
+           ADD F-60-64       OF RECORD-AGE OF PRIOR-CLAIM
+               TO WS-PRI-AGE-F-60-64.
+           ADD OVER-65       OF RECORD-AGE OF PRIOR-CLAIM
+               TO WS-PRI-AGE-OVER-65.
+           ADD INA           OF RECORD-ETHNICITY OF PRIOR-CLAIM
+               TO WS-PRI-ETH-INA.
+           ADD LATINO-HISPANIC OF RECORD-ETHNICITY OF PRIOR-CLAIM
+               TO WS-PRI-ETH-LATINO-HISPANIC.
+           ADD NOT-LATINO-HISPANIC OF RECORD-ETHNICITY OF PRIOR-CLAIM
+               TO WS-PRI-ETH-NOT-LATINO-HISPANIC.
+           ADD INA           OF RECORD-RACE OF PRIOR-CLAIM
+               TO WS-PRI-RCE-INA.
+           ADD WHITE         OF RECORD-RACE OF PRIOR-CLAIM
+               TO WS-PRI-RCE-WHITE.
+           ADD ASIAN         OF RECORD-RACE OF PRIOR-CLAIM
+               TO WS-PRI-RCE-ASIAN.
+           ADD AFRICAN-AMERICAN OF RECORD-RACE OF PRIOR-CLAIM
+               TO WS-PRI-RCE-AFRICAN-AMERICAN.
+           ADD NATIVE-AMERICAN-ALASKAN OF RECORD-RACE OF PRIOR-CLAIM
+               TO WS-PRI-RCE-NATIVE-AMERICAN-ALASKAN.
+           ADD NATIVE-HAWAIAN-PACIFIC OF RECORD-RACE OF PRIOR-CLAIM
+               TO WS-PRI-RCE-NATIVE-HAWAIAN-PACIFIC.
+           ADD INA           OF RECORD-GENDER OF PRIOR-CLAIM
+               TO WS-PRI-GND-INA.
+           ADD MALE          OF RECORD-GENDER OF PRIOR-CLAIM
+               TO WS-PRI-GND-MALE.
+           ADD FEMALE        OF RECORD-GENDER OF PRIOR-CLAIM
+               TO WS-PRI-GND-FEMALE.
+           PERFORM 2125-ACCUMULATE-PRIOR-INDUSTRY
+               VARYING WS-PRI-IND-INDEX FROM 1 BY 1
+               UNTIL WS-PRI-IND-INDEX > 21.
+      *---------------------------------------------------------------*
+       2125-ACCUMULATE-PRIOR-INDUSTRY.
+      *---------------------------------------------------------------*
+           ADD INDUSTRY-COUNT OF PRIOR-CLAIM (WS-PRI-IND-INDEX)
+               TO WS-PRI-IND-COUNT (WS-PRI-IND-INDEX).
+      *---------------------------------------------------------------*
+       2200-PROCESS-CURRENT-ONLY-CLAIM.
+      *---------------------------------------------------------------*
+           ADD 1 TO WS-ADDED-COUNT.
+           PERFORM 8100-READ-CURRENT-FILE.
+      *---------------------------------------------------------------*
+       2300-PROCESS-PRIOR-ONLY-CLAIM.
+      *---------------------------------------------------------------*
+           ADD 1 TO WS-DROPPED-COUNT.
+           PERFORM 8200-READ-PRIOR-FILE.
+      *---------------------------------------------------------------*
+       3000-CLOSE-FILES.
+      *---------------------------------------------------------------*
+           CLOSE CURRENT-EXTRACT-FILE.
+           CLOSE PRIOR-EXTRACT-FILE.
+           CLOSE PRINT-FILE.
+      *---------------------------------------------------------------*
+       4000-PRINT-DELTA-REPORT.
+      *---------------------------------------------------------------*
+           MOVE 'AGE - N/A'              TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-AGE-INA           TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-AGE-INA           TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA = WS-CUR-AGE-INA - WS-PRI-AGE-INA.
+           PERFORM 4900-PRINT-DELTA-LINE.
+           MOVE 'AGE - UNDER 22'         TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-AGE-UNDER-22      TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-AGE-UNDER-22      TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA = WS-CUR-AGE-UNDER-22
+               - WS-PRI-AGE-UNDER-22.
+           PERFORM 4900-PRINT-DELTA-LINE.
+           MOVE 'AGE - 22-24'            TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-AGE-F-22-24       TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-AGE-F-22-24       TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA = WS-CUR-AGE-F-22-24
+               - WS-PRI-AGE-F-22-24.
+           PERFORM 4900-PRINT-DELTA-LINE.
+           MOVE 'AGE - 25-34'            TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-AGE-F-25-34       TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-AGE-F-25-34       TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA = WS-CUR-AGE-F-25-34
+               - WS-PRI-AGE-F-25-34.
+           PERFORM 4900-PRINT-DELTA-LINE.
+           MOVE 'AGE - 35-44'            TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-AGE-F-35-44       TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-AGE-F-35-44       TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA = WS-CUR-AGE-F-35-44
+               - WS-PRI-AGE-F-35-44.
+           PERFORM 4900-PRINT-DELTA-LINE.
+           MOVE 'AGE - 45-54'            TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-AGE-F-45-54       TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-AGE-F-45-54       TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA = WS-CUR-AGE-F-45-54
+               - WS-PRI-AGE-F-45-54.
+           PERFORM 4900-PRINT-DELTA-LINE.
+           MOVE 'AGE - 55-59'            TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-AGE-F-55-59       TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-AGE-F-55-59       TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA = WS-CUR-AGE-F-55-59
+               - WS-PRI-AGE-F-55-59.
+           PERFORM 4900-PRINT-DELTA-LINE.
+           MOVE 'AGE - 60-64'            TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-AGE-F-60-64       TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-AGE-F-60-64       TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA = WS-CUR-AGE-F-60-64
+               - WS-PRI-AGE-F-60-64.
+           PERFORM 4900-PRINT-DELTA-LINE.
+           MOVE 'AGE - OVER 65'          TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-AGE-OVER-65       TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-AGE-OVER-65       TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA = WS-CUR-AGE-OVER-65
+               - WS-PRI-AGE-OVER-65.
+           PERFORM 4900-PRINT-DELTA-LINE.
+           MOVE 'ETHNICITY - N/A'        TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-ETH-INA           TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-ETH-INA           TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA = WS-CUR-ETH-INA - WS-PRI-ETH-INA.
+           PERFORM 4900-PRINT-DELTA-LINE.
+           MOVE 'ETHNICITY - LATINO'     TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-ETH-LATINO-HISPANIC TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-ETH-LATINO-HISPANIC TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA = WS-CUR-ETH-LATINO-HISPANIC
+               - WS-PRI-ETH-LATINO-HISPANIC.
+           PERFORM 4900-PRINT-DELTA-LINE.
+           MOVE 'ETHNICITY - NOT LATINO' TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-ETH-NOT-LATINO-HISPANIC TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-ETH-NOT-LATINO-HISPANIC TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA = WS-CUR-ETH-NOT-LATINO-HISPANIC
+               - WS-PRI-ETH-NOT-LATINO-HISPANIC.
+           PERFORM 4900-PRINT-DELTA-LINE.
+           MOVE 'RACE - N/A'             TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-RCE-INA           TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-RCE-INA           TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA = WS-CUR-RCE-INA - WS-PRI-RCE-INA.
+           PERFORM 4900-PRINT-DELTA-LINE.
+           MOVE 'RACE - WHITE'           TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-RCE-WHITE         TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-RCE-WHITE         TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA = WS-CUR-RCE-WHITE - WS-PRI-RCE-WHITE.
+           PERFORM 4900-PRINT-DELTA-LINE.
+           MOVE 'RACE - ASIAN'           TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-RCE-ASIAN         TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-RCE-ASIAN         TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA = WS-CUR-RCE-ASIAN - WS-PRI-RCE-ASIAN.
+           PERFORM 4900-PRINT-DELTA-LINE.
+           MOVE 'RACE - AFRICAN AMERICAN' TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-RCE-AFRICAN-AMERICAN TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-RCE-AFRICAN-AMERICAN TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA = WS-CUR-RCE-AFRICAN-AMERICAN
+               - WS-PRI-RCE-AFRICAN-AMERICAN.
+           PERFORM 4900-PRINT-DELTA-LINE.
+           MOVE 'RACE - NATIVE AMER/AK'  TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-RCE-NATIVE-AMERICAN-ALASKAN
+               TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-RCE-NATIVE-AMERICAN-ALASKAN
+               TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA = WS-CUR-RCE-NATIVE-AMERICAN-ALASKAN
+               - WS-PRI-RCE-NATIVE-AMERICAN-ALASKAN.
+           PERFORM 4900-PRINT-DELTA-LINE.
+           MOVE 'RACE - NATIVE HI/PAC'   TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-RCE-NATIVE-HAWAIAN-PACIFIC
+               TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-RCE-NATIVE-HAWAIAN-PACIFIC
+               TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA = WS-CUR-RCE-NATIVE-HAWAIAN-PACIFIC
+               - WS-PRI-RCE-NATIVE-HAWAIAN-PACIFIC.
+           PERFORM 4900-PRINT-DELTA-LINE.
+           MOVE 'GENDER - N/A'           TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-GND-INA           TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-GND-INA           TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA = WS-CUR-GND-INA - WS-PRI-GND-INA.
+           PERFORM 4900-PRINT-DELTA-LINE.
+           MOVE 'GENDER - MALE'          TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-GND-MALE          TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-GND-MALE          TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA = WS-CUR-GND-MALE - WS-PRI-GND-MALE.
+           PERFORM 4900-PRINT-DELTA-LINE.
+           MOVE 'GENDER - FEMALE'        TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-GND-FEMALE        TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-GND-FEMALE        TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA = WS-CUR-GND-FEMALE - WS-PRI-GND-FEMALE.
+           PERFORM 4900-PRINT-DELTA-LINE.
+           PERFORM 4950-PRINT-INDUSTRY-DELTA-LINE
+               VARYING WS-IND-DELTA-INDEX FROM 1 BY 1
+               UNTIL WS-IND-DELTA-INDEX > 21.
+      *---------------------------------------------------------------*
+       4900-PRINT-DELTA-LINE.
+      *---------------------------------------------------------------*
+           MOVE DELTA-DETAIL-LINE          TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       4950-PRINT-INDUSTRY-DELTA-LINE.
+      *---------------------------------------------------------------*
+           MOVE INDUSTRY-NAME (WS-IND-DELTA-INDEX)
+               TO DDL-BUCKET-NAME.
+           MOVE WS-CUR-IND-COUNT (WS-IND-DELTA-INDEX)
+               TO DDL-CURRENT-TOTAL.
+           MOVE WS-PRI-IND-COUNT (WS-IND-DELTA-INDEX)
+               TO DDL-PRIOR-TOTAL.
+           COMPUTE DDL-DELTA =
+               WS-CUR-IND-COUNT (WS-IND-DELTA-INDEX)
+               - WS-PRI-IND-COUNT (WS-IND-DELTA-INDEX).
+           MOVE DELTA-DETAIL-LINE          TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+           IF LINE-COUNT GREATER THAN LINES-ON-PAGE
+               PERFORM 9100-PRINT-HEADING-LINES.
+           MOVE NEXT-REPORT-LINE           TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+      *---------------------------------------------------------------*
+       9100-PRINT-HEADING-LINES.
+      *---------------------------------------------------------------*
+           ADD  1                          TO PAGE-COUNT.
+           MOVE PAGE-COUNT                 TO DHL-PAGE-NUMBER.
+           MOVE DELTA-HEADING-LINE-1        TO PRINT-LINE.
+           PERFORM 9110-WRITE-TOP-OF-PAGE.
+           MOVE DELTA-HEADING-LINE-2        TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+           MOVE 1                          TO LINE-SPACEING.
+           MOVE 2                          TO LINE-COUNT.
+      *---------------------------------------------------------------*
+       9110-WRITE-TOP-OF-PAGE.
+      *---------------------------------------------------------------*
+           WRITE PRINT-RECORD
+               AFTER ADVANCING PAGE.
+           MOVE SPACE                      TO PRINT-LINE.
+      *---------------------------------------------------------------*
+       9120-WRITE-PRINT-LINE.
+      *---------------------------------------------------------------*
+           WRITE PRINT-RECORD
+               AFTER ADVANCING LINE-SPACEING.
+           MOVE SPACE                      TO PRINT-LINE.
+           ADD  1                          TO LINE-COUNT.
+      *---------------------------------------------------------------*
+       8100-READ-CURRENT-FILE.
+      *---------------------------------------------------------------*
+           READ CURRENT-EXTRACT-FILE
+               AT END MOVE 'Y' TO CURR-EOF-SW.
+      *---------------------------------------------------------------*
+       8200-READ-PRIOR-FILE.
+      *---------------------------------------------------------------*
+           READ PRIOR-EXTRACT-FILE
+               AT END MOVE 'Y' TO PRIOR-EOF-SW.
