@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  UNEMEXT.
+       AUTHOR. EDWIN ACKERMAN.
+       INSTALLATION. MORONS LOSERS AND BIMBOS.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED.
+      *===============================================================*
+       ENVIRONMENT DIVISION.
+      *---------------------------------------------------------------*
+       CONFIGURATION SECTION.
+      *---------------------------------------------------------------*
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+      *---------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *---------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT UNEMPLOYMENT-CLAIMS-FILE ASSIGN TO UNDD
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS SEQUENTIAL
+             RECORD KEY   IS RECORD-ID OF UNEMPLOYMENT-CLAIM
+             ALTERNATE RECORD KEY IS RECORD-DATE OF UNEMPLOYMENT-CLAIM
+                 WITH DUPLICATES
+             FILE STATUS  IS UNEMPLOYMENT-FILE-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO UNEXT
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS  IS EXTRACT-FILE-STATUS.
+      *===============================================================*
+       DATA DIVISION.
+      *---------------------------------------------------------------*
+       FILE SECTION.
+      *---------------------------------------------------------------*
+       FD  UNEMPLOYMENT-CLAIMS-FILE
+            DATA RECORD IS UNEMPLOYMENT-CLAIM.
+           COPY UNEMC.
+      *---------------------------------------------------------------*
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY UNEMC REPLACING ==UNEMPLOYMENT-CLAIM== BY
+               ==XR-CLAIM==.
+      *---------------------------------------------------------------*
+       01  XR-HEADER-RECORD REDEFINES XR-CLAIM.
+      *---------------------------------------------------------------*
+           05  XR-HEADER-TAG               PIC X(08) VALUE 'EXTRACT '.
+           05  XR-RUN-DATE.
+               10  XR-RUN-YEAR             PIC 9(04).
+               10  XR-RUN-MONTH            PIC 9(02).
+               10  XR-RUN-DAY              PIC 9(02).
+           05  FILLER                      PIC X(200).
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       01  WS-SWITCHES-SUBSCRIPTS-MISC.
+      *---------------------------------------------------------------*
+           05  UNEMPLOYMENT-FILE-STATUS    PIC 99.
+               88  UNEMPLOYMENT-FILE-OK          VALUE 00.
+           05  EXTRACT-FILE-STATUS         PIC XX.
+               88  EXTRACT-FILE-OK               VALUE '00'.
+           05  END-OF-FILE-SW              PIC X VALUE 'N'.
+               88  END-OF-FILE                   VALUE 'Y'.
+           05  WS-EXTRACT-COUNT            PIC 9(08) VALUE 0.
+       COPY PRINTCTL.
+      *===============================================================*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 1100-WRITE-HEADER-RECORD.
+           PERFORM 8000-READ-UNEMPLOYMENT-FILE.
+           PERFORM 2000-EXTRACT-NEXT-RECORD
+               UNTIL END-OF-FILE.
+           PERFORM 3000-CLOSE-FILES.
+           DISPLAY 'RECORDS EXTRACTED : ', WS-EXTRACT-COUNT.
+           GOBACK.
+      *---------------------------------------------------------------*
+       1000-OPEN-FILES.
+      *---------------------------------------------------------------*
+           OPEN INPUT  UNEMPLOYMENT-CLAIMS-FILE.
+           OPEN OUTPUT EXTRACT-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           IF NOT UNEMPLOYMENT-FILE-OK
+               DISPLAY 'UNEMPLOYMENT-CLAIMS-FILE OPEN ERROR : ',
+                   UNEMPLOYMENT-FILE-STATUS
+               SET END-OF-FILE TO TRUE.
+           IF NOT EXTRACT-FILE-OK
+               DISPLAY 'EXTRACT-FILE OPEN ERROR : ',
+                   EXTRACT-FILE-STATUS
+               SET END-OF-FILE TO TRUE.
+      *---------------------------------------------------------------*
+       1100-WRITE-HEADER-RECORD.
+      *---------------------------------------------------------------*
+           MOVE WS-CURRENT-YEAR            TO XR-RUN-YEAR.
+           MOVE WS-CURRENT-MONTH           TO XR-RUN-MONTH.
+           MOVE WS-CURRENT-DAY             TO XR-RUN-DAY.
+           WRITE XR-HEADER-RECORD.
+      *---------------------------------------------------------------*
+       2000-EXTRACT-NEXT-RECORD.
+      *---------------------------------------------------------------*
+           MOVE CORRESPONDING UNEMPLOYMENT-CLAIM TO XR-CLAIM.
+           WRITE XR-CLAIM.
+           ADD 1 TO WS-EXTRACT-COUNT.
+           PERFORM 8000-READ-UNEMPLOYMENT-FILE.
+      *---------------------------------------------------------------*
+       3000-CLOSE-FILES.
+      *---------------------------------------------------------------*
+           CLOSE UNEMPLOYMENT-CLAIMS-FILE.
+           CLOSE EXTRACT-FILE.
+      *---------------------------------------------------------------*
+       8000-READ-UNEMPLOYMENT-FILE.
+      *---------------------------------------------------------------*
+           READ UNEMPLOYMENT-CLAIMS-FILE NEXT RECORD
+               AT END MOVE 'Y' TO END-OF-FILE-SW.
