@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  UNEMVAL.
+       AUTHOR. EDWIN ACKERMAN.
+       INSTALLATION. MORONS LOSERS AND BIMBOS.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+      *===============================================================*
+       ENVIRONMENT DIVISION.
+      *---------------------------------------------------------------*
+       CONFIGURATION SECTION.
+      *---------------------------------------------------------------*
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+      *---------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *---------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT UNEMPLOYMENT-CLAIMS-FILE ASSIGN TO UNDD
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS SEQUENTIAL
+             RECORD KEY   IS RECORD-ID OF UNEMPLOYMENT-CLAIM
+             ALTERNATE RECORD KEY IS RECORD-DATE OF UNEMPLOYMENT-CLAIM
+                 WITH DUPLICATES
+             FILE STATUS  IS UNEMPLOYMENT-FILE-STATUS.
+           SELECT PRINT-FILE ASSIGN TO PRTLINE.
+      *===============================================================*
+       DATA DIVISION.
+      *---------------------------------------------------------------*
+       FILE SECTION.
+      *---------------------------------------------------------------*
+       FD  UNEMPLOYMENT-CLAIMS-FILE
+            DATA RECORD IS UNEMPLOYMENT-CLAIM.
+           COPY UNEMC.
+      *---------------------------------------------------------------*
+       FD  PRINT-FILE
+           RECORDING MODE IS F.
+       01  PRINT-RECORD.
+           05  PRINT-LINE                  PIC X(132).
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       01  WS-SWITCHES-SUBSCRIPTS-MISC.
+      *---------------------------------------------------------------*
+           05  UNEMPLOYMENT-FILE-STATUS    PIC 99.
+               88  UNEMPLOYMENT-FILE-OK          VALUE 00.
+           05  END-OF-FILE-SW              PIC X VALUE 'N'.
+               88  END-OF-FILE                   VALUE 'Y'.
+           05  WS-CLAIM-COUNT              PIC 9(08) VALUE 0.
+           05  WS-EXCEPTION-COUNT          PIC 9(08) VALUE 0.
+      *---------------------------------------------------------------*
+       01  REPORT-LINES.
+      *---------------------------------------------------------------*
+           05  NEXT-REPORT-LINE            PIC X(132) VALUE SPACE.
+      *---------------------------------------------------------------*
+       01  VALIDATION-HEADING-LINE-1.
+      *---------------------------------------------------------------*
+           05  FILLER PIC X(60)
+               VALUE 'UNEM EXIST-FLAG VALIDATION EXCEPTION REPORT'.
+           05  FILLER PIC X(06) VALUE 'PAGE  '.
+           05  VHL-PAGE-NUMBER             PIC ZZ9.
+      *---------------------------------------------------------------*
+       01  VALIDATION-HEADING-LINE-2.
+      *---------------------------------------------------------------*
+           05  FILLER PIC X(10) VALUE 'RECORD ID '.
+           05  FILLER PIC X(06) VALUE 'AGE   '.
+           05  FILLER PIC X(06) VALUE 'ETH   '.
+           05  FILLER PIC X(06) VALUE 'IND   '.
+           05  FILLER PIC X(06) VALUE 'RCE   '.
+           05  FILLER PIC X(06) VALUE 'GND   '.
+      *---------------------------------------------------------------*
+       01  VALIDATION-DETAIL-LINE.
+      *---------------------------------------------------------------*
+           05  VDL-RECORD-ID               PIC X(08).
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  VDL-AGE-FLAG                PIC X(06).
+           05  VDL-ETH-FLAG                PIC X(06).
+           05  VDL-IND-FLAG                PIC X(06).
+           05  VDL-RCE-FLAG                PIC X(06).
+           05  VDL-GND-FLAG                PIC X(06).
+       COPY PRINTCTL.
+      *===============================================================*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 8000-READ-UNEMPLOYMENT-FILE.
+           PERFORM 2000-CHECK-NEXT-CLAIM
+               UNTIL END-OF-FILE.
+           PERFORM 3000-CLOSE-FILES.
+           DISPLAY '*** UNEMVAL EXIST-FLAG VALIDATION SUMMARY ***'.
+           DISPLAY 'CLAIMS SCANNED    : ', WS-CLAIM-COUNT.
+           DISPLAY 'CLAIMS WITH GAPS  : ', WS-EXCEPTION-COUNT.
+           GOBACK.
+      *---------------------------------------------------------------*
+       1000-OPEN-FILES.
+      *---------------------------------------------------------------*
+           OPEN INPUT  UNEMPLOYMENT-CLAIMS-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE 56                        TO LINES-ON-PAGE.
+           IF NOT UNEMPLOYMENT-FILE-OK
+               DISPLAY 'UNEMPLOYMENT-CLAIMS-FILE OPEN ERROR : ',
+                   UNEMPLOYMENT-FILE-STATUS
+               SET END-OF-FILE TO TRUE.
+      *---------------------------------------------------------------*
+       2000-CHECK-NEXT-CLAIM.
+      *---------------------------------------------------------------*
+           ADD 1 TO WS-CLAIM-COUNT.
+           IF  EXIST OF RECORD-AGE       = 'N/A'
+            OR EXIST OF RECORD-ETHNICITY = 'N/A'
+            OR EXIST OF RECORD-INDUSTRY  = 'N/A'
+            OR EXIST OF RECORD-RACE      = 'N/A'
+            OR EXIST OF RECORD-GENDER    = 'N/A'
+               ADD 1 TO WS-EXCEPTION-COUNT
+               PERFORM 2100-PRINT-EXCEPTION-LINE
+           END-IF.
+           PERFORM 8000-READ-UNEMPLOYMENT-FILE.
+      *---------------------------------------------------------------*
+       2100-PRINT-EXCEPTION-LINE.
+      *---------------------------------------------------------------*
+           MOVE RECORD-ID           OF UNEMPLOYMENT-CLAIM
+               TO VDL-RECORD-ID.
+           MOVE EXIST OF RECORD-AGE       TO VDL-AGE-FLAG.
+           MOVE EXIST OF RECORD-ETHNICITY TO VDL-ETH-FLAG.
+           MOVE EXIST OF RECORD-INDUSTRY  TO VDL-IND-FLAG.
+           MOVE EXIST OF RECORD-RACE      TO VDL-RCE-FLAG.
+           MOVE EXIST OF RECORD-GENDER    TO VDL-GND-FLAG.
+           MOVE VALIDATION-DETAIL-LINE    TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       3000-CLOSE-FILES.
+      *---------------------------------------------------------------*
+           CLOSE UNEMPLOYMENT-CLAIMS-FILE.
+           CLOSE PRINT-FILE.
+      *---------------------------------------------------------------*
+       8000-READ-UNEMPLOYMENT-FILE.
+      *---------------------------------------------------------------*
+           READ UNEMPLOYMENT-CLAIMS-FILE NEXT RECORD
+               AT END MOVE 'Y' TO END-OF-FILE-SW.
+      *---------------------------------------------------------------*
+       9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+           IF LINE-COUNT GREATER THAN LINES-ON-PAGE
+               PERFORM 9100-PRINT-HEADING-LINES.
+           MOVE NEXT-REPORT-LINE           TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+      *---------------------------------------------------------------*
+       9100-PRINT-HEADING-LINES.
+      *---------------------------------------------------------------*
+           ADD  1                          TO PAGE-COUNT.
+           MOVE PAGE-COUNT                 TO VHL-PAGE-NUMBER.
+           MOVE VALIDATION-HEADING-LINE-1   TO PRINT-LINE.
+           PERFORM 9110-WRITE-TOP-OF-PAGE.
+           MOVE VALIDATION-HEADING-LINE-2   TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+           MOVE 1                          TO LINE-SPACEING.
+           MOVE 2                          TO LINE-COUNT.
+      *---------------------------------------------------------------*
+       9110-WRITE-TOP-OF-PAGE.
+      *---------------------------------------------------------------*
+           WRITE PRINT-RECORD
+               AFTER ADVANCING PAGE.
+           MOVE SPACE                      TO PRINT-LINE.
+      *---------------------------------------------------------------*
+       9120-WRITE-PRINT-LINE.
+      *---------------------------------------------------------------*
+           WRITE PRINT-RECORD
+               AFTER ADVANCING LINE-SPACEING.
+           MOVE SPACE                      TO PRINT-LINE.
+           ADD  1                          TO LINE-COUNT.
