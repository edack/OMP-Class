@@ -0,0 +1,238 @@
+      *===============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HACKAUTH.
+      * AUTHOR.        EDWIN ACKERMAN.
+      * INSTALLATION.  IBM CLASS.
+      *REMARKS. AUTHOR-FREQUENCY LEADERBOARD OVER THE FULL HACKNWS
+      *         EXTRACT (EVERY RECORD, NOT JUST THE KEYWORD MATCHES
+      *         HACKNEWS PRINTS) - COUNTS HOW MANY STORIES EACH AUTHOR
+      *         POSTED AND LISTS THEM MOST-PROLIFIC FIRST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE
+               ASSIGN TO PRTFILE.
+           SELECT HACKER-NEWS-FILE
+               ASSIGN TO HACKNWS
+               FILE STATUS IS HNR-STATUS.
+           SELECT SORT-FILE
+               ASSIGN TO SORTFL.
+      *===============================================================*
+       DATA DIVISION.
+      *---------------------------------------------------------------*
+       FILE SECTION.
+      *---------------------------------------------------------------*
+       FD  PRINT-FILE RECORDING MODE F.
+       01  PRINT-RECORD.
+      *    05 CC                           PIC X(01).
+           05 PRINT-LINE                   PIC X(132).
+      *
+       FD  HACKER-NEWS-FILE RECORDING MODE F.
+       01  HACKER-NEWS-RECORD-IN.
+           05 FILLER                       PIC X(210).
+       SD  SORT-FILE.
+       01  SORT-RECORD.
+           05  SR-STORY-COUNT              PIC 9(05).
+           05  SR-AUTHOR-NAME              PIC X(15).
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       01  PRINT-LINES.
+           05  NEXT-REPORT-LINE            PIC X(132) VALUE SPACE.
+      *---------------------------------------------------------------*
+       01  DETAIL-LINE.
+      *---------------------------------------------------------------*
+           05  DL-RANK                     PIC ZZ9.
+           05  FILLER                      PIC X(03) VALUE SPACE.
+           05  DL-AUTHOR                   PIC X(15).
+           05  FILLER                      PIC X(03) VALUE SPACE.
+           05  DL-STORY-COUNT              PIC ZZZZ9.
+      *---------------------------------------------------------------*
+       01  HEADING-LINES.
+      *---------------------------------------------------------------*
+           05  HEADING-LINE-1.
+               10  FILLER      PIC X(07) VALUE ' DATE: '.
+               10  HL1-MONTH   PIC X(02).
+               10  FILLER      PIC X(01) VALUE '/'.
+               10  HL1-DAY     PIC X(02).
+               10  FILLER      PIC X(01) VALUE '/'.
+               10  HL1-YEAR    PIC X(04).
+               10  FILLER      PIC X(03) VALUE SPACE.
+               10  FILLER      PIC X(20) VALUE '     AUTHOR-FREQUENC'.
+               10  FILLER      PIC X(20) VALUE 'Y LEADERBOARD       '.
+               10  FILLER      PIC X(20) VALUE '              PAGE: '.
+               10  HL1-PAGE-COUNT          PIC ZZ9.
+           05  HEADING-LINE-2.
+               10  FILLER      PIC X(05) VALUE 'RANK'.
+               10  FILLER      PIC X(03) VALUE SPACE.
+               10  FILLER      PIC X(15) VALUE 'AUTHOR'.
+               10  FILLER      PIC X(03) VALUE SPACE.
+               10  FILLER      PIC X(07) VALUE 'STORIES'.
+       COPY HACKNEWS.
+      *---------------------------------------------------------------*
+       01  AUTHOR-TABLE.
+      *---------------------------------------------------------------*
+           05  WS-AUTHOR-COUNT             PIC 9(04) VALUE ZERO.
+           05  AUTHOR-ENTRY                OCCURS 500 TIMES
+                                            INDEXED BY AUTH-INDEX.
+               10  AUTH-NAME               PIC X(15) VALUE SPACE.
+               10  AUTH-STORY-COUNT        PIC 9(05) VALUE ZERO.
+      *---------------------------------------------------------------*
+       01  WS-SWITCHES-SUBSCRIPTS-MISC.
+      *---------------------------------------------------------------*
+           05  END-OF-FILE-SW              PIC X(01) VALUE 'N'.
+               88  END-OF-FILE                       VALUE 'Y'.
+           05  SORT-EOF-SW                 PIC X(01) VALUE 'N'.
+               88  SORT-END-OF-FILE                  VALUE 'Y'.
+           05  VALID-RECORD-SW             PIC X(01) VALUE 'Y'.
+               88  VALID-RECORD                      VALUE 'Y'.
+           05  WS-PRINT-RANK               PIC 9(03) VALUE ZERO.
+           05  HNR-STATUS                  PIC X(02) VALUE '00'.
+       COPY PRINTCTL.
+      *===============================================================*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES-INITIALIZE.
+           PERFORM 2000-BUILD-AUTHOR-TABLE.
+           SORT SORT-FILE
+                ON DESCENDING KEY SR-STORY-COUNT
+                INPUT PROCEDURE IS 5000-LOAD-SORT-FILE
+                OUTPUT PROCEDURE IS 6000-PRINT-SORT-FILE.
+           PERFORM 7000-CLOSE-FILES.
+           GOBACK.
+      *---------------------------------------------------------------*
+       1000-OPEN-FILES-INITIALIZE.
+      *---------------------------------------------------------------*
+           OPEN INPUT  HACKER-NEWS-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR  TO HL1-YEAR.
+           MOVE WS-CURRENT-MONTH TO HL1-MONTH.
+           MOVE WS-CURRENT-DAY   TO HL1-DAY.
+      *---------------------------------------------------------------*
+       2000-BUILD-AUTHOR-TABLE.
+      *---------------------------------------------------------------*
+           PERFORM 8000-READ-HACKER-NEWS-FILE.
+           PERFORM 2100-PROCESS-HACKER-RECORD
+               UNTIL END-OF-FILE.
+      *---------------------------------------------------------------*
+       2100-PROCESS-HACKER-RECORD.
+      *---------------------------------------------------------------*
+           PERFORM 2110-ADD-AUTHOR-COUNT.
+           PERFORM 8000-READ-HACKER-NEWS-FILE.
+      *---------------------------------------------------------------*
+       2110-ADD-AUTHOR-COUNT.
+      *---------------------------------------------------------------*
+           SET  AUTH-INDEX             TO 1.
+           SEARCH AUTHOR-ENTRY
+               AT END PERFORM 2120-ADD-NEW-AUTHOR-ENTRY
+               WHEN AUTH-NAME(AUTH-INDEX) = HNR-AUTHOR
+                   CONTINUE
+           END-SEARCH.
+           ADD  1                      TO AUTH-STORY-COUNT(AUTH-INDEX).
+      *---------------------------------------------------------------*
+       2120-ADD-NEW-AUTHOR-ENTRY.
+      *---------------------------------------------------------------*
+           ADD  1                      TO WS-AUTHOR-COUNT.
+           SET  AUTH-INDEX             TO WS-AUTHOR-COUNT.
+           MOVE HNR-AUTHOR             TO AUTH-NAME(AUTH-INDEX).
+      *---------------------------------------------------------------*
+       5000-LOAD-SORT-FILE SECTION.
+      *---------------------------------------------------------------*
+           PERFORM VARYING AUTH-INDEX FROM 1 BY 1
+               UNTIL AUTH-INDEX > WS-AUTHOR-COUNT
+               MOVE AUTH-STORY-COUNT(AUTH-INDEX)  TO SR-STORY-COUNT
+               MOVE AUTH-NAME(AUTH-INDEX)         TO SR-AUTHOR-NAME
+               RELEASE SORT-RECORD
+           END-PERFORM.
+       5000-DUMMY     SECTION.
+      *---------------------------------------------------------------*
+       6000-PRINT-SORT-FILE SECTION.
+      *---------------------------------------------------------------*
+           PERFORM 8200-RETURN-SORT-RECORD.
+           PERFORM 6100-PRINT-SORT-REPORT
+               UNTIL SORT-END-OF-FILE.
+       6000-DUMMY     SECTION.
+      *---------------------------------------------------------------*
+       6100-PRINT-SORT-REPORT.
+      *---------------------------------------------------------------*
+           ADD  1                      TO WS-PRINT-RANK.
+           MOVE WS-PRINT-RANK          TO DL-RANK.
+           MOVE SR-AUTHOR-NAME         TO DL-AUTHOR.
+           MOVE SR-STORY-COUNT         TO DL-STORY-COUNT.
+           MOVE DETAIL-LINE            TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           PERFORM 8200-RETURN-SORT-RECORD.
+      *---------------------------------------------------------------*
+       7000-CLOSE-FILES.
+      *---------------------------------------------------------------*
+           CLOSE HACKER-NEWS-FILE
+           CLOSE PRINT-FILE.
+      *---------------------------------------------------------------*
+       8000-READ-HACKER-NEWS-FILE.
+      *---------------------------------------------------------------*
+           READ HACKER-NEWS-FILE
+               AT END MOVE 'Y' TO END-OF-FILE-SW
+                      MOVE 'N' TO VALID-RECORD-SW.
+           IF  VALID-RECORD
+               PERFORM 8100-BREAKOUT-HACKER-RECORD.
+      *---------------------------------------------------------------*
+       8100-BREAKOUT-HACKER-RECORD.
+      *---------------------------------------------------------------*
+           INSPECT HACKER-NEWS-RECORD-IN
+               REPLACING ALL '"' BY '#'
+               AFTER INITIAL '"'.
+           INSPECT HACKER-NEWS-RECORD-IN
+               REPLACING ALL ',' BY ' '
+               AFTER QUOTE BEFORE '#'.
+           INSPECT HACKER-NEWS-RECORD-IN
+               REPLACING ALL '#' BY '"'
+               AFTER INITIAL '"'.
+           UNSTRING HACKER-NEWS-RECORD-IN  DELIMITED BY ','
+                INTO HNR-KEY
+                     HNR-TITLE
+                     HNR-URL
+                     HNR-VOTES
+                     HNR-COMMENT-CNT
+                     HNR-AUTHOR
+                     HNR-CREATED-DATE .
+      *---------------------------------------------------------------*
+       8200-RETURN-SORT-RECORD.
+      *---------------------------------------------------------------*
+           RETURN SORT-FILE
+               AT END MOVE 'Y' TO SORT-EOF-SW.
+      *---------------------------------------------------------------*
+       9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+           IF LINE-COUNT GREATER THAN LINES-ON-PAGE
+               PERFORM 9100-PRINT-HEADING-LINES.
+           MOVE NEXT-REPORT-LINE TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+      *---------------------------------------------------------------*
+       9100-PRINT-HEADING-LINES.
+      *---------------------------------------------------------------*
+           MOVE PAGE-COUNT           TO HL1-PAGE-COUNT.
+           MOVE HEADING-LINE-1       TO PRINT-LINE.
+           PERFORM 9110-WRITE-TOP-OF-PAGE.
+           MOVE 2                    TO LINE-SPACEING.
+           MOVE HEADING-LINE-2       TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+           ADD  1                    TO PAGE-COUNT.
+           MOVE 1                    TO LINE-SPACEING.
+           MOVE 5                    TO LINE-COUNT.
+      *---------------------------------------------------------------*
+       9110-WRITE-TOP-OF-PAGE.
+      *---------------------------------------------------------------*
+           WRITE PRINT-RECORD
+               AFTER ADVANCING PAGE.
+           MOVE SPACE                TO PRINT-LINE.
+      *---------------------------------------------------------------*
+       9120-WRITE-PRINT-LINE.
+      *---------------------------------------------------------------*
+           WRITE PRINT-RECORD
+               AFTER ADVANCING LINE-SPACEING.
+           MOVE SPACE                TO PRINT-LINE.
+           ADD  1                    TO LINE-COUNT.
+           MOVE 1                    TO LINE-SPACEING.
