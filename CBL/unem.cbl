@@ -1,383 +1,1235 @@
-      *===============================================================*
-      * PROGRAM NAME:    UNEM
-      * ORIGINAL AUTHOR: DAVID QUINTERO
-      *
-      * MAINTENENCE LOG
-      * DATE      AUTHOR        MAINTENANCE REQUIREMENT
-      * --------- ------------  ---------------------------------------
-      * 05/05/20 DAVID QUINTERO  CREATED FOR COBOL CLASS
-      * 06/24/21 ED ACKERMAN     RESTRUCTURE, INDENTATION
-      *                          REMOVAL OF FALL THRU AND GO TO'S.
-      *
-      *===============================================================*
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  UNEM.
-      * AUTHOR. DAVID QUINTERO.
-      * INSTALLATION. COBOL DEVELOPMENT CENTER.
-      * DATE-WRITTEN. 05/05/20.
-      * DATE-COMPILED. 05/05/20.
-      * SECURITY. NON-CONFIDENTIAL.
-      *===============================================================*
-       ENVIRONMENT DIVISION.
-      *---------------------------------------------------------------*
-       CONFIGURATION SECTION.
-      *---------------------------------------------------------------*
-       SOURCE-COMPUTER. IBM-3081.
-      *---------------------------------------------------------------*
-       OBJECT-COMPUTER. IBM-3081.
-      *---------------------------------------------------------------*
-       INPUT-OUTPUT SECTION.
-      *---------------------------------------------------------------*
-       FILE-CONTROL.
-           SELECT CSV-AGE ASSIGN TO CSVAGE
-             ORGANIZATION IS SEQUENTIAL
-             FILE STATUS CSV-AGE-STATUS.
-      *
-           SELECT CSV-ETHNICITY ASSIGN TO CSVETH
-             ORGANIZATION IS SEQUENTIAL
-             FILE STATUS CSV-ETHNICITY-STATUS.
-      *
-           SELECT CSV-INDUSTRY ASSIGN TO CSVIND
-             ORGANIZATION IS SEQUENTIAL
-             FILE STATUS CSV-INDUSTRY-STATUS.
-      *
-           SELECT CSV-RACE ASSIGN TO CSVRAC
-             ORGANIZATION IS SEQUENTIAL
-             FILE STATUS CSV-RACE-STATUS.
-      *
-           SELECT CSV-GENDER ASSIGN TO CSVSEX
-             ORGANIZATION IS SEQUENTIAL
-             FILE STATUS CSV-GENDER-STATUS.
-      *
-           SELECT UNEMPLOYMENT-CLAIMS-FILE ASSIGN TO UNDD
-             ORGANIZATION IS INDEXED
-             ACCESS MODE  IS DYNAMIC
-             RECORD KEY   IS RECORD-ID
-             FILE STATUS  IS UNEMPLOYMENT-FILE-STATUS.
-      *===============================================================*
-       DATA DIVISION.
-       FILE SECTION.
-      *---------------------------------------------------------------*
-       FD  CSV-AGE.
-      *     RECORDING MODE IS F
-      *     LABEL RECORDS ARE STANDARD
-      *     DATA RECORD IS CSV-AGE-LINE
-      *     RECORD CONTAINS 3000 CHARACTERS
-      *     BLOCK CONTAINS 0 RECORDS.
-       01  CSV-AGE-LINE    PIC X(3000).
-      *---------------------------------------------------------------*
-       FD  CSV-ETHNICITY.
-      *     RECORDING MODE IS F
-      *     LABEL RECORDS ARE STANDARD
-      *     DATA RECORD IS CSV-ETHNICITY-LINE
-      *     RECORD CONTAINS 3000 CHARACTERS
-      *     BLOCK CONTAINS 0 RECORDS.
-       01  CSV-ETHNICITY-LINE    PIC X(3000).
-      *---------------------------------------------------------------*
-       FD  CSV-INDUSTRY.
-      *     RECORDING MODE IS F
-      *     LABEL RECORDS ARE STANDARD
-      *     DATA RECORD IS CSV-INDUSTRY-LINE.
-      *     RECORD CONTAINS 3000 CHARACTERS
-      *     BLOCK CONTAINS 0 RECORDS.
-       01  CSV-INDUSTRY-LINE    PIC X(3000).
-      *---------------------------------------------------------------*
-       FD  CSV-RACE.
-      *     RECORDING MODE IS F
-      *     LABEL RECORDS ARE STANDARD
-      *     DATA RECORD IS CSV-RACE-LINE.
-      *     RECORD CONTAINS 3000 CHARACTERS
-      *     BLOCK CONTAINS 0 RECORDS.
-       01  CSV-RACE-LINE    PIC X(3000).
-      *---------------------------------------------------------------*
-       FD  CSV-GENDER.
-      *     RECORDING MODE IS F
-      *     LABEL RECORDS ARE STANDARD
-      *     DATA RECORD IS CSV-GENDER-LINE.
-      *     RECORD CONTAINS 3000 CHARACTERS
-      *     BLOCK CONTAINS 0 RECORDS.
-       01  CSV-GENDER-LINE    PIC X(3000).
-      *---------------------------------------------------------------*
-       FD  UNEMPLOYMENT-CLAIMS-FILE.
-       COPY UNEMC.
-      *---------------------------------------------------------------*
-       WORKING-STORAGE SECTION.
-      *---------------------------------------------------------------*
-       01  WS-SWITCHES-MISC-FIELDS.
-           05  CSV-AGE-STATUS              PIC X(02).
-               88  CSV-AGE-OK                        VALUE '00'.
-               88  CSV-AGE-EOF                       VALUE '10'.
-           05  CSV-ETHNICITY-STATUS        PIC X(02).
-               88  CSV-ETHNICITY-OK                  VALUE '00'.
-               88  CSV-ETHNICITY-EOF                 VALUE '10'.
-           05  CSV-INDUSTRY-STATUS         PIC X(02).
-               88  CSV-INDUSTRY-OK                   VALUE '00'.
-               88  CSV-INDUSTRY-EOF                  VALUE '10'.
-           05  CSV-RACE-STATUS             PIC X(02).
-               88  CSV-RACE-OK                       VALUE '00'.
-               88  CSV-RACE-EOF                      VALUE '10'.
-           05  CSV-GENDER-STATUS           PIC X(02).
-               88  CSV-GENDER-OK                     VALUE '00'.
-               88  CSV-GENDER-EOF                    VALUE '10'.
-           05  UNEMPLOYMENT-FILE-STATUS    PIC X(02).
-               88 UNEMPLOYMENT-FILE-OK               VALUE '00'.
-               88 UNEMPLOYMENT-FILE-MAY-EXIST        VALUE '35'.
-           05  WS-FILE-OPEN-ERROR-SW       PIC X(01) VALUE 'N'.
-               88  WS-FILE-OPEN-ERROR                VALUE 'Y'.
-               88  WS-FILE-OPEN-OK                   VALUE 'N'.
-           05  WS-RECORD-COUNT             PIC 9(07) VALUE 0.
-      *===============================================================*
-       PROCEDURE DIVISION.
-      *---------------------------------------------------------------*
-       0000-MAIN-PARAGRAPH.
-      *---------------------------------------------------------------*
-           PERFORM 1000-OPEN-FILES.
-           PERFORM 8000-READ-HEADERS.
-           PERFORM 2000-WRITING-VSAM
-               UNTIL CSV-AGE-EOF.
-           PERFORM 3000-CLOSE-DATA-FILES.
-           DISPLAY 'RECORD COUNT :', WS-RECORD-COUNT.
-           GOBACK.
-      *---------------------------------------------------------------*
-       1000-OPEN-FILES.
-      *---------------------------------------------------------------*
-           OPEN INPUT CSV-AGE, CSV-ETHNICITY, CSV-GENDER, CSV-INDUSTRY,
-               CSV-RACE.
-      *
-           IF NOT CSV-AGE-OK
-               MOVE 'Y'                TO WS-FILE-OPEN-ERROR-SW
-               DISPLAY 'CSV AGE FILE: ', CSV-AGE-STATUS.
-           IF NOT CSV-ETHNICITY-OK
-               MOVE 'Y'                TO WS-FILE-OPEN-ERROR-SW
-               DISPLAY 'CSV ETHNICITY FILE: ', CSV-ETHNICITY-STATUS.
-           IF NOT CSV-INDUSTRY-OK
-               MOVE 'Y'                TO WS-FILE-OPEN-ERROR-SW
-               DISPLAY 'CSV INDUSTRY FILE: ', CSV-INDUSTRY-STATUS.
-           IF NOT CSV-RACE-OK
-               MOVE 'Y'                TO WS-FILE-OPEN-ERROR-SW
-               DISPLAY 'CSV RACE FILE: ', CSV-RACE-STATUS.
-           IF NOT CSV-GENDER-OK
-               MOVE 'Y'                TO WS-FILE-OPEN-ERROR-SW
-               DISPLAY 'CSV GENDER: ', CSV-GENDER-STATUS.
-           PERFORM 1100-OPEN-UNEMP-VSAM-FILE.
-      *---------------------------------------------------------------*
-       1100-OPEN-UNEMP-VSAM-FILE.
-      *---------------------------------------------------------------*
-           OPEN OUTPUT UNEMPLOYMENT-CLAIMS-FILE.
-           CLOSE       UNEMPLOYMENT-CLAIMS-FILE.
-           OPEN I-O    UNEMPLOYMENT-CLAIMS-FILE.
-           EVALUATE UNEMPLOYMENT-FILE-STATUS
-               WHEN 00
-                   DISPLAY 'FILE OK'
-               WHEN 35
-                   CLOSE UNEMPLOYMENT-CLAIMS-FILE
-                   OPEN OUTPUT UNEMPLOYMENT-CLAIMS-FILE
-                   IF NOT UNEMPLOYMENT-FILE-OK THEN
-                       MOVE 'Y'            TO WS-FILE-OPEN-ERROR-SW
-                       DISPLAY 'UNEMPLOYMENT FILE STATUS CODE: ',
-                           UNEMPLOYMENT-FILE-STATUS
-                   ELSE
-                       CLOSE UNEMPLOYMENT-CLAIMS-FILE
-                       OPEN I-O UNEMPLOYMENT-CLAIMS-FILE
-                   END-IF
-                   WHEN OTHER
-                       MOVE 'Y'            TO WS-FILE-OPEN-ERROR-SW
-                       DISPLAY 'UNEMPLOYMENT FILE STATUS CODE: ',
-                           UNEMPLOYMENT-FILE-STATUS
-           END-EVALUATE.
-      *---------------------------------------------------------------*
-       2000-WRITING-VSAM.
-      *---------------------------------------------------------------*
-           PERFORM 2100-CLEAN-RECORD.
-           PERFORM 2200-WRITE-AGE-RECORD.
-           PERFORM 2300-WRITE-ETHNIC-RECORD.
-           PERFORM 2400-WRITE-INDUSTRY-RECORD.
-           PERFORM 2500-WRITE-RACE-RECORD.
-           PERFORM 2600-WRITE-GENDER-RECORD.
-           ADD 1                       TO  WS-RECORD-COUNT.
-      *---------------------------------------------------------------*
-       2100-CLEAN-RECORD.
-      *---------------------------------------------------------------*
-      *     DISPLAY 'CLEAN RECORD'.
-           MOVE ZEROES TO UNEMPLOYMENT-CLAIM
-           MOVE "N/A" TO   EXIST OF RECORD-AGE,
-                           EXIST OF RECORD-ETHNICITY
-                           EXIST OF RECORD-GENDER,
-                           EXIST OF RECORD-RACE,
-                           EXIST OF RECORD-INDUSTRY.
-      *---------------------------------------------------------------*
-       2200-WRITE-AGE-RECORD.
-      *---------------------------------------------------------------*
-           READ CSV-AGE
-               AT END
-                   MOVE '10' TO CSV-AGE-STATUS
-               NOT AT END
-                   UNSTRING CSV-AGE-LINE
-                       DELIMITED BY "," INTO RECORD-ID
-                   READ UNEMPLOYMENT-CLAIMS-FILE.
-                   IF  UNEMPLOYMENT-FILE-OK
-                       PERFORM 2210-PARSE-CSV-AGE
-                       REWRITE UNEMPLOYMENT-CLAIM
-
-                   ELSE
-                       PERFORM 2210-PARSE-CSV-AGE
-                       WRITE UNEMPLOYMENT-CLAIM.
-      *---------------------------------------------------------------*
-       2210-PARSE-CSV-AGE.
-      *---------------------------------------------------------------*
-           MOVE 'AGE'   TO EXIST OF RECORD-AGE.
-           UNSTRING CSV-AGE-LINE
-               DELIMITED BY "," OR "/" OR SPACE INTO
-                   RECORD-ID, DD, MM, YY, INA OF RECORD-AGE,
-                   UNDER-22,
-                   F-22-24,
-                   F-25-34,
-                   F-35-44,
-                   F-45-54,
-                   F-55-59,
-                   F-60-64,
-                   OVER-65 .
-      *---------------------------------------------------------------*
-       2300-WRITE-ETHNIC-RECORD.
-      *---------------------------------------------------------------*
-           READ CSV-ETHNICITY
-               AT END
-                   SET CSV-ETHNICITY-EOF TO TRUE
-               NOT AT END
-                   UNSTRING CSV-ETHNICITY-LINE
-                       DELIMITED BY "," INTO RECORD-ID
-                   READ UNEMPLOYMENT-CLAIMS-FILE.
-                   IF UNEMPLOYMENT-FILE-STATUS = '00'
-                       PERFORM 2310-PARSE-CSV-ETHNICITY
-                       REWRITE UNEMPLOYMENT-CLAIM
-                   ELSE
-                       PERFORM 2310-PARSE-CSV-ETHNICITY
-                       WRITE UNEMPLOYMENT-CLAIM.
-      *---------------------------------------------------------------*
-       2310-PARSE-CSV-ETHNICITY.
-      *---------------------------------------------------------------*
-           MOVE 'ETH'   TO EXIST OF RECORD-ETHNICITY.
-           UNSTRING CSV-ETHNICITY-LINE
-               DELIMITED BY "," OR "/" OR SPACE INTO
-                   RECORD-ID, DD, MM, YY, INA OF RECORD-ETHNICITY,
-                   LATINO-HISPANIC,
-                   NOT-LATINO-HISPANIC .
-      *---------------------------------------------------------------*
-       2400-WRITE-INDUSTRY-RECORD.
-      *---------------------------------------------------------------*
-           READ CSV-INDUSTRY
-               AT END
-                   SET CSV-INDUSTRY-EOF TO TRUE
-               NOT AT END
-                   UNSTRING CSV-INDUSTRY-LINE
-                       DELIMITED BY "," INTO RECORD-ID
-                   READ UNEMPLOYMENT-CLAIMS-FILE.
-           IF  UNEMPLOYMENT-FILE-STATUS = '00'
-                   PERFORM 2410-PARSE-CSV-INDUSTRY
-                   REWRITE UNEMPLOYMENT-CLAIM
-           ELSE
-               PERFORM 2410-PARSE-CSV-INDUSTRY
-                   WRITE UNEMPLOYMENT-CLAIM.
-      *---------------------------------------------------------------*
-       2410-PARSE-CSV-INDUSTRY.
-      *---------------------------------------------------------------*
-           MOVE 'IND' TO EXIST OF RECORD-INDUSTRY.
-           UNSTRING CSV-INDUSTRY-LINE
-               DELIMITED BY "," OR "/" OR SPACE INTO
-                   RECORD-ID, DD, MM, YY, INA OF RECORD-INDUSTRY,
-                   WHOLESALE-TRADE,
-                   TRANSPORTATION-WAREHOUSE,
-                   CONSTRUCTION,
-                   FINANCE-INSURANCE,
-                   MANUFACTURING,
-                   AGRI-FOR-FISH-HUNT,
-                   PUBLIC-ADMIN,
-                   UTILITIES,
-                   ACCOM-FOOD-SERVICES,
-                   INFORMATION,
-                   PROF-SCIENTIF-TECH,
-                   REAL-ESTATE,
-                   OTHER-SERVICES,
-                   MANAGEMENT-COMP,
-                   EDUCATIONAL-SERVICES,
-                   MINING,
-                   HEALTH-CARE-SOCIAL-ASSIS,
-                   ARTS-ENTERTAINMENT,
-                   ADMIN-SUPPORT-WASTE-MGMT,
-                   RETAIL-TRADE .
-      *---------------------------------------------------------------*
-       2500-WRITE-RACE-RECORD.
-      *---------------------------------------------------------------*
-           READ CSV-RACE
-               AT END
-                   SET CSV-RACE-EOF TO TRUE
-               NOT AT END
-                   UNSTRING CSV-RACE-LINE
-                       DELIMITED BY "," INTO RECORD-ID
-                   READ UNEMPLOYMENT-CLAIMS-FILE.
-                   IF UNEMPLOYMENT-FILE-STATUS = '00'
-                       PERFORM 2510-PARSE-CSV-RACE
-                       REWRITE UNEMPLOYMENT-CLAIM
-                   ELSE
-                       PERFORM 2510-PARSE-CSV-RACE
-                       WRITE UNEMPLOYMENT-CLAIM.
-      *---------------------------------------------------------------*
-       2510-PARSE-CSV-RACE.
-      *---------------------------------------------------------------*
-           MOVE 'RCE'   TO EXIST OF RECORD-RACE.
-           UNSTRING CSV-RACE-LINE
-               DELIMITED BY "," OR "/" OR SPACE INTO
-                   RECORD-ID, DD, MM, YY, INA OF RECORD-RACE,
-                   WHITE,
-                   ASIAN,
-                   AFRICAN-AMERICAN,
-                   NATIVE-AMERICAN-ALASKAN,
-                   NATIVE-HAWAIAN-PACIFIC .
-      *---------------------------------------------------------------*
-       2600-WRITE-GENDER-RECORD.
-      *---------------------------------------------------------------*
-           READ CSV-GENDER
-               AT END
-                   SET CSV-GENDER-EOF TO TRUE
-               NOT AT END
-                   UNSTRING CSV-GENDER-LINE
-                       DELIMITED BY "," INTO RECORD-ID
-                   READ UNEMPLOYMENT-CLAIMS-FILE.
-                   IF UNEMPLOYMENT-FILE-STATUS = '00'
-                       PERFORM 2610-PARSE-CSV-GENDER
-                       REWRITE UNEMPLOYMENT-CLAIM
-                   ELSE
-                       PERFORM 2610-PARSE-CSV-GENDER
-                       WRITE UNEMPLOYMENT-CLAIM.
-      *---------------------------------------------------------------*
-       2610-PARSE-CSV-GENDER.
-      *---------------------------------------------------------------*
-           MOVE 'GND'   TO EXIST OF RECORD-GENDER.
-           UNSTRING CSV-GENDER-LINE
-               DELIMITED BY "," OR "/" OR SPACE INTO
-                   RECORD-ID, DD, MM, YY, INA OF RECORD-GENDER,
-                   MALE,
-                   FEMALE .
-      *---------------------------------------------------------------*
-       3000-CLOSE-DATA-FILES.
-      *---------------------------------------------------------------*
-           CLOSE   CSV-AGE,
-                   CSV-ETHNICITY,
-                   CSV-GENDER,
-                   CSV-INDUSTRY,
-                   CSV-RACE,
-                   UNEMPLOYMENT-CLAIMS-FILE .
-      *---------------------------------------------------------------*
-       8000-READ-HEADERS.
-      *---------------------------------------------------------------*
-           READ CSV-AGE
-           END-READ
-           READ CSV-ETHNICITY
-           END-READ
-           READ CSV-INDUSTRY
-           END-READ
-           READ CSV-GENDER
-           END-READ
-           READ CSV-RACE
-           END-READ.
-
+      *===============================================================*
+      * PROGRAM NAME:    UNEM
+      * ORIGINAL AUTHOR: DAVID QUINTERO
+      *
+      * MAINTENENCE LOG
+      * DATE      AUTHOR        MAINTENANCE REQUIREMENT
+      * --------- ------------  ---------------------------------------
+      * 05/05/20 DAVID QUINTERO  CREATED FOR COBOL CLASS
+      * 06/24/21 ED ACKERMAN     RESTRUCTURE, INDENTATION
+      *                          REMOVAL OF FALL THRU AND GO TO'S.
+      *
+      *===============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  UNEM.
+      * AUTHOR. DAVID QUINTERO.
+      * INSTALLATION. COBOL DEVELOPMENT CENTER.
+      * DATE-WRITTEN. 05/05/20.
+      * DATE-COMPILED. 05/05/20.
+      * SECURITY. NON-CONFIDENTIAL.
+      *===============================================================*
+       ENVIRONMENT DIVISION.
+      *---------------------------------------------------------------*
+       CONFIGURATION SECTION.
+      *---------------------------------------------------------------*
+       SOURCE-COMPUTER. IBM-3081.
+      *---------------------------------------------------------------*
+       OBJECT-COMPUTER. IBM-3081.
+      *---------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *---------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT CSV-AGE ASSIGN TO CSVAGE
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS CSV-AGE-STATUS.
+      *
+           SELECT CSV-ETHNICITY ASSIGN TO CSVETH
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS CSV-ETHNICITY-STATUS.
+      *
+           SELECT CSV-INDUSTRY ASSIGN TO CSVIND
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS CSV-INDUSTRY-STATUS.
+      *
+           SELECT CSV-RACE ASSIGN TO CSVRAC
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS CSV-RACE-STATUS.
+      *
+           SELECT CSV-GENDER ASSIGN TO CSVSEX
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS CSV-GENDER-STATUS.
+      *
+           SELECT UNEMPLOYMENT-CLAIMS-FILE ASSIGN TO UNDD
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS DYNAMIC
+             RECORD KEY   IS RECORD-ID
+             ALTERNATE RECORD KEY IS RECORD-DATE WITH DUPLICATES
+             FILE STATUS  IS UNEMPLOYMENT-FILE-STATUS.
+      *
+           SELECT REJECT-FILE ASSIGN TO UNREJ
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS REJECT-FILE-STATUS.
+      *
+           SELECT JOURNAL-FILE ASSIGN TO UNJRNL
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS JOURNAL-FILE-STATUS.
+      *
+           SELECT CHECKPOINT-FILE ASSIGN TO UNCKPT
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS CHECKPOINT-FILE-STATUS.
+      *
+           SELECT HISTORY-FILE ASSIGN TO UNEMHIST
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS HISTORY-FILE-STATUS.
+      *===============================================================*
+       DATA DIVISION.
+       FILE SECTION.
+      *---------------------------------------------------------------*
+       FD  CSV-AGE.
+      *     RECORDING MODE IS F
+      *     LABEL RECORDS ARE STANDARD
+      *     DATA RECORD IS CSV-AGE-LINE
+      *     RECORD CONTAINS 3000 CHARACTERS
+      *     BLOCK CONTAINS 0 RECORDS.
+       01  CSV-AGE-LINE    PIC X(3000).
+      *---------------------------------------------------------------*
+       FD  CSV-ETHNICITY.
+      *     RECORDING MODE IS F
+      *     LABEL RECORDS ARE STANDARD
+      *     DATA RECORD IS CSV-ETHNICITY-LINE
+      *     RECORD CONTAINS 3000 CHARACTERS
+      *     BLOCK CONTAINS 0 RECORDS.
+       01  CSV-ETHNICITY-LINE    PIC X(3000).
+      *---------------------------------------------------------------*
+       FD  CSV-INDUSTRY.
+      *     RECORDING MODE IS F
+      *     LABEL RECORDS ARE STANDARD
+      *     DATA RECORD IS CSV-INDUSTRY-LINE.
+      *     RECORD CONTAINS 3000 CHARACTERS
+      *     BLOCK CONTAINS 0 RECORDS.
+       01  CSV-INDUSTRY-LINE    PIC X(3000).
+      *---------------------------------------------------------------*
+       FD  CSV-RACE.
+      *     RECORDING MODE IS F
+      *     LABEL RECORDS ARE STANDARD
+      *     DATA RECORD IS CSV-RACE-LINE.
+      *     RECORD CONTAINS 3000 CHARACTERS
+      *     BLOCK CONTAINS 0 RECORDS.
+       01  CSV-RACE-LINE    PIC X(3000).
+      *---------------------------------------------------------------*
+       FD  CSV-GENDER.
+      *     RECORDING MODE IS F
+      *     LABEL RECORDS ARE STANDARD
+      *     DATA RECORD IS CSV-GENDER-LINE.
+      *     RECORD CONTAINS 3000 CHARACTERS
+      *     BLOCK CONTAINS 0 RECORDS.
+       01  CSV-GENDER-LINE    PIC X(3000).
+      *---------------------------------------------------------------*
+       FD  UNEMPLOYMENT-CLAIMS-FILE.
+       COPY UNEMC.
+      *---------------------------------------------------------------*
+       FD  REJECT-FILE.
+      *     RECORDING MODE IS F
+      *     LABEL RECORDS ARE STANDARD
+      *     DATA RECORD IS REJECT-RECORD
+      *     BLOCK CONTAINS 0 RECORDS.
+       01  REJECT-RECORD.
+           05  RJ-SOURCE                  PIC X(03).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  RJ-LINE                    PIC X(3000).
+      *---------------------------------------------------------------*
+       FD  JOURNAL-FILE.
+      *     RECORDING MODE IS F
+      *     LABEL RECORDS ARE STANDARD
+      *     DATA RECORD IS JOURNAL-RECORD
+      *     BLOCK CONTAINS 0 RECORDS.
+       01  JOURNAL-RECORD.
+           05  JL-RUN-DATE.
+               10  JL-RUN-YEAR            PIC 9(04).
+               10  JL-RUN-MONTH           PIC 9(02).
+               10  JL-RUN-DAY             PIC 9(02).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  JL-SOURCE                  PIC X(03).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  JL-ACTION                  PIC X(07).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  JL-RECORD-ID               PIC X(08).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  JL-OLD-INA-COUNT           PIC 9(06).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  JL-NEW-INA-COUNT           PIC 9(06).
+      *---------------------------------------------------------------*
+       FD  CHECKPOINT-FILE.
+      *     RECORDING MODE IS F
+      *     LABEL RECORDS ARE STANDARD
+      *     DATA RECORD IS CHECKPOINT-RECORD
+      *     BLOCK CONTAINS 0 RECORDS.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-COUNT          PIC 9(07).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  CKPT-AGE-POSITION          PIC 9(07).
+      *---------------------------------------------------------------*
+      *    HISTORY-FILE HOLDS THE PRE-REWRITE IMAGE OF ANY CLAIM ABOUT
+      *    TO BE OVERLAID BY 2000-WRITING-VSAM, SO A PRIOR RUN'S VALUES
+      *    FOR THAT CLAIM ARE STILL ON FILE AFTER THE DAY'S CSVS HAVE
+      *    BEEN LOADED OVER IT.
+      *---------------------------------------------------------------*
+       FD  HISTORY-FILE.
+      *     RECORDING MODE IS F
+      *     LABEL RECORDS ARE STANDARD
+      *     DATA RECORD IS HISTORY-RECORD
+      *     BLOCK CONTAINS 0 RECORDS.
+       01  HISTORY-RECORD.
+           05  HR-RUN-DATE.
+               10  HR-RUN-YEAR            PIC 9(04).
+               10  HR-RUN-MONTH           PIC 9(02).
+               10  HR-RUN-DAY             PIC 9(02).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  HR-SOURCE                  PIC X(03).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  HR-CLAIM-IMAGE             PIC X(283).
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       01  WS-SWITCHES-MISC-FIELDS.
+           05  CSV-AGE-STATUS              PIC X(02).
+               88  CSV-AGE-OK                        VALUE '00'.
+               88  CSV-AGE-EOF                       VALUE '10'.
+           05  CSV-ETHNICITY-STATUS        PIC X(02).
+               88  CSV-ETHNICITY-OK                  VALUE '00'.
+               88  CSV-ETHNICITY-EOF                 VALUE '10'.
+           05  CSV-INDUSTRY-STATUS         PIC X(02).
+               88  CSV-INDUSTRY-OK                   VALUE '00'.
+               88  CSV-INDUSTRY-EOF                  VALUE '10'.
+           05  CSV-RACE-STATUS             PIC X(02).
+               88  CSV-RACE-OK                       VALUE '00'.
+               88  CSV-RACE-EOF                      VALUE '10'.
+           05  CSV-GENDER-STATUS           PIC X(02).
+               88  CSV-GENDER-OK                     VALUE '00'.
+               88  CSV-GENDER-EOF                    VALUE '10'.
+           05  UNEMPLOYMENT-FILE-STATUS    PIC X(02).
+               88 UNEMPLOYMENT-FILE-OK               VALUE '00'.
+               88 UNEMPLOYMENT-FILE-MAY-EXIST        VALUE '35'.
+           05  REJECT-FILE-STATUS          PIC X(02).
+               88  REJECT-FILE-OK                    VALUE '00'.
+           05  JOURNAL-FILE-STATUS         PIC X(02).
+               88  JOURNAL-FILE-OK                   VALUE '00'.
+           05  HISTORY-FILE-STATUS         PIC X(02).
+               88  HISTORY-FILE-OK                   VALUE '00'.
+           05  WS-FILE-OPEN-ERROR-SW       PIC X(01) VALUE 'N'.
+               88  WS-FILE-OPEN-ERROR                VALUE 'Y'.
+               88  WS-FILE-OPEN-OK                   VALUE 'N'.
+           05  WS-RECORD-COUNT             PIC 9(07) VALUE 0.
+           05  WS-REJECT-COUNT             PIC 9(07) VALUE 0.
+           05  WS-VALID-ROW-SW             PIC X(01) VALUE 'Y'.
+               88  VALID-ROW                         VALUE 'Y'.
+               88  INVALID-ROW                       VALUE 'N'.
+           05  WS-JOURNAL-SOURCE           PIC X(03).
+           05  WS-JOURNAL-ACTION           PIC X(07).
+           05  WS-JOURNAL-OLD-COUNT        PIC 9(06).
+           05  WS-JOURNAL-NEW-COUNT        PIC 9(06).
+           05  CHECKPOINT-FILE-STATUS      PIC X(02).
+               88  CHECKPOINT-FILE-OK                VALUE '00'.
+           05  CHECKPOINT-EOF-SWITCH       PIC X(01) VALUE 'N'.
+               88  CHECKPOINT-EOF                     VALUE 'Y'.
+           05  WS-RESTART-OPTION           PIC X(07) VALUE 'NEW'.
+               88  RESTART-REQUESTED                  VALUE 'RESTART'.
+           05  WS-RESTART-RECORD-COUNT     PIC 9(07) VALUE 0.
+           05  WS-RESTART-AGE-POSITION     PIC 9(07) VALUE 0.
+           05  WS-CHECKPOINT-INTERVAL      PIC 9(05) VALUE 1000.
+           05  WS-CKPT-QUOTIENT            PIC 9(07).
+           05  WS-CKPT-REMAINDER           PIC 9(05).
+       01  WS-RECONCILIATION-COUNTS.
+           05  WS-AGE-READ-COUNT           PIC 9(07) VALUE 0.
+           05  WS-ETHNICITY-READ-COUNT     PIC 9(07) VALUE 0.
+           05  WS-INDUSTRY-READ-COUNT      PIC 9(07) VALUE 0.
+           05  WS-RACE-READ-COUNT          PIC 9(07) VALUE 0.
+           05  WS-GENDER-READ-COUNT        PIC 9(07) VALUE 0.
+           05  WS-WRITE-COUNT              PIC 9(07) VALUE 0.
+           05  WS-REWRITE-COUNT            PIC 9(07) VALUE 0.
+      *---------------------------------------------------------------*
+      *    GENERIC HEADER-DRIVEN COLUMN MAPPING WORK AREAS.  EACH CSV
+      *    LINE (HEADER OR DATA) IS SPLIT INTO WS-CSV-COLUMN-TABLE BY
+      *    8100-SPLIT-CSV-LINE, THEN THE PER-FILE COLUMN-POSITION
+      *    TABLES BELOW ARE RESOLVED ONCE AGAINST THE HEADER LINE IN
+      *    8000-READ-HEADERS SO THE FIVE PARSE PARAGRAPHS PULL EACH
+      *    FIELD BY NAME RATHER THAN BY A FIXED COLUMN NUMBER.
+      *---------------------------------------------------------------*
+       01  WS-CSV-COLUMN-PARSE.
+           05  WS-CSV-SPLIT-LINE           PIC X(3000).
+           05  WS-CSV-COLUMN-COUNT         PIC 99 COMP VALUE 0.
+           05  WS-CSV-COLUMN-TABLE.
+               10  WS-CSV-COLUMN           PIC X(24) JUSTIFIED RIGHT
+                       OCCURS 30 TIMES.
+           05  WS-CSV-COLUMN-LENGTHS.
+               10  WS-CSV-COLUMN-LEN       PIC 99 COMP
+                       OCCURS 30 TIMES.
+           05  WS-CSV-SEARCH-NAME          PIC X(24).
+           05  WS-CSV-SEARCH-INDEX         PIC 99 COMP.
+           05  WS-CSV-SCAN-INDEX           PIC 99 COMP.
+           05  WS-CSV-FOUND-POSITION       PIC 99 COMP.
+           05  WS-CSV-MATCH-FOUND-SW       PIC X(01) VALUE 'N'.
+               88  WS-CSV-MATCH-FOUND              VALUE 'Y'.
+       01  WS-AGE-COLUMN-MAP.
+           05  WS-AGE-EXPECTED-NAMES.
+               10  FILLER PIC X(24) VALUE 'RECORD-ID'.
+               10  FILLER PIC X(24) VALUE 'DD'.
+               10  FILLER PIC X(24) VALUE 'MM'.
+               10  FILLER PIC X(24) VALUE 'YY'.
+               10  FILLER PIC X(24) VALUE 'INA'.
+               10  FILLER PIC X(24) VALUE 'UNDER-22'.
+               10  FILLER PIC X(24) VALUE 'F-22-24'.
+               10  FILLER PIC X(24) VALUE 'F-25-34'.
+               10  FILLER PIC X(24) VALUE 'F-35-44'.
+               10  FILLER PIC X(24) VALUE 'F-45-54'.
+               10  FILLER PIC X(24) VALUE 'F-55-59'.
+               10  FILLER PIC X(24) VALUE 'F-60-64'.
+               10  FILLER PIC X(24) VALUE 'OVER-65'.
+           05  WS-AGE-NAME-TABLE REDEFINES WS-AGE-EXPECTED-NAMES.
+               10  WS-AGE-NAME             PIC X(24) OCCURS 13 TIMES.
+           05  WS-AGE-COL-POS              PIC 99 COMP
+                   OCCURS 13 TIMES.
+       01  WS-ETH-COLUMN-MAP.
+           05  WS-ETH-EXPECTED-NAMES.
+               10  FILLER PIC X(24) VALUE 'RECORD-ID'.
+               10  FILLER PIC X(24) VALUE 'DD'.
+               10  FILLER PIC X(24) VALUE 'MM'.
+               10  FILLER PIC X(24) VALUE 'YY'.
+               10  FILLER PIC X(24) VALUE 'INA'.
+               10  FILLER PIC X(24) VALUE 'LATINO-HISPANIC'.
+               10  FILLER PIC X(24) VALUE 'NOT-LATINO-HISPANIC'.
+           05  WS-ETH-NAME-TABLE REDEFINES WS-ETH-EXPECTED-NAMES.
+               10  WS-ETH-NAME             PIC X(24) OCCURS 7 TIMES.
+           05  WS-ETH-COL-POS              PIC 99 COMP
+                   OCCURS 7 TIMES.
+       01  WS-IND-COLUMN-MAP.
+           05  WS-IND-EXPECTED-NAMES.
+               10  FILLER PIC X(24) VALUE 'RECORD-ID'.
+               10  FILLER PIC X(24) VALUE 'DD'.
+               10  FILLER PIC X(24) VALUE 'MM'.
+               10  FILLER PIC X(24) VALUE 'YY'.
+               10  FILLER PIC X(24) VALUE 'INA'.
+               10  FILLER PIC X(24) VALUE 'WHOLESALE-TRADE'.
+               10  FILLER PIC X(24) VALUE 'TRANSPORTATION-WAREHOUSE'.
+               10  FILLER PIC X(24) VALUE 'CONSTRUCTION'.
+               10  FILLER PIC X(24) VALUE 'FINANCE-INSURANCE'.
+               10  FILLER PIC X(24) VALUE 'MANUFACTURING'.
+               10  FILLER PIC X(24) VALUE 'AGRI-FOR-FISH-HUNT'.
+               10  FILLER PIC X(24) VALUE 'PUBLIC-ADMIN'.
+               10  FILLER PIC X(24) VALUE 'UTILITIES'.
+               10  FILLER PIC X(24) VALUE 'ACCOM-FOOD-SERVICES'.
+               10  FILLER PIC X(24) VALUE 'INFORMATION'.
+               10  FILLER PIC X(24) VALUE 'PROF-SCIENTIF-TECH'.
+               10  FILLER PIC X(24) VALUE 'REAL-ESTATE'.
+               10  FILLER PIC X(24) VALUE 'OTHER-SERVICES'.
+               10  FILLER PIC X(24) VALUE 'MANAGEMENT-COMP'.
+               10  FILLER PIC X(24) VALUE 'EDUCATIONAL-SERVICES'.
+               10  FILLER PIC X(24) VALUE 'MINING'.
+               10  FILLER PIC X(24) VALUE 'HEALTH-CARE-SOCIAL-ASSIS'.
+               10  FILLER PIC X(24) VALUE 'ARTS-ENTERTAINMENT'.
+               10  FILLER PIC X(24) VALUE 'ADMIN-SUPPORT-WASTE-MGMT'.
+               10  FILLER PIC X(24) VALUE 'RETAIL-TRADE'.
+           05  WS-IND-NAME-TABLE REDEFINES WS-IND-EXPECTED-NAMES.
+               10  WS-IND-NAME             PIC X(24) OCCURS 25 TIMES.
+           05  WS-IND-COL-POS              PIC 99 COMP
+                   OCCURS 25 TIMES.
+       01  WS-RCE-COLUMN-MAP.
+           05  WS-RCE-EXPECTED-NAMES.
+               10  FILLER PIC X(24) VALUE 'RECORD-ID'.
+               10  FILLER PIC X(24) VALUE 'DD'.
+               10  FILLER PIC X(24) VALUE 'MM'.
+               10  FILLER PIC X(24) VALUE 'YY'.
+               10  FILLER PIC X(24) VALUE 'INA'.
+               10  FILLER PIC X(24) VALUE 'WHITE'.
+               10  FILLER PIC X(24) VALUE 'ASIAN'.
+               10  FILLER PIC X(24) VALUE 'AFRICAN-AMERICAN'.
+               10  FILLER PIC X(24) VALUE 'NATIVE-AMERICAN-ALASKAN'.
+               10  FILLER PIC X(24) VALUE 'NATIVE-HAWAIAN-PACIFIC'.
+           05  WS-RCE-NAME-TABLE REDEFINES WS-RCE-EXPECTED-NAMES.
+               10  WS-RCE-NAME             PIC X(24) OCCURS 10 TIMES.
+           05  WS-RCE-COL-POS              PIC 99 COMP
+                   OCCURS 10 TIMES.
+       01  WS-GND-COLUMN-MAP.
+           05  WS-GND-EXPECTED-NAMES.
+               10  FILLER PIC X(24) VALUE 'RECORD-ID'.
+               10  FILLER PIC X(24) VALUE 'DD'.
+               10  FILLER PIC X(24) VALUE 'MM'.
+               10  FILLER PIC X(24) VALUE 'YY'.
+               10  FILLER PIC X(24) VALUE 'INA'.
+               10  FILLER PIC X(24) VALUE 'MALE'.
+               10  FILLER PIC X(24) VALUE 'FEMALE'.
+           05  WS-GND-NAME-TABLE REDEFINES WS-GND-EXPECTED-NAMES.
+               10  WS-GND-NAME             PIC X(24) OCCURS 7 TIMES.
+           05  WS-GND-COL-POS              PIC 99 COMP
+                   OCCURS 7 TIMES.
+      *---------------------------------------------------------------*
+      *    THE PARSE PARAGRAPHS MOVE EACH DAY'S NEW CSV VALUES STRAIGHT
+      *    INTO THE UNEMPLOYMENT-CLAIM RECORD AREA SO 2220/2320/2420/
+      *    2520/2620-VALIDATE-CSV-xxx CAN NUMERIC-TEST THEM IN PLACE.
+      *    THAT SAME RECORD AREA IS THEN OVERLAID BY THE KEYED READ A
+      *    FEW LINES LATER WHEN THE CLAIM ALREADY EXISTS, SO THE NEW
+      *    VALUES ARE SAVED HERE BEFORE THE READ AND MOVED BACK AFTER
+      *    2750-WRITE-HISTORY-RECORD HAS CAPTURED THE OLD IMAGE, BUT
+      *    BEFORE THE REWRITE/WRITE THAT PERSISTS THEM.
+      *---------------------------------------------------------------*
+       01  WS-HOLD-RECORD-DATE.
+           05  WS-HOLD-DD                  PIC 9(02).
+           05  WS-HOLD-MM                  PIC 9(02).
+           05  WS-HOLD-YY                  PIC 9(04).
+       01  WS-AGE-HOLD.
+           05  WS-AGE-HOLD-EXIST           PIC X(03).
+           05  WS-AGE-HOLD-INA             PIC 9(06).
+           05  WS-AGE-HOLD-UNDER-22        PIC 9(06).
+           05  WS-AGE-HOLD-F-22-24         PIC 9(06).
+           05  WS-AGE-HOLD-F-25-34         PIC 9(06).
+           05  WS-AGE-HOLD-F-35-44         PIC 9(06).
+           05  WS-AGE-HOLD-F-45-54         PIC 9(06).
+           05  WS-AGE-HOLD-F-55-59         PIC 9(06).
+           05  WS-AGE-HOLD-F-60-64         PIC 9(06).
+           05  WS-AGE-HOLD-OVER-65         PIC 9(06).
+       01  WS-ETH-HOLD.
+           05  WS-ETH-HOLD-EXIST           PIC X(03).
+           05  WS-ETH-HOLD-INA             PIC 9(06).
+           05  WS-ETH-HOLD-LATINO-HISPANIC PIC 9(06).
+           05  WS-ETH-HOLD-NOT-LATINO-HISP PIC 9(06).
+       01  WS-IND-HOLD.
+           05  WS-IND-HOLD-EXIST           PIC X(03).
+           05  WS-IND-HOLD-INA             PIC 9(06).
+           05  WS-IND-HOLD-WHOLESALE-TRADE PIC 9(06).
+           05  WS-IND-HOLD-TRANS-WAREHOUSE PIC 9(06).
+           05  WS-IND-HOLD-CONSTRUCTION    PIC 9(06).
+           05  WS-IND-HOLD-FINANCE-INSUR   PIC 9(06).
+           05  WS-IND-HOLD-MANUFACTURING   PIC 9(06).
+           05  WS-IND-HOLD-AGRI-FOR-FISH   PIC 9(06).
+           05  WS-IND-HOLD-PUBLIC-ADMIN    PIC 9(06).
+           05  WS-IND-HOLD-UTILITIES       PIC 9(06).
+           05  WS-IND-HOLD-ACCOM-FOOD-SVC  PIC 9(06).
+           05  WS-IND-HOLD-INFORMATION     PIC 9(06).
+           05  WS-IND-HOLD-PROF-SCI-TECH   PIC 9(06).
+           05  WS-IND-HOLD-REAL-ESTATE     PIC 9(06).
+           05  WS-IND-HOLD-OTHER-SERVICES  PIC 9(06).
+           05  WS-IND-HOLD-MANAGEMENT-COMP PIC 9(06).
+           05  WS-IND-HOLD-EDUC-SERVICES   PIC 9(06).
+           05  WS-IND-HOLD-MINING          PIC 9(06).
+           05  WS-IND-HOLD-HEALTH-SOC-ASST PIC 9(06).
+           05  WS-IND-HOLD-ARTS-ENTMT      PIC 9(06).
+           05  WS-IND-HOLD-ADMIN-WASTE-MGT PIC 9(06).
+           05  WS-IND-HOLD-RETAIL-TRADE    PIC 9(06).
+       01  WS-RCE-HOLD.
+           05  WS-RCE-HOLD-EXIST           PIC X(03).
+           05  WS-RCE-HOLD-INA             PIC 9(06).
+           05  WS-RCE-HOLD-WHITE           PIC 9(06).
+           05  WS-RCE-HOLD-ASIAN           PIC 9(06).
+           05  WS-RCE-HOLD-AFRICAN-AMER    PIC 9(06).
+           05  WS-RCE-HOLD-NATIVE-AM-ALSKN PIC 9(06).
+           05  WS-RCE-HOLD-NATIVE-HI-PCFC  PIC 9(06).
+       01  WS-GND-HOLD.
+           05  WS-GND-HOLD-EXIST           PIC X(03).
+           05  WS-GND-HOLD-INA             PIC 9(06).
+           05  WS-GND-HOLD-MALE            PIC 9(06).
+           05  WS-GND-HOLD-FEMALE          PIC 9(06).
+           COPY PRINTCTL.
+           COPY INDTBL.
+      *===============================================================*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAIN-PARAGRAPH.
+      *---------------------------------------------------------------*
+           ACCEPT WS-RESTART-OPTION.
+           PERFORM 1000-OPEN-FILES.
+           IF  WS-FILE-OPEN-ERROR
+               DISPLAY '*** UNEM ABENDING - ONE OR MORE FILES FAILED '
+                       'TO OPEN, SEE FILE STATUS MESSAGES ABOVE ***'
+               MOVE 16              TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM 8000-READ-HEADERS.
+           IF RESTART-REQUESTED
+               PERFORM 1400-RESUME-FROM-CHECKPOINT
+           END-IF.
+           PERFORM 2000-WRITING-VSAM
+               UNTIL CSV-AGE-EOF.
+           PERFORM 3000-CLOSE-DATA-FILES.
+           DISPLAY 'RECORD COUNT :', WS-RECORD-COUNT.
+           PERFORM 4000-PRINT-RECONCILIATION-REPORT.
+           GOBACK.
+      *---------------------------------------------------------------*
+       1000-OPEN-FILES.
+      *---------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-DATA.
+           OPEN INPUT CSV-AGE, CSV-ETHNICITY, CSV-GENDER, CSV-INDUSTRY,
+               CSV-RACE.
+           OPEN OUTPUT REJECT-FILE.
+           IF NOT REJECT-FILE-OK
+               MOVE 'Y'                TO WS-FILE-OPEN-ERROR-SW
+               DISPLAY 'REJECT FILE: ', REJECT-FILE-STATUS.
+      *
+           OPEN OUTPUT JOURNAL-FILE.
+           IF NOT JOURNAL-FILE-OK
+               MOVE 'Y'                TO WS-FILE-OPEN-ERROR-SW
+               DISPLAY 'JOURNAL FILE: ', JOURNAL-FILE-STATUS.
+      *
+           OPEN OUTPUT HISTORY-FILE.
+           IF NOT HISTORY-FILE-OK
+               MOVE 'Y'                TO WS-FILE-OPEN-ERROR-SW
+               DISPLAY 'HISTORY FILE: ', HISTORY-FILE-STATUS.
+      *
+           IF RESTART-REQUESTED
+               PERFORM 1150-OPEN-CHECKPOINT-FOR-RESTART
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF NOT CHECKPOINT-FILE-OK
+                   MOVE 'Y'            TO WS-FILE-OPEN-ERROR-SW
+                   DISPLAY 'CHECKPOINT FILE: ', CHECKPOINT-FILE-STATUS
+               END-IF
+           END-IF.
+      *
+           IF NOT CSV-AGE-OK
+               MOVE 'Y'                TO WS-FILE-OPEN-ERROR-SW
+               DISPLAY 'CSV AGE FILE: ', CSV-AGE-STATUS.
+           IF NOT CSV-ETHNICITY-OK
+               MOVE 'Y'                TO WS-FILE-OPEN-ERROR-SW
+               DISPLAY 'CSV ETHNICITY FILE: ', CSV-ETHNICITY-STATUS.
+           IF NOT CSV-INDUSTRY-OK
+               MOVE 'Y'                TO WS-FILE-OPEN-ERROR-SW
+               DISPLAY 'CSV INDUSTRY FILE: ', CSV-INDUSTRY-STATUS.
+           IF NOT CSV-RACE-OK
+               MOVE 'Y'                TO WS-FILE-OPEN-ERROR-SW
+               DISPLAY 'CSV RACE FILE: ', CSV-RACE-STATUS.
+           IF NOT CSV-GENDER-OK
+               MOVE 'Y'                TO WS-FILE-OPEN-ERROR-SW
+               DISPLAY 'CSV GENDER: ', CSV-GENDER-STATUS.
+           PERFORM 1100-OPEN-UNEMP-VSAM-FILE.
+      *---------------------------------------------------------------*
+       1100-OPEN-UNEMP-VSAM-FILE.
+      *---------------------------------------------------------------*
+           IF RESTART-REQUESTED
+               OPEN I-O UNEMPLOYMENT-CLAIMS-FILE
+               IF NOT UNEMPLOYMENT-FILE-OK
+                   MOVE 'Y'            TO WS-FILE-OPEN-ERROR-SW
+                   DISPLAY 'UNEMPLOYMENT FILE STATUS CODE: ',
+                       UNEMPLOYMENT-FILE-STATUS
+               END-IF
+           ELSE
+               OPEN OUTPUT UNEMPLOYMENT-CLAIMS-FILE
+               CLOSE       UNEMPLOYMENT-CLAIMS-FILE
+               OPEN I-O    UNEMPLOYMENT-CLAIMS-FILE
+               EVALUATE UNEMPLOYMENT-FILE-STATUS
+                   WHEN 00
+                       DISPLAY 'FILE OK'
+                   WHEN 35
+                       CLOSE UNEMPLOYMENT-CLAIMS-FILE
+                       OPEN OUTPUT UNEMPLOYMENT-CLAIMS-FILE
+                       IF NOT UNEMPLOYMENT-FILE-OK THEN
+                           MOVE 'Y'        TO WS-FILE-OPEN-ERROR-SW
+                           DISPLAY 'UNEMPLOYMENT FILE STATUS CODE: ',
+                               UNEMPLOYMENT-FILE-STATUS
+                       ELSE
+                           CLOSE UNEMPLOYMENT-CLAIMS-FILE
+                           OPEN I-O UNEMPLOYMENT-CLAIMS-FILE
+                       END-IF
+                       WHEN OTHER
+                           MOVE 'Y'        TO WS-FILE-OPEN-ERROR-SW
+                           DISPLAY 'UNEMPLOYMENT FILE STATUS CODE: ',
+                               UNEMPLOYMENT-FILE-STATUS
+               END-EVALUATE
+           END-IF.
+      *---------------------------------------------------------------*
+       1150-OPEN-CHECKPOINT-FOR-RESTART.
+      *---------------------------------------------------------------*
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM 1160-READ-LAST-CHECKPOINT
+               UNTIL CHECKPOINT-EOF.
+           CLOSE CHECKPOINT-FILE.
+           OPEN EXTEND CHECKPOINT-FILE.
+      *---------------------------------------------------------------*
+       1160-READ-LAST-CHECKPOINT.
+      *---------------------------------------------------------------*
+           READ CHECKPOINT-FILE
+               AT END
+                   SET CHECKPOINT-EOF TO TRUE
+               NOT AT END
+                   MOVE CKPT-RECORD-COUNT TO WS-RESTART-RECORD-COUNT
+                   MOVE CKPT-AGE-POSITION TO WS-RESTART-AGE-POSITION
+           END-READ.
+      *---------------------------------------------------------------*
+       1400-RESUME-FROM-CHECKPOINT.
+      *---------------------------------------------------------------*
+           MOVE WS-RESTART-RECORD-COUNT    TO WS-RECORD-COUNT.
+           MOVE WS-RESTART-AGE-POSITION    TO WS-AGE-READ-COUNT,
+               WS-ETHNICITY-READ-COUNT, WS-INDUSTRY-READ-COUNT,
+               WS-RACE-READ-COUNT, WS-GENDER-READ-COUNT.
+           PERFORM 1410-SKIP-PROCESSED-ROW
+               WS-RESTART-RECORD-COUNT TIMES.
+           DISPLAY 'RESUMING FROM CHECKPOINT AT RECORD : ',
+               WS-RESTART-RECORD-COUNT.
+      *---------------------------------------------------------------*
+       1410-SKIP-PROCESSED-ROW.
+      *---------------------------------------------------------------*
+           READ CSV-AGE
+               AT END SET CSV-AGE-EOF TO TRUE
+           END-READ.
+           READ CSV-ETHNICITY
+               AT END SET CSV-ETHNICITY-EOF TO TRUE
+           END-READ.
+           READ CSV-INDUSTRY
+               AT END SET CSV-INDUSTRY-EOF TO TRUE
+           END-READ.
+           READ CSV-RACE
+               AT END SET CSV-RACE-EOF TO TRUE
+           END-READ.
+           READ CSV-GENDER
+               AT END SET CSV-GENDER-EOF TO TRUE
+           END-READ.
+      *---------------------------------------------------------------*
+       2000-WRITING-VSAM.
+      *---------------------------------------------------------------*
+           PERFORM 2100-CLEAN-RECORD.
+           PERFORM 2200-WRITE-AGE-RECORD.
+           PERFORM 2300-WRITE-ETHNIC-RECORD.
+           PERFORM 2400-WRITE-INDUSTRY-RECORD.
+           PERFORM 2500-WRITE-RACE-RECORD.
+           PERFORM 2600-WRITE-GENDER-RECORD.
+           ADD 1                       TO  WS-RECORD-COUNT.
+           PERFORM 2800-CHECKPOINT-IF-DUE.
+      *---------------------------------------------------------------*
+       2100-CLEAN-RECORD.
+      *---------------------------------------------------------------*
+      *     DISPLAY 'CLEAN RECORD'.
+           MOVE ZEROES TO UNEMPLOYMENT-CLAIM
+           MOVE "N/A" TO   EXIST OF RECORD-AGE,
+                           EXIST OF RECORD-ETHNICITY
+                           EXIST OF RECORD-GENDER,
+                           EXIST OF RECORD-RACE,
+                           EXIST OF RECORD-INDUSTRY.
+      *---------------------------------------------------------------*
+       2200-WRITE-AGE-RECORD.
+      *---------------------------------------------------------------*
+           READ CSV-AGE
+               AT END
+                   MOVE '10' TO CSV-AGE-STATUS
+               NOT AT END
+                   ADD 1 TO WS-AGE-READ-COUNT
+                   PERFORM 2210-PARSE-CSV-AGE
+                   PERFORM 2220-VALIDATE-CSV-AGE
+                   IF INVALID-ROW
+                       PERFORM 2230-REJECT-AGE-RECORD
+                   ELSE
+                       MOVE 'AGE'          TO WS-JOURNAL-SOURCE
+                       MOVE INA OF RECORD-AGE TO WS-JOURNAL-NEW-COUNT
+                       READ UNEMPLOYMENT-CLAIMS-FILE
+                       IF  UNEMPLOYMENT-FILE-OK
+                           MOVE INA OF RECORD-AGE TO
+                               WS-JOURNAL-OLD-COUNT
+                           MOVE 'UPDATED'      TO WS-JOURNAL-ACTION
+                           MOVE 'AGE'          TO HR-SOURCE
+                           PERFORM 2750-WRITE-HISTORY-RECORD
+                           MOVE WS-HOLD-RECORD-DATE TO RECORD-DATE
+                           MOVE WS-AGE-HOLD    TO RECORD-AGE
+                           REWRITE UNEMPLOYMENT-CLAIM
+                           ADD 1               TO WS-REWRITE-COUNT
+                       ELSE
+                           MOVE 0              TO WS-JOURNAL-OLD-COUNT
+                           MOVE 'CREATED'      TO WS-JOURNAL-ACTION
+                           MOVE WS-HOLD-RECORD-DATE TO RECORD-DATE
+                           MOVE WS-AGE-HOLD    TO RECORD-AGE
+                           WRITE UNEMPLOYMENT-CLAIM
+                           ADD 1               TO WS-WRITE-COUNT
+                       END-IF
+                       PERFORM 2700-WRITE-JOURNAL-RECORD
+                   END-IF.
+      *---------------------------------------------------------------*
+       2210-PARSE-CSV-AGE.
+      *---------------------------------------------------------------*
+           MOVE 'AGE'   TO EXIST OF RECORD-AGE.
+           MOVE CSV-AGE-LINE               TO WS-CSV-SPLIT-LINE.
+           PERFORM 8100-SPLIT-CSV-LINE.
+           MOVE FUNCTION TRIM (WS-CSV-COLUMN (WS-AGE-COL-POS (1)))
+               TO RECORD-ID.
+           MOVE WS-CSV-COLUMN (WS-AGE-COL-POS (2))  TO DD.
+           MOVE WS-CSV-COLUMN (WS-AGE-COL-POS (3))  TO MM.
+           MOVE WS-CSV-COLUMN (WS-AGE-COL-POS (4))  TO YY.
+           MOVE WS-CSV-COLUMN (WS-AGE-COL-POS (5))
+               TO INA OF RECORD-AGE.
+           MOVE WS-CSV-COLUMN (WS-AGE-COL-POS (6))  TO UNDER-22.
+           MOVE WS-CSV-COLUMN (WS-AGE-COL-POS (7))  TO F-22-24.
+           MOVE WS-CSV-COLUMN (WS-AGE-COL-POS (8))  TO F-25-34.
+           MOVE WS-CSV-COLUMN (WS-AGE-COL-POS (9))  TO F-35-44.
+           MOVE WS-CSV-COLUMN (WS-AGE-COL-POS (10)) TO F-45-54.
+           MOVE WS-CSV-COLUMN (WS-AGE-COL-POS (11)) TO F-55-59.
+           MOVE WS-CSV-COLUMN (WS-AGE-COL-POS (12)) TO F-60-64.
+           MOVE WS-CSV-COLUMN (WS-AGE-COL-POS (13)) TO OVER-65.
+           MOVE RECORD-DATE                TO WS-HOLD-RECORD-DATE.
+           MOVE RECORD-AGE                 TO WS-AGE-HOLD.
+      *---------------------------------------------------------------*
+       2220-VALIDATE-CSV-AGE.
+      *---------------------------------------------------------------*
+           IF  DD NUMERIC AND MM NUMERIC AND YY NUMERIC
+               AND INA OF RECORD-AGE NUMERIC
+               AND UNDER-22 NUMERIC AND F-22-24 NUMERIC
+               AND F-25-34 NUMERIC AND F-35-44 NUMERIC
+               AND F-45-54 NUMERIC AND F-55-59 NUMERIC
+               AND F-60-64 NUMERIC AND OVER-65 NUMERIC
+               SET VALID-ROW                TO TRUE
+           ELSE
+               SET INVALID-ROW              TO TRUE.
+      *---------------------------------------------------------------*
+       2230-REJECT-AGE-RECORD.
+      *---------------------------------------------------------------*
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE 'AGE' TO RJ-SOURCE.
+           MOVE CSV-AGE-LINE TO RJ-LINE.
+           WRITE REJECT-RECORD.
+      *---------------------------------------------------------------*
+       2300-WRITE-ETHNIC-RECORD.
+      *---------------------------------------------------------------*
+           READ CSV-ETHNICITY
+               AT END
+                   SET CSV-ETHNICITY-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-ETHNICITY-READ-COUNT
+                   PERFORM 2310-PARSE-CSV-ETHNICITY
+                   PERFORM 2320-VALIDATE-CSV-ETHNICITY
+                   IF INVALID-ROW
+                       PERFORM 2330-REJECT-ETHNIC-RECORD
+                   ELSE
+                       MOVE 'ETH'          TO WS-JOURNAL-SOURCE
+                       MOVE INA OF RECORD-ETHNICITY TO
+                           WS-JOURNAL-NEW-COUNT
+                       READ UNEMPLOYMENT-CLAIMS-FILE
+                       IF UNEMPLOYMENT-FILE-STATUS = '00'
+                           MOVE INA OF RECORD-ETHNICITY TO
+                               WS-JOURNAL-OLD-COUNT
+                           MOVE 'UPDATED'      TO WS-JOURNAL-ACTION
+                           MOVE 'ETH'          TO HR-SOURCE
+                           PERFORM 2750-WRITE-HISTORY-RECORD
+                           MOVE WS-HOLD-RECORD-DATE TO RECORD-DATE
+                           MOVE WS-ETH-HOLD    TO RECORD-ETHNICITY
+                           REWRITE UNEMPLOYMENT-CLAIM
+                           ADD 1               TO WS-REWRITE-COUNT
+                       ELSE
+                           MOVE 0              TO WS-JOURNAL-OLD-COUNT
+                           MOVE 'CREATED'      TO WS-JOURNAL-ACTION
+                           MOVE WS-HOLD-RECORD-DATE TO RECORD-DATE
+                           MOVE WS-ETH-HOLD    TO RECORD-ETHNICITY
+                           WRITE UNEMPLOYMENT-CLAIM
+                           ADD 1               TO WS-WRITE-COUNT
+                       END-IF
+                       PERFORM 2700-WRITE-JOURNAL-RECORD
+                   END-IF.
+      *---------------------------------------------------------------*
+       2310-PARSE-CSV-ETHNICITY.
+      *---------------------------------------------------------------*
+           MOVE 'ETH'   TO EXIST OF RECORD-ETHNICITY.
+           MOVE CSV-ETHNICITY-LINE         TO WS-CSV-SPLIT-LINE.
+           PERFORM 8100-SPLIT-CSV-LINE.
+           MOVE FUNCTION TRIM (WS-CSV-COLUMN (WS-ETH-COL-POS (1)))
+               TO RECORD-ID.
+           MOVE WS-CSV-COLUMN (WS-ETH-COL-POS (2)) TO DD.
+           MOVE WS-CSV-COLUMN (WS-ETH-COL-POS (3)) TO MM.
+           MOVE WS-CSV-COLUMN (WS-ETH-COL-POS (4)) TO YY.
+           MOVE WS-CSV-COLUMN (WS-ETH-COL-POS (5))
+               TO INA OF RECORD-ETHNICITY.
+           MOVE WS-CSV-COLUMN (WS-ETH-COL-POS (6)) TO LATINO-HISPANIC.
+           MOVE WS-CSV-COLUMN (WS-ETH-COL-POS (7))
+               TO NOT-LATINO-HISPANIC.
+           MOVE RECORD-DATE                TO WS-HOLD-RECORD-DATE.
+           MOVE RECORD-ETHNICITY           TO WS-ETH-HOLD.
+      *---------------------------------------------------------------*
+       2320-VALIDATE-CSV-ETHNICITY.
+      *---------------------------------------------------------------*
+           IF  DD NUMERIC AND MM NUMERIC AND YY NUMERIC
+               AND INA OF RECORD-ETHNICITY NUMERIC
+               AND LATINO-HISPANIC NUMERIC
+               AND NOT-LATINO-HISPANIC NUMERIC
+               SET VALID-ROW                TO TRUE
+           ELSE
+               SET INVALID-ROW              TO TRUE.
+      *---------------------------------------------------------------*
+       2330-REJECT-ETHNIC-RECORD.
+      *---------------------------------------------------------------*
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE 'ETH' TO RJ-SOURCE.
+           MOVE CSV-ETHNICITY-LINE TO RJ-LINE.
+           WRITE REJECT-RECORD.
+      *---------------------------------------------------------------*
+       2400-WRITE-INDUSTRY-RECORD.
+      *---------------------------------------------------------------*
+           READ CSV-INDUSTRY
+               AT END
+                   SET CSV-INDUSTRY-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-INDUSTRY-READ-COUNT
+                   PERFORM 2410-PARSE-CSV-INDUSTRY
+                   PERFORM 2420-VALIDATE-CSV-INDUSTRY
+                   IF INVALID-ROW
+                       PERFORM 2430-REJECT-INDUSTRY-RECORD
+                   ELSE
+                       MOVE 'IND'          TO WS-JOURNAL-SOURCE
+                       MOVE INA OF RECORD-INDUSTRY TO
+                           WS-JOURNAL-NEW-COUNT
+                       READ UNEMPLOYMENT-CLAIMS-FILE
+                       IF  UNEMPLOYMENT-FILE-STATUS = '00'
+                           MOVE INA OF RECORD-INDUSTRY TO
+                               WS-JOURNAL-OLD-COUNT
+                           MOVE 'UPDATED'      TO WS-JOURNAL-ACTION
+                           MOVE 'IND'          TO HR-SOURCE
+                           PERFORM 2750-WRITE-HISTORY-RECORD
+                           MOVE WS-HOLD-RECORD-DATE TO RECORD-DATE
+                           MOVE WS-IND-HOLD    TO RECORD-INDUSTRY
+                           REWRITE UNEMPLOYMENT-CLAIM
+                           ADD 1               TO WS-REWRITE-COUNT
+                       ELSE
+                           MOVE 0              TO WS-JOURNAL-OLD-COUNT
+                           MOVE 'CREATED'      TO WS-JOURNAL-ACTION
+                           MOVE WS-HOLD-RECORD-DATE TO RECORD-DATE
+                           MOVE WS-IND-HOLD    TO RECORD-INDUSTRY
+                           WRITE UNEMPLOYMENT-CLAIM
+                           ADD 1               TO WS-WRITE-COUNT
+                       END-IF
+                       PERFORM 2700-WRITE-JOURNAL-RECORD
+                   END-IF.
+      *---------------------------------------------------------------*
+       2410-PARSE-CSV-INDUSTRY.
+      *---------------------------------------------------------------*
+           MOVE 'IND' TO EXIST OF RECORD-INDUSTRY.
+           MOVE CSV-INDUSTRY-LINE          TO WS-CSV-SPLIT-LINE.
+           PERFORM 8100-SPLIT-CSV-LINE.
+           MOVE FUNCTION TRIM (WS-CSV-COLUMN (WS-IND-COL-POS (1)))
+               TO RECORD-ID.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (2))  TO DD.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (3))  TO MM.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (4))  TO YY.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (5))
+               TO INA OF RECORD-INDUSTRY.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (6))  TO
+               WHOLESALE-TRADE.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (7))  TO
+               TRANSPORTATION-WAREHOUSE.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (8))  TO CONSTRUCTION.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (9))  TO
+               FINANCE-INSURANCE.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (10)) TO MANUFACTURING.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (11)) TO
+               AGRI-FOR-FISH-HUNT.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (12)) TO PUBLIC-ADMIN.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (13)) TO UTILITIES.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (14)) TO
+               ACCOM-FOOD-SERVICES.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (15)) TO INFORMATION.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (16)) TO
+               PROF-SCIENTIF-TECH.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (17)) TO REAL-ESTATE.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (18)) TO
+               OTHER-SERVICES.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (19)) TO
+               MANAGEMENT-COMP.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (20)) TO
+               EDUCATIONAL-SERVICES.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (21)) TO MINING.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (22)) TO
+               HEALTH-CARE-SOCIAL-ASSIS.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (23)) TO
+               ARTS-ENTERTAINMENT.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (24)) TO
+               ADMIN-SUPPORT-WASTE-MGMT.
+           MOVE WS-CSV-COLUMN (WS-IND-COL-POS (25)) TO RETAIL-TRADE.
+           MOVE RECORD-DATE                TO WS-HOLD-RECORD-DATE.
+           MOVE RECORD-INDUSTRY             TO WS-IND-HOLD.
+      *---------------------------------------------------------------*
+       2420-VALIDATE-CSV-INDUSTRY.
+      *---------------------------------------------------------------*
+      *    EACH SECTOR COUNTER IS CHECKED THROUGH THE GENERIC
+      *    INDUSTRY-COUNT-TABLE (SEE UNEMC.cpy) RATHER THAN BY NAME,
+      *    SO A NEW SECTOR ADDED TO THE TABLE IS VALIDATED HERE
+      *    WITHOUT A CODE CHANGE.
+      *---------------------------------------------------------------*
+           IF  DD NUMERIC AND MM NUMERIC AND YY NUMERIC
+               SET VALID-ROW                TO TRUE
+           ELSE
+               SET INVALID-ROW              TO TRUE.
+           PERFORM 2422-CHECK-INDUSTRY-COUNT
+               VARYING INDUSTRY-INDEX FROM 1 BY 1
+               UNTIL INDUSTRY-INDEX > 21.
+      *---------------------------------------------------------------*
+       2422-CHECK-INDUSTRY-COUNT.
+      *---------------------------------------------------------------*
+           IF  INDUSTRY-COUNT (INDUSTRY-INDEX) NOT NUMERIC
+               SET INVALID-ROW              TO TRUE.
+      *---------------------------------------------------------------*
+       2430-REJECT-INDUSTRY-RECORD.
+      *---------------------------------------------------------------*
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE 'IND' TO RJ-SOURCE.
+           MOVE CSV-INDUSTRY-LINE TO RJ-LINE.
+           WRITE REJECT-RECORD.
+      *---------------------------------------------------------------*
+       2500-WRITE-RACE-RECORD.
+      *---------------------------------------------------------------*
+           READ CSV-RACE
+               AT END
+                   SET CSV-RACE-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RACE-READ-COUNT
+                   PERFORM 2510-PARSE-CSV-RACE
+                   PERFORM 2520-VALIDATE-CSV-RACE
+                   IF INVALID-ROW
+                       PERFORM 2530-REJECT-RACE-RECORD
+                   ELSE
+                       MOVE 'RCE'          TO WS-JOURNAL-SOURCE
+                       MOVE INA OF RECORD-RACE TO
+                           WS-JOURNAL-NEW-COUNT
+                       READ UNEMPLOYMENT-CLAIMS-FILE
+                       IF UNEMPLOYMENT-FILE-STATUS = '00'
+                           MOVE INA OF RECORD-RACE TO
+                               WS-JOURNAL-OLD-COUNT
+                           MOVE 'UPDATED'      TO WS-JOURNAL-ACTION
+                           MOVE 'RCE'          TO HR-SOURCE
+                           PERFORM 2750-WRITE-HISTORY-RECORD
+                           MOVE WS-HOLD-RECORD-DATE TO RECORD-DATE
+                           MOVE WS-RCE-HOLD    TO RECORD-RACE
+                           REWRITE UNEMPLOYMENT-CLAIM
+                           ADD 1               TO WS-REWRITE-COUNT
+                       ELSE
+                           MOVE 0              TO WS-JOURNAL-OLD-COUNT
+                           MOVE 'CREATED'      TO WS-JOURNAL-ACTION
+                           MOVE WS-HOLD-RECORD-DATE TO RECORD-DATE
+                           MOVE WS-RCE-HOLD    TO RECORD-RACE
+                           WRITE UNEMPLOYMENT-CLAIM
+                           ADD 1               TO WS-WRITE-COUNT
+                       END-IF
+                       PERFORM 2700-WRITE-JOURNAL-RECORD
+                   END-IF.
+      *---------------------------------------------------------------*
+       2510-PARSE-CSV-RACE.
+      *---------------------------------------------------------------*
+           MOVE 'RCE'   TO EXIST OF RECORD-RACE.
+           MOVE CSV-RACE-LINE              TO WS-CSV-SPLIT-LINE.
+           PERFORM 8100-SPLIT-CSV-LINE.
+           MOVE FUNCTION TRIM (WS-CSV-COLUMN (WS-RCE-COL-POS (1)))
+               TO RECORD-ID.
+           MOVE WS-CSV-COLUMN (WS-RCE-COL-POS (2)) TO DD.
+           MOVE WS-CSV-COLUMN (WS-RCE-COL-POS (3)) TO MM.
+           MOVE WS-CSV-COLUMN (WS-RCE-COL-POS (4)) TO YY.
+           MOVE WS-CSV-COLUMN (WS-RCE-COL-POS (5))
+               TO INA OF RECORD-RACE.
+           MOVE WS-CSV-COLUMN (WS-RCE-COL-POS (6)) TO WHITE.
+           MOVE WS-CSV-COLUMN (WS-RCE-COL-POS (7)) TO ASIAN.
+           MOVE WS-CSV-COLUMN (WS-RCE-COL-POS (8))
+               TO AFRICAN-AMERICAN.
+           MOVE WS-CSV-COLUMN (WS-RCE-COL-POS (9))
+               TO NATIVE-AMERICAN-ALASKAN.
+           MOVE WS-CSV-COLUMN (WS-RCE-COL-POS (10))
+               TO NATIVE-HAWAIAN-PACIFIC.
+           MOVE RECORD-DATE                TO WS-HOLD-RECORD-DATE.
+           MOVE RECORD-RACE                TO WS-RCE-HOLD.
+      *---------------------------------------------------------------*
+       2520-VALIDATE-CSV-RACE.
+      *---------------------------------------------------------------*
+           IF  DD NUMERIC AND MM NUMERIC AND YY NUMERIC
+               AND INA OF RECORD-RACE NUMERIC
+               AND WHITE NUMERIC AND ASIAN NUMERIC
+               AND AFRICAN-AMERICAN NUMERIC
+               AND NATIVE-AMERICAN-ALASKAN NUMERIC
+               AND NATIVE-HAWAIAN-PACIFIC NUMERIC
+               SET VALID-ROW                TO TRUE
+           ELSE
+               SET INVALID-ROW              TO TRUE.
+      *---------------------------------------------------------------*
+       2530-REJECT-RACE-RECORD.
+      *---------------------------------------------------------------*
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE 'RCE' TO RJ-SOURCE.
+           MOVE CSV-RACE-LINE TO RJ-LINE.
+           WRITE REJECT-RECORD.
+      *---------------------------------------------------------------*
+       2600-WRITE-GENDER-RECORD.
+      *---------------------------------------------------------------*
+           READ CSV-GENDER
+               AT END
+                   SET CSV-GENDER-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-GENDER-READ-COUNT
+                   PERFORM 2610-PARSE-CSV-GENDER
+                   PERFORM 2620-VALIDATE-CSV-GENDER
+                   IF INVALID-ROW
+                       PERFORM 2630-REJECT-GENDER-RECORD
+                   ELSE
+                       MOVE 'GND'          TO WS-JOURNAL-SOURCE
+                       MOVE INA OF RECORD-GENDER TO
+                           WS-JOURNAL-NEW-COUNT
+                       READ UNEMPLOYMENT-CLAIMS-FILE
+                       IF UNEMPLOYMENT-FILE-STATUS = '00'
+                           MOVE INA OF RECORD-GENDER TO
+                               WS-JOURNAL-OLD-COUNT
+                           MOVE 'UPDATED'      TO WS-JOURNAL-ACTION
+                           MOVE 'GND'          TO HR-SOURCE
+                           PERFORM 2750-WRITE-HISTORY-RECORD
+                           MOVE WS-HOLD-RECORD-DATE TO RECORD-DATE
+                           MOVE WS-GND-HOLD    TO RECORD-GENDER
+                           REWRITE UNEMPLOYMENT-CLAIM
+                           ADD 1               TO WS-REWRITE-COUNT
+                       ELSE
+                           MOVE 0              TO WS-JOURNAL-OLD-COUNT
+                           MOVE 'CREATED'      TO WS-JOURNAL-ACTION
+                           MOVE WS-HOLD-RECORD-DATE TO RECORD-DATE
+                           MOVE WS-GND-HOLD    TO RECORD-GENDER
+                           WRITE UNEMPLOYMENT-CLAIM
+                           ADD 1               TO WS-WRITE-COUNT
+                       END-IF
+                       PERFORM 2700-WRITE-JOURNAL-RECORD
+                   END-IF.
+      *---------------------------------------------------------------*
+       2610-PARSE-CSV-GENDER.
+      *---------------------------------------------------------------*
+           MOVE 'GND'   TO EXIST OF RECORD-GENDER.
+           MOVE CSV-GENDER-LINE            TO WS-CSV-SPLIT-LINE.
+           PERFORM 8100-SPLIT-CSV-LINE.
+           MOVE FUNCTION TRIM (WS-CSV-COLUMN (WS-GND-COL-POS (1)))
+               TO RECORD-ID.
+           MOVE WS-CSV-COLUMN (WS-GND-COL-POS (2)) TO DD.
+           MOVE WS-CSV-COLUMN (WS-GND-COL-POS (3)) TO MM.
+           MOVE WS-CSV-COLUMN (WS-GND-COL-POS (4)) TO YY.
+           MOVE WS-CSV-COLUMN (WS-GND-COL-POS (5))
+               TO INA OF RECORD-GENDER.
+           MOVE WS-CSV-COLUMN (WS-GND-COL-POS (6)) TO MALE.
+           MOVE WS-CSV-COLUMN (WS-GND-COL-POS (7)) TO FEMALE.
+           MOVE RECORD-DATE                TO WS-HOLD-RECORD-DATE.
+           MOVE RECORD-GENDER              TO WS-GND-HOLD.
+      *---------------------------------------------------------------*
+       2620-VALIDATE-CSV-GENDER.
+      *---------------------------------------------------------------*
+           IF  DD NUMERIC AND MM NUMERIC AND YY NUMERIC
+               AND INA OF RECORD-GENDER NUMERIC
+               AND MALE NUMERIC AND FEMALE NUMERIC
+               SET VALID-ROW                TO TRUE
+           ELSE
+               SET INVALID-ROW              TO TRUE.
+      *---------------------------------------------------------------*
+       2630-REJECT-GENDER-RECORD.
+      *---------------------------------------------------------------*
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE 'GND' TO RJ-SOURCE.
+           MOVE CSV-GENDER-LINE TO RJ-LINE.
+           WRITE REJECT-RECORD.
+      *---------------------------------------------------------------*
+       2700-WRITE-JOURNAL-RECORD.
+      *---------------------------------------------------------------*
+           MOVE WS-CURRENT-YEAR        TO JL-RUN-YEAR.
+           MOVE WS-CURRENT-MONTH       TO JL-RUN-MONTH.
+           MOVE WS-CURRENT-DAY         TO JL-RUN-DAY.
+           MOVE WS-JOURNAL-SOURCE      TO JL-SOURCE.
+           MOVE WS-JOURNAL-ACTION      TO JL-ACTION.
+           MOVE RECORD-ID OF UNEMPLOYMENT-CLAIM TO JL-RECORD-ID.
+           MOVE WS-JOURNAL-OLD-COUNT   TO JL-OLD-INA-COUNT.
+           MOVE WS-JOURNAL-NEW-COUNT   TO JL-NEW-INA-COUNT.
+           WRITE JOURNAL-RECORD.
+      *---------------------------------------------------------------*
+       2750-WRITE-HISTORY-RECORD.
+      *---------------------------------------------------------------*
+      *    CALLED JUST BEFORE REWRITE OVERLAYS AN EXISTING CLAIM, SO
+      *    THE PRE-REWRITE IMAGE IS ON FILE BEFORE THE DAY'S CSV VALUE
+      *    IS MOVED IN OVER IT.
+      *---------------------------------------------------------------*
+           MOVE WS-CURRENT-YEAR        TO HR-RUN-YEAR.
+           MOVE WS-CURRENT-MONTH       TO HR-RUN-MONTH.
+           MOVE WS-CURRENT-DAY         TO HR-RUN-DAY.
+           MOVE UNEMPLOYMENT-CLAIM     TO HR-CLAIM-IMAGE.
+           WRITE HISTORY-RECORD.
+      *---------------------------------------------------------------*
+       2800-CHECKPOINT-IF-DUE.
+      *---------------------------------------------------------------*
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = 0
+               PERFORM 2810-WRITE-CHECKPOINT-RECORD
+           END-IF.
+      *---------------------------------------------------------------*
+       2810-WRITE-CHECKPOINT-RECORD.
+      *---------------------------------------------------------------*
+           MOVE WS-RECORD-COUNT        TO CKPT-RECORD-COUNT.
+           MOVE WS-AGE-READ-COUNT      TO CKPT-AGE-POSITION.
+           WRITE CHECKPOINT-RECORD.
+      *---------------------------------------------------------------*
+       3000-CLOSE-DATA-FILES.
+      *---------------------------------------------------------------*
+           CLOSE   CSV-AGE,
+                   CSV-ETHNICITY,
+                   CSV-GENDER,
+                   CSV-INDUSTRY,
+                   CSV-RACE,
+                   UNEMPLOYMENT-CLAIMS-FILE,
+                   REJECT-FILE,
+                   JOURNAL-FILE,
+                   HISTORY-FILE,
+                   CHECKPOINT-FILE .
+      *---------------------------------------------------------------*
+       4000-PRINT-RECONCILIATION-REPORT.
+      *---------------------------------------------------------------*
+           DISPLAY '*** UNEM RECONCILIATION CONTROL REPORT ***'.
+           DISPLAY 'VSAM RECORDS WRITTEN/REWRITTEN : ', WS-RECORD-COUNT.
+           DISPLAY 'VSAM RECORDS NEWLY WRITTEN     : ', WS-WRITE-COUNT.
+           DISPLAY 'VSAM RECORDS REWRITTEN         : ', WS-REWRITE-COUNT.
+           DISPLAY 'ROWS WRITTEN TO REJECT FILE    : ', WS-REJECT-COUNT.
+           PERFORM 4100-CHECK-RECONCILIATION-COUNT.
+      *---------------------------------------------------------------*
+       4100-CHECK-RECONCILIATION-COUNT.
+      *---------------------------------------------------------------*
+           IF WS-AGE-READ-COUNT NOT = WS-RECORD-COUNT
+               DISPLAY 'AGE       : ', WS-AGE-READ-COUNT,
+                   ' *** MISMATCH VS ', WS-RECORD-COUNT, ' ***'
+           ELSE
+               DISPLAY 'AGE       : ', WS-AGE-READ-COUNT, ' OK'.
+           IF WS-ETHNICITY-READ-COUNT NOT = WS-RECORD-COUNT
+               DISPLAY 'ETHNICITY : ', WS-ETHNICITY-READ-COUNT,
+                   ' *** MISMATCH VS ', WS-RECORD-COUNT, ' ***'
+           ELSE
+               DISPLAY 'ETHNICITY : ', WS-ETHNICITY-READ-COUNT, ' OK'.
+           IF WS-INDUSTRY-READ-COUNT NOT = WS-RECORD-COUNT
+               DISPLAY 'INDUSTRY  : ', WS-INDUSTRY-READ-COUNT,
+                   ' *** MISMATCH VS ', WS-RECORD-COUNT, ' ***'
+           ELSE
+               DISPLAY 'INDUSTRY  : ', WS-INDUSTRY-READ-COUNT, ' OK'.
+           IF WS-RACE-READ-COUNT NOT = WS-RECORD-COUNT
+               DISPLAY 'RACE      : ', WS-RACE-READ-COUNT,
+                   ' *** MISMATCH VS ', WS-RECORD-COUNT, ' ***'
+           ELSE
+               DISPLAY 'RACE      : ', WS-RACE-READ-COUNT, ' OK'.
+           IF WS-GENDER-READ-COUNT NOT = WS-RECORD-COUNT
+               DISPLAY 'GENDER    : ', WS-GENDER-READ-COUNT,
+                   ' *** MISMATCH VS ', WS-RECORD-COUNT, ' ***'
+           ELSE
+               DISPLAY 'GENDER    : ', WS-GENDER-READ-COUNT, ' OK'.
+      *---------------------------------------------------------------*
+       8000-READ-HEADERS.
+      *---------------------------------------------------------------*
+      *    THE HEADER LINE OF EACH CSV FILE IS NOW SPLIT AND USED TO
+      *    RESOLVE THAT FILE'S COLUMN-POSITION TABLE, SO THE DATA ROWS
+      *    NO LONGER HAVE TO ARRIVE IN THE VENDOR'S ORIGINAL COLUMN
+      *    ORDER FOR THE PARSE PARAGRAPHS TO FIND THE RIGHT FIELD.
+      *---------------------------------------------------------------*
+           READ CSV-AGE
+           END-READ
+           MOVE CSV-AGE-LINE               TO WS-CSV-SPLIT-LINE.
+           PERFORM 8100-SPLIT-CSV-LINE.
+           PERFORM 8110-RESOLVE-AGE-COLUMN
+               VARYING WS-CSV-SEARCH-INDEX FROM 1 BY 1
+               UNTIL WS-CSV-SEARCH-INDEX > 13.
+           READ CSV-ETHNICITY
+           END-READ
+           MOVE CSV-ETHNICITY-LINE         TO WS-CSV-SPLIT-LINE.
+           PERFORM 8100-SPLIT-CSV-LINE.
+           PERFORM 8120-RESOLVE-ETH-COLUMN
+               VARYING WS-CSV-SEARCH-INDEX FROM 1 BY 1
+               UNTIL WS-CSV-SEARCH-INDEX > 7.
+           READ CSV-INDUSTRY
+           END-READ
+           MOVE CSV-INDUSTRY-LINE          TO WS-CSV-SPLIT-LINE.
+           PERFORM 8100-SPLIT-CSV-LINE.
+           PERFORM 8130-RESOLVE-IND-COLUMN
+               VARYING WS-CSV-SEARCH-INDEX FROM 1 BY 1
+               UNTIL WS-CSV-SEARCH-INDEX > 25.
+           READ CSV-GENDER
+           END-READ
+           MOVE CSV-GENDER-LINE            TO WS-CSV-SPLIT-LINE.
+           PERFORM 8100-SPLIT-CSV-LINE.
+           PERFORM 8150-RESOLVE-GND-COLUMN
+               VARYING WS-CSV-SEARCH-INDEX FROM 1 BY 1
+               UNTIL WS-CSV-SEARCH-INDEX > 7.
+           READ CSV-RACE
+           END-READ
+           MOVE CSV-RACE-LINE              TO WS-CSV-SPLIT-LINE.
+           PERFORM 8100-SPLIT-CSV-LINE.
+           PERFORM 8140-RESOLVE-RCE-COLUMN
+               VARYING WS-CSV-SEARCH-INDEX FROM 1 BY 1
+               UNTIL WS-CSV-SEARCH-INDEX > 10.
+      *---------------------------------------------------------------*
+       8100-SPLIT-CSV-LINE.
+      *---------------------------------------------------------------*
+           MOVE 0 TO WS-CSV-COLUMN-COUNT.
+           UNSTRING WS-CSV-SPLIT-LINE
+               DELIMITED BY "," OR "/" OR SPACE INTO
+                   WS-CSV-COLUMN (1)  COUNT IN WS-CSV-COLUMN-LEN (1),
+                   WS-CSV-COLUMN (2)  COUNT IN WS-CSV-COLUMN-LEN (2),
+                   WS-CSV-COLUMN (3)  COUNT IN WS-CSV-COLUMN-LEN (3),
+                   WS-CSV-COLUMN (4)  COUNT IN WS-CSV-COLUMN-LEN (4),
+                   WS-CSV-COLUMN (5)  COUNT IN WS-CSV-COLUMN-LEN (5),
+                   WS-CSV-COLUMN (6)  COUNT IN WS-CSV-COLUMN-LEN (6),
+                   WS-CSV-COLUMN (7)  COUNT IN WS-CSV-COLUMN-LEN (7),
+                   WS-CSV-COLUMN (8)  COUNT IN WS-CSV-COLUMN-LEN (8),
+                   WS-CSV-COLUMN (9)  COUNT IN WS-CSV-COLUMN-LEN (9),
+                   WS-CSV-COLUMN (10) COUNT IN WS-CSV-COLUMN-LEN (10),
+                   WS-CSV-COLUMN (11) COUNT IN WS-CSV-COLUMN-LEN (11),
+                   WS-CSV-COLUMN (12) COUNT IN WS-CSV-COLUMN-LEN (12),
+                   WS-CSV-COLUMN (13) COUNT IN WS-CSV-COLUMN-LEN (13),
+                   WS-CSV-COLUMN (14) COUNT IN WS-CSV-COLUMN-LEN (14),
+                   WS-CSV-COLUMN (15) COUNT IN WS-CSV-COLUMN-LEN (15),
+                   WS-CSV-COLUMN (16) COUNT IN WS-CSV-COLUMN-LEN (16),
+                   WS-CSV-COLUMN (17) COUNT IN WS-CSV-COLUMN-LEN (17),
+                   WS-CSV-COLUMN (18) COUNT IN WS-CSV-COLUMN-LEN (18),
+                   WS-CSV-COLUMN (19) COUNT IN WS-CSV-COLUMN-LEN (19),
+                   WS-CSV-COLUMN (20) COUNT IN WS-CSV-COLUMN-LEN (20),
+                   WS-CSV-COLUMN (21) COUNT IN WS-CSV-COLUMN-LEN (21),
+                   WS-CSV-COLUMN (22) COUNT IN WS-CSV-COLUMN-LEN (22),
+                   WS-CSV-COLUMN (23) COUNT IN WS-CSV-COLUMN-LEN (23),
+                   WS-CSV-COLUMN (24) COUNT IN WS-CSV-COLUMN-LEN (24),
+                   WS-CSV-COLUMN (25) COUNT IN WS-CSV-COLUMN-LEN (25),
+                   WS-CSV-COLUMN (26) COUNT IN WS-CSV-COLUMN-LEN (26),
+                   WS-CSV-COLUMN (27) COUNT IN WS-CSV-COLUMN-LEN (27),
+                   WS-CSV-COLUMN (28) COUNT IN WS-CSV-COLUMN-LEN (28),
+                   WS-CSV-COLUMN (29) COUNT IN WS-CSV-COLUMN-LEN (29),
+                   WS-CSV-COLUMN (30) COUNT IN WS-CSV-COLUMN-LEN (30)
+               TALLYING IN WS-CSV-COLUMN-COUNT.
+      *---------------------------------------------------------------*
+       8110-RESOLVE-AGE-COLUMN.
+      *---------------------------------------------------------------*
+           MOVE WS-AGE-NAME (WS-CSV-SEARCH-INDEX)
+               TO WS-CSV-SEARCH-NAME.
+           PERFORM 8190-FIND-COLUMN-POSITION.
+           MOVE WS-CSV-FOUND-POSITION
+               TO WS-AGE-COL-POS (WS-CSV-SEARCH-INDEX).
+      *---------------------------------------------------------------*
+       8120-RESOLVE-ETH-COLUMN.
+      *---------------------------------------------------------------*
+           MOVE WS-ETH-NAME (WS-CSV-SEARCH-INDEX)
+               TO WS-CSV-SEARCH-NAME.
+           PERFORM 8190-FIND-COLUMN-POSITION.
+           MOVE WS-CSV-FOUND-POSITION
+               TO WS-ETH-COL-POS (WS-CSV-SEARCH-INDEX).
+      *---------------------------------------------------------------*
+       8130-RESOLVE-IND-COLUMN.
+      *---------------------------------------------------------------*
+           MOVE WS-IND-NAME (WS-CSV-SEARCH-INDEX)
+               TO WS-CSV-SEARCH-NAME.
+           PERFORM 8190-FIND-COLUMN-POSITION.
+           MOVE WS-CSV-FOUND-POSITION
+               TO WS-IND-COL-POS (WS-CSV-SEARCH-INDEX).
+      *---------------------------------------------------------------*
+       8140-RESOLVE-RCE-COLUMN.
+      *---------------------------------------------------------------*
+           MOVE WS-RCE-NAME (WS-CSV-SEARCH-INDEX)
+               TO WS-CSV-SEARCH-NAME.
+           PERFORM 8190-FIND-COLUMN-POSITION.
+           MOVE WS-CSV-FOUND-POSITION
+               TO WS-RCE-COL-POS (WS-CSV-SEARCH-INDEX).
+      *---------------------------------------------------------------*
+       8150-RESOLVE-GND-COLUMN.
+      *---------------------------------------------------------------*
+           MOVE WS-GND-NAME (WS-CSV-SEARCH-INDEX)
+               TO WS-CSV-SEARCH-NAME.
+           PERFORM 8190-FIND-COLUMN-POSITION.
+           MOVE WS-CSV-FOUND-POSITION
+               TO WS-GND-COL-POS (WS-CSV-SEARCH-INDEX).
+      *---------------------------------------------------------------*
+       8190-FIND-COLUMN-POSITION.
+      *---------------------------------------------------------------*
+      *    DEFAULTS TO THE FIELD'S OWN POSITION IN THE EXPECTED-NAME
+      *    LIST WHEN THE HEADER DOES NOT NAME IT, SO A FILE WITH NO
+      *    RECOGNIZABLE HEADER LINE PARSES EXACTLY AS IT ALWAYS HAS.
+      *---------------------------------------------------------------*
+           MOVE WS-CSV-SEARCH-INDEX        TO WS-CSV-FOUND-POSITION.
+           MOVE 'N'                        TO WS-CSV-MATCH-FOUND-SW.
+           PERFORM 8195-SCAN-ONE-COLUMN
+               VARYING WS-CSV-SCAN-INDEX FROM 1 BY 1
+               UNTIL WS-CSV-SCAN-INDEX > WS-CSV-COLUMN-COUNT
+               OR WS-CSV-MATCH-FOUND.
+      *---------------------------------------------------------------*
+       8195-SCAN-ONE-COLUMN.
+      *---------------------------------------------------------------*
+           IF  FUNCTION TRIM (WS-CSV-COLUMN (WS-CSV-SCAN-INDEX)) =
+               FUNCTION TRIM (WS-CSV-SEARCH-NAME)
+               MOVE WS-CSV-SCAN-INDEX       TO WS-CSV-FOUND-POSITION
+               SET WS-CSV-MATCH-FOUND       TO TRUE
+           END-IF.
+
