@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  UNEMARC.
+       AUTHOR. EDWIN ACKERMAN.
+       INSTALLATION. MORONS LOSERS AND BIMBOS.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+      *===============================================================*
+       ENVIRONMENT DIVISION.
+      *---------------------------------------------------------------*
+       CONFIGURATION SECTION.
+      *---------------------------------------------------------------*
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+      *---------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *---------------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT UNEMPLOYMENT-CLAIMS-FILE ASSIGN TO UNDD
+             ORGANIZATION IS INDEXED
+             ACCESS MODE  IS SEQUENTIAL
+             RECORD KEY   IS RECORD-ID OF UNEMPLOYMENT-CLAIM
+             ALTERNATE RECORD KEY IS RECORD-DATE OF UNEMPLOYMENT-CLAIM
+                 WITH DUPLICATES
+             FILE STATUS  IS UNEMPLOYMENT-FILE-STATUS.
+           SELECT ARCHIVE-FILE ASSIGN TO UNARCH
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS  IS ARCHIVE-FILE-STATUS.
+      *===============================================================*
+       DATA DIVISION.
+      *---------------------------------------------------------------*
+       FILE SECTION.
+      *---------------------------------------------------------------*
+       FD  UNEMPLOYMENT-CLAIMS-FILE
+            DATA RECORD IS UNEMPLOYMENT-CLAIM.
+           COPY UNEMC.
+      *---------------------------------------------------------------*
+       FD  ARCHIVE-FILE
+           RECORDING MODE IS F.
+           COPY UNEMC REPLACING ==UNEMPLOYMENT-CLAIM== BY
+               ==XR-CLAIM==.
+      *---------------------------------------------------------------*
+       01  XR-HEADER-RECORD REDEFINES XR-CLAIM.
+      *---------------------------------------------------------------*
+           05  XR-HEADER-TAG               PIC X(08) VALUE 'ARCHIVE '.
+           05  XR-RUN-DATE.
+               10  XR-RUN-YEAR             PIC 9(04).
+               10  XR-RUN-MONTH            PIC 9(02).
+               10  XR-RUN-DAY              PIC 9(02).
+           05  XR-CUTOFF-DATE              PIC 9(08).
+           05  FILLER                      PIC X(192).
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       01  WS-SWITCHES-SUBSCRIPTS-MISC.
+      *---------------------------------------------------------------*
+           05  UNEMPLOYMENT-FILE-STATUS    PIC 99.
+               88  UNEMPLOYMENT-FILE-OK          VALUE 00.
+           05  ARCHIVE-FILE-STATUS         PIC XX.
+               88  ARCHIVE-FILE-OK               VALUE '00'.
+           05  END-OF-FILE-SW              PIC X VALUE 'N'.
+               88  END-OF-FILE                   VALUE 'Y'.
+           05  WS-SCAN-COUNT               PIC 9(08) VALUE 0.
+           05  WS-ARCHIVE-COUNT            PIC 9(08) VALUE 0.
+           05  WS-CUTOFF-DATE              PIC 9(08).
+           05  WS-RECORD-DATE-NUM          PIC 9(08) USAGE IS COMP.
+       COPY PRINTCTL.
+      *===============================================================*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAIN-PROCESSING.
+      *---------------------------------------------------------------*
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 1100-WRITE-HEADER-RECORD.
+           PERFORM 8000-READ-UNEMPLOYMENT-FILE.
+           PERFORM 2000-CHECK-NEXT-CLAIM
+               UNTIL END-OF-FILE.
+           PERFORM 3000-CLOSE-FILES.
+           DISPLAY '*** UNEMARC PURGE/ARCHIVE SUMMARY ***'.
+           DISPLAY 'CUTOFF DATE (YYYYMMDD) : ', WS-CUTOFF-DATE.
+           DISPLAY 'CLAIMS SCANNED         : ', WS-SCAN-COUNT.
+           DISPLAY 'CLAIMS ARCHIVED/PURGED : ', WS-ARCHIVE-COUNT.
+           GOBACK.
+      *---------------------------------------------------------------*
+       1000-OPEN-FILES.
+      *---------------------------------------------------------------*
+           OPEN I-O    UNEMPLOYMENT-CLAIMS-FILE.
+           OPEN OUTPUT ARCHIVE-FILE.
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE-DATA.
+           ACCEPT WS-CUTOFF-DATE.
+           IF NOT UNEMPLOYMENT-FILE-OK
+               DISPLAY 'UNEMPLOYMENT-CLAIMS-FILE OPEN ERROR : ',
+                   UNEMPLOYMENT-FILE-STATUS
+               SET END-OF-FILE TO TRUE.
+           IF NOT ARCHIVE-FILE-OK
+               DISPLAY 'ARCHIVE-FILE OPEN ERROR : ',
+                   ARCHIVE-FILE-STATUS
+               SET END-OF-FILE TO TRUE.
+      *---------------------------------------------------------------*
+       1100-WRITE-HEADER-RECORD.
+      *---------------------------------------------------------------*
+           MOVE WS-CURRENT-YEAR            TO XR-RUN-YEAR.
+           MOVE WS-CURRENT-MONTH           TO XR-RUN-MONTH.
+           MOVE WS-CURRENT-DAY             TO XR-RUN-DAY.
+           MOVE WS-CUTOFF-DATE             TO XR-CUTOFF-DATE.
+           WRITE XR-HEADER-RECORD.
+      *---------------------------------------------------------------*
+       2000-CHECK-NEXT-CLAIM.
+      *---------------------------------------------------------------*
+           ADD 1 TO WS-SCAN-COUNT.
+           COMPUTE WS-RECORD-DATE-NUM =
+               (YY OF RECORD-DATE OF UNEMPLOYMENT-CLAIM * 10000)
+               + (MM OF RECORD-DATE OF UNEMPLOYMENT-CLAIM * 100)
+               + DD OF RECORD-DATE OF UNEMPLOYMENT-CLAIM.
+           IF  WS-RECORD-DATE-NUM < WS-CUTOFF-DATE
+               PERFORM 2100-ARCHIVE-AND-PURGE-CLAIM
+           END-IF.
+           PERFORM 8000-READ-UNEMPLOYMENT-FILE.
+      *---------------------------------------------------------------*
+       2100-ARCHIVE-AND-PURGE-CLAIM.
+      *---------------------------------------------------------------*
+           MOVE CORRESPONDING UNEMPLOYMENT-CLAIM TO XR-CLAIM.
+           WRITE XR-CLAIM.
+           DELETE UNEMPLOYMENT-CLAIMS-FILE RECORD
+               INVALID KEY
+                   DISPLAY 'UNEMPLOYMENT-CLAIMS-FILE DELETE ERROR : ',
+                       UNEMPLOYMENT-FILE-STATUS.
+           ADD 1 TO WS-ARCHIVE-COUNT.
+      *---------------------------------------------------------------*
+       3000-CLOSE-FILES.
+      *---------------------------------------------------------------*
+           CLOSE UNEMPLOYMENT-CLAIMS-FILE.
+           CLOSE ARCHIVE-FILE.
+      *---------------------------------------------------------------*
+       8000-READ-UNEMPLOYMENT-FILE.
+      *---------------------------------------------------------------*
+           READ UNEMPLOYMENT-CLAIMS-FILE NEXT RECORD
+               AT END MOVE 'Y' TO END-OF-FILE-SW.
